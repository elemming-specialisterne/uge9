@@ -0,0 +1,11 @@
+      *****************************************************************
+      * AFSTEMTOLOPL.cpy                                               *
+      * Formål: Rekordlayout for AfstemningTolerance.txt - en enkelt  *
+      *         kontrolrecord med den tolerance (i kontoens egen      *
+      *         valuta) ACCUMULATE-AFSTEMNING/WRITE-AFSTEMNING-        *
+      *         RAPPORT bruger til at afgøre om en konto skal på      *
+      *         afstemningsrapporten. Findes filen ikke, eller er den *
+      *         tom, eller er værdien sat til nul, beholdes den        *
+      *         forvalgte tolerance fra WORKING-STORAGE.                *
+      *****************************************************************
+           02 AFSTEM-TOLERANCE-VAERDI  PIC 9(7)V99 VALUE ZEROS.
