@@ -0,0 +1,9 @@
+      *****************************************************************
+      * ARKIVGRAENSEOPL.cpy                                           *
+      * Formål: Rekordlayout for ArkiveringsGraense.txt - en enkelt   *
+      *         kontrolrecord med den dato Opgave14 bruger som skel:  *
+      *         en nul-saldo konto uden transaktioner på eller efter  *
+      *         denne dato anses for uaktiv og arkiveres, så perioden *
+      *         kan aftales/justeres uden at genkompilere programmet. *
+      *****************************************************************
+           02 ARKIV-GRAENSE-DATO  PIC X(10) VALUE SPACES.
