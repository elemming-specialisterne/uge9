@@ -0,0 +1,9 @@
+      *****************************************************************
+      * BALANCEGRAENSEOPL.cpy                                         *
+      * Formål: Rekordlayout for BalanceGraense.txt - en enkelt       *
+      *         kontrolrecord med den balance-grænse Opgave12 bruger  *
+      *         til at udvælge konti til den natlige lav-balance-     *
+      *         rapport, så grænsen kan aftales/justeres uden at      *
+      *         genkompilere programmet.                              *
+      *****************************************************************
+           02 GRAENSE-BELOB       PIC 9(7)V99 VALUE ZERO.
