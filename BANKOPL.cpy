@@ -0,0 +1,25 @@
+
+      *****************************************************************
+      * BANKOPL.cpy                                                    *
+      * Formål: BANKADRESSE/TELEFON/EMAIL holder bankens hovedadresse  *
+      *         (filial 1). BANK-ANTAL-FILIALER og BANK-FILIAL-OMRAADE *
+      *         giver et REDEFINES-baseret alternativt syn på samme    *
+      *         plads, så en bank med flere filialer under samme       *
+      *         REG-NR kan have en adresse/telefon/email pr. filial;   *
+      *         FORMAT-BANK-ADRESSE m.fl. i Opgave10 slår den filial   *
+      *         op der er knyttet til kontoen i stedet for altid at    *
+      *         antage filial 1.                                       *
+      *****************************************************************
+           02 REG-NR               PIC X(6) VALUE SPACES.
+           02 BANKNAVN             PIC X(30) VALUE SPACES.
+           02 BANK-ANTAL-FILIALER  PIC 9(2) VALUE 1.
+           02 BANK-ADRESSE-OMRAADE.
+               03 BANKADRESSE          PIC X(40) VALUE SPACES.
+               03 TELEFON              PIC X(8) VALUE SPACES.
+               03 EMAIL                PIC X(50) VALUE SPACES.
+               03 FILLER               PIC X(294) VALUE SPACES.
+           02 BANK-FILIAL-OMRAADE REDEFINES BANK-ADRESSE-OMRAADE.
+               03 BANK-FILIAL OCCURS 4 TIMES.
+                   04 FILIAL-ADRESSE   PIC X(40) VALUE SPACES.
+                   04 FILIAL-TELEFON   PIC X(8) VALUE SPACES.
+                   04 FILIAL-EMAIL     PIC X(50) VALUE SPACES.
