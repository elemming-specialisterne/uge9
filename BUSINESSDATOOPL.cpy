@@ -0,0 +1,13 @@
+      *****************************************************************
+      * BUSINESSDATOOPL.cpy                                            *
+      * Formål: Rekordlayout for BusinessDato.txt - en enkelt          *
+      *         kontrolrecord med den forretningsdato (YYYYMMDD)        *
+      *         batch-vinduet kører for. Findes filen ikke, er den     *
+      *         tom, eller er datoen sat til nul, bruges de            *
+      *         udaterede filnavne (f.eks. Transaktioner.txt) som      *
+      *         hidtil; ellers bruges daterede generationer            *
+      *         (f.eks. Transaktioner.20260809.txt), så en given       *
+      *         dags batch-vindue kan køres isoleret uden at           *
+      *         overskrive andre dages filer.                          *
+      *****************************************************************
+           02 BUSINESS-DATO        PIC 9(8) VALUE ZEROS.
