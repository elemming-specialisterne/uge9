@@ -0,0 +1,11 @@
+
+      *****************************************************************
+      * CHECKPOINTOPL.cpy                                              *
+      * Formål: Rekordlayout for Opgave10-Checkpoint.txt - en enkelt   *
+      *         kontrolrecord med REG-NR/TIDSPUNKT for den sidst       *
+      *         behandlede transaktion, så en genstartet Opgave10-     *
+      *         kørsel kan springe frem til hvor den slap i stedet     *
+      *         for at genbehandle hele Transaktioner.txt.             *
+      *****************************************************************
+           02 CP-REG-NR            PIC X(06) VALUE SPACES.
+           02 CP-TIDSPUNKT         PIC X(19) VALUE SPACES.
