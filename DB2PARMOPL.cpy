@@ -0,0 +1,13 @@
+
+      *****************************************************************
+      * DB2PARMOPL.cpy                                                *
+      * Formål: Rekordlayout for DB2Forbindelse.txt - en enkelt        *
+      *         kontrolrecord med DB2-forbindelsesparametre, så        *
+      *         OpgaveDB2 kan pege på dev/test/produktion uden         *
+      *         at blive genoversat.                                  *
+      *****************************************************************
+           02 DB2PARM-HOSTNAME   PIC X(60) VALUE SPACES.
+           02 DB2PARM-PORT       PIC 9(06) VALUE ZEROS.
+           02 DB2PARM-USERNAME   PIC X(10) VALUE SPACES.
+           02 DB2PARM-PASSWORD   PIC X(30) VALUE SPACES.
+           02 DB2PARM-DBNAME     PIC X(10) VALUE SPACES.
