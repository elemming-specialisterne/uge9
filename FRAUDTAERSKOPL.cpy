@@ -0,0 +1,10 @@
+      *****************************************************************
+      * FRAUDTAERSKOPL.cpy                                             *
+      * Formål: Rekordlayout for FraudTaerskler.txt - en enkelt       *
+      *         kontrolrecord med grænseværdierne ANALYZE-FRAUD        *
+      *         bruger til at udpege konti til fraud-worklisten.       *
+      *         Findes filen ikke, eller er den tom, beholdes de       *
+      *         forvalgte grænser fra WORKING-STORAGE.                 *
+      *****************************************************************
+           02 FRAUD-VELOCITY-GRAENSE  PIC 9(5) VALUE ZEROS.
+           02 FRAUD-BELOB-FAKTOR      PIC 9(3) VALUE ZEROS.
