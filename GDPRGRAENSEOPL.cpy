@@ -0,0 +1,16 @@
+
+      *****************************************************************
+      * GDPRGRAENSEOPL.cpy                                            *
+      * Formål: Rekordlayout for GDPRGraense.txt - en enkelt          *
+      *         kontrolrecord med den dato Opgave19 bruger som skel:  *
+      *         en kunde uden transaktioner på eller efter denne dato *
+      *         anses for inaktiv og anonymiseres, så retentions-     *
+      *         perioden kan aftales/justeres uden at genkompilere    *
+      *         programmet. Findes filen ikke, eller er den tom,      *
+      *         bruges standarddatoen "0000-00-00" - da enhver        *
+      *         transaktion ligger senere end den dato, betyder det i *
+      *         praksis at kun kunder helt uden transaktionshistorik  *
+      *         anonymiseres, indtil en rigtig skæringsdato bliver    *
+      *         konfigureret.                                         *
+      *****************************************************************
+           02 GDPR-GRAENSE-DATO   PIC X(10) VALUE SPACES.
