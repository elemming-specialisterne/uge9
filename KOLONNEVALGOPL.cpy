@@ -0,0 +1,10 @@
+      *****************************************************************
+      * KOLONNEVALGOPL.cpy                                             *
+      * Formål: Rekordlayout for Opgave10-KolonneValg.txt - én         *
+      *         kolonnekode pr. linje, i den rækkefølge CSV-rapporten  *
+      *         (se WRITE-CSV-HEADER/WRITE-CSV-LINJE) skal bruge dem.  *
+      *         Gyldige koder: KONTO_ID, NAVN, TIDSPUNKT, TYPE, BELOB, *
+      *         VALUTA, BELOB_DKK, BUTIK, SALDO. Findes filen ikke,    *
+      *         eller er den tom, beholdes den forvalgte rækkefølge.   *
+      *****************************************************************
+           02 KOLONNE-KODE         PIC X(10) VALUE SPACES.
