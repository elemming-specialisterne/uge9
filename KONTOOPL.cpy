@@ -0,0 +1,15 @@
+
+           02 KUNDE-ID             PIC X(10) VALUE SPACES.
+           02 KONTO-ID             PIC X(10) VALUE SPACES.
+           02 KONTONUMMER          PIC X(20) VALUE SPACES.
+           02 BALANCE              PIC 9(7)V99 VALUE ZEROS.
+           02 VALUTAKODE           PIC X(3) VALUE SPACES.
+           02 KONTO-OPRETTET-DATO  PIC X(10) VALUE SPACES.
+           02 KONTO-STATUS         PIC X(01) VALUE "A".
+               88 KONTO-AKTIV               VALUE "A".
+               88 KONTO-FROSSET             VALUE "F".
+               88 KONTO-LUKKET              VALUE "L".
+      *    Hvilken filial (se BANK-FILIAL i BANKOPL.cpy) under kontoens
+      *    bank, REG-NR, kontoen er oprettet i - default 1 så en konto
+      *    uden en sat filial fortsat slår op i bankens hovedadresse.
+           02 KONTO-FILIAL-NR      PIC 9(02) VALUE 1.
