@@ -0,0 +1,10 @@
+      *****************************************************************
+      * KONTOSTATUSFILTEROPL.cpy                                      *
+      * Formål: Rekordlayout for KontoStatusFilter.txt - en enkelt    *
+      *         kontrolrecord der styrer om Opgave9's konto-rapport   *
+      *         skal medtage frosne og/eller lukkede konti, så en     *
+      *         "kun aktive konti"-kørsel ikke kræver at KontoOpl.txt *
+      *         forhåndsfiltreres.                                    *
+      *****************************************************************
+           02 INKLUDER-FROSSET   PIC X(01) VALUE "Y".
+           02 INKLUDER-LUKKET    PIC X(01) VALUE "Y".
