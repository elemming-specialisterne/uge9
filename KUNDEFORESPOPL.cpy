@@ -0,0 +1,7 @@
+      *****************************************************************
+      * KUNDEFORESPOPL.cpy                                            *
+      * Formål: Rekordlayout for KundeForespoergsel.txt - en enkelt   *
+      *         kontrolrecord der angiver hvilket KUNDE-ID Opgave11   *
+      *         skal slå op og danne en samlet kontoudskrift for.     *
+      *****************************************************************
+           02 FORESP-KUNDE-ID     PIC X(10) VALUE SPACES.
