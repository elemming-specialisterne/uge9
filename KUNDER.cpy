@@ -17,3 +17,11 @@
            02 .
                03 TELEFON          PIC X(8) VALUE spaces.
                03 EMAIL            PIC X(50) VALUE spaces.
+           02 KUNDE-STATUS         PIC X(01) VALUE "A".
+               88 KUNDE-AKTIV               VALUE "A".
+               88 KUNDE-SLETTET             VALUE "S".
+               88 KUNDE-ANONYMISERET        VALUE "G".
+           02 KUNDE-SEGMENT        PIC X(01) VALUE "R".
+               88 SEGMENT-RETAIL            VALUE "R".
+               88 SEGMENT-ERHVERV           VALUE "E".
+               88 SEGMENT-PRIVATE-BANKING   VALUE "P".
