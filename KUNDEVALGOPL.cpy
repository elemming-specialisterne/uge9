@@ -0,0 +1,11 @@
+
+      *****************************************************************
+      * KUNDEVALGOPL.cpy                                               *
+      * Formål: Rekordlayout for Opgave9-KundeValg.txt - en enkelt     *
+      *         kontrolrecord der afgrænser Opgave9's kørsel til et    *
+      *         enkelt KUNDE-ID eller et interval, så support kan få   *
+      *         en enkelt kundes kontoudtog genskrevet uden en fuld    *
+      *         kørsel over Kundeoplysninger.txt.                      *
+      *****************************************************************
+           02 KV-KUNDE-ID-FRA      PIC X(10) VALUE SPACES.
+           02 KV-KUNDE-ID-TIL      PIC X(10) VALUE SPACES.
