@@ -0,0 +1,11 @@
+      *****************************************************************
+      * LANDEOPL.cpy                                                  *
+      * Formål: Opslagstabel der oversætter KUNDER.cpy's LANDE-KODE   *
+      *         (en ren talkode) til et læsbart landenavn til brug i  *
+      *         adresseblokken i kunde- og kontorapporterne.          *
+      *****************************************************************
+       01 LANDE-TABEL.
+           05 LANDE-ANTAL       PIC 9(03) VALUE 4.
+           05 LANDE-ENTRY OCCURS 20 TIMES.
+               10 LANDE-KODE-REF PIC X(02) VALUE SPACES.
+               10 LANDE-NAVN-REF PIC X(20) VALUE SPACES.
