@@ -0,0 +1,16 @@
+//OPGBATCH JOB (ACCTNO),'NATTEN KOERSEL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* OPGBATCH - Natlig kørsel af kundeudtræk efterfulgt af            *
+//*            kontoudskrifter. Opgave10 (kontoudskrifter) køres kun *
+//*            hvis Opgave9 (kundeudtræk) er gennemført uden         *
+//*            I/O-fejl, så et mislykket udtræk ikke stiltiende      *
+//*            lader en dårlig udskriftskørsel gå videre.            *
+//*********************************************************************
+//OPGAVE9  EXEC PGM=OPGAVE9
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//OPGAVE10 EXEC PGM=OPGAVE10,COND=(0,NE,OPGAVE9)
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
