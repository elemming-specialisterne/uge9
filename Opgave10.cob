@@ -17,12 +17,59 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "Transaktioner.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT INPUT-BANK-FILE ASSIGN TO "Banker.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "Kontoudskrifter.txt"
+           SELECT INPUT-FILE ASSIGN TO WS-TRANS-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT INPUT-BANK-FILE ASSIGN TO WS-BANK-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-BANK-FILE-STATUS.
+           SELECT INPUT-KURS-FILE ASSIGN TO "Valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-KURS-FILE-STATUS.
+           SELECT INPUT-KONTO-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               FILE STATUS IS INPUT-KONTO-FILE-STATUS.
+           SELECT INPUT-PERIODE-FILE ASSIGN TO "StatementPeriode.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-PERIODE-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-KONTOUDSKRIFT-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT OUTPUT-CSV-FILE ASSIGN TO WS-KONTOUDSKRIFT-CSV-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-CSV-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave10-IOFejl.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "Opgave10-Checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT KOERSELSLOG-FILE ASSIGN TO "Koerselslog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KOERSELSLOG-FILE-STATUS.
+           SELECT INPUT-FRAUD-TAERSK-FILE
+               ASSIGN TO "FraudTaerskler.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FRAUD-TAERSK-FILE-STATUS.
+           SELECT FRAUD-WORKLIST-FILE ASSIGN TO WS-FRAUD-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FRAUD-WORKLIST-FILE-STATUS.
+           SELECT INPUT-KOLONNEVALG-FILE
+               ASSIGN TO "Opgave10-KolonneValg.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-KOLONNEVALG-FILE-STATUS.
+           SELECT INPUT-AFSTEM-TOL-FILE
+               ASSIGN TO "AfstemningTolerance.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-AFSTEM-TOL-FILE-STATUS.
+           SELECT AFSTEMNING-FILE ASSIGN TO WS-AFSTEM-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AFSTEMNING-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
 
       *================================================================
       * DATA DIVISION - Definerer alle filer og data strukturer
@@ -36,10 +83,67 @@
        01 BANKOPL.
            COPY "BANKOPL.cpy".
 
+       FD INPUT-KURS-FILE.
+       01 VALUTAKURSOPL.
+           COPY "VALUTAKURSOPL.cpy".
+
+       FD INPUT-KONTO-FILE.
+       01 KONTOOPL.
+           COPY "KONTOOPL.cpy".
+
+       FD INPUT-PERIODE-FILE.
+       01 PERIODEOPL.
+           COPY "PERIODEOPL.cpy".
+
        FD OUTPUT-FILE.
        01 KONTO-ADR.
            02 NAVN-ADR     PIC X(100) VALUE SPACES.
 
+      * Kommasepareret parallel-udgave af kontoudskriften, så finans kan
+      * åbne tallene direkte i et regneark i stedet for at udlede
+      * kolonnerne af NAVN-ADR's faste bredder (se WRITE-CSV-LINJE)
+       FD OUTPUT-CSV-FILE.
+       01 CSV-LINE         PIC X(200) VALUE SPACES.
+
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE    PIC X(80) VALUE SPACES.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINTOPL.
+           COPY "CHECKPOINTOPL.cpy".
+
+       FD KOERSELSLOG-FILE.
+       01 KOERSELSLOG-LINE PIC X(100) VALUE SPACES.
+
+       FD INPUT-FRAUD-TAERSK-FILE.
+       01 FRAUDTAERSKOPL.
+           COPY "FRAUDTAERSKOPL.cpy".
+
+      * Fraud/anomali-worklist - se ANALYZE-FRAUD og WRITE-FRAUD-
+      * WORKLIST. Én linje pr. konto der udpeges, til gennemsyn hos
+      * fraud-teamet.
+       FD FRAUD-WORKLIST-FILE.
+       01 FRAUD-WORKLIST-LINE PIC X(100) VALUE SPACES.
+
+       FD INPUT-KOLONNEVALG-FILE.
+       01 KOLONNEVALGOPL.
+           COPY "KOLONNEVALGOPL.cpy".
+
+       FD INPUT-AFSTEM-TOL-FILE.
+       01 AFSTEMTOLOPL.
+           COPY "AFSTEMTOLOPL.cpy".
+
+      * Saldoafstemningsrapport - en linje pr. konto hvor BALANCE i
+      * KontoOpl.txt ikke stemmer overens med summen af kontoens
+      * transaktioner (se ACCUMULATE-AFSTEMNING og WRITE-AFSTEMNING-
+      * RAPPORT).
+       FD AFSTEMNING-FILE.
+       01 AFSTEMNING-LINE PIC X(100) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
       *================================================================
       * WORKING-STORAGE SECTION - Arbejdsvariable og arrays
       *================================================================
@@ -47,20 +151,240 @@
       * Fil status flags
        01 END-OF-FILE      PIC X VALUE "N".    *> EOF for kunde fil
        01 END-OF-BANK-FILE PIC X VALUE "N".    *> EOF for bank fil
+       01 END-OF-KURS-FILE PIC X VALUE "N".    *> EOF for kurs fil
+       01 END-OF-VALIDER-FIL PIC X VALUE "N".  *> EOF, skema-validering
        01 PREV-REG-NR      PIC X(6) VALUE SPACES.
 
+      * Skema-validering af Banker.txt før READ-BANKS (se
+      * VALIDATE-BANK-FIL) - stopper kørslen hurtigt med en klar
+      * besked hvis filen er tom eller nøglefeltet REG-NR mangler, i
+      * stedet for at lade READ-BANKS stille indlæse delvise/forkerte
+      * rækker i BANK-ARRAY.
+       01 WS-VALIDER-ANTAL    PIC 9(7) VALUE ZERO.
+       01 WS-VALIDER-FEJL     PIC X VALUE "N".
+       01 WS-VALIDER-BESKED   PIC X(60) VALUE SPACES.
+
       * Loop counters og indexer
        01 IX               PIC 9(3) VALUE 1.   *> Array index counter
 
-      * Konto array - gemmer alle konti i hukommelse for hurtig søgning
-       01 BANK-ARRAY OCCURS 100 TIMES.
-           COPY "BANKOPL.cpy".
+      * Bank array - gemmer alle banker i hukommelse i REG-NR-orden
+      * (se READ-BANKS og SORT-BANK-ARRAY), så FIND-BANK kan slå op
+      * med SEARCH ALL i stedet for en lineær scanning pr. transaktion
+       01 BANK-MAX-ANTAL   PIC 9(3) VALUE 100.
+       01 BANK-COUNT       PIC 9(3) VALUE ZERO.
+       01 BANK-OVERFLOW    PIC X VALUE "N".
+      * REG-NR omdøbes til BANK-REG-NR i dette array, da REG-NR alene
+      * er tvetydigt mellem BANKOPL og TRANSAKTIONEROPL, og ASCENDING
+      * KEY ikke kan kvalificeres med "IN BANK-ARRAY" (tabelnavnet kan
+      * ikke bruges ukvalificeret her)
+       01 BANK-ARRAY OCCURS 1 TO 100 TIMES DEPENDING ON BANK-COUNT
+               ASCENDING KEY IS BANK-REG-NR
+               INDEXED BY BX.
+           COPY "BANKOPL.cpy" REPLACING REG-NR BY BANK-REG-NR.
+      * Byttepost til boble-sorteringen i SORT-BANK-ARRAY - skal være
+      * feltmæssigt identisk med BANK-ARRAY's post (ellers forskydes
+      * felterne efter BANKNAVN ved hvert bytte), så den spejler
+      * BANKOPL.cpy fuldt ud, ligesom BANK-ARRAY selv gør ovenfor.
+       01 BANK-ARRAY-TEMP.
+           COPY "BANKOPL.cpy" REPLACING REG-NR BY REG-NR-TEMP.
+
+      * Valutakurs array - hele Valutakurser.txt loades i hukommelse så
+      * hver transaktion kan slå den kurs op der var gældende på
+      * TIDSPUNKT, i stedet for at bruge en enkelt dagskurs-konstant
+       01 KURS-MAX-ANTAL   PIC 9(4) VALUE 500.
+       01 KURS-COUNT       PIC 9(4) VALUE ZERO.
+       01 KURS-OVERFLOW    PIC X VALUE "N".
+       01 VALUTAKURS-ARRAY OCCURS 500 TIMES.
+           COPY "VALUTAKURSOPL.cpy".
+
+       01 WS-BANK-FUNDET   PIC X VALUE "N".
+       01 WS-BANK-FILIAL-NR PIC 9(02) VALUE 1.
+       01 WS-KURS-FUNDET   PIC X VALUE "N".
+       01 WS-KURS          PIC 9(03)V9999 VALUE ZERO.
+       01 WS-BEST-DATO     PIC X(10) VALUE SPACES.
 
-       01 USD              PIC 9V9 value 6.8.
-       01 EUR              PIC 9V9 value 7.5.
+      * Sættes af CONVERT-BELOB-TIL-DKK, når VALUTA hverken er DKK
+      * eller findes i VALUTAKURS-ARRAY - FORMAT-KONTOUDSKRIFT flager
+      * da linjen i stedet for at skrive et stiltiende uomregnet beløb.
+       01 WS-VALUTA-UKENDT PIC X VALUE "N".
+       01 WS-VALUTA-FLAG-TEKST PIC X(36) VALUE SPACES.
 
        01 CONVERTED-VALUTA PIC Z(13)9.99.
 
+      * Løbende saldo til kontoudskriften (se FORMAT-KONTOUDSKRIFT-START
+      * og FORMAT-KONTOUDSKRIFT)
+       01 WS-KONTO-FUNDET  PIC X VALUE "N".
+       01 WS-LOBENDE-SALDO PIC S9(9)V99 VALUE ZERO.
+       01 WS-TRANS-BELOB   PIC S9(9)V99 VALUE ZERO.
+       01 WS-SALDO-DISPLAY PIC -(9)9.99.
+
+      * Statementperiode - begrænser hvilke TIDSPUNKT-datoer der
+      * medtages (se READ-PERIODE). Forvalgt til at spænde over alt,
+      * hvis StatementPeriode.txt ikke findes eller er tom.
+       01 WS-PERIODE-START PIC X(10) VALUE "0000-00-00".
+       01 WS-PERIODE-SLUT  PIC X(10) VALUE "9999-99-99".
+
+      * Genstartscheckpoint - hvert N'te transaktion skrives den
+      * senest behandlede REG-NR/TIDSPUNKT til Opgave10-Checkpoint.txt
+      * (se READ-CHECKPOINT og WRITE-CHECKPOINT), så en genstartet
+      * kørsel kan springe frem i stedet for at genbehandle alt
+      * forfra. Forvalgt til ingen genstart, hvis kontrolfilen
+      * ikke findes eller er tom.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+       01 WS-TRANS-COUNT         PIC 9(7) VALUE ZERO.
+       01 WS-RESTART-REG-NR      PIC X(06) VALUE SPACES.
+       01 WS-RESTART-TIDSPUNKT   PIC X(19) VALUE SPACES.
+       01 WS-SKIPPING            PIC X VALUE "N".
+       01 WS-RESTARTING          PIC X VALUE "N".
+       01 CHECKPOINT-FILE-STATUS PIC XX VALUE "00".
+
+      * Butiksrapport - totaler pr. BUTIK på tværs af alle konti (se
+      * ACCUMULATE-BUTIKKER, SORT-BUTIK-ARRAY og WRITE-BUTIK-REPORT)
+       01 JX                PIC 9(3) VALUE 1.
+       01 BUTIK-MAX-ANTAL   PIC 9(4) VALUE 200.
+       01 BUTIK-COUNT       PIC 9(4) VALUE ZERO.
+       01 BUTIK-OVERFLOW    PIC X VALUE "N".
+       01 WS-BUTIK-FUNDET   PIC X VALUE "N".
+       01 WS-BUTIK-DISPLAY  PIC -(11)9.99.
+       01 BUTIK-ARRAY OCCURS 200 TIMES.
+           05 BUTIK-NAVN    PIC X(30) VALUE SPACES.
+           05 BUTIK-TOTAL   PIC S9(9)V99 VALUE ZERO.
+       01 BUTIK-ARRAY-TEMP.
+           05 BUTIK-NAVN-TEMP  PIC X(30) VALUE SPACES.
+           05 BUTIK-TOTAL-TEMP PIC S9(9)V99 VALUE ZERO.
+
+      * Fraud/anomali-worklist - totaler pr. KONTO-ID på tværs af hele
+      * statementperioden (se ANALYZE-FRAUD, FIND-FRAUD-KONTO og
+      * WRITE-FRAUD-WORKLIST). En konto udpeges enten fordi den har
+      * usædvanligt mange transaktioner i perioden (høj hyppighed) eller
+      * fordi dens største enkelttransaktion ligger langt over kontoens
+      * eget gennemsnit (usædvanligt stort beløb) - se
+      * READ-FRAUD-TAERSKLER for grænseværdierne.
+       01 FRAUD-MAX-ANTAL     PIC 9(4) VALUE 200.
+       01 FRAUD-COUNT         PIC 9(4) VALUE ZERO.
+       01 FRAUD-OVERFLOW      PIC X VALUE "N".
+       01 WS-FRAUD-FUNDET     PIC X VALUE "N".
+       01 WS-FRAUD-BELOB-GNS  PIC S9(9)V99 VALUE ZERO.
+       01 WS-FRAUD-DISPLAY    PIC -(9)9.99.
+       01 FRAUD-ARRAY OCCURS 200 TIMES.
+           05 FRAUD-KONTO-ID      PIC X(10) VALUE SPACES.
+           05 FRAUD-REG-NR        PIC X(6)  VALUE SPACES.
+           05 FRAUD-ANTAL         PIC 9(5)  VALUE ZERO.
+           05 FRAUD-BELOB-TOTAL   PIC S9(9)V99 VALUE ZERO.
+           05 FRAUD-BELOB-MAX     PIC S9(9)V99 VALUE ZERO.
+
+      * Grænseværdier for ANALYZE-FRAUD/WRITE-FRAUD-WORKLIST (se
+      * READ-FRAUD-TAERSKLER). Forvalgt til 10 transaktioner i
+      * perioden, og et enkeltbeløb på mere end 3 gange kontoens eget
+      * gennemsnit, hvis FraudTaerskler.txt ikke findes eller er tom.
+       01 WS-FRAUD-VELOCITY-GRAENSE PIC 9(5) VALUE 10.
+       01 WS-FRAUD-BELOB-FAKTOR     PIC 9(3) VALUE 3.
+
+      * Saldoafstemning - pr. KONTO-ID summeres alle transaktioner,
+      * omregnet til kontoens egen VALUTAKODE, og sammenlignes med
+      * BALANCE i KontoOpl.txt (se ACCUMULATE-AFSTEMNING, FIND-
+      * AFSTEMNING-KONTO og WRITE-AFSTEMNING-RAPPORT). Dækker hele
+      * Transaktioner.txt, ikke kun statementperioden, da BALANCE
+      * afspejler kontoens fulde historik. Tolerancen er forvalgt til
+      * 1.00 i kontoens egen valuta, hvis AfstemningTolerance.txt ikke
+      * findes eller er tom.
+       01 AFSTEM-MAX-ANTAL     PIC 9(4) VALUE 500.
+       01 AFSTEM-COUNT         PIC 9(4) VALUE ZERO.
+       01 AFSTEM-OVERFLOW      PIC X VALUE "N".
+       01 WS-AFSTEM-FUNDET     PIC X VALUE "N".
+       01 WS-AFSTEM-TOLERANCE       PIC S9(9)V99 VALUE 1.
+       01 WS-AFSTEM-BALANCE         PIC S9(9)V99 VALUE ZERO.
+       01 WS-AFSTEM-DIFF            PIC S9(9)V99 VALUE ZERO.
+       01 WS-AFSTEM-BALANCE-DISPLAY PIC -(9)9.99.
+       01 WS-AFSTEM-SUM-DISPLAY     PIC -(9)9.99.
+       01 WS-AFSTEM-DIFF-DISPLAY    PIC -(9)9.99.
+       01 WS-REGN-VALUTA-SOEG       PIC X(3) VALUE SPACES.
+       01 WS-REGN-BELOB             PIC S9(9)V99 VALUE ZERO.
+       01 AFSTEM-ARRAY OCCURS 500 TIMES.
+           05 AFSTEM-KONTO-ID   PIC X(10) VALUE SPACES.
+           05 AFSTEM-SUM        PIC S9(9)V99 VALUE ZERO.
+
+      * Transaktionstype-oversigt pr. konto - nulstilles for hver ny
+      * REG-NR og trykkes efter sidste detaljelinje for kontoen (se
+      * RESET-TYPE-ARRAY, ACCUMULATE-TYPE og WRITE-TYPE-SUMMARY)
+       01 TYPE-MAX-ANTAL    PIC 9(4) VALUE 20.
+       01 TYPE-COUNT        PIC 9(4) VALUE ZERO.
+       01 TYPE-OVERFLOW     PIC X VALUE "N".
+       01 WS-TYPE-FUNDET    PIC X VALUE "N".
+       01 WS-TYPE-DISPLAY   PIC -(9)9.99.
+       01 TYPE-ARRAY OCCURS 20 TIMES.
+           05 TYPE-NAVN     PIC X(15) VALUE SPACES.
+           05 TYPE-ANTAL    PIC 9(5) VALUE ZERO.
+           05 TYPE-TOTAL    PIC S9(9)V99 VALUE ZERO.
+
+      * Fælles kolonne-/indrykningsopsætning for FORMAT-* afsnittene
+       01 RPT-KOLONNER.
+           COPY "RAPPORTKOLONNER.cpy".
+
+      * Konfigurerbar kolonnerækkefølge for Kontoudskrifter.csv (se
+      * READ-KOLONNEVALG, WRITE-CSV-HEADER og WRITE-CSV-LINJE) - lader
+      * driftsafdelingen omarrangere eller udelade kolonner via
+      * Opgave10-KolonneValg.txt i stedet for at ændre STRING-opbygget
+      * kode for hver kosmetisk ønske. Forvalgt til den oprindelige
+      * faste rækkefølge, hvis filen ikke findes eller er tom.
+       01 END-OF-KOLONNEVALG-FILE PIC X VALUE "N".
+       01 KOLONNE-MAX-ANTAL       PIC 9(2) VALUE 9.
+       01 KOLONNE-COUNT           PIC 9(2) VALUE ZERO.
+       01 KOLONNE-ARRAY OCCURS 9 TIMES PIC X(10) VALUE SPACES.
+       01 WS-KOLONNE-VAERDI       PIC X(30) VALUE SPACES.
+       01 WS-KOLONNE-ER-HEADER    PIC X VALUE "N".
+       01 WS-CSV-POINTER          PIC 9(3) VALUE 1.
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 INPUT-FILE-STATUS      PIC XX VALUE "00".
+       01 INPUT-BANK-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-KURS-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-KONTO-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-PERIODE-FILE-STATUS PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS     PIC XX VALUE "00".
+       01 OUTPUT-CSV-FILE-STATUS PIC XX VALUE "00".
+       01 KOERSELSLOG-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-FRAUD-TAERSK-FILE-STATUS PIC XX VALUE "00".
+       01 FRAUD-WORKLIST-FILE-STATUS     PIC XX VALUE "00".
+       01 INPUT-KOLONNEVALG-FILE-STATUS  PIC XX VALUE "00".
+       01 INPUT-AFSTEM-TOL-FILE-STATUS   PIC XX VALUE "00".
+       01 AFSTEMNING-FILE-STATUS         PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME        PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION        PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS           PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT      PIC 9(5) VALUE ZERO.
+
+      * Kørselslog - fælles run-log for hele batch-suiten (se
+      * STEMPEL-KOERSEL-START/STEMPEL-KOERSEL-SLUT/SKRIV-KOERSELSLOG)
+       01 WS-KOERSEL-SYSDATO   PIC 9(8) VALUE ZERO.
+       01 WS-KOERSEL-SYSTID    PIC 9(8) VALUE ZERO.
+       01 WS-KOERSEL-START     PIC X(19) VALUE SPACES.
+       01 WS-KOERSEL-SLUT      PIC X(19) VALUE SPACES.
+       01 WS-KOERSEL-STATUS    PIC X(4)  VALUE SPACES.
+       01 WS-KOERSEL-LAEST     PIC 9(7) VALUE ZERO.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * Transaktioner.txt/Banker.txt/KontoOpl.txt/Kontoudskrifter.*.
+      * Forvalgt til nul, dvs. de udaterede navne, hvis
+      * BusinessDato.txt ikke findes eller er tom.
+       01 WS-FORRETNINGSDATO          PIC 9(8) VALUE ZERO.
+       01 WS-TRANS-FILNAVN            PIC X(40)
+           VALUE "Transaktioner.txt".
+       01 WS-BANK-FILNAVN             PIC X(40) VALUE "Banker.txt".
+       01 WS-KONTO-FILNAVN            PIC X(40) VALUE "KontoOpl.txt".
+       01 WS-KONTOUDSKRIFT-FILNAVN    PIC X(40)
+           VALUE "Kontoudskrifter.txt".
+       01 WS-KONTOUDSKRIFT-CSV-FILNAVN PIC X(40)
+           VALUE "Kontoudskrifter.csv".
+       01 WS-FRAUD-FILNAVN            PIC X(40)
+           VALUE "FraudWorklist.txt".
+       01 WS-AFSTEM-FILNAVN           PIC X(40)
+           VALUE "SaldoAfstemning.txt".
+
       *================================================================
       * PROCEDURE DIVISION - Hovedprogramlogik
       *================================================================
@@ -75,44 +399,270 @@
       *         4. Lukker filer og afslutter                          *
       *****************************************************************
        MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           PERFORM STEMPEL-KOERSEL-START
+           OPEN OUTPUT IO-ERROR-FILE
+
+           OPEN EXTEND KOERSELSLOG-FILE
+           MOVE "KOERSELSLOG-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE KOERSELSLOG-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+      * Se om en tidligere kørsel blev afbrudt - hvis der er et
+      * genstartspunkt, skal Kontoudskrifter.txt/.csv udvides i
+      * stedet for at blive overskrevet, så allerede udskrevne
+      * konti ikke går tabt
+           PERFORM READ-CHECKPOINT
+
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           IF WS-RESTARTING = "Y"
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           IF WS-RESTARTING = "Y"
+               OPEN EXTEND OUTPUT-CSV-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-CSV-FILE
+           END-IF
+           MOVE "OUTPUT-CSV-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"            TO WS-IO-OPERATION
+           MOVE OUTPUT-CSV-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM SET-DEFAULT-KOLONNER
+           PERFORM READ-KOLONNEVALG
+
+           IF WS-RESTARTING = "N"
+               PERFORM WRITE-CSV-HEADER
+           END-IF
+
+           OPEN INPUT INPUT-KONTO-FILE
+           MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
 
       * Læs Banker ind i array
+           PERFORM VALIDATE-BANK-FIL
            PERFORM READ-BANKS
+           IF BANK-OVERFLOW = "Y"
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING "ADVARSEL: Banker.txt har flere end "
+                       DELIMITED BY SIZE
+                       BANK-MAX-ANTAL DELIMITED BY SIZE
+                       " banker - overskydende banker er udeladt"
+                       DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+
+      * Læs Valutakurser ind i array
+           PERFORM READ-KURSER
+           IF KURS-OVERFLOW = "Y"
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING "ADVARSEL: Valutakurser.txt har flere end "
+                       DELIMITED BY SIZE
+                       KURS-MAX-ANTAL DELIMITED BY SIZE
+                       " kurser - overskydende kurser er udeladt"
+                       DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+
+      * Læs statementperiode - afgør hvilke TIDSPUNKT der medtages
+           PERFORM READ-PERIODE
+
+      * Første gennemløb af Transaktioner.txt - totaler pr. BUTIK,
+      * så rapporten kan indlede med en rangeret butiksoversigt
+           PERFORM ACCUMULATE-BUTIKKER
+           PERFORM SORT-BUTIK-ARRAY
+           IF WS-RESTARTING = "N"
+               PERFORM WRITE-BUTIK-REPORT
+           END-IF
+
+      * Andet gennemløb af Transaktioner.txt - totaler pr. KONTO-ID,
+      * så konti med usædvanlig hyppighed eller usædvanligt store
+      * beløb kan udpeges til fraud-teamets worklist
+           CLOSE INPUT-FILE
+           OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM READ-FRAUD-TAERSKLER
+
+           OPEN OUTPUT FRAUD-WORKLIST-FILE
+           MOVE "FRAUD-WORKLIST-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"                TO WS-IO-OPERATION
+           MOVE FRAUD-WORKLIST-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM ACCUMULATE-FRAUD
+           IF FRAUD-OVERFLOW = "Y"
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING "ADVARSEL: Flere end "
+                       DELIMITED BY SIZE
+                       FRAUD-MAX-ANTAL DELIMITED BY SIZE
+                       " konti i fraud-worklisten - overskydende"
+                       DELIMITED BY SIZE
+                       " konti er udeladt"
+                       DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+           PERFORM WRITE-FRAUD-WORKLIST
+
+           CLOSE FRAUD-WORKLIST-FILE
+
+      * Tredje gennemløb af Transaktioner.txt - summerer pr. KONTO-ID,
+      * omregnet til kontoens egen valuta, og afstemmer mod BALANCE i
+      * KontoOpl.txt
+           CLOSE INPUT-FILE
+           OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM READ-AFSTEM-TOLERANCE
+
+           OPEN OUTPUT AFSTEMNING-FILE
+           MOVE "AFSTEMNING-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"            TO WS-IO-OPERATION
+           MOVE AFSTEMNING-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM ACCUMULATE-AFSTEMNING
+           IF AFSTEM-OVERFLOW = "Y"
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING "ADVARSEL: Flere end "
+                       DELIMITED BY SIZE
+                       AFSTEM-MAX-ANTAL DELIMITED BY SIZE
+                       " konti i saldoafstemningen - overskydende"
+                       DELIMITED BY SIZE
+                       " konti er udeladt"
+                       DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+           PERFORM WRITE-AFSTEMNING-RAPPORT
+
+           CLOSE AFSTEMNING-FILE
+
+           CLOSE INPUT-FILE
+           OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
 
       * Processér hver kunde og format deres oplysninger
            PERFORM UNTIL END-OF-FILE = "Y"
                READ INPUT-FILE INTO TRANSAKTIONEROPL
                    AT END
                        MOVE "Y" TO END-OF-FILE
+                       IF PREV-REG-NR NOT = SPACES
+                           PERFORM WRITE-TYPE-SUMMARY
+                       END-IF
                    NOT AT END
-                       if PREV-REG-NR not = REG-NR in TRANSAKTIONEROPL
-                          MOVE SPACES TO NAVN-ADR
-   
-                          PERFORM DASH-LINE
-                          PERFORM FORMAT-KUNDENAVN
-                          PERFORM FORMAT-ADRESSE
-                          PERFORM COPYFILD
-                          PERFORM COPYFILD
-   
-                          PERFORM FORMAT-BANK
-                          PERFORM COPYFILD
-
-                          PERFORM FORMAT-KONTOUDSKRIFT-START
-                          PERFORM COPYFILD
-
-                          MOVE REG-NR in TRANSAKTIONEROPL to PREV-REG-NR
-                       end-if
-                       
-                       PERFORM FORMAT-KONTOUDSKRIFT
+                       IF TIDSPUNKT(1:10) >= WS-PERIODE-START
+                           AND TIDSPUNKT(1:10) <= WS-PERIODE-SLUT
+                          IF WS-SKIPPING = "Y"
+                              IF WS-RESTARTING = "Y"
+                                  PERFORM FIND-KONTO-SALDO
+                                  MOVE "N" TO WS-RESTARTING
+                              END-IF
+                              PERFORM CHECK-RESTART-SKIP
+                              IF WS-SKIPPING = "Y"
+                                  PERFORM ACCUMULATE-SKIPPET-TRANSAKTION
+                              END-IF
+                          END-IF
+
+                          IF WS-SKIPPING = "N"
+                          if PREV-REG-NR not =
+                                  REG-NR in TRANSAKTIONEROPL
+                             IF PREV-REG-NR NOT = SPACES
+                                 PERFORM WRITE-TYPE-SUMMARY
+                             END-IF
+                             PERFORM RESET-TYPE-ARRAY
+
+                             MOVE SPACES TO NAVN-ADR
+
+                             PERFORM DASH-LINE
+                             PERFORM FORMAT-KUNDENAVN
+                             PERFORM FORMAT-ADRESSE
+                             PERFORM COPYFILD
+                             PERFORM COPYFILD
+
+                             PERFORM FORMAT-BANK
+                             PERFORM COPYFILD
+
+                             PERFORM FORMAT-KONTOUDSKRIFT-START
+                             PERFORM COPYFILD
+
+                             MOVE REG-NR in TRANSAKTIONEROPL
+                                 to PREV-REG-NR
+                          end-if
+
+                          PERFORM FORMAT-KONTOUDSKRIFT
+                          PERFORM WRITE-CSV-LINJE
+                          PERFORM ACCUMULATE-TYPE
+
+                          ADD 1 TO WS-TRANS-COUNT
+                          ADD 1 TO WS-KOERSEL-LAEST
+                          IF WS-TRANS-COUNT >= WS-CHECKPOINT-INTERVAL
+                              PERFORM WRITE-CHECKPOINT
+                              MOVE ZERO TO WS-TRANS-COUNT
+                          END-IF
+                          END-IF
+                       END-IF
 
 
                END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
            END-PERFORM
-           
+
+           PERFORM SKRIV-KOERSELSLOG
+
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           CLOSE OUTPUT-CSV-FILE
+           CLOSE INPUT-KONTO-FILE
+           CLOSE KOERSELSLOG-FILE
+           CLOSE IO-ERROR-FILE
+
+      * Kørslen nåede igennem hele filen uden I/O-fejl - en eventuel
+      * genstartsmarkering er nu forældet, så den ryddes, ellers ville
+      * en senere, uafbrudt kørsel tro at den skal springe transaktioner
+      * over
+           IF WS-IO-ERROR-COUNT = ZERO
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
+
+      * RETURN-CODE sættes så en kaldende JCL-job-step kan betinge
+      * senere steps på om denne kørsel gik igennem uden I/O-fejl
+           IF WS-IO-ERROR-COUNT = ZERO
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF
            STOP RUN.
        
       *================================================================
@@ -126,9 +676,164 @@
       *****************************************************************
        COPYFILD.
            WRITE KONTO-ADR
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"       TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
            MOVE SPACES TO NAVN-ADR
        EXIT.
 
+      *****************************************************************
+      * COPYFILD-CSV                                                  *
+      * Formål: Skriver indholdet af CSV-LINE til Kontoudskrifter.csv *
+      *         og rydder CSV-LINE til næste linje                    *
+      *****************************************************************
+       COPYFILD-CSV.
+           WRITE CSV-LINE
+           MOVE "OUTPUT-CSV-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"           TO WS-IO-OPERATION
+           MOVE OUTPUT-CSV-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO CSV-LINE
+       EXIT.
+
+      *****************************************************************
+      * SET-DEFAULT-KOLONNER                                          *
+      * Formål: Sætter KOLONNE-ARRAY/KOLONNE-COUNT til CSV-rapportens *
+      *         oprindelige faste kolonnerækkefølge, som READ-        *
+      *         KOLONNEVALG derefter kan overskrive fra en fil.       *
+      *****************************************************************
+       SET-DEFAULT-KOLONNER.
+           MOVE 9 TO KOLONNE-COUNT
+           MOVE "KONTO_ID"  TO KOLONNE-ARRAY(1)
+           MOVE "NAVN"      TO KOLONNE-ARRAY(2)
+           MOVE "TIDSPUNKT" TO KOLONNE-ARRAY(3)
+           MOVE "TYPE"      TO KOLONNE-ARRAY(4)
+           MOVE "BELOB"     TO KOLONNE-ARRAY(5)
+           MOVE "VALUTA"    TO KOLONNE-ARRAY(6)
+           MOVE "BELOB_DKK" TO KOLONNE-ARRAY(7)
+           MOVE "BUTIK"     TO KOLONNE-ARRAY(8)
+           MOVE "SALDO"     TO KOLONNE-ARRAY(9)
+       EXIT.
+
+      *****************************************************************
+      * READ-KOLONNEVALG                                              *
+      * Formål: Læser Opgave10-KolonneValg.txt - én kolonnekode pr.   *
+      *         linje, i den ønskede rækkefølge. Findes filen ikke,   *
+      *         eller er den tom, beholdes SET-DEFAULT-KOLONNERs      *
+      *         forvalgte rækkefølge uændret.                         *
+      *****************************************************************
+       READ-KOLONNEVALG.
+           OPEN INPUT INPUT-KOLONNEVALG-FILE
+           IF INPUT-KOLONNEVALG-FILE-STATUS = "00"
+               READ INPUT-KOLONNEVALG-FILE INTO KOLONNEVALGOPL
+                   AT END
+                       MOVE "Y" TO END-OF-KOLONNEVALG-FILE
+                   NOT AT END
+                       MOVE ZERO TO KOLONNE-COUNT
+               END-READ
+               PERFORM UNTIL END-OF-KOLONNEVALG-FILE = "Y"
+                   IF KOLONNE-COUNT >= KOLONNE-MAX-ANTAL
+                       EXIT PERFORM
+                   END-IF
+                   ADD 1 TO KOLONNE-COUNT
+                   MOVE KOLONNE-KODE TO KOLONNE-ARRAY(KOLONNE-COUNT)
+                   READ INPUT-KOLONNEVALG-FILE INTO KOLONNEVALGOPL
+                       AT END
+                           MOVE "Y" TO END-OF-KOLONNEVALG-FILE
+                   END-READ
+               END-PERFORM
+               CLOSE INPUT-KOLONNEVALG-FILE
+               MOVE "N" TO END-OF-KOLONNEVALG-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * KOLONNE-VAERDI                                                *
+      * Formål: Slår den aktuelle kolonnekode (KOLONNE-ARRAY(IX)) op  *
+      *         og sætter WS-KOLONNE-VAERDI til feltets tekstværdi    *
+      *         for den transaktion CSV-LINE bygges for - bruges af   *
+      *         både WRITE-CSV-HEADER (kolonnenavn) og WRITE-CSV-     *
+      *         LINJE (feltværdi), se WS-KOLONNE-ER-HEADER.           *
+      *****************************************************************
+       KOLONNE-VAERDI.
+           IF WS-KOLONNE-ER-HEADER = "Y"
+               MOVE KOLONNE-ARRAY(IX) TO WS-KOLONNE-VAERDI
+           ELSE
+               EVALUATE KOLONNE-ARRAY(IX)
+                   WHEN "KONTO_ID"
+                       MOVE function trim(KONTO-ID IN TRANSAKTIONEROPL)
+                           TO WS-KOLONNE-VAERDI
+                   WHEN "NAVN"
+                       MOVE function trim(NAVN) TO WS-KOLONNE-VAERDI
+                   WHEN "TIDSPUNKT"
+                       MOVE function trim(TIDSPUNKT)
+                           TO WS-KOLONNE-VAERDI
+                   WHEN "TYPE"
+                       MOVE function trim(TRANSAKTIONSTYPE)
+                           TO WS-KOLONNE-VAERDI
+                   WHEN "BELOB"
+                       MOVE function trim(BELØB) TO WS-KOLONNE-VAERDI
+                   WHEN "VALUTA"
+                       MOVE function trim(VALUTA) TO WS-KOLONNE-VAERDI
+                   WHEN "BELOB_DKK"
+                       MOVE function trim(CONVERTED-VALUTA)
+                           TO WS-KOLONNE-VAERDI
+                   WHEN "BUTIK"
+                       MOVE function trim(BUTIK) TO WS-KOLONNE-VAERDI
+                   WHEN "SALDO"
+                       MOVE function trim(WS-SALDO-DISPLAY)
+                           TO WS-KOLONNE-VAERDI
+                   WHEN OTHER
+                       MOVE SPACES TO WS-KOLONNE-VAERDI
+               END-EVALUATE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * WRITE-CSV-HEADER                                              *
+      * Formål: Skriver kolonneoverskrifterne øverst i CSV-filen, i   *
+      *         den rækkefølge KOLONNE-ARRAY angiver.                 *
+      *****************************************************************
+       WRITE-CSV-HEADER.
+           MOVE "Y" TO WS-KOLONNE-ER-HEADER
+           MOVE SPACES TO CSV-LINE
+           MOVE 1 TO WS-CSV-POINTER
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KOLONNE-COUNT
+               PERFORM KOLONNE-VAERDI
+               IF IX > 1
+                   STRING "," DELIMITED BY SIZE
+                           INTO CSV-LINE WITH POINTER WS-CSV-POINTER
+               END-IF
+               STRING function trim(WS-KOLONNE-VAERDI) DELIMITED BY SIZE
+                       INTO CSV-LINE WITH POINTER WS-CSV-POINTER
+           END-PERFORM
+           PERFORM COPYFILD-CSV
+       EXIT.
+
+      *****************************************************************
+      * WRITE-CSV-LINJE                                               *
+      * Formål: Skriver den aktuelle transaktion som en kommasepareret*
+      *         række - samme data som FORMAT-KONTOUDSKRIFT viser i   *
+      *         den faste bredde rapport, blot en transaktion pr.     *
+      *         linje med proper kolonneoverskrifter, til Excel.      *
+      *****************************************************************
+       WRITE-CSV-LINJE.
+           MOVE "N" TO WS-KOLONNE-ER-HEADER
+           MOVE SPACES TO CSV-LINE
+           MOVE 1 TO WS-CSV-POINTER
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KOLONNE-COUNT
+               PERFORM KOLONNE-VAERDI
+               IF IX > 1
+                   STRING "," DELIMITED BY SIZE
+                           INTO CSV-LINE WITH POINTER WS-CSV-POINTER
+               END-IF
+               STRING function trim(WS-KOLONNE-VAERDI) DELIMITED BY SIZE
+                       INTO CSV-LINE WITH POINTER WS-CSV-POINTER
+           END-PERFORM
+           PERFORM COPYFILD-CSV
+       EXIT.
+
       *================================================================
       * FORMATTING PROCEDURES - Formatering af kunde data
       *================================================================
@@ -156,27 +861,38 @@
 
        FORMAT-BANK.
            perform FIND-BANK
-           perform FORMAT-REG-NR
-           perform FORMAT-BANK-NAME
-           perform FORMAT-BANK-ADRESSE
-           perform FORMAT-BANK-TELEFON
-           perform FORMAT-BANK-EMAIL
-           
+           IF WS-BANK-FUNDET = "Y"
+               PERFORM FIND-KONTO-SALDO
+               MOVE KONTO-FILIAL-NR IN KONTOOPL TO WS-BANK-FILIAL-NR
+               IF WS-BANK-FILIAL-NR < 1
+                       OR WS-BANK-FILIAL-NR > BANK-ANTAL-FILIALER
+                               IN BANK-ARRAY(IX)
+                   MOVE 1 TO WS-BANK-FILIAL-NR
+               END-IF
+               perform FORMAT-REG-NR
+               perform FORMAT-BANK-NAME
+               perform FORMAT-BANK-ADRESSE
+               perform FORMAT-BANK-TELEFON
+               perform FORMAT-BANK-EMAIL
+           ELSE
+               perform FORMAT-BANK-NOT-FOUND
+           END-IF
+
+           PERFORM COPYFILD
+       EXIT.
+
+       FORMAT-BANK-NOT-FOUND.
+           STRING  RPT-INDENT-1 delimited by size
+                   "Bank not found for reg.nr. " delimited by size
+                   REG-NR in TRANSAKTIONEROPL   delimited by space
+                   into NAVN-ADR
            PERFORM COPYFILD
        EXIT.
 
        FORMAT-KONTOUDSKRIFT.
-      * Convert currency to DKK
-           EVALUATE VALUTA
-               WHEN "USD"
-                   MULTIPLY FUNCTION NUMVAL(BELØB) BY USD
-                   GIVING CONVERTED-VALUTA
-               WHEN "EUR"
-                   MULTIPLY FUNCTION NUMVAL(BELØB) BY EUR 
-                   GIVING CONVERTED-VALUTA
-               WHEN "DKK"
-                   MOVE BELØB TO CONVERTED-VALUTA
-           end-evaluate
+           PERFORM CONVERT-BELOB-TIL-DKK
+           ADD WS-TRANS-BELOB TO WS-LOBENDE-SALDO
+           MOVE WS-LOBENDE-SALDO TO WS-SALDO-DISPLAY
            string  TIDSPUNKT delimited by space
                    " " delimited by size
                    TRANSAKTIONSTYPE delimited by space
@@ -188,22 +904,23 @@
                    VALUTA delimited by space
                    " " delimited by size
                    BUTIK delimited by space
+                   " Saldo: " delimited by size
+                   WS-SALDO-DISPLAY delimited by size
+                   function trim(WS-VALUTA-FLAG-TEKST) delimited by size
                    into NAVN-ADR
            PERFORM COPYFILD
        EXIT.
 
        FORMAT-REG-NR.
-           STRING  "                                 " delimited by size
-                   "                                 " delimited by size
+           STRING  RPT-INDENT-1 delimited by size
                    "Registreringsnummer: "             delimited by size
-                   REG-NR in BANK-ARRAY(IX)           delimited by space
+                   BANK-REG-NR in BANK-ARRAY(IX)  delimited by space
                    into NAVN-ADR
            PERFORM COPYFILD
        EXIT.
 
        FORMAT-BANK-NAME.
-           STRING  "                                 " delimited by size
-                   "                                 " delimited by size
+           STRING  RPT-INDENT-1 delimited by size
                    "Bank: "                            delimited by size
                    BANKNAVN in BANK-ARRAY(IX)         delimited by space
                    into NAVN-ADR
@@ -211,43 +928,123 @@
        EXIT.
 
        FORMAT-BANK-ADRESSE.
-           STRING  "                                 " delimited by size
-                   "                                 " delimited by size
+           STRING  RPT-INDENT-1 delimited by size
                    "Bankadresse: "                     delimited by size
-                   BANKADRESSE in BANK-ARRAY(IX)      delimited by space
+                   FILIAL-ADRESSE IN BANK-ARRAY(IX, WS-BANK-FILIAL-NR)
+                       delimited by space
                    into NAVN-ADR
            PERFORM COPYFILD
        EXIT.
 
        FORMAT-BANK-TELEFON.
-           STRING  "                                 " delimited by size
-                   "                                 " delimited by size
+           STRING  RPT-INDENT-1 delimited by size
                    "Telefon: "                         delimited by size
-                   TELEFON in BANK-ARRAY(IX)          delimited by space
+                   FILIAL-TELEFON IN BANK-ARRAY(IX, WS-BANK-FILIAL-NR)
+                       delimited by space
                    into NAVN-ADR
            PERFORM COPYFILD
        EXIT.
 
        FORMAT-BANK-EMAIL.
-           STRING  "                                 " delimited by size
-                   "                                 " delimited by size
+           STRING  RPT-INDENT-1 delimited by size
                    "E-mail: "                          delimited by size
-                   EMAIL in BANK-ARRAY(IX)            delimited by space
+                   FILIAL-EMAIL IN BANK-ARRAY(IX, WS-BANK-FILIAL-NR)
+                       delimited by space
                    into NAVN-ADR
            PERFORM COPYFILD
        EXIT.
 
        FORMAT-KONTOUDSKRIFT-START.
            STRING  "Kontoudskrift for kontonr.: "  delimited by size
-                   KONTO-ID                        delimited by space
+                   KONTO-ID IN TRANSAKTIONEROPL     delimited by space
+                   into NAVN-ADR
+           PERFORM COPYFILD
+           PERFORM FIND-KONTO-SALDO
+           STRING  "Aabningssaldo: "  delimited by size
+                   WS-SALDO-DISPLAY   delimited by size
                    into NAVN-ADR
            PERFORM COPYFILD
        EXIT.
 
+      *****************************************************************
+      * FIND-KONTO-SALDO                                              *
+      * Formål: Slår kontoens BALANCE op i KontoOpl.txt og bruger den *
+      *         som startværdi for WS-LOBENDE-SALDO, så statementet   *
+      *         kan vise en åbningssaldo og en saldo pr. transaktion. *
+      *****************************************************************
+       FIND-KONTO-SALDO.
+           MOVE KONTO-ID IN TRANSAKTIONEROPL TO KONTO-ID IN KONTOOPL
+           READ INPUT-KONTO-FILE INTO KONTOOPL
+               INVALID KEY
+                   MOVE "N" TO WS-KONTO-FUNDET
+                   MOVE ZERO TO WS-LOBENDE-SALDO
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-KONTO-FUNDET
+                   MOVE BALANCE IN KONTOOPL TO WS-LOBENDE-SALDO
+           END-READ
+           MOVE WS-LOBENDE-SALDO TO WS-SALDO-DISPLAY
+       EXIT.
+
       *================================================================
       * FILE HANDLING PROCEDURES - Fil håndtering
       *================================================================
       
+      *****************************************************************
+      * VALIDATE-BANK-FIL                                             *
+      * Formål: Skema-validering af Banker.txt, før READ-BANKS        *
+      *         indlæser den i BANK-ARRAY - tjekker at filen          *
+      *         indeholder mindst én post, og at nøglefeltet REG-NR   *
+      *         er udfyldt på hver post, så en afkortet eller forkert *
+      *         formateret fil stopper kørslen med det samme i stedet *
+      *         for at blive indlæst delvist eller forkert.           *
+      * Output: WS-VALIDER-FEJL = "Y" og kørslen stoppes med          *
+      *         RETURN-CODE 8 hvis valideringen fejler.               *
+      *****************************************************************
+       VALIDATE-BANK-FIL.
+           MOVE ZERO TO WS-VALIDER-ANTAL
+           OPEN INPUT INPUT-BANK-FILE
+           MOVE "INPUT-BANK-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"            TO WS-IO-OPERATION
+           MOVE INPUT-BANK-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           PERFORM UNTIL END-OF-VALIDER-FIL = "Y"
+               READ INPUT-BANK-FILE INTO BANKOPL
+                   AT END
+                       MOVE "Y" TO END-OF-VALIDER-FIL
+                   NOT AT END
+                       ADD 1 TO WS-VALIDER-ANTAL
+                       IF REG-NR OF BANKOPL = SPACES
+                           MOVE "Y" TO WS-VALIDER-FEJL
+                           STRING "Banker.txt post "
+                                       DELIMITED BY SIZE
+                                   WS-VALIDER-ANTAL
+                                       DELIMITED BY SIZE
+                                   " mangler REG-NR"
+                                       DELIMITED BY SIZE
+                                   INTO WS-VALIDER-BESKED
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-BANK-FILE
+           MOVE "N" TO END-OF-VALIDER-FIL
+           IF WS-VALIDER-ANTAL = ZERO
+               MOVE "Y" TO WS-VALIDER-FEJL
+               MOVE "Banker.txt indeholder ingen poster"
+                   TO WS-VALIDER-BESKED
+           END-IF
+           IF WS-VALIDER-FEJL = "Y"
+               DISPLAY "SKEMAFEJL: " function trim(WS-VALIDER-BESKED)
+               DISPLAY "Kørsel afbrudt - Banker.txt matcher ikke "
+                       "forventet layout (BANKOPL.cpy)"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               PERFORM SKRIV-KOERSELSLOG
+               CLOSE KOERSELSLOG-FILE
+               CLOSE IO-ERROR-FILE
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+       EXIT.
+
       *****************************************************************
       * READ-KONTO                                                    *
       * Formål: Læser alle konto records fra KontoOpl.txt ind i       *
@@ -256,30 +1053,953 @@
       * Info:   Kaldes kun én gang ved program start                  *
       *****************************************************************
        READ-BANKS.
-           MOVE 1 TO IX                       *> Start ved array index 1
            OPEN INPUT INPUT-BANK-FILE
+           MOVE "INPUT-BANK-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"            TO WS-IO-OPERATION
+           MOVE INPUT-BANK-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
            PERFORM UNTIL END-OF-BANK-FILE = "Y"
                READ INPUT-BANK-FILE INTO BANKOPL
                    AT END
                        MOVE "Y" TO END-OF-BANK-FILE
                    NOT AT END
-      *                display IX
-      *                display BANKOPL
-      * Gem konto record i array
-                       MOVE BANKOPL TO BANK-ARRAY(IX)
-      * Gå til næste array position
-                       ADD 1 TO IX
+                       IF BANK-COUNT >= BANK-MAX-ANTAL
+                           MOVE "Y" TO BANK-OVERFLOW
+                       ELSE
+      * Gem bank record i array
+                           ADD 1 TO BANK-COUNT
+                           MOVE BANKOPL TO BANK-ARRAY(BANK-COUNT)
+                       END-IF
                END-READ
+               MOVE "INPUT-BANK-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"            TO WS-IO-OPERATION
+               MOVE INPUT-BANK-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
            END-PERFORM
            CLOSE INPUT-BANK-FILE
       * Reset flag for næste brug
            MOVE "N" TO END-OF-BANK-FILE
+
+      * Bring arrayet i REG-NR-orden, så FIND-BANK kan bruge SEARCH ALL
+           PERFORM SORT-BANK-ARRAY
        EXIT.
 
+      *****************************************************************
+      * SORT-BANK-ARRAY                                               *
+      * Formål: Sorterer BANK-ARRAY stigende efter REG-NR (boble-     *
+      *         sortering, samme teknik som SORT-BUTIK-ARRAY), så     *
+      *         FIND-BANK kan slå op med SEARCH ALL.                  *
+      *****************************************************************
+       SORT-BANK-ARRAY.
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX >= BANK-COUNT
+               PERFORM VARYING JX FROM 1 BY 1
+                       UNTIL JX > BANK-COUNT - IX
+                   IF BANK-REG-NR IN BANK-ARRAY(JX) >
+                           BANK-REG-NR IN BANK-ARRAY(JX + 1)
+                       MOVE BANK-ARRAY(JX)     TO BANK-ARRAY-TEMP
+                       MOVE BANK-ARRAY(JX + 1) TO BANK-ARRAY(JX)
+                       MOVE BANK-ARRAY-TEMP    TO BANK-ARRAY(JX + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * FIND-BANK                                                     *
+      * Formål: Slår REG-NR fra den aktuelle transaktion op i         *
+      *         BANK-ARRAY med en binær søgning (SEARCH ALL) i        *
+      *         stedet for en lineær scanning, da arrayet allerede    *
+      *         er sorteret efter REG-NR af SORT-BANK-ARRAY. IX       *
+      *         sættes til den fundne plads, så FORMAT-BANK-* kan     *
+      *         blive ved med at referere BANK-ARRAY(IX) uændret.     *
+      *****************************************************************
        FIND-BANK.
-           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 100
-               IF REG-NR IN BANK-ARRAY(IX) = REG-NR in TRANSAKTIONEROPL
-                   EXIT perform 
+           MOVE "N" TO WS-BANK-FUNDET
+           SEARCH ALL BANK-ARRAY
+               AT END
+                   MOVE "N" TO WS-BANK-FUNDET
+               WHEN BANK-REG-NR IN BANK-ARRAY(BX) =
+                       REG-NR IN TRANSAKTIONEROPL
+                   MOVE "Y" TO WS-BANK-FUNDET
+                   SET IX TO BX
+           END-SEARCH
+       EXIT.
+
+      *****************************************************************
+      * READ-KURSER                                                   *
+      * Formål: Læser alle kursrecords fra Valutakurser.txt ind i     *
+      *         VALUTAKURS-ARRAY for hurtigt opslag pr. transaktion.  *
+      * Info:   Kaldes kun én gang ved program start                  *
+      *****************************************************************
+       READ-KURSER.
+           OPEN INPUT INPUT-KURS-FILE
+           MOVE "INPUT-KURS-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"            TO WS-IO-OPERATION
+           MOVE INPUT-KURS-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           PERFORM UNTIL END-OF-KURS-FILE = "Y"
+               READ INPUT-KURS-FILE INTO VALUTAKURSOPL
+                   AT END
+                       MOVE "Y" TO END-OF-KURS-FILE
+                   NOT AT END
+                       IF KURS-COUNT >= KURS-MAX-ANTAL
+                           MOVE "Y" TO KURS-OVERFLOW
+                       ELSE
+                           ADD 1 TO KURS-COUNT
+                           MOVE VALUTAKURSOPL TO
+                               VALUTAKURS-ARRAY(KURS-COUNT)
+                       END-IF
+               END-READ
+               MOVE "INPUT-KURS-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"            TO WS-IO-OPERATION
+               MOVE INPUT-KURS-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+           CLOSE INPUT-KURS-FILE
+           MOVE "N" TO END-OF-KURS-FILE
+       EXIT.
+
+      *****************************************************************
+      * READ-PERIODE                                                  *
+      * Formål: Læser kontrolrecorden i StatementPeriode.txt der      *
+      *         angiver hvilken periode kørslen dækker. Findes filen  *
+      *         ikke, eller er den tom, beholdes de åbne standard-    *
+      *         grænser fra WORKING-STORAGE, så hele Transaktioner.   *
+      *         txt processeres som hidtil.                          *
+      *****************************************************************
+       READ-PERIODE.
+           OPEN INPUT INPUT-PERIODE-FILE
+           IF INPUT-PERIODE-FILE-STATUS = "00"
+               READ INPUT-PERIODE-FILE INTO PERIODEOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PERIODE-START TO WS-PERIODE-START
+                       MOVE PERIODE-SLUT  TO WS-PERIODE-SLUT
+               END-READ
+               CLOSE INPUT-PERIODE-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * READ-CHECKPOINT                                               *
+      * Formål: Læser kontrolrecorden i Opgave10-Checkpoint.txt der   *
+      *         angiver REG-NR/TIDSPUNKT for den sidst behandlede     *
+      *         transaktion fra en afbrudt kørsel. Findes filen ikke, *
+      *         eller er den tom, er der intet genstartspunkt, og     *
+      *         hele Transaktioner.txt processeres som hidtil.        *
+      *****************************************************************
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINTOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CP-REG-NR NOT = SPACES
+                           MOVE CP-REG-NR    TO WS-RESTART-REG-NR
+                           MOVE CP-TIDSPUNKT TO WS-RESTART-TIDSPUNKT
+                           MOVE CP-REG-NR    TO PREV-REG-NR
+                           MOVE "Y" TO WS-SKIPPING
+                           MOVE "Y" TO WS-RESTARTING
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * CHECK-RESTART-SKIP                                            *
+      * Formål: Afgør om den aktuelle transaktion allerede blev       *
+      *         skrevet til Kontoudskrifter.txt/.csv i den afbrudte   *
+      *         kørsel, der efterlod genstartspunktet i               *
+      *         Opgave10-Checkpoint.txt. Transaktioner.txt antages    *
+      *         sorteret efter REG-NR, ligesom resten af programmet   *
+      *         allerede forudsætter (se gruppeskiftet ovenfor), så   *
+      *         skip slutter, så snart REG-NR skifter, eller          *
+      *         TIDSPUNKT passerer genstartspunktet inden for samme   *
+      *         REG-NR.                                               *
+      *****************************************************************
+       CHECK-RESTART-SKIP.
+           IF REG-NR in TRANSAKTIONEROPL = WS-RESTART-REG-NR
+               AND TIDSPUNKT IN TRANSAKTIONEROPL
+                   NOT > WS-RESTART-TIDSPUNKT
+               CONTINUE
+           ELSE
+               MOVE "N" TO WS-SKIPPING
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * WRITE-CHECKPOINT                                              *
+      * Formål: Skriver REG-NR/TIDSPUNKT for den transaktion, der     *
+      *         netop er behandlet, til Opgave10-Checkpoint.txt, så   *
+      *         en genstartet kørsel kan springe frem til her i       *
+      *         stedet for at begynde forfra.                         *
+      *****************************************************************
+       WRITE-CHECKPOINT.
+           MOVE REG-NR in TRANSAKTIONEROPL    TO CP-REG-NR
+           MOVE TIDSPUNKT IN TRANSAKTIONEROPL TO CP-TIDSPUNKT
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "CHECKPOINT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"            TO WS-IO-OPERATION
+           MOVE CHECKPOINT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           WRITE CHECKPOINTOPL
+           MOVE "CHECKPOINT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"           TO WS-IO-OPERATION
+           MOVE CHECKPOINT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           CLOSE CHECKPOINT-FILE
+       EXIT.
+
+      *****************************************************************
+      * CLEAR-CHECKPOINT                                              *
+      * Formål: Rydder genstartsmarkeringen, når kørslen er           *
+      *         gennemført uden I/O-fejl, så en senere kørsel ikke    *
+      *         fejlagtigt springer transaktioner over.                *
+      *****************************************************************
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO CP-REG-NR
+           MOVE SPACES TO CP-TIDSPUNKT
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "CHECKPOINT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"            TO WS-IO-OPERATION
+           MOVE CHECKPOINT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           WRITE CHECKPOINTOPL
+           MOVE "CHECKPOINT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"           TO WS-IO-OPERATION
+           MOVE CHECKPOINT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           CLOSE CHECKPOINT-FILE
+       EXIT.
+
+      *****************************************************************
+      * CONVERT-BELOB-TIL-DKK                                         *
+      * Formål: Omregner BELØB for den aktuelle TRANSAKTIONEROPL til  *
+      *         DKK efter kursen på TIDSPUNKT og sætter både          *
+      *         CONVERTED-VALUTA (visning) og WS-TRANS-BELOB (signed  *
+      *         beløb til saldoberegning og butiksrapporten).         *
+      *****************************************************************
+       CONVERT-BELOB-TIL-DKK.
+           MOVE "N" TO WS-VALUTA-UKENDT
+           MOVE SPACES TO WS-VALUTA-FLAG-TEKST
+           IF VALUTA = "DKK"
+               MOVE BELØB TO CONVERTED-VALUTA
+               COMPUTE WS-TRANS-BELOB = FUNCTION NUMVAL(BELØB)
+           ELSE
+               PERFORM FIND-VALUTAKURS
+               IF WS-KURS-FUNDET = "Y"
+                   MULTIPLY FUNCTION NUMVAL(BELØB) BY WS-KURS
+                       GIVING CONVERTED-VALUTA
+                   COMPUTE WS-TRANS-BELOB =
+                       FUNCTION NUMVAL(BELØB) * WS-KURS
+               ELSE
+                   MOVE "Y" TO WS-VALUTA-UKENDT
+                   STRING " **UKENDT VALUTA - IKKE OMREGNET**"
+                           delimited by size
+                           into WS-VALUTA-FLAG-TEKST
+                   MOVE BELØB TO CONVERTED-VALUTA
+                   COMPUTE WS-TRANS-BELOB = FUNCTION NUMVAL(BELØB)
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * ACCUMULATE-BUTIKKER                                           *
+      * Formål: Første gennemløb af Transaktioner.txt - totaler hver  *
+      *         transaktions DKK-beløb pr. BUTIK i BUTIK-ARRAY, så    *
+      *         WRITE-BUTIK-REPORT kan trykke en rangeret oversigt    *
+      *         før detaljeafsnittet. Respekterer samme statement-    *
+      *         periode som hoveddetaljeløkken.                       *
+      *****************************************************************
+       ACCUMULATE-BUTIKKER.
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ INPUT-FILE INTO TRANSAKTIONEROPL
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF TIDSPUNKT(1:10) >= WS-PERIODE-START
+                           AND TIDSPUNKT(1:10) <= WS-PERIODE-SLUT
+                           PERFORM CONVERT-BELOB-TIL-DKK
+                           PERFORM FIND-BUTIK
+                           IF WS-BUTIK-FUNDET = "Y"
+                               ADD WS-TRANS-BELOB TO BUTIK-TOTAL(IX)
+                           ELSE
+                               IF BUTIK-COUNT >= BUTIK-MAX-ANTAL
+                                   MOVE "Y" TO BUTIK-OVERFLOW
+                               ELSE
+                                   ADD 1 TO BUTIK-COUNT
+                                   MOVE BUTIK TO
+                                       BUTIK-NAVN(BUTIK-COUNT)
+                                   MOVE WS-TRANS-BELOB TO
+                                       BUTIK-TOTAL(BUTIK-COUNT)
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+           MOVE "N" TO END-OF-FILE
+       EXIT.
+
+       FIND-BUTIK.
+           MOVE "N" TO WS-BUTIK-FUNDET
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > BUTIK-COUNT
+               IF BUTIK-NAVN(IX) = BUTIK
+                   MOVE "Y" TO WS-BUTIK-FUNDET
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * READ-FRAUD-TAERSKLER                                          *
+      * Formål: Læser kontrolrecorden i FraudTaerskler.txt der angiver *
+      *         grænseværdierne for fraud-worklisten. Findes filen     *
+      *         ikke, eller er den tom, eller er grænserne sat til     *
+      *         nul, beholdes de forvalgte grænser fra WORKING-        *
+      *         STORAGE.                                               *
+      *****************************************************************
+       READ-FRAUD-TAERSKLER.
+           OPEN INPUT INPUT-FRAUD-TAERSK-FILE
+           IF INPUT-FRAUD-TAERSK-FILE-STATUS = "00"
+               READ INPUT-FRAUD-TAERSK-FILE INTO FRAUDTAERSKOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FRAUD-VELOCITY-GRAENSE > ZERO
+                           MOVE FRAUD-VELOCITY-GRAENSE TO
+                               WS-FRAUD-VELOCITY-GRAENSE
+                       END-IF
+                       IF FRAUD-BELOB-FAKTOR > ZERO
+                           MOVE FRAUD-BELOB-FAKTOR TO
+                               WS-FRAUD-BELOB-FAKTOR
+                       END-IF
+               END-READ
+               CLOSE INPUT-FRAUD-TAERSK-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * ACCUMULATE-FRAUD                                              *
+      * Formål: Andet gennemløb af Transaktioner.txt - totaler antal  *
+      *         transaktioner, samlet DKK-beløb og største enkelt-     *
+      *         transaktion pr. KONTO-ID i FRAUD-ARRAY, så WRITE-      *
+      *         FRAUD-WORKLIST kan udpege konti med usædvanlig         *
+      *         hyppighed eller et usædvanligt stort beløb. Respekterer*
+      *         samme statementperiode som hoveddetaljeløkken.         *
+      *****************************************************************
+       ACCUMULATE-FRAUD.
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ INPUT-FILE INTO TRANSAKTIONEROPL
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF TIDSPUNKT(1:10) >= WS-PERIODE-START
+                           AND TIDSPUNKT(1:10) <= WS-PERIODE-SLUT
+                           PERFORM CONVERT-BELOB-TIL-DKK
+                           PERFORM FIND-FRAUD-KONTO
+                           IF WS-FRAUD-FUNDET = "N"
+                               IF FRAUD-COUNT >= FRAUD-MAX-ANTAL
+                                   MOVE "Y" TO FRAUD-OVERFLOW
+                               ELSE
+                                   ADD 1 TO FRAUD-COUNT
+                                   MOVE KONTO-ID IN TRANSAKTIONEROPL TO
+                                       FRAUD-KONTO-ID(FRAUD-COUNT)
+                                   MOVE REG-NR IN TRANSAKTIONEROPL TO
+                                       FRAUD-REG-NR(FRAUD-COUNT)
+                                   MOVE FRAUD-COUNT TO IX
+                                   MOVE "Y" TO WS-FRAUD-FUNDET
+                               END-IF
+                           END-IF
+                           IF WS-FRAUD-FUNDET = "Y"
+                               ADD 1 TO FRAUD-ANTAL(IX)
+                               ADD FUNCTION ABS(WS-TRANS-BELOB) TO
+                                   FRAUD-BELOB-TOTAL(IX)
+                               IF FUNCTION ABS(WS-TRANS-BELOB) >
+                                       FRAUD-BELOB-MAX(IX)
+                                   MOVE FUNCTION ABS(WS-TRANS-BELOB)
+                                       TO FRAUD-BELOB-MAX(IX)
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+           MOVE "N" TO END-OF-FILE
+       EXIT.
+
+       FIND-FRAUD-KONTO.
+           MOVE "N" TO WS-FRAUD-FUNDET
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > FRAUD-COUNT
+               IF FRAUD-KONTO-ID(IX) = KONTO-ID IN TRANSAKTIONEROPL
+                   MOVE "Y" TO WS-FRAUD-FUNDET
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * WRITE-FRAUD-WORKLIST                                          *
+      * Formål: Gennemgår FRAUD-ARRAY efter ACCUMULATE-FRAUD og        *
+      *         skriver en linje til FraudWorklist.txt for hver konto  *
+      *         der enten har flere transaktioner i perioden end       *
+      *         WS-FRAUD-VELOCITY-GRAENSE (høj hyppighed), eller hvis  *
+      *         største enkelttransaktion er mere end                  *
+      *         WS-FRAUD-BELOB-FAKTOR gange kontoens eget gennemsnit   *
+      *         (usædvanligt stort beløb).                              *
+      *****************************************************************
+       WRITE-FRAUD-WORKLIST.
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > FRAUD-COUNT
+               IF FRAUD-ANTAL(IX) >= WS-FRAUD-VELOCITY-GRAENSE
+                   MOVE SPACES TO FRAUD-WORKLIST-LINE
+                   STRING  "KONTO="    DELIMITED BY SIZE
+                           FRAUD-KONTO-ID(IX) DELIMITED BY SIZE
+                           " REG-NR="  DELIMITED BY SIZE
+                           FRAUD-REG-NR(IX)   DELIMITED BY SIZE
+                           " ANTAL="   DELIMITED BY SIZE
+                           FRAUD-ANTAL(IX)    DELIMITED BY SIZE
+                           " AARSAG=HOEJ TRANSAKTIONSHYPPIGHED"
+                               DELIMITED BY SIZE
+                           INTO FRAUD-WORKLIST-LINE
+                   WRITE FRAUD-WORKLIST-LINE
+               END-IF
+
+               IF FRAUD-ANTAL(IX) > ZERO
+                   COMPUTE WS-FRAUD-BELOB-GNS =
+                       FRAUD-BELOB-TOTAL(IX) / FRAUD-ANTAL(IX)
+                   IF FRAUD-BELOB-MAX(IX) >
+                           WS-FRAUD-BELOB-GNS * WS-FRAUD-BELOB-FAKTOR
+                       MOVE FRAUD-BELOB-MAX(IX) TO WS-FRAUD-DISPLAY
+                       MOVE SPACES TO FRAUD-WORKLIST-LINE
+                       STRING  "KONTO="    DELIMITED BY SIZE
+                               FRAUD-KONTO-ID(IX) DELIMITED BY SIZE
+                               " REG-NR="  DELIMITED BY SIZE
+                               FRAUD-REG-NR(IX)   DELIMITED BY SIZE
+                               " STOERSTE-BELOEB-DKK="
+                                   DELIMITED BY SIZE
+                               WS-FRAUD-DISPLAY DELIMITED BY SIZE
+                               " AARSAG=USAEDVANLIGT STORT BELOEB"
+                                   DELIMITED BY SIZE
+                               INTO FRAUD-WORKLIST-LINE
+                       WRITE FRAUD-WORKLIST-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * READ-AFSTEM-TOLERANCE                                         *
+      * Formål: Læser kontrolrecorden i AfstemningTolerance.txt der   *
+      *         angiver afstemningstolerancen. Findes filen ikke,     *
+      *         eller er den tom, eller er tolerancen sat til nul,    *
+      *         beholdes den forvalgte tolerance fra WORKING-STORAGE. *
+      *****************************************************************
+       READ-AFSTEM-TOLERANCE.
+           OPEN INPUT INPUT-AFSTEM-TOL-FILE
+           IF INPUT-AFSTEM-TOL-FILE-STATUS = "00"
+               READ INPUT-AFSTEM-TOL-FILE INTO AFSTEMTOLOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF AFSTEM-TOLERANCE-VAERDI > ZERO
+                           MOVE AFSTEM-TOLERANCE-VAERDI
+                               TO WS-AFSTEM-TOLERANCE
+                       END-IF
+               END-READ
+               CLOSE INPUT-AFSTEM-TOL-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * FIND-VALUTAKURS-KONTO                                         *
+      * Formål: Som FIND-VALUTAKURS, men slår kursen op for           *
+      *         WS-REGN-VALUTA-SOEG (kontoens egen valuta) i stedet   *
+      *         for transaktionens VALUTA, så WS-TRANS-BELOB (DKK)    *
+      *         kan regnes tilbage til kontoens valuta.                *
+      *****************************************************************
+       FIND-VALUTAKURS-KONTO.
+           MOVE "N" TO WS-KURS-FUNDET
+           MOVE ZERO TO WS-KURS
+           MOVE SPACES TO WS-BEST-DATO
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KURS-COUNT
+               IF VALUTA-KODE IN VALUTAKURS-ARRAY(IX) =
+                       WS-REGN-VALUTA-SOEG
+                   AND GYLDIG-FRA IN VALUTAKURS-ARRAY(IX) <=
+                       TIDSPUNKT(1:10)
+                   IF WS-KURS-FUNDET = "N" OR
+                       GYLDIG-FRA IN VALUTAKURS-ARRAY(IX) > WS-BEST-DATO
+                       MOVE GYLDIG-FRA IN VALUTAKURS-ARRAY(IX)
+                           TO WS-BEST-DATO
+                       MOVE KURS IN VALUTAKURS-ARRAY(IX) TO WS-KURS
+                       MOVE "Y" TO WS-KURS-FUNDET
+                   END-IF
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * CONVERT-DKK-TIL-KONTOVALUTA                                   *
+      * Formål: Regner WS-TRANS-BELOB (DKK, se CONVERT-BELOB-TIL-DKK) *
+      *         om til WS-REGN-BELOB i WS-REGN-VALUTA-SOEG (kontoens  *
+      *         egen valuta). Kendes kursen ikke, bruges DKK-beløbet  *
+      *         uomregnet, samme nødløsning som CONVERT-BELOB-TIL-DKK *
+      *         bruger ved ukendt valuta.                              *
+      *****************************************************************
+       CONVERT-DKK-TIL-KONTOVALUTA.
+           IF WS-REGN-VALUTA-SOEG = "DKK"
+                   OR WS-REGN-VALUTA-SOEG = SPACES
+               MOVE WS-TRANS-BELOB TO WS-REGN-BELOB
+           ELSE
+               PERFORM FIND-VALUTAKURS-KONTO
+               IF WS-KURS-FUNDET = "Y" AND WS-KURS NOT = ZERO
+                   DIVIDE WS-TRANS-BELOB BY WS-KURS
+                       GIVING WS-REGN-BELOB
+               ELSE
+                   MOVE WS-TRANS-BELOB TO WS-REGN-BELOB
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * ACCUMULATE-AFSTEMNING                                         *
+      * Formål: Tredje gennemløb af Transaktioner.txt - summerer      *
+      *         hver transaktions beløb, omregnet til kontoens egen   *
+      *         valuta, pr. KONTO-ID i AFSTEM-ARRAY, så WRITE-         *
+      *         AFSTEMNING-RAPPORT kan afstemme summen mod BALANCE i  *
+      *         KontoOpl.txt. Dækker hele filen, ikke kun             *
+      *         statementperioden.                                    *
+      *****************************************************************
+       ACCUMULATE-AFSTEMNING.
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ INPUT-FILE INTO TRANSAKTIONEROPL
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM CONVERT-BELOB-TIL-DKK
+                       MOVE KONTO-ID IN TRANSAKTIONEROPL
+                           TO KONTO-ID IN KONTOOPL
+                       READ INPUT-KONTO-FILE
+                           INVALID KEY
+                               MOVE SPACES TO VALUTAKODE IN KONTOOPL
+                       END-READ
+                       MOVE VALUTAKODE IN KONTOOPL
+                           TO WS-REGN-VALUTA-SOEG
+                       PERFORM CONVERT-DKK-TIL-KONTOVALUTA
+                       PERFORM FIND-AFSTEMNING-KONTO
+                       IF WS-AFSTEM-FUNDET = "Y"
+                           ADD WS-REGN-BELOB TO AFSTEM-SUM(IX)
+                       ELSE
+                           IF AFSTEM-COUNT >= AFSTEM-MAX-ANTAL
+                               MOVE "Y" TO AFSTEM-OVERFLOW
+                           ELSE
+                               ADD 1 TO AFSTEM-COUNT
+                               MOVE KONTO-ID IN TRANSAKTIONEROPL TO
+                                   AFSTEM-KONTO-ID(AFSTEM-COUNT)
+                               MOVE WS-REGN-BELOB TO
+                                   AFSTEM-SUM(AFSTEM-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+           MOVE "N" TO END-OF-FILE
+       EXIT.
+
+       FIND-AFSTEMNING-KONTO.
+           MOVE "N" TO WS-AFSTEM-FUNDET
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > AFSTEM-COUNT
+               IF AFSTEM-KONTO-ID(IX) = KONTO-ID IN TRANSAKTIONEROPL
+                   MOVE "Y" TO WS-AFSTEM-FUNDET
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * WRITE-AFSTEMNING-RAPPORT                                      *
+      * Formål: Slår hver AFSTEM-ARRAY-kontos BALANCE op i             *
+      *         KontoOpl.txt og skriver en linje til SaldoAfstemning.*
+      *         txt for enhver konto hvor differencen mellem BALANCE  *
+      *         og den beregnede sum overstiger WS-AFSTEM-TOLERANCE.  *
+      *****************************************************************
+       WRITE-AFSTEMNING-RAPPORT.
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > AFSTEM-COUNT
+               MOVE AFSTEM-KONTO-ID(IX) TO KONTO-ID IN KONTOOPL
+               READ INPUT-KONTO-FILE
+                   INVALID KEY
+                       MOVE ZERO TO WS-AFSTEM-BALANCE
+                   NOT INVALID KEY
+                       MOVE BALANCE IN KONTOOPL TO WS-AFSTEM-BALANCE
+               END-READ
+               COMPUTE WS-AFSTEM-DIFF =
+                   FUNCTION ABS(WS-AFSTEM-BALANCE - AFSTEM-SUM(IX))
+               IF WS-AFSTEM-DIFF > WS-AFSTEM-TOLERANCE
+                   MOVE WS-AFSTEM-BALANCE TO WS-AFSTEM-BALANCE-DISPLAY
+                   MOVE AFSTEM-SUM(IX)    TO WS-AFSTEM-SUM-DISPLAY
+                   MOVE WS-AFSTEM-DIFF    TO WS-AFSTEM-DIFF-DISPLAY
+                   STRING "KONTO=" DELIMITED BY SIZE
+                           AFSTEM-KONTO-ID(IX) DELIMITED BY SIZE
+                           " BALANCE=" DELIMITED BY SIZE
+                           WS-AFSTEM-BALANCE-DISPLAY DELIMITED BY SIZE
+                           " BEREGNET=" DELIMITED BY SIZE
+                           WS-AFSTEM-SUM-DISPLAY DELIMITED BY SIZE
+                           " DIFFERENS=" DELIMITED BY SIZE
+                           WS-AFSTEM-DIFF-DISPLAY DELIMITED BY SIZE
+                           INTO AFSTEMNING-LINE
+                   WRITE AFSTEMNING-LINE
+                   MOVE "AFSTEMNING-FILE" TO WS-IO-FILE-NAME
+                   MOVE "WRITE"           TO WS-IO-OPERATION
+                   MOVE AFSTEMNING-FILE-STATUS TO WS-IO-STATUS
+                   PERFORM CHECK-IO-STATUS
+                   MOVE SPACES TO AFSTEMNING-LINE
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * SORT-BUTIK-ARRAY                                              *
+      * Formål: Rangerer BUTIK-ARRAY efter BUTIK-TOTAL, størst først, *
+      *         med en simpel boblesortering - tabellen er for lille  *
+      *         (BUTIK-MAX-ANTAL) til at retfærdiggøre en SORT-fil.   *
+      *****************************************************************
+       SORT-BUTIK-ARRAY.
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX >= BUTIK-COUNT
+               PERFORM VARYING JX FROM 1 BY 1
+                       UNTIL JX > BUTIK-COUNT - IX
+                   IF BUTIK-TOTAL(JX) < BUTIK-TOTAL(JX + 1)
+                       MOVE BUTIK-ARRAY(JX)     TO BUTIK-ARRAY-TEMP
+                       MOVE BUTIK-ARRAY(JX + 1) TO BUTIK-ARRAY(JX)
+                       MOVE BUTIK-ARRAY-TEMP    TO BUTIK-ARRAY(JX + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * WRITE-BUTIK-REPORT                                            *
+      * Formål: Skriver den rangerede butiksrapport forrest i         *
+      *         Kontoudskrifter.txt, før detaljeafsnittet, efter      *
+      *         samme princip som Opgave9's kontostatistik.           *
+      *****************************************************************
+       WRITE-BUTIK-REPORT.
+           MOVE SPACES TO NAVN-ADR
+           PERFORM DASH-LINE
+           STRING "BUTIKSRAPPORT - FORBRUG PR. BUTIK (DKK)"
+               DELIMITED BY SIZE INTO NAVN-ADR
+           PERFORM COPYFILD
+           PERFORM DASH-LINE
+
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > BUTIK-COUNT
+               MOVE BUTIK-TOTAL(IX) TO WS-BUTIK-DISPLAY
+               STRING  BUTIK-NAVN(IX)  DELIMITED BY SIZE
+                       " "             DELIMITED BY SIZE
+                       WS-BUTIK-DISPLAY DELIMITED BY SIZE
+                       " DKK"          DELIMITED BY SIZE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-PERFORM
+
+           IF BUTIK-OVERFLOW = "Y"
+               STRING "ADVARSEL: FLERE BUTIKKER END TABELLEN KAN RUMME"
+                   DELIMITED BY SIZE INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-IF
+
+           PERFORM DASH-LINE
+       EXIT.
+
+      *****************************************************************
+      * RESET-TYPE-ARRAY                                              *
+      * Formål: Nulstiller transaktionstype-oversigten ved starten af *
+      *         en ny konto, så tallene ikke blander sammen med den   *
+      *         forrige konto på udskriften.                          *
+      *****************************************************************
+       RESET-TYPE-ARRAY.
+           MOVE ZERO TO TYPE-COUNT
+           MOVE "N" TO TYPE-OVERFLOW
+       EXIT.
+
+      *****************************************************************
+      * ACCUMULATE-TYPE                                               *
+      * Formål: Lægger den aktuelle transaktions DKK-beløb til        *
+      *         TYPE-ARRAY's total for TRANSAKTIONSTYPE og tæller     *
+      *         antallet op, til brug for WRITE-TYPE-SUMMARY.         *
+      *****************************************************************
+       ACCUMULATE-TYPE.
+           MOVE "N" TO WS-TYPE-FUNDET
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > TYPE-COUNT
+               IF TYPE-NAVN(IX) = TRANSAKTIONSTYPE
+                   MOVE "Y" TO WS-TYPE-FUNDET
+                   EXIT PERFORM
                END-IF
            END-PERFORM
+
+           IF WS-TYPE-FUNDET = "Y"
+               ADD 1 TO TYPE-ANTAL(IX)
+               ADD WS-TRANS-BELOB TO TYPE-TOTAL(IX)
+           ELSE
+               IF TYPE-COUNT >= TYPE-MAX-ANTAL
+                   MOVE "Y" TO TYPE-OVERFLOW
+               ELSE
+                   ADD 1 TO TYPE-COUNT
+                   MOVE TRANSAKTIONSTYPE TO TYPE-NAVN(TYPE-COUNT)
+                   MOVE 1 TO TYPE-ANTAL(TYPE-COUNT)
+                   MOVE WS-TRANS-BELOB TO TYPE-TOTAL(TYPE-COUNT)
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * ACCUMULATE-SKIPPET-TRANSAKTION                                *
+      * Formål: Genopbygger WS-LOBENDE-SALDO og TYPE-ARRAY for en      *
+      *         transaktion, der ved en genstart springes over, fordi *
+      *         den allerede er skrevet til Kontoudskrifter.txt/.csv  *
+      *         i den afbrudte kørsel. Uden dette ville saldoen og    *
+      *         typeoversigten for den genoptagne konto kun afspejle  *
+      *         transaktionerne efter genstartspunktet.                *
+      *****************************************************************
+       ACCUMULATE-SKIPPET-TRANSAKTION.
+           PERFORM CONVERT-BELOB-TIL-DKK
+           ADD WS-TRANS-BELOB TO WS-LOBENDE-SALDO
+           PERFORM ACCUMULATE-TYPE
+       EXIT.
+
+      *****************************************************************
+      * WRITE-TYPE-SUMMARY                                            *
+      * Formål: Trykker en opsummeringssektion efter sidste           *
+      *         detaljelinje for kontoen - antal og samlet DKK-beløb  *
+      *         pr. TRANSAKTIONSTYPE.                                 *
+      *****************************************************************
+       WRITE-TYPE-SUMMARY.
+           MOVE SPACES TO NAVN-ADR
+           STRING "Oversigt pr. transaktionstype:"
+               DELIMITED BY SIZE INTO NAVN-ADR
+           PERFORM COPYFILD
+
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > TYPE-COUNT
+               MOVE TYPE-TOTAL(IX) TO WS-TYPE-DISPLAY
+               STRING  RPT-INDENT-1    delimited by size
+                       TYPE-NAVN(IX)   DELIMITED BY SIZE
+                       " antal: "      DELIMITED BY SIZE
+                       TYPE-ANTAL(IX)  DELIMITED BY SIZE
+                       " total: "      DELIMITED BY SIZE
+                       WS-TYPE-DISPLAY DELIMITED BY SIZE
+                       " DKK"          DELIMITED BY SIZE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-PERFORM
+
+           IF TYPE-OVERFLOW = "Y"
+               STRING "ADVARSEL: FLERE TRANSAKTIONSTYPER END TABELLEN "
+                   "KAN RUMME" DELIMITED BY SIZE INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * FIND-VALUTAKURS                                               *
+      * Formål: Finder den kurs for VALUTA der var gældende på        *
+      *         transaktionens TIDSPUNKT - dvs. den nyeste            *
+      *         GYLDIG-FRA der stadig ikke ligger efter TIDSPUNKT.    *
+      *****************************************************************
+       FIND-VALUTAKURS.
+           MOVE "N" TO WS-KURS-FUNDET
+           MOVE ZERO TO WS-KURS
+           MOVE SPACES TO WS-BEST-DATO
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KURS-COUNT
+               IF VALUTA-KODE IN VALUTAKURS-ARRAY(IX) = VALUTA
+                   AND GYLDIG-FRA IN VALUTAKURS-ARRAY(IX) <=
+                       TIDSPUNKT(1:10)
+                   IF WS-KURS-FUNDET = "N" OR
+                       GYLDIG-FRA IN VALUTAKURS-ARRAY(IX) > WS-BEST-DATO
+                       MOVE GYLDIG-FRA IN VALUTAKURS-ARRAY(IX)
+                           TO WS-BEST-DATO
+                       MOVE KURS IN VALUTAKURS-ARRAY(IX) TO WS-KURS
+                       MOVE "Y" TO WS-KURS-FUNDET
+                   END-IF
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * STEMPEL-KOERSEL-START                                         *
+      * Formål: Gemmer kørslens starttidspunkt ("ÅÅÅÅ-MM-DD TT:MM:SS")*
+      *         til brug i SKRIV-KOERSELSLOG.                         *
+      *****************************************************************
+       STEMPEL-KOERSEL-START.
+           ACCEPT WS-KOERSEL-SYSDATO FROM DATE YYYYMMDD
+           ACCEPT WS-KOERSEL-SYSTID FROM TIME
+           STRING  WS-KOERSEL-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(7:2) DELIMITED BY SIZE
+                   " "                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(1:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(3:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(5:2)  DELIMITED BY SIZE
+                   INTO WS-KOERSEL-START
+       EXIT.
+
+      *****************************************************************
+      * STEMPEL-KOERSEL-SLUT                                          *
+      * Formål: Gemmer kørslens sluttidspunkt, samme format som       *
+      *         STEMPEL-KOERSEL-START.                                *
+      *****************************************************************
+       STEMPEL-KOERSEL-SLUT.
+           ACCEPT WS-KOERSEL-SYSDATO FROM DATE YYYYMMDD
+           ACCEPT WS-KOERSEL-SYSTID FROM TIME
+           STRING  WS-KOERSEL-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(7:2) DELIMITED BY SIZE
+                   " "                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(1:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(3:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(5:2)  DELIMITED BY SIZE
+                   INTO WS-KOERSEL-SLUT
+       EXIT.
+
+      *****************************************************************
+      * SKRIV-KOERSELSLOG                                             *
+      * Formål: Tilføjer kørslens run-log-linje til den fælles,       *
+      *         voksende Koerselslog.txt (program, start/slut,        *
+      *         antal behandlede transaktioner, status), så en natlig *
+      *         kørsel kan eftervises uden at nogen sad og så         *
+      *         konsollen. Status er "FEJL" hvis CHECK-IO-STATUS har  *
+      *         logget mindst én I/O-fejl i denne kørsel, ellers "OK".*
+      *****************************************************************
+       SKRIV-KOERSELSLOG.
+           PERFORM STEMPEL-KOERSEL-SLUT
+           IF WS-IO-ERROR-COUNT = ZERO
+               MOVE "OK"   TO WS-KOERSEL-STATUS
+           ELSE
+               MOVE "FEJL" TO WS-KOERSEL-STATUS
+           END-IF
+           MOVE SPACES TO KOERSELSLOG-LINE
+           STRING  "OPGAVE10"          DELIMITED BY SIZE
+                   " START="           DELIMITED BY SIZE
+                   WS-KOERSEL-START    DELIMITED BY SIZE
+                   " SLUT="            DELIMITED BY SIZE
+                   WS-KOERSEL-SLUT     DELIMITED BY SIZE
+                   " LAEST="           DELIMITED BY SIZE
+                   WS-KOERSEL-LAEST    DELIMITED BY SIZE
+                   " STATUS="          DELIMITED BY SIZE
+                   function trim(WS-KOERSEL-STATUS) DELIMITED BY SIZE
+                   INTO KOERSELSLOG-LINE
+           WRITE KOERSELSLOG-LINE
+           MOVE "KOERSELSLOG-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"            TO WS-IO-OPERATION
+           MOVE KOERSELSLOG-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "Transaktioner.txt"    TO WS-TRANS-FILNAVN
+               MOVE "Banker.txt"           TO WS-BANK-FILNAVN
+               MOVE "KontoOpl.txt"         TO WS-KONTO-FILNAVN
+               MOVE "Kontoudskrifter.txt"  TO WS-KONTOUDSKRIFT-FILNAVN
+               MOVE "Kontoudskrifter.csv"
+                   TO WS-KONTOUDSKRIFT-CSV-FILNAVN
+               MOVE "FraudWorklist.txt"    TO WS-FRAUD-FILNAVN
+               MOVE "SaldoAfstemning.txt"  TO WS-AFSTEM-FILNAVN
+           ELSE
+               STRING "Transaktioner." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-TRANS-FILNAVN
+               STRING "Banker." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-BANK-FILNAVN
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+               STRING "Kontoudskrifter." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KONTOUDSKRIFT-FILNAVN
+               STRING "Kontoudskrifter." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".csv"             DELIMITED BY SIZE
+                       INTO WS-KONTOUDSKRIFT-CSV-FILNAVN
+               STRING "FraudWorklist." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-FRAUD-FILNAVN
+               STRING "SaldoAfstemning." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-AFSTEM-FILNAVN
+           END-IF
        EXIT.
