@@ -0,0 +1,437 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave11.
+
+      *****************************************************************
+      * FORMÅL: Slår et enkelt KUNDE-ID op (angivet via               *
+      *         KundeForespoergsel.txt) og danner en samlet           *
+      *         kontoudskrift med kundens adresseblok, alle hendes    *
+      *         konti i KontoOpl.txt og den tilhørende aktivitet i    *
+      *         Transaktioner.txt, så betjeningen ikke længere skal   *
+      *         splejse Opgave7/Opgave9/Opgave10's output sammen i    *
+      *         hånden når en kunde beder om en fuld udskrift.        *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FORESP-FILE ASSIGN TO "KundeForespoergsel.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORESP-FILE-STATUS.
+           SELECT INPUT-FILE ASSIGN TO WS-KUNDE-FILNAVN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT INPUT-KONTO-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KONTOOPL
+                   WITH DUPLICATES
+               FILE STATUS IS INPUT-KONTO-FILE-STATUS.
+           SELECT INPUT-TRANS-FILE ASSIGN TO WS-TRANS-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-TRANS-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-KONTOUDSKRIFT-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave11-IOFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IO-ERROR-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FORESP-FILE.
+       01 KUNDEFORESPOPL.
+           COPY "KUNDEFORESPOPL.cpy".
+
+       FD INPUT-FILE.
+       01 KUNDEOPL.
+           COPY "KUNDER.cpy".
+
+       FD INPUT-KONTO-FILE.
+       01 KONTOOPL.
+           COPY "KONTOOPL.cpy".
+
+       FD INPUT-TRANS-FILE.
+       01 TRANSAKTIONEROPL.
+           COPY "TRANSAKTIONEROPL.cpy".
+
+       FD OUTPUT-FILE.
+       01 KUNDE-ADR.
+           02 NAVN-ADR     PIC X(100) VALUE SPACES.
+
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE    PIC X(80) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-KONTO-FILE  PIC X VALUE "N".
+       01 END-OF-TRANS-FILE  PIC X VALUE "N".
+
+      * Forespørgsel og kunde-opslag
+       01 WS-SOEGE-KUNDE-ID      PIC X(10) VALUE SPACES.
+       01 WS-KUNDE-INVALID-KEY   PIC X VALUE "N".
+       01 WS-KONTO-INVALID-KEY   PIC X VALUE "N".
+       01 TR-ANTAL-KONTI         PIC 9(5) VALUE ZERO.
+       01 TR-ANTAL-TRANS         PIC 9(7) VALUE ZERO.
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 INPUT-FORESP-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-FILE-STATUS        PIC XX VALUE "00".
+       01 INPUT-KONTO-FILE-STATUS  PIC XX VALUE "00".
+       01 INPUT-TRANS-FILE-STATUS  PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS       PIC XX VALUE "00".
+       01 IO-ERROR-FILE-STATUS     PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME          PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION          PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS             PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT        PIC 9(5) VALUE ZERO.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * Kundeoplysninger.txt/KontoOpl.txt/Transaktioner.txt/
+      * KundeKontoudskrift.txt. Forvalgt til nul, dvs. de udaterede
+      * navne, hvis BusinessDato.txt ikke findes eller er tom.
+       01 WS-FORRETNINGSDATO          PIC 9(8) VALUE ZERO.
+       01 WS-KUNDE-FILNAVN            PIC X(40)
+           VALUE "Kundeoplysninger.txt".
+       01 WS-KONTO-FILNAVN            PIC X(40) VALUE "KontoOpl.txt".
+       01 WS-TRANS-FILNAVN            PIC X(40)
+           VALUE "Transaktioner.txt".
+       01 WS-KONTOUDSKRIFT-FILNAVN    PIC X(40)
+           VALUE "KundeKontoudskrift.txt".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           OPEN OUTPUT IO-ERROR-FILE
+
+           OPEN INPUT INPUT-FORESP-FILE
+           MOVE "INPUT-FORESP-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"              TO WS-IO-OPERATION
+           MOVE INPUT-FORESP-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN INPUT INPUT-KONTO-FILE
+           MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM READ-FORESPOERGSEL
+
+           IF WS-SOEGE-KUNDE-ID = SPACES
+               STRING "INGEN FORESPOERGSEL FUNDET I KUNDEFORESPOERGSEL"
+                   ".TXT" DELIMITED BY SIZE INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+               MOVE SPACES TO IO-ERROR-LINE
+           ELSE
+               MOVE WS-SOEGE-KUNDE-ID TO KUNDE-ID IN KUNDEOPL
+               READ INPUT-FILE INTO KUNDEOPL
+                   INVALID KEY
+                       MOVE "Y" TO WS-KUNDE-INVALID-KEY
+                   NOT INVALID KEY
+                       MOVE "N" TO WS-KUNDE-INVALID-KEY
+               END-READ
+
+               IF WS-KUNDE-INVALID-KEY = "Y"
+                   STRING "KUNDE IKKE FUNDET: " DELIMITED BY SIZE
+                           WS-SOEGE-KUNDE-ID    DELIMITED BY SPACE
+                           INTO NAVN-ADR
+                   PERFORM COPYFILD
+               ELSE
+                   PERFORM FORMAT-STATEMENT
+               END-IF
+           END-IF
+
+           CLOSE INPUT-FORESP-FILE
+           CLOSE INPUT-FILE
+           CLOSE INPUT-KONTO-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE IO-ERROR-FILE
+           STOP RUN.
+
+       COPYFILD.
+           WRITE KUNDE-ADR
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"       TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO NAVN-ADR
+       EXIT.
+
+      *****************************************************************
+      * READ-FORESPOERGSEL                                            *
+      * Formål: Læser den ene kontrolrecord i KundeForespoergsel.txt  *
+      *         der angiver hvilket KUNDE-ID der skal dannes en       *
+      *         kontoudskrift for.                                    *
+      *****************************************************************
+       READ-FORESPOERGSEL.
+           IF INPUT-FORESP-FILE-STATUS = "00"
+               READ INPUT-FORESP-FILE INTO KUNDEFORESPOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FORESP-KUNDE-ID TO WS-SOEGE-KUNDE-ID
+               END-READ
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * FORMAT-STATEMENT                                              *
+      * Formål: Trykker kundens adresseblok efterfulgt af hendes      *
+      *         konti og deres tilhørende transaktioner.              *
+      *****************************************************************
+       FORMAT-STATEMENT.
+           PERFORM FORMAT-KUNDEID
+           PERFORM FORMAT-NAVN
+           PERFORM FORMAT-ADRESSE
+           PERFORM FORMAT-BY
+           PERFORM FORMAT-KONTAKT
+           MOVE SPACES TO NAVN-ADR
+           PERFORM COPYFILD
+
+           PERFORM FORMAT-KONTI
+       EXIT.
+
+       FORMAT-KUNDEID.
+           STRING  "Kunde: " DELIMITED BY SIZE
+                   KUNDE-ID OF KUNDEOPL DELIMITED BY SPACE
+                   INTO NAVN-ADR
+           perform COPYFILD.
+       EXIT.
+
+       FORMAT-NAVN.
+           STRING  FORNAVN     DELIMITED BY SPACE
+                   " "         DELIMITED BY SIZE
+                   EFTERNAVN   DELIMITED BY SPACE
+                   INTO NAVN-ADR
+           perform COPYFILD.
+       EXIT.
+
+       FORMAT-ADRESSE.
+           STRING  VEJNAVN     DELIMITED BY SPACE
+                   " "         DELIMITED BY SIZE
+                   HUSNR       DELIMITED BY SPACE
+                   ", "        DELIMITED BY SIZE
+                   ETAGE       DELIMITED BY SPACE
+                   ". "        DELIMITED BY SIZE
+                   SIDE        DELIMITED BY SPACE
+                   INTO NAVN-ADR
+           perform COPYFILD.
+       EXIT.
+
+       FORMAT-BY.
+           STRING  POSTNR      DELIMITED BY SPACE
+                   " "         DELIMITED BY SIZE
+                   CITY        DELIMITED BY SPACE
+                   INTO NAVN-ADR
+           perform COPYFILD.
+       EXIT.
+
+       FORMAT-KONTAKT.
+           STRING  "tlf. "     DELIMITED BY SIZE
+                   TELEFON     DELIMITED BY SPACE
+                   " Email: "  DELIMITED BY SIZE
+                   EMAIL       DELIMITED BY SPACE
+                   INTO NAVN-ADR
+           perform COPYFILD.
+       EXIT.
+
+      *****************************************************************
+      * FORMAT-KONTI                                                  *
+      * Formål: Finder kundens konti ved at starte på ALTERNATE       *
+      *         RECORD KEY KUNDE-ID og læse videre så langt kontiene  *
+      *         hører til kunden - samme princip som Opgave8's        *
+      *         FORMAT-KONTO - og trykker hver kontos transaktioner.  *
+      *****************************************************************
+       FORMAT-KONTI.
+           MOVE KUNDE-ID IN KUNDEOPL TO KUNDE-ID IN KONTOOPL
+           MOVE "N" TO END-OF-KONTO-FILE
+           START INPUT-KONTO-FILE KEY IS = KUNDE-ID OF KONTOOPL
+               INVALID KEY
+                   MOVE "Y" TO WS-KONTO-INVALID-KEY
+               NOT INVALID KEY
+                   MOVE "N" TO WS-KONTO-INVALID-KEY
+           END-START
+
+           IF WS-KONTO-INVALID-KEY = "N"
+               PERFORM UNTIL END-OF-KONTO-FILE = "Y"
+                   READ INPUT-KONTO-FILE NEXT RECORD INTO KONTOOPL
+                       AT END
+                           MOVE "Y" TO END-OF-KONTO-FILE
+                       NOT AT END
+                           IF KUNDE-ID IN KONTOOPL =
+                                   KUNDE-ID IN KUNDEOPL
+                               ADD 1 TO TR-ANTAL-KONTI
+                               STRING "Konto: " DELIMITED BY SIZE
+                                       KONTO-ID IN KONTOOPL
+                                           DELIMITED BY SPACE
+                                       " Saldo: " DELIMITED BY SIZE
+                                       BALANCE IN KONTOOPL
+                                           DELIMITED BY SIZE
+                                       " " DELIMITED BY SIZE
+                                       VALUTAKODE IN KONTOOPL
+                                           DELIMITED BY SPACE
+                                       INTO NAVN-ADR
+                               PERFORM COPYFILD
+                               PERFORM FORMAT-TRANSAKTIONER-FOR-KONTO
+                           ELSE
+                               MOVE "Y" TO END-OF-KONTO-FILE
+                           END-IF
+                   END-READ
+                   MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+                   MOVE "READ"             TO WS-IO-OPERATION
+                   MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+                   PERFORM CHECK-IO-STATUS
+               END-PERFORM
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * FORMAT-TRANSAKTIONER-FOR-KONTO                                *
+      * Formål: Gennemløber Transaktioner.txt for den aktuelle konto  *
+      *         (KONTOOPL's KONTO-ID) og trykker de matchende linjer. *
+      *         Transaktioner.txt er ikke indekseret, så hver konto   *
+      *         kræver sit eget gennemløb - acceptabelt her da        *
+      *         programmet kun kører på forespørgsel for én kunde.    *
+      *****************************************************************
+       FORMAT-TRANSAKTIONER-FOR-KONTO.
+           OPEN INPUT INPUT-TRANS-FILE
+           MOVE "INPUT-TRANS-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-TRANS-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           MOVE "N" TO END-OF-TRANS-FILE
+           PERFORM UNTIL END-OF-TRANS-FILE = "Y"
+               READ INPUT-TRANS-FILE INTO TRANSAKTIONEROPL
+                   AT END
+                       MOVE "Y" TO END-OF-TRANS-FILE
+                   NOT AT END
+                       IF KONTO-ID IN TRANSAKTIONEROPL =
+                               KONTO-ID IN KONTOOPL
+                           ADD 1 TO TR-ANTAL-TRANS
+                           STRING "  " DELIMITED BY SIZE
+                                   TIDSPUNKT DELIMITED BY SPACE
+                                   " " DELIMITED BY SIZE
+                                   TRANSAKTIONSTYPE DELIMITED BY SPACE
+                                   " " DELIMITED BY SIZE
+                                   function TRIM(BELØB)
+                                       DELIMITED BY SPACE
+                                   " " DELIMITED BY SIZE
+                                   VALUTA DELIMITED BY SPACE
+                                   " " DELIMITED BY SIZE
+                                   BUTIK DELIMITED BY SPACE
+                                   INTO NAVN-ADR
+                           PERFORM COPYFILD
+                       END-IF
+               END-READ
+               MOVE "INPUT-TRANS-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"             TO WS-IO-OPERATION
+               MOVE INPUT-TRANS-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+
+           CLOSE INPUT-TRANS-FILE
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "Kundeoplysninger.txt"   TO WS-KUNDE-FILNAVN
+               MOVE "KontoOpl.txt"           TO WS-KONTO-FILNAVN
+               MOVE "Transaktioner.txt"      TO WS-TRANS-FILNAVN
+               MOVE "KundeKontoudskrift.txt"
+                   TO WS-KONTOUDSKRIFT-FILNAVN
+           ELSE
+               STRING "Kundeoplysninger." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KUNDE-FILNAVN
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+               STRING "Transaktioner." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-TRANS-FILNAVN
+               STRING "KundeKontoudskrift." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO    DELIMITED BY SIZE
+                       ".txt"                DELIMITED BY SIZE
+                       INTO WS-KONTOUDSKRIFT-FILNAVN
+           END-IF
+       EXIT.
