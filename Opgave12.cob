@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave12.
+
+      *****************************************************************
+      * FORMÅL: Natlig undtagelsesrapport over konti i KontoOpl.txt   *
+      *         hvis BALANCE ligger på eller under en aftalt grænse   *
+      *         (se BalanceGraense.txt), så collections kan arbejde   *
+      *         en arbejdsliste i stedet for at gennemse hele         *
+      *         kontodumpet. BALANCE i KONTOOPL.cpy er, ligesom      *
+      *         KUNDER.cpy's, et usigneret PIC 9-felt - "under nul"   *
+      *         kan derfor ikke repræsenteres i feltet, så grænsen i  *
+      *         praksis dækker "nul eller derunder" samt enhver       *
+      *         lavere-men-stadig-positiv aftalt grænse.              *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-GRAENSE-FILE ASSIGN TO "BalanceGraense.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-GRAENSE-FILE-STATUS.
+           SELECT INPUT-KONTO-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               FILE STATUS IS INPUT-KONTO-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-LAVBALANCE-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave12-IOFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IO-ERROR-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-GRAENSE-FILE.
+       01 BALANCEGRAENSEOPL.
+           COPY "BALANCEGRAENSEOPL.cpy".
+
+       FD INPUT-KONTO-FILE.
+       01 KONTOOPL.
+           COPY "KONTOOPL.cpy".
+
+       FD OUTPUT-FILE.
+       01 KONTO-ADR.
+           02 NAVN-ADR     PIC X(100) VALUE SPACES.
+
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE    PIC X(80) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-KONTO-FILE PIC X VALUE "N".
+       01 WS-GRAENSE-BELOB  PIC 9(7)V99 VALUE ZERO.
+       01 TR-RECORD-COUNT   PIC 9(7) VALUE ZERO.
+       01 TR-LAV-BALANCE-COUNT PIC 9(7) VALUE ZERO.
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 INPUT-GRAENSE-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-KONTO-FILE-STATUS   PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS        PIC XX VALUE "00".
+       01 IO-ERROR-FILE-STATUS      PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME           PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION           PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS              PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT         PIC 9(5) VALUE ZERO.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * KontoOpl.txt/Opgave12-LavBalanceRapport.txt. Forvalgt til
+      * nul, dvs. de udaterede navne, hvis BusinessDato.txt ikke
+      * findes eller er tom.
+       01 WS-FORRETNINGSDATO     PIC 9(8) VALUE ZERO.
+       01 WS-KONTO-FILNAVN       PIC X(40) VALUE "KontoOpl.txt".
+       01 WS-LAVBALANCE-FILNAVN  PIC X(40)
+           VALUE "Opgave12-LavBalanceRapport.txt".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           OPEN OUTPUT IO-ERROR-FILE
+
+           OPEN INPUT INPUT-GRAENSE-FILE
+           MOVE "INPUT-GRAENSE-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"               TO WS-IO-OPERATION
+           MOVE INPUT-GRAENSE-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN INPUT INPUT-KONTO-FILE
+           MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM READ-GRAENSE
+
+           PERFORM UNTIL END-OF-KONTO-FILE = "Y"
+               READ INPUT-KONTO-FILE INTO KONTOOPL
+                   AT END
+                       MOVE "Y" TO END-OF-KONTO-FILE
+                   NOT AT END
+                       ADD 1 TO TR-RECORD-COUNT
+                       IF BALANCE IN KONTOOPL NOT > WS-GRAENSE-BELOB
+                           ADD 1 TO TR-LAV-BALANCE-COUNT
+                           PERFORM FORMAT-LAV-BALANCE-LINJE
+                       END-IF
+               END-READ
+               MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"             TO WS-IO-OPERATION
+               MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+
+           PERFORM TRAILER
+
+           CLOSE INPUT-GRAENSE-FILE
+           CLOSE INPUT-KONTO-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE IO-ERROR-FILE
+           STOP RUN.
+
+       COPYFILD.
+           WRITE KONTO-ADR
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"       TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO NAVN-ADR
+       EXIT.
+
+      *****************************************************************
+      * READ-GRAENSE                                                  *
+      * Formål: Læser den aftalte balance-grænse fra BalanceGraense.  *
+      *         txt. Findes filen ikke, eller er den tom, bruges      *
+      *         standardgrænsen ZERO fra WORKING-STORAGE.             *
+      *****************************************************************
+       READ-GRAENSE.
+           IF INPUT-GRAENSE-FILE-STATUS = "00"
+               READ INPUT-GRAENSE-FILE INTO BALANCEGRAENSEOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE GRAENSE-BELOB TO WS-GRAENSE-BELOB
+               END-READ
+           END-IF
+       EXIT.
+
+       FORMAT-LAV-BALANCE-LINJE.
+           STRING  "Kunde: "       DELIMITED BY SIZE
+                   KUNDE-ID IN KONTOOPL DELIMITED BY SPACE
+                   " Konto: "      DELIMITED BY SIZE
+                   KONTO-ID IN KONTOOPL DELIMITED BY SPACE
+                   " Kontonr.: "   DELIMITED BY SIZE
+                   KONTONUMMER IN KONTOOPL DELIMITED BY SPACE
+                   " Balance: "    DELIMITED BY SIZE
+                   BALANCE IN KONTOOPL DELIMITED BY SIZE
+                   " "             DELIMITED BY SIZE
+                   VALUTAKODE IN KONTOOPL DELIMITED BY SPACE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+       EXIT.
+
+      *****************************************************************
+      * TRAILER                                                       *
+      * Formål: Skriver kontroltotaller sidst i rapporten.            *
+      *****************************************************************
+       TRAILER.
+           MOVE SPACES TO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal konti behandlet.......: " DELIMITED BY SIZE
+                   TR-RECORD-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal konti under graensen..: " DELIMITED BY SIZE
+                   TR-LAV-BALANCE-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "KontoOpl.txt" TO WS-KONTO-FILNAVN
+               MOVE "Opgave12-LavBalanceRapport.txt"
+                   TO WS-LAVBALANCE-FILNAVN
+           ELSE
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+               STRING "Opgave12-LavBalanceRapport." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO           DELIMITED BY SIZE
+                       ".txt"                        DELIMITED BY SIZE
+                       INTO WS-LAVBALANCE-FILNAVN
+           END-IF
+       EXIT.
