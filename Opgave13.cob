@@ -0,0 +1,346 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave13.
+
+      *****************************************************************
+      * FORMÅL: Månedlig rentetilskrivning. Slår rentesatsen op pr.   *
+      *         VALUTAKODE i Rentesatser.txt, beregner den tilskrevne *
+      *         rente af hver kontos BALANCE, skriver den nye saldo   *
+      *         tilbage i KontoOpl.txt (REWRITE) og danner en rapport *
+      *         over hvor meget rente der er posteret pr. konto.      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-RENTE-FILE ASSIGN TO "Rentesatser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-RENTE-FILE-STATUS.
+           SELECT KONTO-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               FILE STATUS IS KONTO-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-RENTERAPPORT-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave13-IOFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IO-ERROR-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-RENTE-FILE.
+       01 RENTESATSOPL.
+           COPY "RENTESATSOPL.cpy".
+
+       FD KONTO-FILE.
+       01 KONTOOPL.
+           COPY "KONTOOPL.cpy".
+
+       FD OUTPUT-FILE.
+       01 KONTO-ADR.
+           02 NAVN-ADR     PIC X(100) VALUE SPACES.
+
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE    PIC X(80) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-RENTE-FILE PIC X VALUE "N".
+       01 END-OF-KONTO-FILE PIC X VALUE "N".
+
+       01 RENTE-MAX-ANTAL   PIC 9(4) VALUE 100.
+       01 RENTE-COUNT       PIC 9(4) VALUE ZERO.
+       01 RENTE-OVERFLOW    PIC X VALUE "N".
+       01 RENTE-ARRAY OCCURS 100 TIMES.
+           COPY "RENTESATSOPL.cpy".
+       01 IX                PIC 9(4) VALUE ZERO.
+       01 WS-RENTE-FUNDET   PIC X VALUE "N".
+       01 WS-RENTESATS      PIC 9(01)V9999 VALUE ZERO.
+
+       01 WS-GAMMEL-BALANCE PIC 9(7)V99 VALUE ZERO.
+       01 WS-RENTEBELOB     PIC 9(7)V99 VALUE ZERO.
+       01 WS-RENTE-DISPLAY  PIC Z(6)9.99.
+       01 WS-BALANCE-DISPLAY PIC Z(6)9.99.
+
+       01 TR-ANTAL-KONTI    PIC 9(7) VALUE ZERO.
+       01 TR-ANTAL-RENTE-POSTERET PIC 9(7) VALUE ZERO.
+       01 TR-ANTAL-UDEN-SATS PIC 9(7) VALUE ZERO.
+       01 TR-TOTAL-RENTE    PIC 9(9)V99 VALUE ZERO.
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 INPUT-RENTE-FILE-STATUS PIC XX VALUE "00".
+       01 KONTO-FILE-STATUS       PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS      PIC XX VALUE "00".
+       01 IO-ERROR-FILE-STATUS    PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME         PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION         PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS            PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT       PIC 9(5) VALUE ZERO.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * KontoOpl.txt/Opgave13-RenteRapport.txt. Forvalgt til nul,
+      * dvs. de udaterede navne, hvis BusinessDato.txt ikke findes
+      * eller er tom.
+       01 WS-FORRETNINGSDATO       PIC 9(8) VALUE ZERO.
+       01 WS-KONTO-FILNAVN         PIC X(40) VALUE "KontoOpl.txt".
+       01 WS-RENTERAPPORT-FILNAVN  PIC X(40)
+           VALUE "Opgave13-RenteRapport.txt".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           OPEN OUTPUT IO-ERROR-FILE
+
+           OPEN INPUT INPUT-RENTE-FILE
+           MOVE "INPUT-RENTE-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-RENTE-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN I-O KONTO-FILE
+           MOVE "KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM READ-RENTESATSER
+
+           PERFORM UNTIL END-OF-KONTO-FILE = "Y"
+               READ KONTO-FILE INTO KONTOOPL
+                   AT END
+                       MOVE "Y" TO END-OF-KONTO-FILE
+                   NOT AT END
+                       ADD 1 TO TR-ANTAL-KONTI
+                       PERFORM TILSKRIV-RENTE
+               END-READ
+               MOVE "KONTO-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE KONTO-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+
+           PERFORM TRAILER
+
+           CLOSE INPUT-RENTE-FILE
+           CLOSE KONTO-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE IO-ERROR-FILE
+           STOP RUN.
+
+       COPYFILD.
+           WRITE KONTO-ADR
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"       TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO NAVN-ADR
+       EXIT.
+
+      *****************************************************************
+      * READ-RENTESATSER                                              *
+      * Formål: Læser hele Rentesatser.txt ind i RENTE-ARRAY en gang, *
+      *         samme "læs en gang til WORKING-STORAGE" form som      *
+      *         READ-BANKS/READ-KURSER bruger i de øvrige programmer. *
+      *****************************************************************
+       READ-RENTESATSER.
+           PERFORM UNTIL END-OF-RENTE-FILE = "Y"
+               READ INPUT-RENTE-FILE INTO RENTESATSOPL
+                   AT END
+                       MOVE "Y" TO END-OF-RENTE-FILE
+                   NOT AT END
+                       IF RENTE-COUNT >= RENTE-MAX-ANTAL
+                           MOVE "Y" TO RENTE-OVERFLOW
+                       ELSE
+                           ADD 1 TO RENTE-COUNT
+                           MOVE RENTESATSOPL TO
+                               RENTE-ARRAY(RENTE-COUNT)
+                       END-IF
+               END-READ
+               MOVE "INPUT-RENTE-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"             TO WS-IO-OPERATION
+               MOVE INPUT-RENTE-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * FIND-RENTESATS                                                *
+      * Formål: Slår VALUTAKODE op i RENTE-ARRAY.                     *
+      *****************************************************************
+       FIND-RENTESATS.
+           MOVE "N" TO WS-RENTE-FUNDET
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > RENTE-COUNT
+               IF RENTE-VALUTAKODE IN RENTE-ARRAY(IX) =
+                       VALUTAKODE IN KONTOOPL
+                   MOVE "Y" TO WS-RENTE-FUNDET
+                   MOVE RENTESATS IN RENTE-ARRAY(IX) TO WS-RENTESATS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * TILSKRIV-RENTE                                                *
+      * Formål: Beregner og posterer renten for en enkelt konto, og   *
+      *         skriver en linje i rapporten. Findes der ingen sats   *
+      *         for kontoens valuta, posteres ingen rente, og kontoen *
+      *         optræder i rapporten med "INGEN SATS FUNDET".         *
+      *****************************************************************
+       TILSKRIV-RENTE.
+           PERFORM FIND-RENTESATS
+           IF WS-RENTE-FUNDET = "Y"
+               MOVE BALANCE IN KONTOOPL TO WS-GAMMEL-BALANCE
+               COMPUTE WS-RENTEBELOB ROUNDED =
+                   WS-GAMMEL-BALANCE * WS-RENTESATS
+               ADD WS-RENTEBELOB TO BALANCE IN KONTOOPL
+               REWRITE KONTOOPL
+               MOVE "KONTO-FILE" TO WS-IO-FILE-NAME
+               MOVE "REWRITE"    TO WS-IO-OPERATION
+               MOVE KONTO-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+               ADD 1 TO TR-ANTAL-RENTE-POSTERET
+               ADD WS-RENTEBELOB TO TR-TOTAL-RENTE
+               MOVE WS-RENTEBELOB TO WS-RENTE-DISPLAY
+               MOVE BALANCE IN KONTOOPL TO WS-BALANCE-DISPLAY
+               STRING  "Konto: "       DELIMITED BY SIZE
+                       KONTO-ID IN KONTOOPL DELIMITED BY SPACE
+                       " Rente: "      DELIMITED BY SIZE
+                       WS-RENTE-DISPLAY DELIMITED BY SIZE
+                       " Ny balance: " DELIMITED BY SIZE
+                       WS-BALANCE-DISPLAY DELIMITED BY SIZE
+                       " "             DELIMITED BY SIZE
+                       VALUTAKODE IN KONTOOPL DELIMITED BY SPACE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           ELSE
+               ADD 1 TO TR-ANTAL-UDEN-SATS
+               STRING  "Konto: "       DELIMITED BY SIZE
+                       KONTO-ID IN KONTOOPL DELIMITED BY SPACE
+                       " INGEN SATS FUNDET FOR VALUTA "
+                                       DELIMITED BY SIZE
+                       VALUTAKODE IN KONTOOPL DELIMITED BY SPACE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * TRAILER                                                       *
+      * Formål: Skriver kontroltotaller sidst i rapporten.            *
+      *****************************************************************
+       TRAILER.
+           MOVE SPACES TO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal konti behandlet.......: " DELIMITED BY SIZE
+                   TR-ANTAL-KONTI DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal konti med rente.......: " DELIMITED BY SIZE
+                   TR-ANTAL-RENTE-POSTERET DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal konti uden sats.......: " DELIMITED BY SIZE
+                   TR-ANTAL-UDEN-SATS DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Rente posteret i alt........: " DELIMITED BY SIZE
+                   TR-TOTAL-RENTE DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+
+           IF RENTE-OVERFLOW = "Y"
+               MOVE SPACES TO NAVN-ADR
+               STRING "ADVARSEL: Rentesatser.txt har flere end "
+                       DELIMITED BY SIZE
+                       RENTE-MAX-ANTAL DELIMITED BY SIZE
+                       " satser - overskydende satser er udeladt"
+                       DELIMITED BY SIZE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "KontoOpl.txt" TO WS-KONTO-FILNAVN
+               MOVE "Opgave13-RenteRapport.txt"
+                   TO WS-RENTERAPPORT-FILNAVN
+           ELSE
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+               STRING "Opgave13-RenteRapport." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO      DELIMITED BY SIZE
+                       ".txt"                  DELIMITED BY SIZE
+                       INTO WS-RENTERAPPORT-FILNAVN
+           END-IF
+       EXIT.
