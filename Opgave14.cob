@@ -0,0 +1,389 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave14.
+
+      *****************************************************************
+      * FORMÅL: Lukning og arkivering af nul-saldo konti. En konto    *
+      *         med BALANCE = 0 og ingen transaktioner i Transak-     *
+      *         tioner.txt på eller efter en konfigurerbar dato       *
+      *         (ArkiveringsGraense.txt) flyttes til arkivfilen       *
+      *         KontoOplHistorik.txt og slettes fra den levende       *
+      *         KontoOpl.txt, så lukkede konti ikke bliver ved med    *
+      *         at optræde i de løbende Opgave9-rapporter.            *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-GRAENSE-FILE ASSIGN TO "ArkiveringsGraense.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-GRAENSE-FILE-STATUS.
+           SELECT INPUT-TRANS-FILE ASSIGN TO WS-TRANS-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-TRANS-FILE-STATUS.
+           SELECT KONTO-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               FILE STATUS IS KONTO-FILE-STATUS.
+           SELECT HISTORIK-FILE ASSIGN TO "KontoOplHistorik.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORIK-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-ARKIVRAPPORT-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave14-IOFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IO-ERROR-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-GRAENSE-FILE.
+       01 ARKIVGRAENSEOPL.
+           COPY "ARKIVGRAENSEOPL.cpy".
+
+       FD INPUT-TRANS-FILE.
+       01 TRANSAKTIONEROPL.
+           COPY "TRANSAKTIONEROPL.cpy".
+
+       FD KONTO-FILE.
+       01 KONTOOPL.
+           COPY "KONTOOPL.cpy".
+
+       FD HISTORIK-FILE.
+       01 KONTOOPL-HISTORIK.
+           COPY "KONTOOPL.cpy".
+
+       FD OUTPUT-FILE.
+       01 KONTO-ADR.
+           02 NAVN-ADR     PIC X(100) VALUE SPACES.
+
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE    PIC X(80) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-TRANS-FILE PIC X VALUE "N".
+       01 END-OF-KONTO-FILE PIC X VALUE "N".
+
+       01 WS-ARKIV-GRAENSE-DATO PIC X(10) VALUE "0000-00-00".
+
+       01 AKTIV-MAX-ANTAL   PIC 9(4) VALUE 500.
+       01 AKTIV-COUNT       PIC 9(4) VALUE ZERO.
+       01 AKTIV-OVERFLOW    PIC X VALUE "N".
+       01 AKTIV-KONTO-ARRAY OCCURS 500 TIMES PIC X(10) VALUE SPACES.
+       01 IX                PIC 9(4) VALUE ZERO.
+       01 WS-AKTIV-FUNDET   PIC X VALUE "N".
+
+       01 TR-ANTAL-KONTI    PIC 9(7) VALUE ZERO.
+       01 TR-ANTAL-ARKIVERET PIC 9(7) VALUE ZERO.
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 INPUT-GRAENSE-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-TRANS-FILE-STATUS   PIC XX VALUE "00".
+       01 KONTO-FILE-STATUS         PIC XX VALUE "00".
+       01 HISTORIK-FILE-STATUS      PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS        PIC XX VALUE "00".
+       01 IO-ERROR-FILE-STATUS      PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME           PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION           PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS              PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT         PIC 9(5) VALUE ZERO.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * Transaktioner.txt/KontoOpl.txt/Opgave14-ArkiveringsRapport.
+      * txt. KontoOplHistorik.txt forbliver udateret, da den er en
+      * akkumulerende arkivfil (OPEN EXTEND) på tværs af kørsler.
+      * Forvalgt til nul, dvs. de udaterede navne, hvis
+      * BusinessDato.txt ikke findes eller er tom.
+       01 WS-FORRETNINGSDATO        PIC 9(8) VALUE ZERO.
+       01 WS-TRANS-FILNAVN          PIC X(40)
+           VALUE "Transaktioner.txt".
+       01 WS-KONTO-FILNAVN          PIC X(40) VALUE "KontoOpl.txt".
+       01 WS-ARKIVRAPPORT-FILNAVN   PIC X(40)
+           VALUE "Opgave14-ArkiveringsRapport.txt".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           OPEN OUTPUT IO-ERROR-FILE
+
+           OPEN INPUT INPUT-GRAENSE-FILE
+           MOVE "INPUT-GRAENSE-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"               TO WS-IO-OPERATION
+           MOVE INPUT-GRAENSE-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN INPUT INPUT-TRANS-FILE
+           MOVE "INPUT-TRANS-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-TRANS-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN I-O KONTO-FILE
+           MOVE "KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN EXTEND HISTORIK-FILE
+           MOVE "HISTORIK-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"          TO WS-IO-OPERATION
+           MOVE HISTORIK-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM READ-ARKIVGRAENSE
+           PERFORM BYG-AKTIV-KONTO-TABEL
+
+           PERFORM UNTIL END-OF-KONTO-FILE = "Y"
+               READ KONTO-FILE INTO KONTOOPL
+                   AT END
+                       MOVE "Y" TO END-OF-KONTO-FILE
+                   NOT AT END
+                       ADD 1 TO TR-ANTAL-KONTI
+                       PERFORM VURDER-ARKIVERING
+               END-READ
+               MOVE "KONTO-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE KONTO-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+
+           PERFORM TRAILER
+
+           CLOSE INPUT-GRAENSE-FILE
+           CLOSE INPUT-TRANS-FILE
+           CLOSE KONTO-FILE
+           CLOSE HISTORIK-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE IO-ERROR-FILE
+           STOP RUN.
+
+       COPYFILD.
+           WRITE KONTO-ADR
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"       TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO NAVN-ADR
+       EXIT.
+
+      *****************************************************************
+      * READ-ARKIVGRAENSE                                             *
+      * Formål: Læser arkiveringsdatoen fra ArkiveringsGraense.txt.   *
+      *         Findes filen ikke, eller er den tom, bruges standard- *
+      *         datoen "0000-00-00" - da enhver transaktion ligger    *
+      *         senere end den dato, betyder det i praksis at kun     *
+      *         konti helt uden transaktionshistorik arkiveres, indtil*
+      *         en rigtig skæringsdato bliver konfigureret.           *
+      *****************************************************************
+       READ-ARKIVGRAENSE.
+           IF INPUT-GRAENSE-FILE-STATUS = "00"
+               READ INPUT-GRAENSE-FILE INTO ARKIVGRAENSEOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE ARKIV-GRAENSE-DATO TO WS-ARKIV-GRAENSE-DATO
+               END-READ
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * BYG-AKTIV-KONTO-TABEL                                         *
+      * Formål: Gennemløber Transaktioner.txt en gang og samler hvert *
+      *         KONTO-ID der har en transaktion på eller efter        *
+      *         WS-ARKIV-GRAENSE-DATO i AKTIV-KONTO-ARRAY, så disse   *
+      *         konti ikke anses for uaktive uanset deres saldo.      *
+      *****************************************************************
+       BYG-AKTIV-KONTO-TABEL.
+           PERFORM UNTIL END-OF-TRANS-FILE = "Y"
+               READ INPUT-TRANS-FILE INTO TRANSAKTIONEROPL
+                   AT END
+                       MOVE "Y" TO END-OF-TRANS-FILE
+                   NOT AT END
+                       IF TIDSPUNKT(1:10) >= WS-ARKIV-GRAENSE-DATO
+                           PERFORM TILFOEJ-AKTIV-KONTO
+                       END-IF
+               END-READ
+               MOVE "INPUT-TRANS-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"             TO WS-IO-OPERATION
+               MOVE INPUT-TRANS-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+       EXIT.
+
+       TILFOEJ-AKTIV-KONTO.
+           MOVE "N" TO WS-AKTIV-FUNDET
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > AKTIV-COUNT
+               IF AKTIV-KONTO-ARRAY(IX) = KONTO-ID IN TRANSAKTIONEROPL
+                   MOVE "Y" TO WS-AKTIV-FUNDET
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-AKTIV-FUNDET = "N"
+               IF AKTIV-COUNT >= AKTIV-MAX-ANTAL
+                   MOVE "Y" TO AKTIV-OVERFLOW
+               ELSE
+                   ADD 1 TO AKTIV-COUNT
+                   MOVE KONTO-ID IN TRANSAKTIONEROPL TO
+                       AKTIV-KONTO-ARRAY(AKTIV-COUNT)
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * FIND-AKTIV-KONTO                                              *
+      * Formål: Slår kontoens KONTO-ID op i AKTIV-KONTO-ARRAY.        *
+      *****************************************************************
+       FIND-AKTIV-KONTO.
+           MOVE "N" TO WS-AKTIV-FUNDET
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > AKTIV-COUNT
+               IF AKTIV-KONTO-ARRAY(IX) = KONTO-ID IN KONTOOPL
+                   MOVE "Y" TO WS-AKTIV-FUNDET
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * VURDER-ARKIVERING                                             *
+      * Formål: Arkiverer kontoen hvis BALANCE = 0 og kontoen ikke    *
+      *         findes i AKTIV-KONTO-ARRAY.                           *
+      *****************************************************************
+       VURDER-ARKIVERING.
+           IF BALANCE IN KONTOOPL = ZERO
+               PERFORM FIND-AKTIV-KONTO
+               IF WS-AKTIV-FUNDET = "N"
+                   MOVE KONTOOPL TO KONTOOPL-HISTORIK
+                   WRITE KONTOOPL-HISTORIK
+                   MOVE "HISTORIK-FILE" TO WS-IO-FILE-NAME
+                   MOVE "WRITE"         TO WS-IO-OPERATION
+                   MOVE HISTORIK-FILE-STATUS TO WS-IO-STATUS
+                   PERFORM CHECK-IO-STATUS
+
+                   DELETE KONTO-FILE
+                   MOVE "KONTO-FILE" TO WS-IO-FILE-NAME
+                   MOVE "DELETE"     TO WS-IO-OPERATION
+                   MOVE KONTO-FILE-STATUS TO WS-IO-STATUS
+                   PERFORM CHECK-IO-STATUS
+
+                   ADD 1 TO TR-ANTAL-ARKIVERET
+                   STRING "Arkiveret konto: " DELIMITED BY SIZE
+                           KONTO-ID IN KONTOOPL DELIMITED BY SPACE
+                           " Kunde: "          DELIMITED BY SIZE
+                           KUNDE-ID IN KONTOOPL DELIMITED BY SPACE
+                           INTO NAVN-ADR
+                   PERFORM COPYFILD
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * TRAILER                                                       *
+      * Formål: Skriver kontroltotaller sidst i rapporten.            *
+      *****************************************************************
+       TRAILER.
+           MOVE SPACES TO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal konti behandlet.......: " DELIMITED BY SIZE
+                   TR-ANTAL-KONTI DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal konti arkiveret.......: " DELIMITED BY SIZE
+                   TR-ANTAL-ARKIVERET DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           IF AKTIV-OVERFLOW = "Y"
+               STRING "ADVARSEL: FLERE AKTIVE KONTI END TABELLEN KAN "
+                   "RUMME" DELIMITED BY SIZE INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "Transaktioner.txt" TO WS-TRANS-FILNAVN
+               MOVE "KontoOpl.txt"      TO WS-KONTO-FILNAVN
+               MOVE "Opgave14-ArkiveringsRapport.txt"
+                   TO WS-ARKIVRAPPORT-FILNAVN
+           ELSE
+               STRING "Transaktioner." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-TRANS-FILNAVN
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+               STRING "Opgave14-ArkiveringsRapport." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO             DELIMITED BY SIZE
+                       ".txt"                          DELIMITED BY SIZE
+                       INTO WS-ARKIVRAPPORT-FILNAVN
+           END-IF
+       EXIT.
