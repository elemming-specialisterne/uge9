@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave15.
+
+      *****************************************************************
+      * FORMÅL: Dedup-kandidatrapport over Kundeoplysninger.txt.      *
+      *         Sammenligner FORNAVN, EFTERNAVN og ADDRESSE-gruppen   *
+      *         (VEJNAVN/HUSNR/CITY) parvis på tværs af alle kunder   *
+      *         og flager tætte match til manuel gennemgang, så       *
+      *         duplikerede kunderecords ikke giver dobbelte          *
+      *         udsendelser og uklart kontoejerskab.                  *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO WS-KUNDE-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-DEDUP-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave15-IOFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IO-ERROR-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 KUNDEOPL.
+           COPY "KUNDER.cpy".
+
+       FD OUTPUT-FILE.
+       01 KUNDE-ADR.
+           02 NAVN-ADR     PIC X(100) VALUE SPACES.
+
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE    PIC X(80) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE       PIC X VALUE "N".
+
+       01 KUNDE-MAX-ANTAL   PIC 9(4) VALUE 500.
+       01 KUNDE-COUNT       PIC 9(4) VALUE ZERO.
+       01 KUNDE-OVERFLOW    PIC X VALUE "N".
+       01 KUNDE-ARRAY OCCURS 500 TIMES.
+           COPY "KUNDER.cpy".
+       01 IX                PIC 9(4) VALUE ZERO.
+       01 JX                PIC 9(4) VALUE ZERO.
+
+       01 TR-ANTAL-KUNDER   PIC 9(7) VALUE ZERO.
+       01 TR-ANTAL-KANDIDATER PIC 9(7) VALUE ZERO.
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 INPUT-FILE-STATUS  PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS PIC XX VALUE "00".
+       01 IO-ERROR-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME    PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION    PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS       PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT  PIC 9(5) VALUE ZERO.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * Kundeoplysninger.txt/Opgave15-DedupKandidater.txt. Forvalgt
+      * til nul, dvs. de udaterede navne, hvis BusinessDato.txt ikke
+      * findes eller er tom.
+       01 WS-FORRETNINGSDATO   PIC 9(8) VALUE ZERO.
+       01 WS-KUNDE-FILNAVN     PIC X(40) VALUE "Kundeoplysninger.txt".
+       01 WS-DEDUP-FILNAVN     PIC X(40)
+           VALUE "Opgave15-DedupKandidater.txt".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           OPEN OUTPUT IO-ERROR-FILE
+
+           OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM INDLAES-KUNDER
+           PERFORM FIND-DEDUP-KANDIDATER
+           PERFORM TRAILER
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE IO-ERROR-FILE
+           STOP RUN.
+
+       COPYFILD.
+           WRITE KUNDE-ADR
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"       TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO NAVN-ADR
+       EXIT.
+
+      *****************************************************************
+      * INDLAES-KUNDER                                                *
+      * Formål: Læser hele Kundeoplysninger.txt ind i KUNDE-ARRAY en  *
+      *         gang, så alle kunder kan sammenlignes parvis.         *
+      *****************************************************************
+       INDLAES-KUNDER.
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ INPUT-FILE INTO KUNDEOPL
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO TR-ANTAL-KUNDER
+                       IF KUNDE-COUNT >= KUNDE-MAX-ANTAL
+                           MOVE "Y" TO KUNDE-OVERFLOW
+                       ELSE
+                           ADD 1 TO KUNDE-COUNT
+                           MOVE KUNDEOPL TO KUNDE-ARRAY(KUNDE-COUNT)
+                       END-IF
+               END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * FIND-DEDUP-KANDIDATER                                         *
+      * Formål: Sammenligner hvert kundepar (IX, JX > IX) på FORNAVN, *
+      *         EFTERNAVN, VEJNAVN, HUSNR og CITY. Et fuldt match på  *
+      *         alle fem felter skrives til rapporten som en dedup-   *
+      *         kandidat til manuel gennemgang.                       *
+      *****************************************************************
+       FIND-DEDUP-KANDIDATER.
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX >= KUNDE-COUNT
+               COMPUTE JX = IX + 1
+               PERFORM VARYING JX FROM JX BY 1
+                       UNTIL JX > KUNDE-COUNT
+                   PERFORM SAMMENLIGN-KUNDEPAR
+               END-PERFORM
+           END-PERFORM
+       EXIT.
+
+       SAMMENLIGN-KUNDEPAR.
+           IF FORNAVN IN KUNDE-ARRAY(IX) =
+                   FORNAVN IN KUNDE-ARRAY(JX)
+               AND EFTERNAVN IN KUNDE-ARRAY(IX) =
+                   EFTERNAVN IN KUNDE-ARRAY(JX)
+               AND VEJNAVN IN KUNDE-ARRAY(IX) =
+                   VEJNAVN IN KUNDE-ARRAY(JX)
+               AND HUSNR IN KUNDE-ARRAY(IX) =
+                   HUSNR IN KUNDE-ARRAY(JX)
+               AND CITY IN KUNDE-ARRAY(IX) =
+                   CITY IN KUNDE-ARRAY(JX)
+               ADD 1 TO TR-ANTAL-KANDIDATER
+               STRING  "Mulig dublet: "  DELIMITED BY SIZE
+                       KUNDE-ID IN KUNDE-ARRAY(IX) DELIMITED BY SPACE
+                       " og "            DELIMITED BY SIZE
+                       KUNDE-ID IN KUNDE-ARRAY(JX) DELIMITED BY SPACE
+                       " - "             DELIMITED BY SIZE
+                       FORNAVN IN KUNDE-ARRAY(IX) DELIMITED BY SPACE
+                       " "               DELIMITED BY SIZE
+                       EFTERNAVN IN KUNDE-ARRAY(IX) DELIMITED BY SPACE
+                       ", "              DELIMITED BY SIZE
+                       VEJNAVN IN KUNDE-ARRAY(IX) DELIMITED BY SPACE
+                       " "               DELIMITED BY SIZE
+                       HUSNR IN KUNDE-ARRAY(IX) DELIMITED BY SPACE
+                       " "               DELIMITED BY SIZE
+                       CITY IN KUNDE-ARRAY(IX) DELIMITED BY SPACE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * TRAILER                                                       *
+      * Formål: Skriver kontroltotaller sidst i rapporten.            *
+      *****************************************************************
+       TRAILER.
+           MOVE SPACES TO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal kunder behandlet......: " DELIMITED BY SIZE
+                   TR-ANTAL-KUNDER DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal dedup-kandidater......: " DELIMITED BY SIZE
+                   TR-ANTAL-KANDIDATER DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           IF KUNDE-OVERFLOW = "Y"
+               STRING "ADVARSEL: FLERE KUNDER END TABELLEN KAN RUMME"
+                   DELIMITED BY SIZE INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "Kundeoplysninger.txt" TO WS-KUNDE-FILNAVN
+               MOVE "Opgave15-DedupKandidater.txt" TO WS-DEDUP-FILNAVN
+           ELSE
+               STRING "Kundeoplysninger." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KUNDE-FILNAVN
+               STRING "Opgave15-DedupKandidater." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO          DELIMITED BY SIZE
+                       ".txt"                       DELIMITED BY SIZE
+                       INTO WS-DEDUP-FILNAVN
+           END-IF
+       EXIT.
