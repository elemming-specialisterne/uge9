@@ -0,0 +1,406 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave16.
+
+      *****************************************************************
+      * FORMÅL: Formueoversigt pr. kunde på tværs af valutaer. Hver   *
+      *         konto i KontoOpl.txt omregnes til DKK efter nyeste    *
+      *         kendte kurs (samme FIND-VALUTAKURS-opslag Opgave10    *
+      *         bruger til transaktioner, men uden en TIDSPUNKT at    *
+      *         slå op imod vælges i stedet den nyeste GYLDIG-FRA),   *
+      *         summeres pr. KUNDE-ID og udskrives som én samlet      *
+      *         DKK-saldo, så relationship managers kan se en kundes  *
+      *         samlede position på tværs af konti og valutaer.       *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-KONTO-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               FILE STATUS IS INPUT-KONTO-FILE-STATUS.
+           SELECT INPUT-KUNDE-FILE ASSIGN TO WS-KUNDE-FILNAVN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL
+               FILE STATUS IS INPUT-KUNDE-FILE-STATUS.
+           SELECT INPUT-KURS-FILE ASSIGN TO "Valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-KURS-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-FORMUE-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave16-IOFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IO-ERROR-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-KONTO-FILE.
+       01 KONTOOPL.
+           COPY "KONTOOPL.cpy".
+
+       FD INPUT-KUNDE-FILE.
+       01 KUNDEOPL.
+           COPY "KUNDER.cpy".
+
+       FD INPUT-KURS-FILE.
+       01 VALUTAKURSOPL.
+           COPY "VALUTAKURSOPL.cpy".
+
+       FD OUTPUT-FILE.
+       01 KUNDE-ADR.
+           02 NAVN-ADR     PIC X(100) VALUE SPACES.
+
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE    PIC X(80) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-KONTO-FILE PIC X VALUE "N".
+       01 END-OF-KURS-FILE  PIC X VALUE "N".
+       01 WS-KUNDE-INVALID-KEY PIC X VALUE "N".
+
+       01 KURS-MAX-ANTAL   PIC 9(4) VALUE 500.
+       01 KURS-COUNT       PIC 9(4) VALUE ZERO.
+       01 KURS-OVERFLOW    PIC X VALUE "N".
+       01 VALUTAKURS-ARRAY OCCURS 500 TIMES.
+           COPY "VALUTAKURSOPL.cpy".
+       01 WS-KURS-FUNDET   PIC X VALUE "N".
+       01 WS-KURS          PIC 9(03)V9999 VALUE ZERO.
+       01 WS-BEST-DATO     PIC X(10) VALUE SPACES.
+
+       01 NETTO-MAX-ANTAL  PIC 9(4) VALUE 500.
+       01 NETTO-COUNT      PIC 9(4) VALUE ZERO.
+       01 NETTO-OVERFLOW   PIC X VALUE "N".
+       01 NETTO-ARRAY OCCURS 500 TIMES.
+           05 NETTO-KUNDE-ID  PIC X(10) VALUE SPACES.
+           05 NETTO-TOTAL-DKK PIC S9(9)V99 VALUE ZERO.
+       01 IX                PIC 9(4) VALUE ZERO.
+       01 WS-NETTO-FUNDET   PIC X VALUE "N".
+       01 WS-KONTO-DKK      PIC S9(9)V99 VALUE ZERO.
+       01 WS-NETTO-DISPLAY  PIC -(9)9.99.
+
+       01 TR-ANTAL-KONTI    PIC 9(7) VALUE ZERO.
+       01 TR-ANTAL-KUNDER   PIC 9(7) VALUE ZERO.
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 INPUT-KONTO-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-KUNDE-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-KURS-FILE-STATUS  PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS      PIC XX VALUE "00".
+       01 IO-ERROR-FILE-STATUS    PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME         PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION         PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS            PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT       PIC 9(5) VALUE ZERO.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * KontoOpl.txt/Kundeoplysninger.txt/Opgave16-Formueoversigt.txt.
+      * Forvalgt til nul, dvs. de udaterede navne, hvis
+      * BusinessDato.txt ikke findes eller er tom.
+       01 WS-FORRETNINGSDATO   PIC 9(8) VALUE ZERO.
+       01 WS-KONTO-FILNAVN     PIC X(40) VALUE "KontoOpl.txt".
+       01 WS-KUNDE-FILNAVN     PIC X(40) VALUE "Kundeoplysninger.txt".
+       01 WS-FORMUE-FILNAVN    PIC X(40)
+           VALUE "Opgave16-Formueoversigt.txt".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           OPEN OUTPUT IO-ERROR-FILE
+
+           OPEN INPUT INPUT-KONTO-FILE
+           MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN INPUT INPUT-KUNDE-FILE
+           MOVE "INPUT-KUNDE-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-KUNDE-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM READ-KURSER
+           PERFORM AKKUMULER-NETTOVAERDI
+           PERFORM SKRIV-NETTOVAERDI-RAPPORT
+
+           CLOSE INPUT-KONTO-FILE
+           CLOSE INPUT-KUNDE-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE IO-ERROR-FILE
+           STOP RUN.
+
+       COPYFILD.
+           WRITE KUNDE-ADR
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"       TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO NAVN-ADR
+       EXIT.
+
+      *****************************************************************
+      * READ-KURSER                                                   *
+      * Formål: Læser alle kursrecords fra Valutakurser.txt ind i     *
+      *         VALUTAKURS-ARRAY for hurtigt opslag.                  *
+      *****************************************************************
+       READ-KURSER.
+           OPEN INPUT INPUT-KURS-FILE
+           MOVE "INPUT-KURS-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"            TO WS-IO-OPERATION
+           MOVE INPUT-KURS-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           PERFORM UNTIL END-OF-KURS-FILE = "Y"
+               READ INPUT-KURS-FILE INTO VALUTAKURSOPL
+                   AT END
+                       MOVE "Y" TO END-OF-KURS-FILE
+                   NOT AT END
+                       IF KURS-COUNT >= KURS-MAX-ANTAL
+                           MOVE "Y" TO KURS-OVERFLOW
+                       ELSE
+                           ADD 1 TO KURS-COUNT
+                           MOVE VALUTAKURSOPL TO
+                               VALUTAKURS-ARRAY(KURS-COUNT)
+                       END-IF
+               END-READ
+               MOVE "INPUT-KURS-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"            TO WS-IO-OPERATION
+               MOVE INPUT-KURS-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+           CLOSE INPUT-KURS-FILE
+       EXIT.
+
+      *****************************************************************
+      * FIND-VALUTAKURS-NYESTE                                        *
+      * Formål: Finder den nyeste kendte kurs (højeste GYLDIG-FRA)    *
+      *         for en valuta, da en kontosaldo - modsat en           *
+      *         transaktion - ikke har et TIDSPUNKT at slå op imod.   *
+      *****************************************************************
+       FIND-VALUTAKURS-NYESTE.
+           MOVE "N" TO WS-KURS-FUNDET
+           MOVE ZERO TO WS-KURS
+           MOVE SPACES TO WS-BEST-DATO
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KURS-COUNT
+               IF VALUTA-KODE IN VALUTAKURS-ARRAY(IX) =
+                       VALUTAKODE IN KONTOOPL
+                   IF WS-KURS-FUNDET = "N" OR
+                       GYLDIG-FRA IN VALUTAKURS-ARRAY(IX) > WS-BEST-DATO
+                       MOVE GYLDIG-FRA IN VALUTAKURS-ARRAY(IX)
+                           TO WS-BEST-DATO
+                       MOVE KURS IN VALUTAKURS-ARRAY(IX) TO WS-KURS
+                       MOVE "Y" TO WS-KURS-FUNDET
+                   END-IF
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * AKKUMULER-NETTOVAERDI                                         *
+      * Formål: Gennemløber KontoOpl.txt, omregner hver BALANCE til   *
+      *         DKK og lægger beløbet til kundens samlede nettoværdi  *
+      *         i NETTO-ARRAY (samme find-eller-indsæt-form som       *
+      *         ACCUMULATE-BUTIKKER/ACCUMULATE-TYPE i Opgave10).      *
+      *****************************************************************
+       AKKUMULER-NETTOVAERDI.
+           PERFORM UNTIL END-OF-KONTO-FILE = "Y"
+               READ INPUT-KONTO-FILE INTO KONTOOPL
+                   AT END
+                       MOVE "Y" TO END-OF-KONTO-FILE
+                   NOT AT END
+                       ADD 1 TO TR-ANTAL-KONTI
+                       IF VALUTAKODE IN KONTOOPL = "DKK"
+                           MOVE BALANCE IN KONTOOPL TO WS-KONTO-DKK
+                       ELSE
+                           PERFORM FIND-VALUTAKURS-NYESTE
+                           IF WS-KURS-FUNDET = "Y"
+                               COMPUTE WS-KONTO-DKK =
+                                   BALANCE IN KONTOOPL * WS-KURS
+                           ELSE
+                               MOVE BALANCE IN KONTOOPL TO WS-KONTO-DKK
+                           END-IF
+                       END-IF
+                       PERFORM TILFOEJ-NETTOVAERDI
+               END-READ
+               MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"             TO WS-IO-OPERATION
+               MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+       EXIT.
+
+       TILFOEJ-NETTOVAERDI.
+           MOVE "N" TO WS-NETTO-FUNDET
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NETTO-COUNT
+               IF NETTO-KUNDE-ID(IX) = KUNDE-ID IN KONTOOPL
+                   MOVE "Y" TO WS-NETTO-FUNDET
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-NETTO-FUNDET = "Y"
+               ADD WS-KONTO-DKK TO NETTO-TOTAL-DKK(IX)
+           ELSE
+               IF NETTO-COUNT >= NETTO-MAX-ANTAL
+                   MOVE "Y" TO NETTO-OVERFLOW
+               ELSE
+                   ADD 1 TO NETTO-COUNT
+                   MOVE KUNDE-ID IN KONTOOPL TO
+                       NETTO-KUNDE-ID(NETTO-COUNT)
+                   MOVE WS-KONTO-DKK TO NETTO-TOTAL-DKK(NETTO-COUNT)
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SKRIV-NETTOVAERDI-RAPPORT                                     *
+      * Formål: Slår kundens navn op pr. NETTO-ARRAY-post og skriver  *
+      *         den samlede DKK-nettoværdi til rapporten.             *
+      *****************************************************************
+       SKRIV-NETTOVAERDI-RAPPORT.
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > NETTO-COUNT
+               ADD 1 TO TR-ANTAL-KUNDER
+               MOVE NETTO-KUNDE-ID(IX) TO KUNDE-ID IN KUNDEOPL
+               MOVE "N" TO WS-KUNDE-INVALID-KEY
+               READ INPUT-KUNDE-FILE INTO KUNDEOPL
+                   INVALID KEY
+                       MOVE "Y" TO WS-KUNDE-INVALID-KEY
+               END-READ
+               MOVE NETTO-TOTAL-DKK(IX) TO WS-NETTO-DISPLAY
+               IF WS-KUNDE-INVALID-KEY = "Y"
+                   STRING  "Kunde: " DELIMITED BY SIZE
+                           NETTO-KUNDE-ID(IX) DELIMITED BY SPACE
+                           " Nettoformue: " DELIMITED BY SIZE
+                           WS-NETTO-DISPLAY DELIMITED BY SIZE
+                           " DKK"    DELIMITED BY SIZE
+                           INTO NAVN-ADR
+               ELSE
+                   STRING  "Kunde: " DELIMITED BY SIZE
+                           NETTO-KUNDE-ID(IX) DELIMITED BY SPACE
+                           " "       DELIMITED BY SIZE
+                           FORNAVN IN KUNDEOPL DELIMITED BY SPACE
+                           " "       DELIMITED BY SIZE
+                           EFTERNAVN IN KUNDEOPL DELIMITED BY SPACE
+                           " Nettoformue: " DELIMITED BY SIZE
+                           WS-NETTO-DISPLAY DELIMITED BY SIZE
+                           " DKK"    DELIMITED BY SIZE
+                           INTO NAVN-ADR
+               END-IF
+               PERFORM COPYFILD
+           END-PERFORM
+           MOVE SPACES TO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal konti behandlet.......: " DELIMITED BY SIZE
+                   TR-ANTAL-KONTI DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal kunder i rapporten....: " DELIMITED BY SIZE
+                   TR-ANTAL-KUNDER DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           IF NETTO-OVERFLOW = "Y"
+               STRING "ADVARSEL: FLERE KUNDER END TABELLEN KAN RUMME"
+                   DELIMITED BY SIZE INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-IF
+           IF KURS-OVERFLOW = "Y"
+               MOVE SPACES TO NAVN-ADR
+               STRING "ADVARSEL: Valutakurser.txt har flere end "
+                       DELIMITED BY SIZE
+                       KURS-MAX-ANTAL DELIMITED BY SIZE
+                       " kurser - overskydende kurser er udeladt"
+                       DELIMITED BY SIZE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "KontoOpl.txt" TO WS-KONTO-FILNAVN
+               MOVE "Kundeoplysninger.txt" TO WS-KUNDE-FILNAVN
+               MOVE "Opgave16-Formueoversigt.txt" TO WS-FORMUE-FILNAVN
+           ELSE
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"     DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+               STRING "Kundeoplysninger." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KUNDE-FILNAVN
+               STRING "Opgave16-Formueoversigt." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO         DELIMITED BY SIZE
+                       ".txt"                      DELIMITED BY SIZE
+                       INTO WS-FORMUE-FILNAVN
+           END-IF
+       EXIT.
