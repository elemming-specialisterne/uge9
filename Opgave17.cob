@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave17.
+
+      *****************************************************************
+      * FORMÅL: Ny-konti-rapport for en periode. Læser KontoOpl.txt   *
+      *         sekventielt og udvælger hver konto hvis               *
+      *         KONTO-OPRETTET-DATO falder i den periode der er sat   *
+      *         i StatementPeriode.txt (samme periode-kontrolfil som  *
+      *         Opgave10 bruger), slår ejerens FORNAVN/EFTERNAVN op i *
+      *         Kundeoplysninger.txt og skriver dem sammen til        *
+      *         Opgave17-NyeKontiRapport.txt, så onboarding ikke      *
+      *         længere skal grave datoer ud af den rå kontofil i     *
+      *         hånden.                                                *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-PERIODE-FILE ASSIGN TO "StatementPeriode.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-PERIODE-FILE-STATUS.
+           SELECT INPUT-KONTO-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               FILE STATUS IS INPUT-KONTO-FILE-STATUS.
+           SELECT INPUT-KUNDE-FILE ASSIGN TO WS-KUNDE-FILNAVN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL
+               FILE STATUS IS INPUT-KUNDE-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-NYEKONTI-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave17-IOFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IO-ERROR-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-PERIODE-FILE.
+       01 PERIODEOPL.
+           COPY "PERIODEOPL.cpy".
+
+       FD INPUT-KONTO-FILE.
+       01 KONTOOPL.
+           COPY "KONTOOPL.cpy".
+
+       FD INPUT-KUNDE-FILE.
+       01 KUNDEOPL.
+           COPY "KUNDER.cpy".
+
+       FD OUTPUT-FILE.
+       01 RAPPORT-LINJE.
+           02 OUTPUT-TEXT  PIC X(100) VALUE SPACES.
+
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE    PIC X(80) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE        PIC X VALUE "N".
+
+       01 WS-PERIODE-START   PIC X(10) VALUE "0000-00-00".
+       01 WS-PERIODE-SLUT    PIC X(10) VALUE "9999-99-99".
+
+       01 TR-ANTAL-KONTI     PIC 9(7) VALUE ZERO.
+       01 TR-ANTAL-NYE       PIC 9(7) VALUE ZERO.
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 INPUT-PERIODE-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-KONTO-FILE-STATUS   PIC XX VALUE "00".
+       01 INPUT-KUNDE-FILE-STATUS   PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS        PIC XX VALUE "00".
+       01 IO-ERROR-FILE-STATUS      PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME           PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION           PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS              PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT         PIC 9(5) VALUE ZERO.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * KontoOpl.txt/Kundeoplysninger.txt/Opgave17-NyeKontiRapport.txt.
+      * Forvalgt til nul, dvs. de udaterede navne, hvis
+      * BusinessDato.txt ikke findes eller er tom.
+       01 WS-FORRETNINGSDATO   PIC 9(8) VALUE ZERO.
+       01 WS-KONTO-FILNAVN     PIC X(40) VALUE "KontoOpl.txt".
+       01 WS-KUNDE-FILNAVN     PIC X(40) VALUE "Kundeoplysninger.txt".
+       01 WS-NYEKONTI-FILNAVN  PIC X(40)
+           VALUE "Opgave17-NyeKontiRapport.txt".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           OPEN OUTPUT IO-ERROR-FILE
+
+           PERFORM READ-PERIODE
+
+           OPEN INPUT INPUT-KONTO-FILE
+           MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN INPUT INPUT-KUNDE-FILE
+           MOVE "INPUT-KUNDE-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-KUNDE-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ INPUT-KONTO-FILE NEXT RECORD INTO KONTOOPL
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO TR-ANTAL-KONTI
+                       PERFORM VURDER-KONTO
+               END-READ
+               MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"             TO WS-IO-OPERATION
+               MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+
+           PERFORM TRAILER
+
+           CLOSE INPUT-KONTO-FILE
+           CLOSE INPUT-KUNDE-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE IO-ERROR-FILE
+           STOP RUN.
+
+       COPYFILD.
+           WRITE RAPPORT-LINJE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"       TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO OUTPUT-TEXT
+       EXIT.
+
+      *****************************************************************
+      * READ-PERIODE                                                  *
+      * Formål: Læser den ene kontrolrecord fra StatementPeriode.txt. *
+      *         Mangler filen eller er den tom, dækkes hele filen     *
+      *         (START=SPACES, SLUT=9999-99-99 favner alt).           *
+      *****************************************************************
+       READ-PERIODE.
+           OPEN INPUT INPUT-PERIODE-FILE
+           MOVE "INPUT-PERIODE-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"               TO WS-IO-OPERATION
+           MOVE INPUT-PERIODE-FILE-STATUS TO WS-IO-STATUS
+           IF WS-IO-STATUS = "00"
+               READ INPUT-PERIODE-FILE INTO PERIODEOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PERIODE-START TO WS-PERIODE-START
+                       MOVE PERIODE-SLUT  TO WS-PERIODE-SLUT
+               END-READ
+               CLOSE INPUT-PERIODE-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * VURDER-KONTO                                                  *
+      * Formål: Skriver en linje til rapporten hvis kontoens          *
+      *         KONTO-OPRETTET-DATO ligger i den ønskede periode.     *
+      *         Kundens FORNAVN/EFTERNAVN slås op ved en direkte      *
+      *         nøglet READ af Kundeoplysninger.txt; findes kunden    *
+      *         ikke, skrives linjen alligevel med tomme navnefelter. *
+      *****************************************************************
+       VURDER-KONTO.
+           IF KONTO-OPRETTET-DATO IN KONTOOPL >= WS-PERIODE-START
+               AND KONTO-OPRETTET-DATO IN KONTOOPL <= WS-PERIODE-SLUT
+               ADD 1 TO TR-ANTAL-NYE
+               MOVE KUNDE-ID IN KONTOOPL TO KUNDE-ID IN KUNDEOPL
+               READ INPUT-KUNDE-FILE INTO KUNDEOPL
+                   INVALID KEY
+                       MOVE SPACES TO FORNAVN
+                       MOVE SPACES TO EFTERNAVN
+               END-READ
+               STRING  "Ny konto: "         DELIMITED BY SIZE
+                       KONTO-ID IN KONTOOPL DELIMITED BY SPACE
+                       " Oprettet: "        DELIMITED BY SIZE
+                       KONTO-OPRETTET-DATO IN KONTOOPL
+                           DELIMITED BY SIZE
+                       " Kunde: "           DELIMITED BY SIZE
+                       KUNDE-ID IN KONTOOPL DELIMITED BY SPACE
+                       " "                  DELIMITED BY SIZE
+                       FORNAVN              DELIMITED BY SPACE
+                       " "                  DELIMITED BY SIZE
+                       EFTERNAVN            DELIMITED BY SPACE
+                       INTO OUTPUT-TEXT
+               PERFORM COPYFILD
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * TRAILER                                                       *
+      * Formål: Skriver kontroltotaller sidst i rapporten.            *
+      *****************************************************************
+       TRAILER.
+           MOVE SPACES TO OUTPUT-TEXT
+           PERFORM COPYFILD
+           STRING "Antal konti behandlet.......: " DELIMITED BY SIZE
+                   TR-ANTAL-KONTI DELIMITED BY SIZE
+                   INTO OUTPUT-TEXT
+           PERFORM COPYFILD
+           STRING "Antal nye konti i perioden..: " DELIMITED BY SIZE
+                   TR-ANTAL-NYE DELIMITED BY SIZE
+                   INTO OUTPUT-TEXT
+           PERFORM COPYFILD
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "KontoOpl.txt" TO WS-KONTO-FILNAVN
+               MOVE "Kundeoplysninger.txt" TO WS-KUNDE-FILNAVN
+               MOVE "Opgave17-NyeKontiRapport.txt"
+                   TO WS-NYEKONTI-FILNAVN
+           ELSE
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"     DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+               STRING "Kundeoplysninger." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KUNDE-FILNAVN
+               STRING "Opgave17-NyeKontiRapport." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO          DELIMITED BY SIZE
+                       ".txt"                       DELIMITED BY SIZE
+                       INTO WS-NYEKONTI-FILNAVN
+           END-IF
+       EXIT.
