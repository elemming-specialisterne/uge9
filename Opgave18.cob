@@ -0,0 +1,364 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave18.
+
+      *****************************************************************
+      * FORMÅL: Tager et saldosnapshot af KontoOpl.txt til revisions- *
+      *         brug. Alle KONTOOPL.cpy-felter for hver konto kopieres*
+      *         uændret til den voksende arkivfil                     *
+      *         KontoOplSnapshot.txt sammen med dags dato, så          *
+      *         revisorer senere kan rekonstruere "hvad var saldoen   *
+      *         på denne konto pr. <dato>" uden at skulle genopbygge  *
+      *         den ud fra Transaktioner.txt. Hvor ofte der reelt     *
+      *         tages et snapshot styres af Opgave18-SnapshotSchema.txt*
+      *         (se SNAPSHOTOPL.cpy): "D" (default) hver kørsel, "M"  *
+      *         kun ved månedsskifte, "Y" kun ved årsskifte. Skudår   *
+      *         håndteres ikke ved månedsskifte-afgrænsningen -       *
+      *         februar regnes altid som 28 dage (se SIDSTE-DAG-      *
+      *         TABEL).                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHEMA-FILE ASSIGN TO "Opgave18-SnapshotSchema.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SCHEMA-FILE-STATUS.
+           SELECT KONTO-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               FILE STATUS IS KONTO-FILE-STATUS.
+           SELECT SNAPSHOT-FILE ASSIGN TO "KontoOplSnapshot.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SNAPSHOT-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-SNAPRAPPORT-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave18-IOFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IO-ERROR-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SCHEMA-FILE.
+       01 SNAPSHOTOPL.
+           COPY "SNAPSHOTOPL.cpy".
+
+       FD KONTO-FILE.
+       01 KONTOOPL.
+           COPY "KONTOOPL.cpy".
+
+       FD SNAPSHOT-FILE.
+       01 KONTOOPL-SNAPSHOT.
+           02 SNAPSHOT-DATO        PIC X(10) VALUE SPACES.
+           COPY "KONTOOPL.cpy".
+
+       FD OUTPUT-FILE.
+       01 KONTO-ADR.
+           02 NAVN-ADR     PIC X(100) VALUE SPACES.
+
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE    PIC X(80) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-KONTO-FILE PIC X VALUE "N".
+
+       01 WS-SYSDATO         PIC 9(8) VALUE ZERO.
+       01 WS-SNAPSHOT-DATO   PIC X(10) VALUE SPACES.
+       01 WS-AAR             PIC 9(4) VALUE ZERO.
+       01 WS-MAANED          PIC 9(2) VALUE ZERO.
+       01 WS-DAG             PIC 9(2) VALUE ZERO.
+       01 WS-KOER-SNAPSHOT   PIC X VALUE "N".
+
+      * "312831303130313130313031" redefineret som en tabel med
+      * antal dage i hver måned (index 1 = januar, 2 = februar osv.).
+      * Skudår håndteres ikke - februar står altid til 28 dage, hvilket
+      * betyder at et snapshot med SNAP-MAANEDLIG i et skudår tages
+      * d. 28., ikke d. 29. Skudår håndteres ikke (se FORMÅL ovenfor).
+       01 SIDSTE-DAG-LISTE  PIC X(24)
+           VALUE "312831303130313130313031".
+       01 SIDSTE-DAG-TABEL REDEFINES SIDSTE-DAG-LISTE.
+           02 SIDSTE-DAG-MAANED PIC 99 OCCURS 12 TIMES.
+
+       01 TR-ANTAL-KONTI     PIC 9(7) VALUE ZERO.
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 SCHEMA-FILE-STATUS   PIC XX VALUE "00".
+       01 KONTO-FILE-STATUS    PIC XX VALUE "00".
+       01 SNAPSHOT-FILE-STATUS PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS   PIC XX VALUE "00".
+       01 IO-ERROR-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME      PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION      PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS         PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT    PIC 9(5) VALUE ZERO.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * KontoOpl.txt/Opgave18-SnapshotRapport.txt. KontoOplSnapshot.txt
+      * forbliver udateret, da den er en akkumulerende arkivfil (OPEN
+      * EXTEND) på tværs af kørsler. Forvalgt til nul, dvs. de
+      * udaterede navne, hvis BusinessDato.txt ikke findes eller er
+      * tom.
+       01 WS-FORRETNINGSDATO     PIC 9(8) VALUE ZERO.
+       01 WS-KONTO-FILNAVN       PIC X(40) VALUE "KontoOpl.txt".
+       01 WS-SNAPRAPPORT-FILNAVN PIC X(40)
+           VALUE "Opgave18-SnapshotRapport.txt".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           OPEN OUTPUT IO-ERROR-FILE
+
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN INPUT SCHEMA-FILE
+           MOVE "SCHEMA-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE SCHEMA-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM STEMPEL-SNAPSHOT-DATO
+           PERFORM READ-SNAPSHOT-SCHEMA
+           PERFORM AFGOER-OM-SNAPSHOT
+
+           IF SCHEMA-FILE-STATUS = "00"
+               CLOSE SCHEMA-FILE
+           END-IF
+
+           IF WS-KOER-SNAPSHOT = "Y"
+               OPEN INPUT KONTO-FILE
+               MOVE "KONTO-FILE" TO WS-IO-FILE-NAME
+               MOVE "OPEN"       TO WS-IO-OPERATION
+               MOVE KONTO-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+
+               OPEN EXTEND SNAPSHOT-FILE
+               MOVE "SNAPSHOT-FILE" TO WS-IO-FILE-NAME
+               MOVE "OPEN"          TO WS-IO-OPERATION
+               MOVE SNAPSHOT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+
+               PERFORM UNTIL END-OF-KONTO-FILE = "Y"
+                   READ KONTO-FILE INTO KONTOOPL
+                       AT END
+                           MOVE "Y" TO END-OF-KONTO-FILE
+                       NOT AT END
+                           ADD 1 TO TR-ANTAL-KONTI
+                           PERFORM SKRIV-SNAPSHOT-RECORD
+                   END-READ
+                   MOVE "KONTO-FILE" TO WS-IO-FILE-NAME
+                   MOVE "READ"       TO WS-IO-OPERATION
+                   MOVE KONTO-FILE-STATUS TO WS-IO-STATUS
+                   PERFORM CHECK-IO-STATUS
+               END-PERFORM
+
+               CLOSE KONTO-FILE
+               CLOSE SNAPSHOT-FILE
+           END-IF
+
+           PERFORM TRAILER
+
+           CLOSE OUTPUT-FILE
+           CLOSE IO-ERROR-FILE
+           STOP RUN.
+
+       COPYFILD.
+           WRITE KONTO-ADR
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"       TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO NAVN-ADR
+       EXIT.
+
+      *****************************************************************
+      * STEMPEL-SNAPSHOT-DATO                                         *
+      * Formål: Henter dags dato og formaterer den til "ÅÅÅÅ-MM-DD"   *
+      *         (samme format som f.eks. ARKIV-GRAENSE-DATO), samt    *
+      *         udleder årstal/måned/dag som numeriske felter til     *
+      *         brug i AFGOER-OM-SNAPSHOT. Er WS-FORRETNINGSDATO sat  *
+      *         (se LAES-FORRETNINGSDATO), bruges den i stedet for    *
+      *         dags dato, så en genkørsel for en bestemt dag også    *
+      *         vurderer og dater snapshottet ud fra den dag.         *
+      *****************************************************************
+       STEMPEL-SNAPSHOT-DATO.
+           IF WS-FORRETNINGSDATO = ZERO
+               ACCEPT WS-SYSDATO FROM DATE YYYYMMDD
+           ELSE
+               MOVE WS-FORRETNINGSDATO TO WS-SYSDATO
+           END-IF
+           MOVE SPACES TO WS-SNAPSHOT-DATO
+           STRING  WS-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"             DELIMITED BY SIZE
+                   WS-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"             DELIMITED BY SIZE
+                   WS-SYSDATO(7:2) DELIMITED BY SIZE
+                   INTO WS-SNAPSHOT-DATO
+           MOVE WS-SYSDATO(1:4) TO WS-AAR
+           MOVE WS-SYSDATO(5:2) TO WS-MAANED
+           MOVE WS-SYSDATO(7:2) TO WS-DAG
+       EXIT.
+
+      *****************************************************************
+      * READ-SNAPSHOT-SCHEMA                                          *
+      * Formål: Læser kørselsskemaet fra Opgave18-SnapshotSchema.txt. *
+      *         Findes filen ikke, eller er den tom, bruges "D" -     *
+      *         dermed tages der et snapshot ved hver kørsel, indtil  *
+      *         et rigtigt skema bliver konfigureret.                 *
+      *****************************************************************
+       READ-SNAPSHOT-SCHEMA.
+           IF SCHEMA-FILE-STATUS = "00"
+               READ SCHEMA-FILE INTO SNAPSHOTOPL
+                   AT END
+                       CONTINUE
+               END-READ
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * AFGOER-OM-SNAPSHOT                                            *
+      * Formål: Sætter WS-KOER-SNAPSHOT til "Y" hvis dags dato         *
+      *         opfylder den konfigurerede frekvens: SNAP-ALTID er     *
+      *         altid sand, SNAP-AARLIG kræver 31. december, og       *
+      *         SNAP-MAANEDLIG kræver sidste dag i den aktuelle        *
+      *         måned (se SIDSTE-DAG-TABEL).                          *
+      *****************************************************************
+       AFGOER-OM-SNAPSHOT.
+           MOVE "N" TO WS-KOER-SNAPSHOT
+           IF SNAP-ALTID
+               MOVE "Y" TO WS-KOER-SNAPSHOT
+           ELSE
+               IF SNAP-AARLIG
+                   IF WS-MAANED = 12 AND WS-DAG = 31
+                       MOVE "Y" TO WS-KOER-SNAPSHOT
+                   END-IF
+               ELSE
+                   IF SNAP-MAANEDLIG
+                       IF WS-DAG = SIDSTE-DAG-MAANED(WS-MAANED)
+                           MOVE "Y" TO WS-KOER-SNAPSHOT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SKRIV-SNAPSHOT-RECORD                                         *
+      * Formål: Kopierer den indlæste KONTOOPL uændret til            *
+      *         KontoOplSnapshot.txt sammen med dags dato.            *
+      *****************************************************************
+       SKRIV-SNAPSHOT-RECORD.
+           MOVE WS-SNAPSHOT-DATO TO SNAPSHOT-DATO
+           MOVE CORRESPONDING KONTOOPL TO KONTOOPL-SNAPSHOT
+           WRITE KONTOOPL-SNAPSHOT
+           MOVE "SNAPSHOT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"         TO WS-IO-OPERATION
+           MOVE SNAPSHOT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+       EXIT.
+
+      *****************************************************************
+      * TRAILER                                                       *
+      * Formål: Skriver kontroltotaller sidst i rapporten.            *
+      *****************************************************************
+       TRAILER.
+           STRING "Snapshot dato...............: " DELIMITED BY SIZE
+                   WS-SNAPSHOT-DATO DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           IF WS-KOER-SNAPSHOT = "Y"
+               STRING "Snapshot taget..............: JA"
+                   DELIMITED BY SIZE INTO NAVN-ADR
+               PERFORM COPYFILD
+               STRING "Antal konti snapshottet.....: " DELIMITED BY
+                   SIZE TR-ANTAL-KONTI DELIMITED BY SIZE INTO NAVN-ADR
+               PERFORM COPYFILD
+           ELSE
+               STRING "Snapshot taget..............: NEJ "
+                   "(uden for skema)" DELIMITED BY SIZE INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "KontoOpl.txt" TO WS-KONTO-FILNAVN
+               MOVE "Opgave18-SnapshotRapport.txt"
+                   TO WS-SNAPRAPPORT-FILNAVN
+           ELSE
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"     DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+               STRING "Opgave18-SnapshotRapport." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO          DELIMITED BY SIZE
+                       ".txt"                       DELIMITED BY SIZE
+                       INTO WS-SNAPRAPPORT-FILNAVN
+           END-IF
+       EXIT.
