@@ -0,0 +1,547 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Opgave19.
+
+      *****************************************************************
+      * FORMÅL: GDPR-retentionsjob. En kunde i Kundeoplysninger.txt   *
+      *         uden nogen transaktion i Transaktioner.txt på eller   *
+      *         efter en konfigurerbar dato (GDPRGraense.txt) har     *
+      *         ikke haft aktivitet på nogen af sine konti inden for  *
+      *         retentionsperioden. Kundens personoplysninger         *
+      *         (FORNAVN, EFTERNAVN, TELEFON, EMAIL, ADDRESSE) bliver *
+      *         anonymiseret, det oprindelige indhold gemmes først i  *
+      *         KundeoplysningerGDPRArkiv.txt til dokumentation, og   *
+      *         kunden skrives herefter ud med KUNDE-STATUS "G"       *
+      *         (KUNDE-ANONYMISERET), så der findes en egentlig       *
+      *         mekanisme bag retentionspolitikken i stedet for en    *
+      *         stadigt voksende, urørt Kundeoplysninger.txt.         *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRAENSE-FILE ASSIGN TO "GDPRGraense.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRAENSE-FILE-STATUS.
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-FILE-STATUS.
+           SELECT KONTO-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               FILE STATUS IS KONTO-FILE-STATUS.
+           SELECT INPUT-FILE ASSIGN TO WS-KUNDE-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO "Kundeoplysninger.NY"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL-UD
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT ARKIV-FILE ASSIGN TO "KundeoplysningerGDPRArkiv.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARKIV-FILE-STATUS.
+           SELECT RAPPORT-FILE ASSIGN TO WS-GDPRRAPPORT-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RAPPORT-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave19-IOFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IO-ERROR-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GRAENSE-FILE.
+       01 GDPRGRAENSEOPL.
+           COPY "GDPRGRAENSEOPL.cpy".
+
+       FD TRANS-FILE.
+       01 TRANSAKTIONEROPL.
+           COPY "TRANSAKTIONEROPL.cpy".
+
+       FD KONTO-FILE.
+       01 KONTOOPL.
+           COPY "KONTOOPL.cpy".
+
+       FD INPUT-FILE.
+       01 KUNDEOPL.
+           COPY "KUNDER.cpy".
+
+       FD OUTPUT-FILE.
+       01 KUNDEOPL-UD.
+           COPY "KUNDER.cpy".
+
+       FD ARKIV-FILE.
+       01 KUNDEOPL-ARKIV.
+           02 ARKIV-DATO           PIC X(10) VALUE SPACES.
+           COPY "KUNDER.cpy".
+
+       FD RAPPORT-FILE.
+       01 RAPPORT-LINE     PIC X(100) VALUE SPACES.
+
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE    PIC X(80) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-TRANS-FILE PIC X VALUE "N".
+       01 END-OF-KONTO-FILE PIC X VALUE "N".
+       01 END-OF-KUNDE-FILE PIC X VALUE "N".
+
+       01 WS-GDPR-GRAENSE-DATO PIC X(10) VALUE "0000-00-00".
+       01 WS-SYSDATO           PIC 9(8) VALUE ZERO.
+       01 WS-KOERSELS-DATO     PIC X(10) VALUE SPACES.
+
+       01 AKTIV-MAX-ANTAL      PIC 9(4) VALUE 500.
+       01 AKTIV-KONTO-COUNT    PIC 9(4) VALUE ZERO.
+       01 AKTIV-KONTO-OVERFLOW PIC X VALUE "N".
+       01 AKTIV-KONTO-ARRAY OCCURS 500 TIMES PIC X(10) VALUE SPACES.
+       01 AKTIV-KUNDE-COUNT    PIC 9(4) VALUE ZERO.
+       01 AKTIV-KUNDE-OVERFLOW PIC X VALUE "N".
+       01 AKTIV-KUNDE-ARRAY OCCURS 500 TIMES PIC X(10) VALUE SPACES.
+       01 IX                   PIC 9(4) VALUE ZERO.
+       01 WS-AKTIV-FUNDET      PIC X VALUE "N".
+
+       01 TR-ANTAL-KUNDER       PIC 9(7) VALUE ZERO.
+       01 TR-ANTAL-ANONYMISERET PIC 9(7) VALUE ZERO.
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 GRAENSE-FILE-STATUS  PIC XX VALUE "00".
+       01 TRANS-FILE-STATUS    PIC XX VALUE "00".
+       01 KONTO-FILE-STATUS    PIC XX VALUE "00".
+       01 INPUT-FILE-STATUS    PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS   PIC XX VALUE "00".
+       01 ARKIV-FILE-STATUS    PIC XX VALUE "00".
+       01 RAPPORT-FILE-STATUS  PIC XX VALUE "00".
+       01 IO-ERROR-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME      PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION      PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS         PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT    PIC 9(5) VALUE ZERO.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * Transaktioner.txt/KontoOpl.txt/Kundeoplysninger.txt/
+      * Opgave19-GDPRRapport.txt. KundeoplysningerGDPRArkiv.txt
+      * forbliver udateret, da den er en akkumulerende arkivfil (OPEN
+      * EXTEND) på tværs af kørsler. Forvalgt til nul, dvs. de
+      * udaterede navne, hvis BusinessDato.txt ikke findes eller er
+      * tom.
+       01 WS-FORRETNINGSDATO      PIC 9(8) VALUE ZERO.
+       01 WS-TRANS-FILNAVN        PIC X(40)
+           VALUE "Transaktioner.txt".
+       01 WS-KONTO-FILNAVN        PIC X(40) VALUE "KontoOpl.txt".
+       01 WS-KUNDE-FILNAVN        PIC X(40)
+           VALUE "Kundeoplysninger.txt".
+       01 WS-GDPRRAPPORT-FILNAVN  PIC X(40)
+           VALUE "Opgave19-GDPRRapport.txt".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           OPEN OUTPUT IO-ERROR-FILE
+
+           OPEN INPUT GRAENSE-FILE
+           MOVE "GRAENSE-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"         TO WS-IO-OPERATION
+           MOVE GRAENSE-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM STEMPEL-KOERSELS-DATO
+           PERFORM READ-GDPR-GRAENSE
+
+           IF GRAENSE-FILE-STATUS = "00"
+               CLOSE GRAENSE-FILE
+           END-IF
+
+           OPEN INPUT TRANS-FILE
+           MOVE "TRANS-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE TRANS-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM BYG-AKTIV-KONTO-TABEL
+
+           CLOSE TRANS-FILE
+
+           OPEN INPUT KONTO-FILE
+           MOVE "KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM BYG-AKTIV-KUNDE-TABEL
+
+           CLOSE KONTO-FILE
+
+           OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN EXTEND ARKIV-FILE
+           MOVE "ARKIV-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE ARKIV-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT RAPPORT-FILE
+           MOVE "RAPPORT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"         TO WS-IO-OPERATION
+           MOVE RAPPORT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM UNTIL END-OF-KUNDE-FILE = "Y"
+               READ INPUT-FILE INTO KUNDEOPL
+                   AT END
+                       MOVE "Y" TO END-OF-KUNDE-FILE
+                   NOT AT END
+                       ADD 1 TO TR-ANTAL-KUNDER
+                       PERFORM VURDER-KUNDE
+                       MOVE KUNDEOPL TO KUNDEOPL-UD
+                       WRITE KUNDEOPL-UD
+                       MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+                       MOVE "WRITE"       TO WS-IO-OPERATION
+                       MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+                       PERFORM CHECK-IO-STATUS
+               END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+
+           PERFORM TRAILER
+
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE ARKIV-FILE
+           CLOSE RAPPORT-FILE
+           CLOSE IO-ERROR-FILE
+           STOP RUN.
+
+       SKRIV-RAPPORT.
+           WRITE RAPPORT-LINE
+           MOVE "RAPPORT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"        TO WS-IO-OPERATION
+           MOVE RAPPORT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO RAPPORT-LINE
+       EXIT.
+
+      *****************************************************************
+      * STEMPEL-KOERSELS-DATO                                         *
+      * Formål: Henter dags dato én gang ved programstart, bruges til *
+      *         arkivrecorden i KundeoplysningerGDPRArkiv.txt.        *
+      *****************************************************************
+       STEMPEL-KOERSELS-DATO.
+           ACCEPT WS-SYSDATO FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-KOERSELS-DATO
+           STRING  WS-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"             DELIMITED BY SIZE
+                   WS-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"             DELIMITED BY SIZE
+                   WS-SYSDATO(7:2) DELIMITED BY SIZE
+                   INTO WS-KOERSELS-DATO
+       EXIT.
+
+      *****************************************************************
+      * READ-GDPR-GRAENSE                                             *
+      * Formål: Læser retentionsskæringsdatoen fra GDPRGraense.txt.   *
+      *         Findes filen ikke, eller er den tom, bruges standard- *
+      *         datoen "0000-00-00" - se GDPRGRAENSEOPL.cpy.          *
+      *****************************************************************
+       READ-GDPR-GRAENSE.
+           IF GRAENSE-FILE-STATUS = "00"
+               READ GRAENSE-FILE INTO GDPRGRAENSEOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE GDPR-GRAENSE-DATO TO WS-GDPR-GRAENSE-DATO
+               END-READ
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * BYG-AKTIV-KONTO-TABEL                                         *
+      * Formål: Gennemløber Transaktioner.txt en gang og samler hvert *
+      *         KONTO-ID der har en transaktion på eller efter        *
+      *         WS-GDPR-GRAENSE-DATO i AKTIV-KONTO-ARRAY.             *
+      *****************************************************************
+       BYG-AKTIV-KONTO-TABEL.
+           PERFORM UNTIL END-OF-TRANS-FILE = "Y"
+               READ TRANS-FILE INTO TRANSAKTIONEROPL
+                   AT END
+                       MOVE "Y" TO END-OF-TRANS-FILE
+                   NOT AT END
+                       IF TIDSPUNKT(1:10) >= WS-GDPR-GRAENSE-DATO
+                           PERFORM TILFOEJ-AKTIV-KONTO
+                       END-IF
+               END-READ
+               MOVE "TRANS-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE TRANS-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+       EXIT.
+
+       TILFOEJ-AKTIV-KONTO.
+           MOVE "N" TO WS-AKTIV-FUNDET
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > AKTIV-KONTO-COUNT
+               IF AKTIV-KONTO-ARRAY(IX) = KONTO-ID IN TRANSAKTIONEROPL
+                   MOVE "Y" TO WS-AKTIV-FUNDET
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-AKTIV-FUNDET = "N"
+               IF AKTIV-KONTO-COUNT >= AKTIV-MAX-ANTAL
+                   MOVE "Y" TO AKTIV-KONTO-OVERFLOW
+               ELSE
+                   ADD 1 TO AKTIV-KONTO-COUNT
+                   MOVE KONTO-ID IN TRANSAKTIONEROPL TO
+                       AKTIV-KONTO-ARRAY(AKTIV-KONTO-COUNT)
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * BYG-AKTIV-KUNDE-TABEL                                         *
+      * Formål: Gennemløber KontoOpl.txt en gang og slår hver         *
+      *         kontos KONTO-ID op i AKTIV-KONTO-ARRAY; er kontoen    *
+      *         aktiv, tilføjes kontoens KUNDE-ID til                 *
+      *         AKTIV-KUNDE-ARRAY, så en kunde med blot én aktiv      *
+      *         konto regnes for aktiv.                               *
+      *****************************************************************
+       BYG-AKTIV-KUNDE-TABEL.
+           PERFORM UNTIL END-OF-KONTO-FILE = "Y"
+               READ KONTO-FILE INTO KONTOOPL
+                   AT END
+                       MOVE "Y" TO END-OF-KONTO-FILE
+                   NOT AT END
+                       PERFORM FIND-AKTIV-KONTO
+                       IF WS-AKTIV-FUNDET = "Y"
+                           PERFORM TILFOEJ-AKTIV-KUNDE
+                       END-IF
+               END-READ
+               MOVE "KONTO-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE KONTO-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+       EXIT.
+
+       FIND-AKTIV-KONTO.
+           MOVE "N" TO WS-AKTIV-FUNDET
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > AKTIV-KONTO-COUNT
+               IF AKTIV-KONTO-ARRAY(IX) = KONTO-ID IN KONTOOPL
+                   MOVE "Y" TO WS-AKTIV-FUNDET
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+       EXIT.
+
+       TILFOEJ-AKTIV-KUNDE.
+           MOVE "N" TO WS-AKTIV-FUNDET
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > AKTIV-KUNDE-COUNT
+               IF AKTIV-KUNDE-ARRAY(IX) = KUNDE-ID IN KONTOOPL
+                   MOVE "Y" TO WS-AKTIV-FUNDET
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-AKTIV-FUNDET = "N"
+               IF AKTIV-KUNDE-COUNT >= AKTIV-MAX-ANTAL
+                   MOVE "Y" TO AKTIV-KUNDE-OVERFLOW
+               ELSE
+                   ADD 1 TO AKTIV-KUNDE-COUNT
+                   MOVE KUNDE-ID IN KONTOOPL TO
+                       AKTIV-KUNDE-ARRAY(AKTIV-KUNDE-COUNT)
+               END-IF
+           END-IF
+       EXIT.
+
+       FIND-AKTIV-KUNDE.
+           MOVE "N" TO WS-AKTIV-FUNDET
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > AKTIV-KUNDE-COUNT
+               IF AKTIV-KUNDE-ARRAY(IX) = KUNDE-ID IN KUNDEOPL
+                   MOVE "Y" TO WS-AKTIV-FUNDET
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * VURDER-KUNDE                                                  *
+      * Formål: Anonymiserer kunden hvis hun ikke findes i            *
+      *         AKTIV-KUNDE-ARRAY og ikke allerede er anonymiseret    *
+      *         eller slettet.                                        *
+      *****************************************************************
+       VURDER-KUNDE.
+           IF NOT KUNDE-ANONYMISERET IN KUNDEOPL
+                   AND NOT KUNDE-SLETTET IN KUNDEOPL
+               PERFORM FIND-AKTIV-KUNDE
+               IF WS-AKTIV-FUNDET = "N"
+                   PERFORM ARKIVER-KUNDE
+                   PERFORM ANONYMISER-KUNDE
+                   ADD 1 TO TR-ANTAL-ANONYMISERET
+                   STRING "Anonymiseret kunde: " DELIMITED BY SIZE
+                           KUNDE-ID IN KUNDEOPL DELIMITED BY SPACE
+                           INTO RAPPORT-LINE
+                   PERFORM SKRIV-RAPPORT
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * ARKIVER-KUNDE                                                 *
+      * Formål: Gemmer kundens oprindelige oplysninger, dateret med   *
+      *         kørselsdatoen, i KundeoplysningerGDPRArkiv.txt før    *
+      *         de bliver anonymiseret.                               *
+      *****************************************************************
+       ARKIVER-KUNDE.
+           MOVE WS-KOERSELS-DATO TO ARKIV-DATO
+           MOVE CORRESPONDING KUNDEOPL TO KUNDEOPL-ARKIV
+           WRITE KUNDEOPL-ARKIV
+           MOVE "ARKIV-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"      TO WS-IO-OPERATION
+           MOVE ARKIV-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+       EXIT.
+
+      *****************************************************************
+      * ANONYMISER-KUNDE                                              *
+      * Formål: Overskriver kundens personoplysninger med             *
+      *         standardværdier og sætter KUNDE-STATUS til "G", så    *
+      *         KUNDE-ID, konto- og balanceoplysninger bevares til    *
+      *         fortsat regnskabsmæssig brug, mens selve              *
+      *         personoplysningerne ikke længere kan genkendes.       *
+      *****************************************************************
+       ANONYMISER-KUNDE.
+           MOVE "ANONYMISERET" TO FORNAVN IN KUNDEOPL
+           MOVE "ANONYMISERET" TO EFTERNAVN IN KUNDEOPL
+           MOVE SPACES TO TELEFON IN KUNDEOPL
+           MOVE SPACES TO EMAIL IN KUNDEOPL
+           MOVE SPACES TO VEJNAVN IN KUNDEOPL
+           MOVE SPACES TO HUSNR IN KUNDEOPL
+           MOVE SPACES TO ETAGE IN KUNDEOPL
+           MOVE SPACES TO SIDE IN KUNDEOPL
+           MOVE SPACES TO CITY IN KUNDEOPL
+           MOVE SPACES TO POSTNR IN KUNDEOPL
+           MOVE "G" TO KUNDE-STATUS IN KUNDEOPL
+       EXIT.
+
+      *****************************************************************
+      * TRAILER                                                       *
+      * Formål: Skriver kontroltotaller sidst i rapporten.            *
+      *****************************************************************
+       TRAILER.
+           STRING "Retentionsgraense...........: " DELIMITED BY SIZE
+                   WS-GDPR-GRAENSE-DATO DELIMITED BY SIZE
+                   INTO RAPPORT-LINE
+           PERFORM SKRIV-RAPPORT
+           STRING "Antal kunder behandlet......: " DELIMITED BY SIZE
+                   TR-ANTAL-KUNDER DELIMITED BY SIZE INTO RAPPORT-LINE
+           PERFORM SKRIV-RAPPORT
+           STRING "Antal kunder anonymiseret...: " DELIMITED BY SIZE
+                   TR-ANTAL-ANONYMISERET DELIMITED BY SIZE
+                   INTO RAPPORT-LINE
+           PERFORM SKRIV-RAPPORT
+           IF AKTIV-KONTO-OVERFLOW = "Y" OR AKTIV-KUNDE-OVERFLOW = "Y"
+               STRING "ADVARSEL: FLERE AKTIVE KONTI/KUNDER END "
+                   "TABELLERNE KAN RUMME" DELIMITED BY SIZE
+                   INTO RAPPORT-LINE
+               PERFORM SKRIV-RAPPORT
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "Transaktioner.txt" TO WS-TRANS-FILNAVN
+               MOVE "KontoOpl.txt" TO WS-KONTO-FILNAVN
+               MOVE "Kundeoplysninger.txt" TO WS-KUNDE-FILNAVN
+               MOVE "Opgave19-GDPRRapport.txt"
+                   TO WS-GDPRRAPPORT-FILNAVN
+           ELSE
+               STRING "Transaktioner." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"          DELIMITED BY SIZE
+                       INTO WS-TRANS-FILNAVN
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"     DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+               STRING "Kundeoplysninger." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KUNDE-FILNAVN
+               STRING "Opgave19-GDPRRapport." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO      DELIMITED BY SIZE
+                       ".txt"                   DELIMITED BY SIZE
+                       INTO WS-GDPRRAPPORT-FILNAVN
+           END-IF
+       EXIT.
