@@ -18,7 +18,7 @@
        01 Cleaned-navn     PIC X(40) VALUE SPACES.
 
        PROCEDURE DIVISION.
-      *Nedenfor kommer en display - Cobols mÃ¥de at skrive i konsollen
+      *Nedenfor kommer en display - Cobols måde at skrive i konsollen
        MOVE "1234567890" TO Kunde-id.
        MOVE "Lars" TO Fornavn.
        MOVE "Hansen" TO Efternavn.
