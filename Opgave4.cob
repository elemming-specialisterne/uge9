@@ -11,14 +11,24 @@
                03 Kontonummer      PIC X(20) VALUE spaces.
                03 Balance          PIC 9(7)V99 VALUE zeros.
                03 Valutakode       PIC X(3) VALUE spaces.
+       01 Balance-max-graense PIC 9(7)V99 VALUE 1000000.00.
 
        PROCEDURE DIVISION.
-      *Nedenfor kommer en display - Cobols m√•de at skrive i konsollen
+      *Nedenfor kommer en display - Cobols måde at skrive i konsollen
        MOVE "1234567890" TO Kunde-id.
        MOVE "Lars" TO Fornavn.
        MOVE "Hansen" TO Efternavn.
        MOVE "DK123445678912345" TO Kontonummer.
        MOVE "2500.75" TO Balance.
        MOVE "DKK" TO Valutakode.
+      *Balance er et usigneret felt, saa "negativ" falder sammen
+      *med "nul" i tjekket nedenfor.
+       IF Balance NOT > ZERO
+           DISPLAY "ADVARSEL: BALANCE NUL ELLER NEGATIV FOR " Kunde-id
+       ELSE
+           IF Balance > Balance-max-graense
+               DISPLAY "ADVARSEL: BALANCE URIMELIGT STOR FOR " Kunde-id
+           END-IF
+       END-IF
        DISPLAY KUNDEOPL
        STOP RUN.
