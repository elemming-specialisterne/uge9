@@ -5,6 +5,7 @@
        WORKING-STORAGE SECTION.
        01 KUNDEOPL.
            COPY "KUNDER.cpy".
+       01 BALANCE-MAX-GRAENSE PIC 9(7)V99 VALUE 1000000.00.
 
        PROCEDURE DIVISION.
       *Nedenfor kommer en display - Cobols måde at skrive i konsollen
@@ -24,6 +25,15 @@
        MOVE "88888888" TO TELEFON.
        MOVE "test.test@test.dk" TO EMAIL.
 
+      *Balance er et usigneret felt, saa "negativ" falder sammen
+      *med "nul" i tjekket nedenfor.
+       IF BALANCE NOT > ZERO
+           DISPLAY "ADVARSEL: BALANCE NUL ELLER NEGATIV FOR " KUNDE-ID
+       ELSE
+           IF BALANCE > BALANCE-MAX-GRAENSE
+               DISPLAY "ADVARSEL: BALANCE URIMELIGT STOR FOR " KUNDE-ID
+           END-IF
+       END-IF
 
        DISPLAY KUNDEOPL
        STOP RUN.
