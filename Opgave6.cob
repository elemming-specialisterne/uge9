@@ -4,8 +4,33 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "Kundeoplysninger.txt"
+           SELECT INPUT-FILE ASSIGN TO WS-KUNDE-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "Kundeoplysninger.REJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECT-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave6-IOFejl.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUPLIKAT-FEJL-FILE ASSIGN TO
+                   "Opgave6-DuplikatFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DUPLIKAT-FEJL-FILE-STATUS.
+           SELECT POSTNR-FILE ASSIGN TO "Postnumre.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS POSTNR-FILE-STATUS.
+           SELECT POSTNR-FEJL-FILE ASSIGN TO
+                   "Kundeoplysninger-PostnrFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS POSTNR-FEJL-FILE-STATUS.
+           SELECT KOERSELSLOG-FILE ASSIGN TO "Koerselslog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KOERSELSLOG-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -13,21 +38,548 @@
        01 KUNDEOPL.
            COPY "KUNDER.cpy".
 
+       FD REJECT-FILE.
+       01 REJECT-LINE          PIC X(120) VALUE SPACES.
+
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE        PIC X(80) VALUE SPACES.
+
+       FD DUPLIKAT-FEJL-FILE.
+       01 DUPLIKAT-FEJL-LINE   PIC X(80) VALUE SPACES.
+
+       FD POSTNR-FILE.
+       01 POSTNROPL.
+           COPY "POSTNROPL.cpy".
+
+       FD POSTNR-FEJL-FILE.
+       01 POSTNR-FEJL-LINE     PIC X(80) VALUE SPACES.
+
+       FD KOERSELSLOG-FILE.
+       01 KOERSELSLOG-LINE     PIC X(100) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
        WORKING-STORAGE SECTION.
        01 END-OF-FILE  PIC X VALUE "N".
+       01 END-OF-DUP-PAS PIC X VALUE "N".
+       01 TR-RECORD-COUNT PIC 9(7) VALUE ZERO.
+
+      * Duplikat-KUNDE-ID kontrol (se CHECK-DUPLIKAT-KUNDEID) - køres i
+      * et helt gennemløb af filen, før hoved-læseløkken starter
+       01 DUP-MAX-ANTAL   PIC 9(5) VALUE 500.
+       01 DUP-COUNT       PIC 9(5) VALUE ZERO.
+       01 DUP-OVERFLOW    PIC X VALUE "N".
+       01 DUP-IX          PIC 9(5) VALUE ZERO.
+       01 WS-DUP-FUNDET   PIC X VALUE "N".
+       01 TR-DUP-FEJL-COUNT PIC 9(5) VALUE ZERO.
+       01 DUP-KUNDE-ARRAY OCCURS 500 TIMES PIC X(10) VALUE SPACES.
+
+      * Valideringsfelter
+       01 WS-VALID-FLAG        PIC X VALUE "Y".
+       01 WS-REJECT-REASON     PIC X(40) VALUE SPACES.
+       01 WS-NUMERIC-TEST      PIC 9(9)V99 VALUE ZERO.
+       01 WS-BALANCE-MAX-GRAENSE PIC 9(7)V99 VALUE 1000000.00.
+
+      * POSTNR/CITY opslagstabel (se LOAD-POSTNR-TABEL) indlæst fra
+      * Postnumre.txt - bruges af VALIDATE-POSTNR-CITY
+       01 END-OF-POSTNR-FILE   PIC X VALUE "N".
+       01 POSTNR-MAX-ANTAL     PIC 9(5) VALUE 1500.
+       01 POSTNR-COUNT         PIC 9(5) VALUE ZERO.
+       01 POSTNR-OVERFLOW      PIC X VALUE "N".
+       01 POSTNR-IX            PIC 9(5) VALUE ZERO.
+       01 WS-POSTNR-FUNDET     PIC X VALUE "N".
+       01 POSTNR-ARRAY OCCURS 1500 TIMES.
+           02 POSTNR-ARRAY-REF      PIC X(04) VALUE SPACES.
+           02 POSTNR-ARRAY-CITY-REF PIC X(20) VALUE SPACES.
+       01 TR-POSTNR-FEJL-COUNT PIC 9(5) VALUE ZERO.
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 INPUT-FILE-STATUS    PIC XX VALUE "00".
+       01 REJECT-FILE-STATUS   PIC XX VALUE "00".
+       01 DUPLIKAT-FEJL-FILE-STATUS PIC XX VALUE "00".
+       01 POSTNR-FILE-STATUS      PIC XX VALUE "00".
+       01 POSTNR-FEJL-FILE-STATUS PIC XX VALUE "00".
+       01 KOERSELSLOG-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME      PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION      PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS         PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT    PIC 9(5) VALUE ZERO.
+
+      * Kørselslog - fælles run-log for hele batch-suiten (se
+      * STEMPEL-KOERSEL-START/STEMPEL-KOERSEL-SLUT/SKRIV-KOERSELSLOG)
+       01 WS-KOERSEL-SYSDATO   PIC 9(8) VALUE ZERO.
+       01 WS-KOERSEL-SYSTID    PIC 9(8) VALUE ZERO.
+       01 WS-KOERSEL-START     PIC X(19) VALUE SPACES.
+       01 WS-KOERSEL-SLUT      PIC X(19) VALUE SPACES.
+       01 WS-KOERSEL-STATUS    PIC X(4)  VALUE SPACES.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags KundeoplysningerFIL
+      * køres isoleret via daterede filgenerationer i stedet for den
+      * udaterede Kundeoplysninger.txt. Forvalgt til nul, dvs. de
+      * udaterede navne, hvis BusinessDato.txt ikke findes eller er
+      * tom.
+       01 WS-FORRETNINGSDATO   PIC 9(8) VALUE ZERO.
+       01 WS-KUNDE-FILNAVN     PIC X(40) VALUE "Kundeoplysninger.txt".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+
+           PERFORM STEMPEL-KOERSEL-START
+           OPEN OUTPUT IO-ERROR-FILE
+
+           OPEN EXTEND KOERSELSLOG-FILE
+           MOVE "KOERSELSLOG-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE KOERSELSLOG-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
            OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT REJECT-FILE
+           MOVE "REJECT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE REJECT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT DUPLIKAT-FEJL-FILE
+           MOVE "DUPLIKAT-FEJL-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"                TO WS-IO-OPERATION
+           MOVE DUPLIKAT-FEJL-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT POSTNR-FEJL-FILE
+           MOVE "POSTNR-FEJL-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE POSTNR-FEJL-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM LOAD-POSTNR-TABEL
+           IF POSTNR-OVERFLOW = "Y"
+               STRING "ADVARSEL: Postnumre.txt har flere end "
+                       DELIMITED BY SIZE
+                       POSTNR-MAX-ANTAL DELIMITED BY SIZE
+                       " postnumre - overskydende poster er udeladt"
+                       DELIMITED BY SIZE
+                       INTO POSTNR-FEJL-LINE
+               WRITE POSTNR-FEJL-LINE
+               MOVE SPACES TO POSTNR-FEJL-LINE
+           END-IF
+
+           PERFORM CHECK-DUPLIKAT-KUNDEID
+           IF DUP-OVERFLOW = "Y"
+               STRING "ADVARSEL: Kundeoplysninger.txt har flere end "
+                       DELIMITED BY SIZE
+                       DUP-MAX-ANTAL DELIMITED BY SIZE
+                       " kunder - duplikatkontrollen er ufuldstændig"
+                       DELIMITED BY SIZE
+                       INTO DUPLIKAT-FEJL-LINE
+               WRITE DUPLIKAT-FEJL-LINE
+               MOVE SPACES TO DUPLIKAT-FEJL-LINE
+           END-IF
+
+           CLOSE INPUT-FILE
+           OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
 
            PERFORM UNTIL END-OF-FILE = "Y"
                READ INPUT-FILE INTO KUNDEOPL
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       DISPLAY KUNDEOPL
+                       ADD 1 TO TR-RECORD-COUNT
+                       PERFORM VALIDATE-KUNDEOPL
+                       IF WS-VALID-FLAG = "Y"
+                           PERFORM VALIDATE-POSTNR-CITY
+                           DISPLAY KUNDEOPL
+                       ELSE
+                           PERFORM WRITE-REJECT
+                       END-IF
                END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
            END-PERFORM
-           
+
+           PERFORM SKRIV-KOERSELSLOG
+
            CLOSE INPUT-FILE
+           CLOSE REJECT-FILE
+           CLOSE DUPLIKAT-FEJL-FILE
+           CLOSE POSTNR-FEJL-FILE
+           CLOSE KOERSELSLOG-FILE
+           CLOSE IO-ERROR-FILE
            STOP RUN.
+
+      *****************************************************************
+      * CHECK-DUPLIKAT-KUNDEID                                        *
+      * Formål: Gennemløber hele Kundeoplysninger.txt én gang før     *
+      *         hoved-læseløkken og logger ethvert KUNDE-ID der ses    *
+      *         mere end én gang til Opgave6-DuplikatFejl.txt.        *
+      *         KUNDE-ID er RECORD KEY på den indekserede fil,        *
+      *         så ISAM-håndteringen forhindrer normalt en reel       *
+      *         duplikeret nøgle ved WRITE - dette gennemløb er       *
+      *         derfor et sikkerhedsnet mod en opstrøms fil der er    *
+      *         blevet genopbygget/leveret forkert uden om WRITE.     *
+      *****************************************************************
+       CHECK-DUPLIKAT-KUNDEID.
+           MOVE "N" TO END-OF-DUP-PAS
+           PERFORM UNTIL END-OF-DUP-PAS = "Y"
+               READ INPUT-FILE INTO KUNDEOPL
+                   AT END
+                       MOVE "Y" TO END-OF-DUP-PAS
+                   NOT AT END
+                       MOVE "N" TO WS-DUP-FUNDET
+                       PERFORM VARYING DUP-IX FROM 1 BY 1
+                               UNTIL DUP-IX > DUP-COUNT
+                           IF DUP-KUNDE-ARRAY(DUP-IX) = KUNDE-ID
+                               MOVE "Y" TO WS-DUP-FUNDET
+                               EXIT PERFORM
+                           END-IF
+                       END-PERFORM
+
+                       IF WS-DUP-FUNDET = "Y"
+                           ADD 1 TO TR-DUP-FEJL-COUNT
+                           STRING "DUPLIKERET KUNDE-ID: " DELIMITED
+                                   BY SIZE
+                                   KUNDE-ID DELIMITED BY SPACE
+                                   INTO DUPLIKAT-FEJL-LINE
+                           WRITE DUPLIKAT-FEJL-LINE
+                           MOVE "DUPLIKAT-FEJL-FILE" TO WS-IO-FILE-NAME
+                           MOVE "WRITE"              TO WS-IO-OPERATION
+                           MOVE DUPLIKAT-FEJL-FILE-STATUS TO
+                               WS-IO-STATUS
+                           PERFORM CHECK-IO-STATUS
+                           MOVE SPACES TO DUPLIKAT-FEJL-LINE
+                       ELSE
+                           IF DUP-COUNT >= DUP-MAX-ANTAL
+                               MOVE "Y" TO DUP-OVERFLOW
+                           ELSE
+                               ADD 1 TO DUP-COUNT
+                               MOVE KUNDE-ID TO
+                                   DUP-KUNDE-ARRAY(DUP-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * VALIDATE-KUNDEOPL                                             *
+      * Formål: Kontrollerer at en indlæst post stemmer overens med   *
+      *         KUNDER.cpy-layoutet, så en forskudt eller ufuldstæn-  *
+      *         dig linje fra den opstrøms fil ikke ryger videre ind  *
+      *         i rapporten.                                         *
+      *****************************************************************
+       VALIDATE-KUNDEOPL.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF KUNDE-ID = SPACES
+               MOVE "N" TO WS-VALID-FLAG
+               MOVE "KUNDE-ID MANGLER" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-VALID-FLAG = "Y"
+               IF BALANCE NOT NUMERIC
+                   MOVE "N" TO WS-VALID-FLAG
+                   MOVE "BALANCE IKKE NUMERISK" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+
+      * BALANCE er et uskrevet PIC 9-felt, så "negativ" falder
+      * praktisk sammen med "nul" her - begge fanges af NOT > ZERO.
+           IF WS-VALID-FLAG = "Y"
+               IF BALANCE NOT > ZERO
+                   MOVE "N" TO WS-VALID-FLAG
+                   MOVE "BALANCE NUL ELLER NEGATIV" TO WS-REJECT-REASON
+               ELSE
+                   IF BALANCE > WS-BALANCE-MAX-GRAENSE
+                       MOVE "N" TO WS-VALID-FLAG
+                       MOVE "BALANCE URIMELIGT STOR" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-VALID-FLAG = "Y"
+               EVALUATE LANDE-KODE
+                   WHEN "45"
+                   WHEN "46"
+                   WHEN "47"
+                   WHEN "49"
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE "N" TO WS-VALID-FLAG
+                       MOVE "UKENDT LANDE-KODE" TO WS-REJECT-REASON
+               END-EVALUATE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * WRITE-REJECT                                                  *
+      * Formål: Skriver en afvist post og årsagskode til             *
+      *         Kundeoplysninger.REJ i stedet for at lade den flyde  *
+      *         videre ind i rapporten.                               *
+      *****************************************************************
+       WRITE-REJECT.
+           STRING  KUNDE-ID    DELIMITED BY SIZE
+                   " - "       DELIMITED BY SIZE
+                   WS-REJECT-REASON DELIMITED BY SIZE
+                   INTO REJECT-LINE
+           WRITE REJECT-LINE
+           MOVE "REJECT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"       TO WS-IO-OPERATION
+           MOVE REJECT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO REJECT-LINE
+       EXIT.
+
+      *****************************************************************
+      * LOAD-POSTNR-TABEL                                             *
+      * Formål: Læser alle postnr/by-records fra Postnumre.txt ind i  *
+      *         POSTNR-ARRAY for hurtigt opslag pr. kunde. Findes     *
+      *         filen ikke, forbliver POSTNR-COUNT nul, og            *
+      *         VALIDATE-POSTNR-CITY springer da kontrollen over i    *
+      *         stedet for at afvise alle kunder.                     *
+      *****************************************************************
+       LOAD-POSTNR-TABEL.
+           OPEN INPUT POSTNR-FILE
+           MOVE "POSTNR-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE POSTNR-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           IF POSTNR-FILE-STATUS = "00"
+               PERFORM UNTIL END-OF-POSTNR-FILE = "Y"
+                   READ POSTNR-FILE INTO POSTNROPL
+                       AT END
+                           MOVE "Y" TO END-OF-POSTNR-FILE
+                       NOT AT END
+                           IF POSTNR-COUNT >= POSTNR-MAX-ANTAL
+                               MOVE "Y" TO POSTNR-OVERFLOW
+                           ELSE
+                               ADD 1 TO POSTNR-COUNT
+                               MOVE POSTNR-REF TO
+                                   POSTNR-ARRAY-REF(POSTNR-COUNT)
+                               MOVE CITY-REF TO
+                                   POSTNR-ARRAY-CITY-REF(POSTNR-COUNT)
+                           END-IF
+                   END-READ
+                   MOVE "POSTNR-FILE" TO WS-IO-FILE-NAME
+                   MOVE "READ"        TO WS-IO-OPERATION
+                   MOVE POSTNR-FILE-STATUS TO WS-IO-STATUS
+                   PERFORM CHECK-IO-STATUS
+               END-PERFORM
+               CLOSE POSTNR-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * VALIDATE-POSTNR-CITY                                          *
+      * Formål: Slår kundens POSTNR op i POSTNR-ARRAY og kontrollerer *
+      *         at CITY stemmer overens med opslagets by. Et ukendt   *
+      *         POSTNR, eller et POSTNR hvis by ikke matcher CITY,    *
+      *         logges til Kundeoplysninger-PostnrFejl.txt - kunden   *
+      *         afvises ikke, da en forkert CITY typisk er en tastefejl*
+      *         der ikke bør stoppe indlæsningen, kun flages til      *
+      *         opfølgning. Er POSTNR-ARRAY tom (Postnumre.txt mangler*
+      *         eller er tom), springes kontrollen helt over.         *
+      *****************************************************************
+       VALIDATE-POSTNR-CITY.
+           IF POSTNR-COUNT > ZERO
+               MOVE "N" TO WS-POSTNR-FUNDET
+               PERFORM VARYING POSTNR-IX FROM 1 BY 1
+                       UNTIL POSTNR-IX > POSTNR-COUNT
+                   IF POSTNR-ARRAY-REF(POSTNR-IX) = POSTNR IN KUNDEOPL
+                       MOVE "Y" TO WS-POSTNR-FUNDET
+                       IF POSTNR-ARRAY-CITY-REF(POSTNR-IX) NOT =
+                               CITY IN KUNDEOPL
+                           PERFORM WRITE-POSTNR-FEJL
+                       END-IF
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-POSTNR-FUNDET = "N"
+                   PERFORM WRITE-POSTNR-FEJL
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * WRITE-POSTNR-FEJL                                             *
+      * Formål: Skriver en postnr/city-uoverensstemmelse til          *
+      *         Kundeoplysninger-PostnrFejl.txt.                      *
+      *****************************************************************
+       WRITE-POSTNR-FEJL.
+           ADD 1 TO TR-POSTNR-FEJL-COUNT
+           STRING  KUNDE-ID IN KUNDEOPL DELIMITED BY SPACE
+                   " - POSTNR/CITY STEMMER IKKE: " DELIMITED BY SIZE
+                   POSTNR IN KUNDEOPL  DELIMITED BY SIZE
+                   " / "               DELIMITED BY SIZE
+                   CITY IN KUNDEOPL    DELIMITED BY SPACE
+                   INTO POSTNR-FEJL-LINE
+           WRITE POSTNR-FEJL-LINE
+           MOVE "POSTNR-FEJL-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"            TO WS-IO-OPERATION
+           MOVE POSTNR-FEJL-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO POSTNR-FEJL-LINE
+       EXIT.
+
+      *****************************************************************
+      * STEMPEL-KOERSEL-START                                         *
+      * Formål: Gemmer kørslens starttidspunkt ("ÅÅÅÅ-MM-DD TT:MM:SS")*
+      *         til brug i SKRIV-KOERSELSLOG.                         *
+      *****************************************************************
+       STEMPEL-KOERSEL-START.
+           ACCEPT WS-KOERSEL-SYSDATO FROM DATE YYYYMMDD
+           ACCEPT WS-KOERSEL-SYSTID FROM TIME
+           STRING  WS-KOERSEL-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(7:2) DELIMITED BY SIZE
+                   " "                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(1:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(3:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(5:2)  DELIMITED BY SIZE
+                   INTO WS-KOERSEL-START
+       EXIT.
+
+      *****************************************************************
+      * STEMPEL-KOERSEL-SLUT                                          *
+      * Formål: Gemmer kørslens sluttidspunkt, samme format som       *
+      *         STEMPEL-KOERSEL-START.                                *
+      *****************************************************************
+       STEMPEL-KOERSEL-SLUT.
+           ACCEPT WS-KOERSEL-SYSDATO FROM DATE YYYYMMDD
+           ACCEPT WS-KOERSEL-SYSTID FROM TIME
+           STRING  WS-KOERSEL-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(7:2) DELIMITED BY SIZE
+                   " "                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(1:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(3:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(5:2)  DELIMITED BY SIZE
+                   INTO WS-KOERSEL-SLUT
+       EXIT.
+
+      *****************************************************************
+      * SKRIV-KOERSELSLOG                                             *
+      * Formål: Tilføjer kørslens run-log-linje til den fælles,       *
+      *         voksende Koerselslog.txt (program, start/slut,        *
+      *         antal læst, status), så en natlig kørsel kan          *
+      *         eftervises uden at nogen sad og så konsollen.         *
+      *         Status er "FEJL" hvis CHECK-IO-STATUS har logget      *
+      *         mindst én I/O-fejl i denne kørsel, ellers "OK".       *
+      *****************************************************************
+       SKRIV-KOERSELSLOG.
+           PERFORM STEMPEL-KOERSEL-SLUT
+           IF WS-IO-ERROR-COUNT = ZERO
+               MOVE "OK"   TO WS-KOERSEL-STATUS
+           ELSE
+               MOVE "FEJL" TO WS-KOERSEL-STATUS
+           END-IF
+           MOVE SPACES TO KOERSELSLOG-LINE
+           STRING  "OPGAVE6"           DELIMITED BY SIZE
+                   " START="           DELIMITED BY SIZE
+                   WS-KOERSEL-START    DELIMITED BY SIZE
+                   " SLUT="            DELIMITED BY SIZE
+                   WS-KOERSEL-SLUT     DELIMITED BY SIZE
+                   " LAEST="           DELIMITED BY SIZE
+                   TR-RECORD-COUNT     DELIMITED BY SIZE
+                   " STATUS="          DELIMITED BY SIZE
+                   function trim(WS-KOERSEL-STATUS) DELIMITED BY SIZE
+                   INTO KOERSELSLOG-LINE
+           WRITE KOERSELSLOG-LINE
+           MOVE "KOERSELSLOG-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"            TO WS-IO-OPERATION
+           MOVE KOERSELSLOG-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "Kundeoplysninger.txt" TO WS-KUNDE-FILNAVN
+           ELSE
+               STRING "Kundeoplysninger." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KUNDE-FILNAVN
+           END-IF
+       EXIT.
