@@ -4,10 +4,45 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "KundeoplysningerOUT.txt"
+           SELECT INPUT-FILE ASSIGN TO WS-KUNDE-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT INPUT-KONTO-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KONTOOPL
+                   WITH DUPLICATES
+               FILE STATUS IS INPUT-KONTO-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-KUNDEOUT-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave7-IOFejl.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KONTAKT-FEJL-FILE ASSIGN TO "Opgave7-KontaktFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KONTAKT-FEJL-FILE-STATUS.
+           SELECT LANDE-FEJL-FILE ASSIGN TO "Opgave7-LandeFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LANDE-FEJL-FILE-STATUS.
+           SELECT DUPLIKAT-FEJL-FILE ASSIGN TO
+                   "Opgave7-DuplikatFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DUPLIKAT-FEJL-FILE-STATUS.
+           SELECT POSTNR-FILE ASSIGN TO "Postnumre.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS POSTNR-FILE-STATUS.
+           SELECT POSTNR-FEJL-FILE ASSIGN TO "Opgave7-PostnrFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS POSTNR-FEJL-FILE-STATUS.
+           SELECT KOERSELSLOG-FILE ASSIGN TO "Koerselslog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KOERSELSLOG-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,12 +50,116 @@
        01 KUNDEOPL.
            COPY "KUNDER.cpy".
 
+       FD INPUT-KONTO-FILE.
+       01 KONTOOPL.
+           COPY "KONTOOPL.cpy".
+
        FD OUTPUT-FILE.
        01 KUNDE-ADR.
            02 NAVN-ADR     PIC X(100) VALUE SPACES.
 
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE    PIC X(80) VALUE SPACES.
+
+       FD KONTAKT-FEJL-FILE.
+       01 KONTAKT-FEJL-LINE PIC X(80) VALUE SPACES.
+
+       FD LANDE-FEJL-FILE.
+       01 LANDE-FEJL-LINE   PIC X(80) VALUE SPACES.
+
+       FD DUPLIKAT-FEJL-FILE.
+       01 DUPLIKAT-FEJL-LINE PIC X(80) VALUE SPACES.
+
+       FD POSTNR-FILE.
+       01 POSTNROPL.
+           COPY "POSTNROPL.cpy".
+
+       FD POSTNR-FEJL-FILE.
+       01 POSTNR-FEJL-LINE PIC X(80) VALUE SPACES.
+
+       FD KOERSELSLOG-FILE.
+       01 KOERSELSLOG-LINE PIC X(100) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
        WORKING-STORAGE SECTION.
+       COPY "LANDEOPL.cpy".
        01 END-OF-FILE  PIC X VALUE "N".
+       01 END-OF-DUP-PAS PIC X VALUE "N".
+
+      * Duplikat-KUNDE-ID kontrol (se CHECK-DUPLIKAT-KUNDEID) - køres i
+      * et helt gennemløb af filen, før hoved-læseløkken starter
+       01 DUP-MAX-ANTAL   PIC 9(5) VALUE 500.
+       01 DUP-COUNT       PIC 9(5) VALUE ZERO.
+       01 DUP-OVERFLOW    PIC X VALUE "N".
+       01 DUP-IX          PIC 9(5) VALUE ZERO.
+       01 WS-DUP-FUNDET   PIC X VALUE "N".
+       01 TR-DUP-FEJL-COUNT PIC 9(5) VALUE ZERO.
+       01 DUP-KUNDE-ARRAY OCCURS 500 TIMES PIC X(10) VALUE SPACES.
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 INPUT-FILE-STATUS       PIC XX VALUE "00".
+       01 INPUT-KONTO-FILE-STATUS PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS      PIC XX VALUE "00".
+       01 KONTAKT-FEJL-FILE-STATUS PIC XX VALUE "00".
+       01 LANDE-FEJL-FILE-STATUS  PIC XX VALUE "00".
+       01 DUPLIKAT-FEJL-FILE-STATUS PIC XX VALUE "00".
+       01 POSTNR-FILE-STATUS      PIC XX VALUE "00".
+       01 POSTNR-FEJL-FILE-STATUS PIC XX VALUE "00".
+       01 KOERSELSLOG-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME         PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION         PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS            PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT       PIC 9(5) VALUE ZERO.
+
+      * Kørselslog - fælles run-log for hele batch-suiten (se
+      * STEMPEL-KOERSEL-START/STEMPEL-KOERSEL-SLUT/SKRIV-KOERSELSLOG)
+       01 WS-KOERSEL-SYSDATO   PIC 9(8) VALUE ZERO.
+       01 WS-KOERSEL-SYSTID    PIC 9(8) VALUE ZERO.
+       01 WS-KOERSEL-START     PIC X(19) VALUE SPACES.
+       01 WS-KOERSEL-SLUT      PIC X(19) VALUE SPACES.
+       01 WS-KOERSEL-STATUS    PIC X(4)  VALUE SPACES.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * Kundeoplysninger.txt/KontoOpl.txt/KundeoplysningerOUT.txt.
+      * Forvalgt til nul, dvs. de udaterede navne, hvis
+      * BusinessDato.txt ikke findes eller er tom.
+       01 WS-FORRETNINGSDATO    PIC 9(8) VALUE ZERO.
+       01 WS-KUNDE-FILNAVN      PIC X(40) VALUE "Kundeoplysninger.txt".
+       01 WS-KONTO-FILNAVN      PIC X(40) VALUE "KontoOpl.txt".
+       01 WS-KUNDEOUT-FILNAVN   PIC X(40)
+           VALUE "KundeoplysningerOUT.txt".
+
+      * Landenavn-opslag (se INITIALIZE-LANDE-TABEL/FIND-LANDE-NAVN)
+       01 WS-LANDE-NAVN          PIC X(20) VALUE SPACES.
+       01 WS-LANDE-FUNDET        PIC X VALUE "N".
+       01 WS-LANDE-IX            PIC 9(3) VALUE ZERO.
+       01 TR-LANDE-FEJL-COUNT    PIC 9(7) VALUE ZERO.
+
+      * POSTNR/CITY opslagstabel (se LOAD-POSTNR-TABEL/
+      * VALIDATE-POSTNR-CITY) indlæst fra Postnumre.txt
+       01 END-OF-POSTNR-FILE   PIC X VALUE "N".
+       01 POSTNR-MAX-ANTAL     PIC 9(5) VALUE 1500.
+       01 POSTNR-COUNT         PIC 9(5) VALUE ZERO.
+       01 POSTNR-OVERFLOW      PIC X VALUE "N".
+       01 POSTNR-IX            PIC 9(5) VALUE ZERO.
+       01 WS-POSTNR-FUNDET     PIC X VALUE "N".
+       01 POSTNR-ARRAY OCCURS 1500 TIMES.
+           02 POSTNR-ARRAY-REF      PIC X(04) VALUE SPACES.
+           02 POSTNR-ARRAY-CITY-REF PIC X(20) VALUE SPACES.
+       01 TR-POSTNR-FEJL-COUNT PIC 9(5) VALUE ZERO.
+
+      * Validering af telefon og email (se VALIDATE-KONTAKT)
+       01 WS-KONTAKT-VALID-FLAG  PIC X VALUE "Y".
+       01 WS-KONTAKT-FEJL-AARSAG PIC X(40) VALUE SPACES.
+       01 WS-AT-TAELLER          PIC 9(2) VALUE ZERO.
+       01 TR-KONTAKT-FEJL-COUNT  PIC 9(7) VALUE ZERO.
 
        01 IX               PIC 9(2) VALUE 1.
        01 IX2              PIC 9(2) VALUE 1.
@@ -28,10 +167,104 @@
        01 Previous-char    PIC X(1) VALUE SPACES.
        01 WS-STRING        PIC X(50) VALUE SPACES.
 
+      * Kontroltotaller til afslutningsblokken (se TRAILER)
+       01 TR-RECORD-COUNT  PIC 9(7) VALUE ZERO.
+       01 TR-NO-ACCT-COUNT PIC 9(7) VALUE ZERO.
+       01 TR-FOUND-FLAG    PIC X VALUE "N".
+       01 TR-VIX           PIC 9(2) VALUE 1.
+       01 TR-VCOUNT        PIC 9(2) VALUE ZERO.
+       01 TR-VALUTA-TABLE.
+           05 TR-VALUTA-ENTRY OCCURS 10 TIMES.
+               10 TR-VKODE  PIC X(3) VALUE SPACES.
+               10 TR-VTOTAL PIC 9(9)V99 VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+
+           PERFORM STEMPEL-KOERSEL-START
+           OPEN OUTPUT IO-ERROR-FILE
+
+           OPEN EXTEND KOERSELSLOG-FILE
+           MOVE "KOERSELSLOG-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE KOERSELSLOG-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
            OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
            OPEN  OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT KONTAKT-FEJL-FILE
+           MOVE "KONTAKT-FEJL-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"              TO WS-IO-OPERATION
+           MOVE KONTAKT-FEJL-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT LANDE-FEJL-FILE
+           MOVE "LANDE-FEJL-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"            TO WS-IO-OPERATION
+           MOVE LANDE-FEJL-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT DUPLIKAT-FEJL-FILE
+           MOVE "DUPLIKAT-FEJL-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"                TO WS-IO-OPERATION
+           MOVE DUPLIKAT-FEJL-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT POSTNR-FEJL-FILE
+           MOVE "POSTNR-FEJL-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE POSTNR-FEJL-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN INPUT INPUT-KONTO-FILE
+           MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM INITIALIZE-LANDE-TABEL
+           PERFORM LOAD-POSTNR-TABEL
+           IF POSTNR-OVERFLOW = "Y"
+               STRING "ADVARSEL: Postnumre.txt har flere end "
+                       DELIMITED BY SIZE
+                       POSTNR-MAX-ANTAL DELIMITED BY SIZE
+                       " postnumre - overskydende poster er udeladt"
+                       DELIMITED BY SIZE
+                       INTO POSTNR-FEJL-LINE
+               WRITE POSTNR-FEJL-LINE
+               MOVE SPACES TO POSTNR-FEJL-LINE
+           END-IF
+
+           PERFORM CHECK-DUPLIKAT-KUNDEID
+           IF DUP-OVERFLOW = "Y"
+               STRING "ADVARSEL: Kundeoplysninger.txt har flere end "
+                       DELIMITED BY SIZE
+                       DUP-MAX-ANTAL DELIMITED BY SIZE
+                       " kunder - duplikatkontrollen er ufuldstændig"
+                       DELIMITED BY SIZE
+                       INTO DUPLIKAT-FEJL-LINE
+               WRITE DUPLIKAT-FEJL-LINE
+               MOVE SPACES TO DUPLIKAT-FEJL-LINE
+           END-IF
+
+           CLOSE INPUT-FILE
+           OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
 
            PERFORM UNTIL END-OF-FILE = "Y"
                READ INPUT-FILE INTO KUNDEOPL
@@ -39,24 +272,50 @@
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
                        MOVE spaces to NAVN-ADR
+                       ADD 1 TO TR-RECORD-COUNT
 
                        PERFORM FORMAT-KUNDEID
                        PERFORM FORMAT-NAVN
                        PERFORM FORMAT-ADRESSE
                        PERFORM FORMAT-BY
+                       PERFORM VALIDATE-POSTNR-CITY
+                       PERFORM FIND-LANDE-NAVN
+                       PERFORM FORMAT-LAND
+                       PERFORM VALIDATE-KONTAKT
                        PERFORM FORMAT-KONTAKT
 
+                       PERFORM COUNT-KONTI
+                       PERFORM ACCUMULATE-VALUTA
+
       *                Skriv blank linje
                        PERFORM COPYFILD
                END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
            END-PERFORM
-           
+
+           PERFORM TRAILER
+           PERFORM SKRIV-KOERSELSLOG
+
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           CLOSE KONTAKT-FEJL-FILE
+           CLOSE LANDE-FEJL-FILE
+           CLOSE DUPLIKAT-FEJL-FILE
+           CLOSE POSTNR-FEJL-FILE
+           CLOSE INPUT-KONTO-FILE
+           CLOSE KOERSELSLOG-FILE
+           CLOSE IO-ERROR-FILE
            STOP RUN.
-       
+
        COPYFILD.
            WRITE KUNDE-ADR
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"       TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
            MOVE spaces to NAVN-ADR
        EXIT.
 
@@ -94,12 +353,492 @@
            perform COPYFILD.
        EXIT.
 
+      *****************************************************************
+      * INITIALIZE-LANDE-TABEL                                        *
+      * Formål: Fylder LANDE-TABEL (LANDEOPL.cpy) med de kendte       *
+      *         LANDE-KODE-værdier, så FIND-LANDE-NAVN har noget at   *
+      *         slå op i. Køres én gang før hovedlæsningen.           *
+      *****************************************************************
+       INITIALIZE-LANDE-TABEL.
+           MOVE "45" TO LANDE-KODE-REF(1)
+           MOVE "Danmark" TO LANDE-NAVN-REF(1)
+           MOVE "46" TO LANDE-KODE-REF(2)
+           MOVE "Sverige" TO LANDE-NAVN-REF(2)
+           MOVE "47" TO LANDE-KODE-REF(3)
+           MOVE "Norge" TO LANDE-NAVN-REF(3)
+           MOVE "49" TO LANDE-KODE-REF(4)
+           MOVE "Tyskland" TO LANDE-NAVN-REF(4)
+       EXIT.
+
+      *****************************************************************
+      * FIND-LANDE-NAVN                                               *
+      * Formål: Slår kundens LANDE-KODE op i LANDE-TABEL og sætter    *
+      *         WS-LANDE-NAVN, eller logger koden til                 *
+      *         Opgave7-LandeFejl.txt hvis den ikke findes.           *
+      *****************************************************************
+       FIND-LANDE-NAVN.
+           MOVE "N" TO WS-LANDE-FUNDET
+           MOVE SPACES TO WS-LANDE-NAVN
+           PERFORM VARYING WS-LANDE-IX FROM 1 BY 1
+                   UNTIL WS-LANDE-IX > LANDE-ANTAL
+               IF LANDE-KODE-REF(WS-LANDE-IX) = LANDE-KODE IN KUNDEOPL
+                   MOVE LANDE-NAVN-REF(WS-LANDE-IX) TO WS-LANDE-NAVN
+                   MOVE "Y" TO WS-LANDE-FUNDET
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-LANDE-FUNDET = "N"
+               MOVE "UKENDT LANDEKODE" TO WS-LANDE-NAVN
+               ADD 1 TO TR-LANDE-FEJL-COUNT
+               STRING  KUNDE-ID OF KUNDEOPL DELIMITED BY SIZE
+                       " - UKENDT LANDE-KODE: " DELIMITED BY SIZE
+                       LANDE-KODE IN KUNDEOPL DELIMITED BY SIZE
+                       INTO LANDE-FEJL-LINE
+               WRITE LANDE-FEJL-LINE
+               MOVE "LANDE-FEJL-FILE" TO WS-IO-FILE-NAME
+               MOVE "WRITE"           TO WS-IO-OPERATION
+               MOVE LANDE-FEJL-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+               MOVE SPACES TO LANDE-FEJL-LINE
+           END-IF
+       EXIT.
+
+       FORMAT-LAND.
+           STRING  "Land: "    DELIMITED BY SIZE
+                   WS-LANDE-NAVN DELIMITED BY SPACE
+                   INTO NAVN-ADR
+           perform COPYFILD.
+       EXIT.
+
+      *****************************************************************
+      * LOAD-POSTNR-TABEL                                             *
+      * Formål: Læser alle postnr/by-records fra Postnumre.txt ind i  *
+      *         POSTNR-ARRAY for hurtigt opslag pr. kunde. Findes     *
+      *         filen ikke, forbliver POSTNR-COUNT nul, og            *
+      *         VALIDATE-POSTNR-CITY springer da kontrollen over.     *
+      *****************************************************************
+       LOAD-POSTNR-TABEL.
+           OPEN INPUT POSTNR-FILE
+           MOVE "POSTNR-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE POSTNR-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           IF POSTNR-FILE-STATUS = "00"
+               PERFORM UNTIL END-OF-POSTNR-FILE = "Y"
+                   READ POSTNR-FILE INTO POSTNROPL
+                       AT END
+                           MOVE "Y" TO END-OF-POSTNR-FILE
+                       NOT AT END
+                           IF POSTNR-COUNT >= POSTNR-MAX-ANTAL
+                               MOVE "Y" TO POSTNR-OVERFLOW
+                           ELSE
+                               ADD 1 TO POSTNR-COUNT
+                               MOVE POSTNR-REF TO
+                                   POSTNR-ARRAY-REF(POSTNR-COUNT)
+                               MOVE CITY-REF TO
+                                   POSTNR-ARRAY-CITY-REF(POSTNR-COUNT)
+                           END-IF
+                   END-READ
+                   MOVE "POSTNR-FILE" TO WS-IO-FILE-NAME
+                   MOVE "READ"        TO WS-IO-OPERATION
+                   MOVE POSTNR-FILE-STATUS TO WS-IO-STATUS
+                   PERFORM CHECK-IO-STATUS
+               END-PERFORM
+               CLOSE POSTNR-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * VALIDATE-POSTNR-CITY                                          *
+      * Formål: Slår kundens POSTNR op i POSTNR-ARRAY og kontrollerer *
+      *         at CITY stemmer overens med opslagets by. Et ukendt   *
+      *         POSTNR, eller et POSTNR hvis by ikke matcher CITY,    *
+      *         logges til Opgave7-PostnrFejl.txt - kunden medtages   *
+      *         fortsat i rapporten, da en forkert CITY typisk er en  *
+      *         tastefejl der skal flages, ikke stoppe rapporten.     *
+      *         Er POSTNR-ARRAY tom (Postnumre.txt mangler eller er   *
+      *         tom), springes kontrollen helt over.                 *
+      *****************************************************************
+       VALIDATE-POSTNR-CITY.
+           IF POSTNR-COUNT > ZERO
+               MOVE "N" TO WS-POSTNR-FUNDET
+               PERFORM VARYING POSTNR-IX FROM 1 BY 1
+                       UNTIL POSTNR-IX > POSTNR-COUNT
+                   IF POSTNR-ARRAY-REF(POSTNR-IX) = POSTNR IN KUNDEOPL
+                       MOVE "Y" TO WS-POSTNR-FUNDET
+                       IF POSTNR-ARRAY-CITY-REF(POSTNR-IX) NOT =
+                               CITY IN KUNDEOPL
+                           PERFORM WRITE-POSTNR-FEJL
+                       END-IF
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-POSTNR-FUNDET = "N"
+                   PERFORM WRITE-POSTNR-FEJL
+               END-IF
+           END-IF
+       EXIT.
+
+       WRITE-POSTNR-FEJL.
+           ADD 1 TO TR-POSTNR-FEJL-COUNT
+           STRING  KUNDE-ID IN KUNDEOPL DELIMITED BY SPACE
+                   " - POSTNR/CITY STEMMER IKKE: " DELIMITED BY SIZE
+                   POSTNR IN KUNDEOPL  DELIMITED BY SIZE
+                   " / "               DELIMITED BY SIZE
+                   CITY IN KUNDEOPL    DELIMITED BY SPACE
+                   INTO POSTNR-FEJL-LINE
+           WRITE POSTNR-FEJL-LINE
+           MOVE "POSTNR-FEJL-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"            TO WS-IO-OPERATION
+           MOVE POSTNR-FEJL-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO POSTNR-FEJL-LINE
+       EXIT.
+
+      *****************************************************************
+      * VALIDATE-KONTAKT                                              *
+      * Formål: Kontrollerer at TELEFON er 8 cifre og at EMAIL        *
+      *         indeholder et "@", så kundeservice får en            *
+      *         arbejdsliste over kontaktdata der skal rettes, i     *
+      *         stedet for at opdage en forkert email når et         *
+      *         kontoudtog returneres.                                *
+      *****************************************************************
+       VALIDATE-KONTAKT.
+           MOVE "Y" TO WS-KONTAKT-VALID-FLAG
+           MOVE SPACES TO WS-KONTAKT-FEJL-AARSAG
+
+           IF TELEFON NOT NUMERIC
+               MOVE "N" TO WS-KONTAKT-VALID-FLAG
+               MOVE "TELEFON IKKE 8 CIFRE" TO WS-KONTAKT-FEJL-AARSAG
+           END-IF
+
+           MOVE ZERO TO WS-AT-TAELLER
+           INSPECT EMAIL TALLYING WS-AT-TAELLER FOR ALL "@"
+           IF WS-AT-TAELLER NOT = 1
+               MOVE "N" TO WS-KONTAKT-VALID-FLAG
+               IF WS-KONTAKT-FEJL-AARSAG = SPACES
+                   MOVE "EMAIL UDEN @" TO WS-KONTAKT-FEJL-AARSAG
+               ELSE
+                   STRING WS-KONTAKT-FEJL-AARSAG DELIMITED BY SPACE
+                           ", EMAIL UDEN @" DELIMITED BY SIZE
+                           INTO WS-KONTAKT-FEJL-AARSAG
+               END-IF
+           END-IF
+
+           IF WS-KONTAKT-VALID-FLAG = "N"
+               ADD 1 TO TR-KONTAKT-FEJL-COUNT
+               STRING  KUNDE-ID OF KUNDEOPL DELIMITED BY SIZE
+                       " - "       DELIMITED BY SIZE
+                       WS-KONTAKT-FEJL-AARSAG DELIMITED BY SIZE
+                       INTO KONTAKT-FEJL-LINE
+               WRITE KONTAKT-FEJL-LINE
+               MOVE "KONTAKT-FEJL-FILE" TO WS-IO-FILE-NAME
+               MOVE "WRITE"             TO WS-IO-OPERATION
+               MOVE KONTAKT-FEJL-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+               MOVE SPACES TO KONTAKT-FEJL-LINE
+           END-IF
+       EXIT.
+
        FORMAT-KONTAKT.
            STRING  "tlf. "     DELIMITED BY SIZE
-                   TELEFON     DELIMITED BY SPACE 
+                   TELEFON     DELIMITED BY SPACE
                    " Email: "  DELIMITED BY SIZE
                    EMAIL       DELIMITED BY SPACE
                    INTO NAVN-ADR
            perform COPYFILD.
        EXIT.
 
+      *****************************************************************
+      * COUNT-KONTI                                                   *
+      * Formål: Afgør om kunden har mindst en konto i KontoOpl.txt,   *
+      *         til brug for kontroltotalen "Kunder uden konti".      *
+      *         Starter på ALTERNATE RECORD KEY KUNDE-ID i stedet for *
+      *         at genåbne og gennemløbe hele KontoOpl.txt for hver   *
+      *         kunde (samme idiom som Opgave8's FORMAT-KONTO).       *
+      *****************************************************************
+       COUNT-KONTI.
+           MOVE KUNDE-ID IN KUNDEOPL TO KUNDE-ID IN KONTOOPL
+           START INPUT-KONTO-FILE KEY IS = KUNDE-ID OF KONTOOPL
+               INVALID KEY
+                   MOVE "N" TO TR-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE "Y" TO TR-FOUND-FLAG
+           END-START
+           IF TR-FOUND-FLAG = "N"
+               ADD 1 TO TR-NO-ACCT-COUNT
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * ACCUMULATE-VALUTA                                             *
+      * Formål: Lægger kundens BALANCE til kontroltotalen for den     *
+      *         pågældende VALUTAKODE, til brug i TRAILER.            *
+      *****************************************************************
+       ACCUMULATE-VALUTA.
+           MOVE "N" TO TR-FOUND-FLAG
+           PERFORM VARYING TR-VIX FROM 1 BY 1 UNTIL TR-VIX > TR-VCOUNT
+               IF TR-VKODE(TR-VIX) = VALUTAKODE IN KUNDEOPL
+                   ADD BALANCE IN KUNDEOPL TO TR-VTOTAL(TR-VIX)
+                   MOVE "Y" TO TR-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF TR-FOUND-FLAG = "N" AND TR-VCOUNT < 10
+               ADD 1 TO TR-VCOUNT
+               MOVE VALUTAKODE IN KUNDEOPL TO TR-VKODE(TR-VCOUNT)
+               ADD BALANCE IN KUNDEOPL TO TR-VTOTAL(TR-VCOUNT)
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * TRAILER                                                       *
+      * Formål: Skriver kontroltotaller sidst i KundeoplysningerOUT,  *
+      *         så driften kan afstemme outputtet mod dagens load.    *
+      *****************************************************************
+       TRAILER.
+           MOVE SPACES TO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "KONTROLTOTALER" DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal kunder behandlet.......: " DELIMITED BY SIZE
+                   TR-RECORD-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Kunder uden konti............: " DELIMITED BY SIZE
+                   TR-NO-ACCT-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Kunder med ugyldig kontakt...: " DELIMITED BY SIZE
+                   TR-KONTAKT-FEJL-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Kunder med ukendt landekode..: " DELIMITED BY SIZE
+                   TR-LANDE-FEJL-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Kunder med postnr/city-fejl..: " DELIMITED BY SIZE
+                   TR-POSTNR-FEJL-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           PERFORM VARYING TR-VIX FROM 1 BY 1 UNTIL TR-VIX > TR-VCOUNT
+               STRING "Balance i alt for " DELIMITED BY SIZE
+                       TR-VKODE(TR-VIX) DELIMITED BY SIZE
+                       ": " DELIMITED BY SIZE
+                       TR-VTOTAL(TR-VIX) DELIMITED BY SIZE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * CHECK-DUPLIKAT-KUNDEID                                        *
+      * Formål: Gennemløber hele Kundeoplysninger.txt én gang før     *
+      *         hoved-læseløkken og logger ethvert KUNDE-ID der ses    *
+      *         mere end én gang til Opgave7-DuplikatFejl.txt.        *
+      *         KUNDE-ID er RECORD KEY på den indekserede fil,        *
+      *         så ISAM-håndteringen forhindrer normalt en reel       *
+      *         duplikeret nøgle ved WRITE - dette gennemløb er       *
+      *         derfor et sikkerhedsnet mod en opstrøms fil der er    *
+      *         blevet genopbygget/leveret forkert uden om WRITE.     *
+      *****************************************************************
+       CHECK-DUPLIKAT-KUNDEID.
+           MOVE "N" TO END-OF-DUP-PAS
+           PERFORM UNTIL END-OF-DUP-PAS = "Y"
+               READ INPUT-FILE INTO KUNDEOPL
+                   AT END
+                       MOVE "Y" TO END-OF-DUP-PAS
+                   NOT AT END
+                       MOVE "N" TO WS-DUP-FUNDET
+                       PERFORM VARYING DUP-IX FROM 1 BY 1
+                               UNTIL DUP-IX > DUP-COUNT
+                           IF DUP-KUNDE-ARRAY(DUP-IX) =
+                                   KUNDE-ID OF KUNDEOPL
+                               MOVE "Y" TO WS-DUP-FUNDET
+                               EXIT PERFORM
+                           END-IF
+                       END-PERFORM
+
+                       IF WS-DUP-FUNDET = "Y"
+                           ADD 1 TO TR-DUP-FEJL-COUNT
+                           STRING "DUPLIKERET KUNDE-ID: " DELIMITED
+                                   BY SIZE
+                                   KUNDE-ID OF KUNDEOPL
+                                       DELIMITED BY SPACE
+                                   INTO DUPLIKAT-FEJL-LINE
+                           WRITE DUPLIKAT-FEJL-LINE
+                           MOVE "DUPLIKAT-FEJL-FILE" TO WS-IO-FILE-NAME
+                           MOVE "WRITE"              TO WS-IO-OPERATION
+                           MOVE DUPLIKAT-FEJL-FILE-STATUS TO
+                               WS-IO-STATUS
+                           PERFORM CHECK-IO-STATUS
+                           MOVE SPACES TO DUPLIKAT-FEJL-LINE
+                       ELSE
+                           IF DUP-COUNT >= DUP-MAX-ANTAL
+                               MOVE "Y" TO DUP-OVERFLOW
+                           ELSE
+                               ADD 1 TO DUP-COUNT
+                               MOVE KUNDE-ID OF KUNDEOPL TO
+                                   DUP-KUNDE-ARRAY(DUP-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+
+      *****************************************************************
+      * STEMPEL-KOERSEL-START                                         *
+      * Formål: Gemmer kørslens starttidspunkt ("ÅÅÅÅ-MM-DD TT:MM:SS")*
+      *         til brug i SKRIV-KOERSELSLOG.                         *
+      *****************************************************************
+       STEMPEL-KOERSEL-START.
+           ACCEPT WS-KOERSEL-SYSDATO FROM DATE YYYYMMDD
+           ACCEPT WS-KOERSEL-SYSTID FROM TIME
+           STRING  WS-KOERSEL-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(7:2) DELIMITED BY SIZE
+                   " "                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(1:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(3:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(5:2)  DELIMITED BY SIZE
+                   INTO WS-KOERSEL-START
+       EXIT.
+
+      *****************************************************************
+      * STEMPEL-KOERSEL-SLUT                                          *
+      * Formål: Gemmer kørslens sluttidspunkt, samme format som       *
+      *         STEMPEL-KOERSEL-START.                                *
+      *****************************************************************
+       STEMPEL-KOERSEL-SLUT.
+           ACCEPT WS-KOERSEL-SYSDATO FROM DATE YYYYMMDD
+           ACCEPT WS-KOERSEL-SYSTID FROM TIME
+           STRING  WS-KOERSEL-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(7:2) DELIMITED BY SIZE
+                   " "                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(1:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(3:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(5:2)  DELIMITED BY SIZE
+                   INTO WS-KOERSEL-SLUT
+       EXIT.
+
+      *****************************************************************
+      * SKRIV-KOERSELSLOG                                             *
+      * Formål: Tilføjer kørslens run-log-linje til den fælles,       *
+      *         voksende Koerselslog.txt (program, start/slut,        *
+      *         antal behandlet, status), så en natlig kørsel kan     *
+      *         eftervises uden at nogen sad og så konsollen.         *
+      *         Status er "FEJL" hvis CHECK-IO-STATUS har logget      *
+      *         mindst én I/O-fejl i denne kørsel, ellers "OK".       *
+      *****************************************************************
+       SKRIV-KOERSELSLOG.
+           PERFORM STEMPEL-KOERSEL-SLUT
+           IF WS-IO-ERROR-COUNT = ZERO
+               MOVE "OK"   TO WS-KOERSEL-STATUS
+           ELSE
+               MOVE "FEJL" TO WS-KOERSEL-STATUS
+           END-IF
+           MOVE SPACES TO KOERSELSLOG-LINE
+           STRING  "OPGAVE7"           DELIMITED BY SIZE
+                   " START="           DELIMITED BY SIZE
+                   WS-KOERSEL-START    DELIMITED BY SIZE
+                   " SLUT="            DELIMITED BY SIZE
+                   WS-KOERSEL-SLUT     DELIMITED BY SIZE
+                   " LAEST="           DELIMITED BY SIZE
+                   TR-RECORD-COUNT     DELIMITED BY SIZE
+                   " STATUS="          DELIMITED BY SIZE
+                   function trim(WS-KOERSEL-STATUS) DELIMITED BY SIZE
+                   INTO KOERSELSLOG-LINE
+           WRITE KOERSELSLOG-LINE
+           MOVE "KOERSELSLOG-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"            TO WS-IO-OPERATION
+           MOVE KOERSELSLOG-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "Kundeoplysninger.txt"    TO WS-KUNDE-FILNAVN
+               MOVE "KontoOpl.txt"            TO WS-KONTO-FILNAVN
+               MOVE "KundeoplysningerOUT.txt" TO WS-KUNDEOUT-FILNAVN
+           ELSE
+               STRING "Kundeoplysninger." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KUNDE-FILNAVN
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+               STRING "KundeoplysningerOUT." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO    DELIMITED BY SIZE
+                       ".txt"                DELIMITED BY SIZE
+                       INTO WS-KUNDEOUT-FILNAVN
+           END-IF
+       EXIT.
