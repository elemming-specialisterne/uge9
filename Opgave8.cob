@@ -4,14 +4,35 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT INPUT-KONTO-FILE ASSIGN TO "KontoOpl.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "KundeoplysningerOUT.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-KONTO-FILE ASSIGN TO "KontooplysningerOUT.txt"
+           SELECT INPUT-FILE ASSIGN TO WS-KUNDE-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT INPUT-KONTO-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KONTOOPL
+                   WITH DUPLICATES
+               FILE STATUS IS INPUT-KONTO-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-KUNDEOUT-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT OUTPUT-KONTO-FILE ASSIGN TO WS-KONTOOUT-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-KONTO-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave8-IOFejl.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KONTAKT-FEJL-FILE ASSIGN TO "Opgave8-KontaktFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KONTAKT-FEJL-FILE-STATUS.
+           SELECT KOERSELSLOG-FILE ASSIGN TO "Koerselslog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KOERSELSLOG-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,20 +52,124 @@
        01 KUNDEKONTO.
            02 OUTPUT-TEXT  PIC X(100).
 
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE    PIC X(80) VALUE SPACES.
+
+       FD KONTAKT-FEJL-FILE.
+       01 KONTAKT-FEJL-LINE PIC X(80) VALUE SPACES.
+
+       FD KOERSELSLOG-FILE.
+       01 KOERSELSLOG-LINE PIC X(100) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
        WORKING-STORAGE SECTION.
        01 END-OF-FILE  PIC X VALUE "N".
        01 END-OF-KONTO-FILE  PIC X VALUE "N".
 
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 INPUT-FILE-STATUS        PIC XX VALUE "00".
+       01 INPUT-KONTO-FILE-STATUS  PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS       PIC XX VALUE "00".
+       01 OUTPUT-KONTO-FILE-STATUS PIC XX VALUE "00".
+       01 KONTAKT-FEJL-FILE-STATUS PIC XX VALUE "00".
+       01 KOERSELSLOG-FILE-STATUS  PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME          PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION          PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS             PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT        PIC 9(5) VALUE ZERO.
+
+      * Kørselslog - fælles run-log for hele batch-suiten (se
+      * STEMPEL-KOERSEL-START/STEMPEL-KOERSEL-SLUT/SKRIV-KOERSELSLOG)
+       01 WS-KOERSEL-SYSDATO   PIC 9(8) VALUE ZERO.
+       01 WS-KOERSEL-SYSTID    PIC 9(8) VALUE ZERO.
+       01 WS-KOERSEL-START     PIC X(19) VALUE SPACES.
+       01 WS-KOERSEL-SLUT      PIC X(19) VALUE SPACES.
+       01 WS-KOERSEL-STATUS    PIC X(4)  VALUE SPACES.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * Kundeoplysninger.txt/KontoOpl.txt/*OUT.txt-filer. Forvalgt
+      * til nul, dvs. de udaterede navne, hvis BusinessDato.txt ikke
+      * findes eller er tom.
+       01 WS-FORRETNINGSDATO    PIC 9(8) VALUE ZERO.
+       01 WS-KUNDE-FILNAVN      PIC X(40) VALUE "Kundeoplysninger.txt".
+       01 WS-KONTO-FILNAVN      PIC X(40) VALUE "KontoOpl.txt".
+       01 WS-KUNDEOUT-FILNAVN   PIC X(40)
+           VALUE "KundeoplysningerOUT.txt".
+       01 WS-KONTOOUT-FILNAVN   PIC X(40)
+           VALUE "KontooplysningerOUT.txt".
+
+      * Validering af telefon og email (se VALIDATE-KONTAKT)
+       01 WS-KONTAKT-VALID-FLAG  PIC X VALUE "Y".
+       01 WS-KONTAKT-FEJL-AARSAG PIC X(40) VALUE SPACES.
+       01 WS-AT-TAELLER          PIC 9(2) VALUE ZERO.
+       01 TR-KONTAKT-FEJL-COUNT  PIC 9(7) VALUE ZERO.
+
        01 IX               PIC 9(2) VALUE 1.
        01 IX2              PIC 9(2) VALUE 1.
        01 Current-char     PIC X(1) VALUE SPACES.
        01 Previous-char    PIC X(1) VALUE SPACES.
        01 WS-STRING        PIC X(50) VALUE SPACES.
 
+      * Kontroltotaller til afslutningsblokken (se TRAILER)
+       01 TR-RECORD-COUNT  PIC 9(7) VALUE ZERO.
+       01 TR-NO-ACCT-COUNT PIC 9(7) VALUE ZERO.
+       01 TR-FOUND-FLAG    PIC X VALUE "N".
+       01 TR-VIX           PIC 9(2) VALUE 1.
+       01 TR-VCOUNT        PIC 9(2) VALUE ZERO.
+       01 TR-VFOUND-FLAG   PIC X VALUE "N".
+       01 TR-VALUTA-TABLE.
+           05 TR-VALUTA-ENTRY OCCURS 10 TIMES.
+               10 TR-VKODE  PIC X(3) VALUE SPACES.
+               10 TR-VTOTAL PIC 9(9)V99 VALUE ZERO.
+
+      * Styring af den nøglebaserede søgning i KontoOpl.txt
+      * (se FORMAT-KONTO) - erstatter det tidligere gentagne
+      * OPEN/fuld-scan pr. kunde med en START på ALTERNATE RECORD KEY
+       01 WS-KONTO-INVALID-KEY PIC X VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           PERFORM STEMPEL-KOERSEL-START
+           OPEN OUTPUT IO-ERROR-FILE
+
+           OPEN EXTEND KOERSELSLOG-FILE
+           MOVE "KOERSELSLOG-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE KOERSELSLOG-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
            OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN INPUT INPUT-KONTO-FILE
+           MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
            OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT KONTAKT-FEJL-FILE
+           MOVE "KONTAKT-FEJL-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"              TO WS-IO-OPERATION
+           MOVE KONTAKT-FEJL-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
 
            PERFORM UNTIL END-OF-FILE = "Y"
                READ INPUT-FILE INTO KUNDEOPL
@@ -52,26 +177,48 @@
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
                        MOVE spaces to NAVN-ADR
+                       ADD 1 TO TR-RECORD-COUNT
+                       MOVE "N" TO TR-FOUND-FLAG
 
                        PERFORM FORMAT-KUNDEID
                        PERFORM FORMAT-NAVN
                        PERFORM FORMAT-ADRESSE
                        PERFORM FORMAT-BY
+                       PERFORM VALIDATE-KONTAKT
                        PERFORM FORMAT-KONTAKT
 
                        PERFORM FORMAT-KONTO
 
+                       IF TR-FOUND-FLAG = "N"
+                           ADD 1 TO TR-NO-ACCT-COUNT
+                       END-IF
+
       *                Skriv blank linje
                        PERFORM COPYFILD
                END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
            END-PERFORM
-           
+
+           PERFORM TRAILER
+           PERFORM SKRIV-KOERSELSLOG
+
            CLOSE INPUT-FILE
+           CLOSE INPUT-KONTO-FILE
            CLOSE OUTPUT-FILE
+           CLOSE KONTAKT-FEJL-FILE
+           CLOSE KOERSELSLOG-FILE
+           CLOSE IO-ERROR-FILE
            STOP RUN.
-       
+
        COPYFILD.
            WRITE KUNDE-ADR
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"       TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
            MOVE spaces to NAVN-ADR
        EXIT.
 
@@ -109,29 +256,307 @@
            perform COPYFILD.
        EXIT.
 
+      *****************************************************************
+      * VALIDATE-KONTAKT                                              *
+      * Formål: Kontrollerer at TELEFON er 8 cifre og at EMAIL        *
+      *         indeholder et "@", så kundeservice får en            *
+      *         arbejdsliste over kontaktdata der skal rettes, i     *
+      *         stedet for at opdage en forkert email når et         *
+      *         kontoudtog returneres.                                *
+      *****************************************************************
+       VALIDATE-KONTAKT.
+           MOVE "Y" TO WS-KONTAKT-VALID-FLAG
+           MOVE SPACES TO WS-KONTAKT-FEJL-AARSAG
+
+           IF TELEFON NOT NUMERIC
+               MOVE "N" TO WS-KONTAKT-VALID-FLAG
+               MOVE "TELEFON IKKE 8 CIFRE" TO WS-KONTAKT-FEJL-AARSAG
+           END-IF
+
+           MOVE ZERO TO WS-AT-TAELLER
+           INSPECT EMAIL TALLYING WS-AT-TAELLER FOR ALL "@"
+           IF WS-AT-TAELLER NOT = 1
+               MOVE "N" TO WS-KONTAKT-VALID-FLAG
+               IF WS-KONTAKT-FEJL-AARSAG = SPACES
+                   MOVE "EMAIL UDEN @" TO WS-KONTAKT-FEJL-AARSAG
+               ELSE
+                   STRING WS-KONTAKT-FEJL-AARSAG DELIMITED BY SPACE
+                           ", EMAIL UDEN @" DELIMITED BY SIZE
+                           INTO WS-KONTAKT-FEJL-AARSAG
+               END-IF
+           END-IF
+
+           IF WS-KONTAKT-VALID-FLAG = "N"
+               ADD 1 TO TR-KONTAKT-FEJL-COUNT
+               STRING  KUNDE-ID OF KUNDEOPL DELIMITED BY SIZE
+                       " - "       DELIMITED BY SIZE
+                       WS-KONTAKT-FEJL-AARSAG DELIMITED BY SIZE
+                       INTO KONTAKT-FEJL-LINE
+               WRITE KONTAKT-FEJL-LINE
+               MOVE "KONTAKT-FEJL-FILE" TO WS-IO-FILE-NAME
+               MOVE "WRITE"             TO WS-IO-OPERATION
+               MOVE KONTAKT-FEJL-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+               MOVE SPACES TO KONTAKT-FEJL-LINE
+           END-IF
+       EXIT.
+
        FORMAT-KONTAKT.
            STRING  "tlf. "     DELIMITED BY SIZE
-                   TELEFON     DELIMITED BY SPACE 
+                   TELEFON     DELIMITED BY SPACE
                    " Email: "  DELIMITED BY SIZE
                    EMAIL       DELIMITED BY SPACE
                    INTO NAVN-ADR
            perform COPYFILD.
        EXIT.
 
+      *****************************************************************
+      * FORMAT-KONTO                                                  *
+      * Formål: Finder og skriver kundens konti ved at starte på      *
+      *         ALTERNATE RECORD KEY KUNDE-ID og læse videre så       *
+      *         langt kontiene hører til kunden, i stedet for at      *
+      *         genåbne og gennemløbe hele KontoOpl.txt for hver      *
+      *         kunde.                                                *
+      *****************************************************************
        FORMAT-KONTO.
-           OPEN INPUT INPUT-KONTO-FILE
-           PERFORM UNTIL END-OF-KONTO-FILE = "Y"
-               READ INPUT-KONTO-FILE INTO KONTOOPL
+           MOVE KUNDE-ID IN KUNDEOPL TO KUNDE-ID IN KONTOOPL
+           MOVE "N" TO END-OF-KONTO-FILE
+           START INPUT-KONTO-FILE KEY IS = KUNDE-ID OF KONTOOPL
+               INVALID KEY
+                   MOVE "Y" TO WS-KONTO-INVALID-KEY
+               NOT INVALID KEY
+                   MOVE "N" TO WS-KONTO-INVALID-KEY
+           END-START
+
+           IF WS-KONTO-INVALID-KEY = "N"
+               PERFORM UNTIL END-OF-KONTO-FILE = "Y"
+                   READ INPUT-KONTO-FILE NEXT RECORD INTO KONTOOPL
+                       AT END
+                           MOVE "Y" TO END-OF-KONTO-FILE
+                       NOT AT END
+                           IF KUNDE-ID IN KONTOOPL =
+                                   KUNDE-ID IN KUNDEOPL
+                               MOVE KONTOOPL TO NAVN-ADR
+                               perform COPYFILD
+                               MOVE "Y" TO TR-FOUND-FLAG
+                               PERFORM ACCUMULATE-VALUTA
+                           ELSE
+                               MOVE "Y" TO END-OF-KONTO-FILE
+                           END-IF
+                   END-READ
+                   MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+                   MOVE "READ"             TO WS-IO-OPERATION
+                   MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+                   PERFORM CHECK-IO-STATUS
+               END-PERFORM
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * ACCUMULATE-VALUTA                                             *
+      * Formål: Lægger kontoens BALANCE til kontroltotalen for den    *
+      *         pågældende VALUTAKODE, til brug i TRAILER.            *
+      *****************************************************************
+       ACCUMULATE-VALUTA.
+           MOVE "N" TO TR-VFOUND-FLAG
+           PERFORM VARYING TR-VIX FROM 1 BY 1 UNTIL TR-VIX > TR-VCOUNT
+               IF TR-VKODE(TR-VIX) = VALUTAKODE IN KONTOOPL
+                   ADD BALANCE IN KONTOOPL TO TR-VTOTAL(TR-VIX)
+                   MOVE "Y" TO TR-VFOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF TR-VFOUND-FLAG = "N" AND TR-VCOUNT < 10
+               ADD 1 TO TR-VCOUNT
+               MOVE VALUTAKODE IN KONTOOPL TO TR-VKODE(TR-VCOUNT)
+               ADD BALANCE IN KONTOOPL TO TR-VTOTAL(TR-VCOUNT)
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * TRAILER                                                       *
+      * Formål: Skriver kontroltotaller sidst i KundeoplysningerOUT,  *
+      *         så driften kan afstemme outputtet mod dagens load.    *
+      *****************************************************************
+       TRAILER.
+           MOVE SPACES TO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "KONTROLTOTALER" DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal kunder behandlet.......: " DELIMITED BY SIZE
+                   TR-RECORD-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Kunder uden konti............: " DELIMITED BY SIZE
+                   TR-NO-ACCT-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Kunder med ugyldig kontakt...: " DELIMITED BY SIZE
+                   TR-KONTAKT-FEJL-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           PERFORM VARYING TR-VIX FROM 1 BY 1 UNTIL TR-VIX > TR-VCOUNT
+               STRING "Balance i alt for " DELIMITED BY SIZE
+                       TR-VKODE(TR-VIX) DELIMITED BY SIZE
+                       ": " DELIMITED BY SIZE
+                       TR-VTOTAL(TR-VIX) DELIMITED BY SIZE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-PERFORM
+       EXIT.
+
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * STEMPEL-KOERSEL-START                                         *
+      * Formål: Gemmer kørslens starttidspunkt ("ÅÅÅÅ-MM-DD TT:MM:SS")*
+      *         til brug i SKRIV-KOERSELSLOG.                         *
+      *****************************************************************
+       STEMPEL-KOERSEL-START.
+           ACCEPT WS-KOERSEL-SYSDATO FROM DATE YYYYMMDD
+           ACCEPT WS-KOERSEL-SYSTID FROM TIME
+           STRING  WS-KOERSEL-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(7:2) DELIMITED BY SIZE
+                   " "                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(1:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(3:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(5:2)  DELIMITED BY SIZE
+                   INTO WS-KOERSEL-START
+       EXIT.
+
+      *****************************************************************
+      * STEMPEL-KOERSEL-SLUT                                          *
+      * Formål: Gemmer kørslens sluttidspunkt, samme format som       *
+      *         STEMPEL-KOERSEL-START.                                *
+      *****************************************************************
+       STEMPEL-KOERSEL-SLUT.
+           ACCEPT WS-KOERSEL-SYSDATO FROM DATE YYYYMMDD
+           ACCEPT WS-KOERSEL-SYSTID FROM TIME
+           STRING  WS-KOERSEL-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(7:2) DELIMITED BY SIZE
+                   " "                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(1:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(3:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(5:2)  DELIMITED BY SIZE
+                   INTO WS-KOERSEL-SLUT
+       EXIT.
+
+      *****************************************************************
+      * SKRIV-KOERSELSLOG                                             *
+      * Formål: Tilføjer kørslens run-log-linje til den fælles,       *
+      *         voksende Koerselslog.txt (program, start/slut,        *
+      *         antal behandlet, status), så en natlig kørsel kan     *
+      *         eftervises uden at nogen sad og så konsollen.         *
+      *         Status er "FEJL" hvis CHECK-IO-STATUS har logget      *
+      *         mindst én I/O-fejl i denne kørsel, ellers "OK".       *
+      *****************************************************************
+       SKRIV-KOERSELSLOG.
+           PERFORM STEMPEL-KOERSEL-SLUT
+           IF WS-IO-ERROR-COUNT = ZERO
+               MOVE "OK"   TO WS-KOERSEL-STATUS
+           ELSE
+               MOVE "FEJL" TO WS-KOERSEL-STATUS
+           END-IF
+           MOVE SPACES TO KOERSELSLOG-LINE
+           STRING  "OPGAVE8"           DELIMITED BY SIZE
+                   " START="           DELIMITED BY SIZE
+                   WS-KOERSEL-START    DELIMITED BY SIZE
+                   " SLUT="            DELIMITED BY SIZE
+                   WS-KOERSEL-SLUT     DELIMITED BY SIZE
+                   " LAEST="           DELIMITED BY SIZE
+                   TR-RECORD-COUNT     DELIMITED BY SIZE
+                   " STATUS="          DELIMITED BY SIZE
+                   function trim(WS-KOERSEL-STATUS) DELIMITED BY SIZE
+                   INTO KOERSELSLOG-LINE
+           WRITE KOERSELSLOG-LINE
+           MOVE "KOERSELSLOG-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"            TO WS-IO-OPERATION
+           MOVE KOERSELSLOG-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
                    AT END
-                       MOVE "Y" TO END-OF-KONTO-FILE
+                       CONTINUE
                    NOT AT END
-                       IF KUNDE-ID in KONTOOPL = KUNDE-ID in KUNDEOPL
-                           MOVE KONTOOPL TO NAVN-ADR
-                           perform COPYFILD
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
                        END-IF
                END-READ
-           END-PERFORM
-           CLOSE INPUT-KONTO-FILE
-           MOVE "N" TO END-OF-KONTO-FILE
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
        EXIT.
 
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "Kundeoplysninger.txt"     TO WS-KUNDE-FILNAVN
+               MOVE "KontoOpl.txt"             TO WS-KONTO-FILNAVN
+               MOVE "KundeoplysningerOUT.txt"  TO WS-KUNDEOUT-FILNAVN
+               MOVE "KontooplysningerOUT.txt"  TO WS-KONTOOUT-FILNAVN
+           ELSE
+               STRING "Kundeoplysninger." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KUNDE-FILNAVN
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+               STRING "KundeoplysningerOUT." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO    DELIMITED BY SIZE
+                       ".txt"                DELIMITED BY SIZE
+                       INTO WS-KUNDEOUT-FILNAVN
+               STRING "KontooplysningerOUT." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO    DELIMITED BY SIZE
+                       ".txt"                DELIMITED BY SIZE
+                       INTO WS-KONTOOUT-FILNAVN
+           END-IF
+       EXIT.
