@@ -17,20 +17,71 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT INPUT-KONTO-FILE ASSIGN TO "KontoOpl.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "KundeoplysningerOUT.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-KONTO-FILE ASSIGN TO "KontooplysningerOUT.txt"
+           SELECT RAW-INPUT-FILE ASSIGN TO WS-KUNDE-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KUNDE-ID OF RAW-KUNDEOPL
+               FILE STATUS IS RAW-INPUT-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SortKunder.tmp".
+      *    Kundeoplysninger.SORTED er et afledt mellemlager i
+      *    postnummerrækkefølge (se SORT nedenfor) og forbliver
+      *    LINE SEQUENTIAL, så den fysiske Kundeoplysninger.txt kan
+      *    være nøglebaseret uden at ødelægge sorteringen af
+      *    rapporten.
+           SELECT INPUT-FILE ASSIGN TO "Kundeoplysninger.SORTED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT INPUT-KONTO-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KONTOOPL
+                   WITH DUPLICATES
+               FILE STATUS IS INPUT-KONTO-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO WS-KUNDEOUT-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT OUTPUT-KONTO-FILE ASSIGN TO WS-KONTOOUT-FILNAVN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUTPUT-KONTO-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Opgave9-IOFejl.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KONTAKT-FEJL-FILE ASSIGN TO "Opgave9-KontaktFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KONTAKT-FEJL-FILE-STATUS.
+           SELECT INPUT-STATUSFILTER-FILE ASSIGN TO
+               "KontoStatusFilter.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-STATUSFILTER-FILE-STATUS.
+           SELECT INPUT-KUNDEVALG-FILE ASSIGN TO
+               "Opgave9-KundeValg.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-KUNDEVALG-FILE-STATUS.
+           SELECT INPUT-SEGMENTVALG-FILE ASSIGN TO
+               "Opgave9-SegmentValg.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-SEGMENTVALG-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+           SELECT KOERSELSLOG-FILE ASSIGN TO "Koerselslog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KOERSELSLOG-FILE-STATUS.
 
       *================================================================
       * DATA DIVISION - Definerer alle filer og data strukturer
       *================================================================
        DATA DIVISION.
        FILE SECTION.
+       FD RAW-INPUT-FILE.
+       01 RAW-KUNDEOPL.
+           COPY "KUNDER.cpy".
+
+      * Sorteringsfil - sekventerer kunderne efter POSTNR før
+      * rapporten dannes, så rapporten kan bruges til udsendelser
+       SD SORT-WORK-FILE.
+       01 SD-KUNDEOPL.
+           COPY "KUNDER.cpy".
+
        FD INPUT-FILE.
        01 KUNDEOPL.
            COPY "KUNDER.cpy".
@@ -47,6 +98,31 @@
        01 KUNDEKONTO.
            02 OUTPUT-TEXT  PIC X(100).
 
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE    PIC X(80) VALUE SPACES.
+
+       FD KONTAKT-FEJL-FILE.
+       01 KONTAKT-FEJL-LINE PIC X(80) VALUE SPACES.
+
+       FD INPUT-STATUSFILTER-FILE.
+       01 KONTOSTATUSFILTEROPL.
+           COPY "KONTOSTATUSFILTEROPL.cpy".
+
+       FD INPUT-KUNDEVALG-FILE.
+       01 KUNDEVALGOPL.
+           COPY "KUNDEVALGOPL.cpy".
+
+       FD INPUT-SEGMENTVALG-FILE.
+       01 SEGMENTVALGOPL.
+           COPY "SEGMENTVALGOPL.cpy".
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
+       FD KOERSELSLOG-FILE.
+       01 KOERSELSLOG-LINE PIC X(100) VALUE SPACES.
+
       *================================================================
       * WORKING-STORAGE SECTION - Arbejdsvariable og arrays
       *================================================================
@@ -54,14 +130,134 @@
       * Fil status flags
        01 END-OF-FILE      PIC X VALUE "N".    *> EOF for kunde fil
        01 END-OF-KONTO-FILE PIC X VALUE "N".   *> EOF for konto fil
+       01 END-OF-VALIDER-FIL PIC X VALUE "N".  *> EOF, skema-validering
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 RAW-INPUT-FILE-STATUS    PIC XX VALUE "00".
+       01 INPUT-FILE-STATUS        PIC XX VALUE "00".
+       01 INPUT-KONTO-FILE-STATUS  PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS       PIC XX VALUE "00".
+       01 OUTPUT-KONTO-FILE-STATUS PIC XX VALUE "00".
+       01 KONTAKT-FEJL-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-STATUSFILTER-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-KUNDEVALG-FILE-STATUS    PIC XX VALUE "00".
+       01 INPUT-SEGMENTVALG-FILE-STATUS  PIC XX VALUE "00".
+       01 KOERSELSLOG-FILE-STATUS  PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME          PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION          PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS             PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT        PIC 9(5) VALUE ZERO.
+
+      * Kørselslog - fælles run-log for hele batch-suiten (se
+      * STEMPEL-KOERSEL-START/STEMPEL-KOERSEL-SLUT/SKRIV-KOERSELSLOG)
+       01 WS-KOERSEL-SYSDATO   PIC 9(8) VALUE ZERO.
+       01 WS-KOERSEL-SYSTID    PIC 9(8) VALUE ZERO.
+       01 WS-KOERSEL-START     PIC X(19) VALUE SPACES.
+       01 WS-KOERSEL-SLUT      PIC X(19) VALUE SPACES.
+       01 WS-KOERSEL-STATUS    PIC X(4)  VALUE SPACES.
+       01 WS-KOERSEL-LAEST     PIC 9(7) VALUE ZERO.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * Kundeoplysninger.txt/KontoOpl.txt/*OUT.txt-filer. Forvalgt
+      * til nul, dvs. de udaterede navne, hvis BusinessDato.txt ikke
+      * findes eller er tom.
+       01 WS-FORRETNINGSDATO    PIC 9(8) VALUE ZERO.
+       01 WS-KUNDE-FILNAVN      PIC X(40) VALUE "Kundeoplysninger.txt".
+       01 WS-KONTO-FILNAVN      PIC X(40) VALUE "KontoOpl.txt".
+       01 WS-KUNDEOUT-FILNAVN   PIC X(40)
+           VALUE "KundeoplysningerOUT.txt".
+       01 WS-KONTOOUT-FILNAVN   PIC X(40)
+           VALUE "KontooplysningerOUT.txt".
+
+      * Validering af telefon og email (se VALIDATE-KONTAKT)
+       01 WS-KONTAKT-VALID-FLAG  PIC X VALUE "Y".
+       01 WS-KONTAKT-FEJL-AARSAG PIC X(40) VALUE SPACES.
+       01 WS-AT-TAELLER          PIC 9(2) VALUE ZERO.
+       01 TR-KONTAKT-FEJL-COUNT  PIC 9(7) VALUE ZERO.
 
       * Loop counters og indexer
-       01 IX               PIC 9(2) VALUE 1.   *> Array index counter
+       01 IX               PIC 9(3) VALUE 1.   *> Array index counter
 
       * Konto array - gemmer alle konti i hukommelse for hurtig søgning
-       01 KONTO-ARRAY OCCURS 12 TIMES.
+       01 KONTO-MAX-KONTI  PIC 9(3) VALUE 500.  *> Array kapacitet
+       01 KONTO-ARRAY OCCURS 500 TIMES.
            COPY "KONTOOPL.cpy".
 
+      * Markering af hvilke KONTO-ARRAY poster der er matchet mod en
+      * kunde, så ikke-matchede (forældreløse) konti kan rapporteres
+       01 KONTO-MATCHED OCCURS 500 TIMES PIC X VALUE "N".
+       01 KONTO-COUNT      PIC 9(3) VALUE ZERO.
+       01 KONTO-OVERFLOW   PIC X VALUE "N".
+
+      * Skema-validering af KontoOpl.txt før READ-KONTO (se
+      * VALIDATE-KONTO-FIL) - stopper kørslen hurtigt med en klar
+      * besked hvis filen er tom eller nøglefelter mangler, i stedet
+      * for at lade READ-KONTO stille indlæse delvise/forkerte rækker.
+       01 WS-VALIDER-ANTAL    PIC 9(7) VALUE ZERO.
+       01 WS-VALIDER-FEJL     PIC X VALUE "N".
+       01 WS-VALIDER-BESKED   PIC X(60) VALUE SPACES.
+
+      * Status-filter for hvilke konti der skal medtages i rapporten
+      * (se READ-STATUSFILTER / READ-KONTO). Forvalgt til at medtage
+      * alle statusser, hvis KontoStatusFilter.txt ikke findes eller
+      * er tom.
+       01 WS-INKLUDER-FROSSET PIC X VALUE "Y".
+       01 WS-INKLUDER-LUKKET  PIC X VALUE "Y".
+       01 TR-STATUS-UDELADT   PIC 9(5) VALUE ZERO.
+
+      * Kunde-udvalg for denne kørsel (se READ-KUNDEVALG). Forvalgt
+      * til at spænde over alle KUNDE-ID, hvis Opgave9-KundeValg.txt
+      * ikke findes eller er tom.
+       01 WS-KUNDE-ID-FRA     PIC X(10) VALUE LOW-VALUES.
+       01 WS-KUNDE-ID-TIL     PIC X(10) VALUE HIGH-VALUES.
+       01 TR-KUNDE-UDELADT    PIC 9(7) VALUE ZERO.
+
+      * Segment-udvalg for denne kørsel (se READ-SEGMENTVALG). Forvalgt
+      * til SPACES, hvilket betyder "medtag alle segmenter", hvis
+      * Opgave9-SegmentValg.txt ikke findes eller er tom - samme
+      * forvalgsprincip som status- og kundefiltrene ovenfor.
+       01 WS-KUNDE-SEGMENT    PIC X(01) VALUE SPACES.
+       01 TR-SEGMENT-UDELADT  PIC 9(7) VALUE ZERO.
+
+      * Fælles kolonne-/indrykningsopsætning for FORMAT-* afsnittene
+       01 RPT-KOLONNER.
+           COPY "RAPPORTKOLONNER.cpy".
+
+      * Kontroltotaller til afslutningsblokken (se TRAILER)
+       01 TR-RECORD-COUNT  PIC 9(7) VALUE ZERO.
+       01 TR-NO-ACCT-COUNT PIC 9(7) VALUE ZERO.
+       01 TR-FOUND-FLAG    PIC X VALUE "N".
+       01 TR-VIX           PIC 9(2) VALUE 1.
+       01 TR-VCOUNT        PIC 9(2) VALUE ZERO.
+       01 TR-VFOUND-FLAG   PIC X VALUE "N".
+       01 TR-VALUTA-TABLE.
+           05 TR-VALUTA-ENTRY OCCURS 10 TIMES.
+               10 TR-VKODE  PIC X(3) VALUE SPACES.
+               10 TR-VTOTAL PIC 9(9)V99 VALUE ZERO.
+
+      * Sidestyring for KundeoplysningerOUT.txt (se REPORT-HEADER /
+      * PAGE-BREAK, kaldt fra COPYFILD)
+       01 WS-LINE-COUNT     PIC 9(3) VALUE ZERO.
+       01 WS-PAGE-COUNT     PIC 9(3) VALUE ZERO.
+       01 WS-PAGE-MAX       PIC 9(3) VALUE 55.
+
+      * Konto-statistik pr. VALUTAKODE til åbningsrapporten (se
+      * ACCOUNT-SUMMARY / WRITE-SUMMARY-REPORT)
+       01 SV-COUNT          PIC 9(2) VALUE ZERO.
+       01 SV-FOUND-FLAG     PIC X VALUE "N".
+       01 SV-VIX            PIC 9(2) VALUE 1.
+       01 SV-VALUTA-TABLE.
+           05 SV-VALUTA-ENTRY OCCURS 10 TIMES.
+               10 SV-KODE   PIC X(3) VALUE SPACES.
+               10 SV-ANTAL  PIC 9(5) VALUE ZERO.
+               10 SV-TOTAL  PIC 9(9)V99 VALUE ZERO.
+               10 SV-MIN    PIC 9(7)V99 VALUE ZERO.
+               10 SV-MAX    PIC 9(7)V99 VALUE ZERO.
+
       *================================================================
       * PROCEDURE DIVISION - Hovedprogramlogik
       *================================================================
@@ -70,20 +266,70 @@
       *****************************************************************
       * MAIN-PROCEDURE                                                *
       * Formål: Hovedprocedure der koordinerer hele programmet       *
-      * Flow:   1. Åbner filer                                        *
-      *         2. Indlæser alle konti i hukommelse                   *
-      *         3. Processerer hver kunde og deres konti              *
-      *         4. Lukker filer og afslutter                          *
+      * Flow:   1. Sorterer kunderne efter POSTNR til udsendelse      *
+      *         2. Åbner filer                                        *
+      *         3. Indlæser alle konti i hukommelse                   *
+      *         4. Processerer hver kunde og deres konti              *
+      *         5. Lukker filer og afslutter                          *
       *****************************************************************
        MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           PERFORM STEMPEL-KOERSEL-START
+           OPEN OUTPUT IO-ERROR-FILE
+
+           OPEN EXTEND KOERSELSLOG-FILE
+           MOVE "KOERSELSLOG-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE KOERSELSLOG-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY POSTNR OF SD-KUNDEOPL
+               USING RAW-INPUT-FILE
+               GIVING INPUT-FILE
+           MOVE "RAW-INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "SORT"           TO WS-IO-OPERATION
+           MOVE RAW-INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
            OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
            OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT OUTPUT-KONTO-FILE
+           MOVE "OUTPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"              TO WS-IO-OPERATION
+           MOVE OUTPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT KONTAKT-FEJL-FILE
+           MOVE "KONTAKT-FEJL-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"              TO WS-IO-OPERATION
+           MOVE KONTAKT-FEJL-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
 
       *    Læs kontoer ind i array
+           PERFORM READ-STATUSFILTER
+           PERFORM READ-KUNDEVALG
+           PERFORM READ-SEGMENTVALG
+           PERFORM VALIDATE-KONTO-FIL
            PERFORM READ-KONTO
 
-      * Læs alle konto records i hukommelse først
-           PERFORM READ-KONTO
+      * Skriv sidehoved på side 1
+           PERFORM REPORT-HEADER
+
+      * Åbn rapporten med konto-statistik, før kunde-detaljen
+           PERFORM ACCOUNT-SUMMARY
+           PERFORM WRITE-SUMMARY-REPORT
 
       * Processér hver kunde og format deres oplysninger
            PERFORM UNTIL END-OF-FILE = "Y"
@@ -91,25 +337,65 @@
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       MOVE SPACES TO NAVN-ADR
+                       ADD 1 TO WS-KOERSEL-LAEST
+                       PERFORM MARK-KONTO-MATCHED
+                       IF KUNDE-ID OF KUNDEOPL >= WS-KUNDE-ID-FRA
+                           AND KUNDE-ID OF KUNDEOPL <= WS-KUNDE-ID-TIL
+                           IF WS-KUNDE-SEGMENT = SPACES
+                               OR KUNDE-SEGMENT OF KUNDEOPL =
+                                   WS-KUNDE-SEGMENT
+                               MOVE SPACES TO NAVN-ADR
+                               ADD 1 TO TR-RECORD-COUNT
+                               MOVE "N" TO TR-FOUND-FLAG
 
       * Format alle kunde oplysninger
-                       PERFORM FORMAT-KUNDEID      *> Kunde ID
-                       PERFORM FORMAT-NAVN         *> For- og efternavn
-                       PERFORM FORMAT-ADRESSE      *> Gade og husnummer
-                       PERFORM FORMAT-BY           *> Postnr og by
-                       PERFORM FORMAT-KONTAKT      *> Telefon og email
+                               PERFORM FORMAT-KUNDEID
+                               PERFORM FORMAT-NAVN
+                               PERFORM FORMAT-ADRESSE
+                               PERFORM FORMAT-BY
+                               PERFORM VALIDATE-KONTAKT
+                               PERFORM FORMAT-KONTAKT
 
       * Find og format kundens konti
-                       PERFORM FORMAT-KONTO
+                               PERFORM FORMAT-KONTO
+
+                               IF TR-FOUND-FLAG = "N"
+                                   ADD 1 TO TR-NO-ACCT-COUNT
+                               END-IF
 
       * Skriv tom linje efter hver kunde
-                       PERFORM COPYFILD
+                               PERFORM COPYFILD
+                           ELSE
+                               ADD 1 TO TR-SEGMENT-UDELADT
+                           END-IF
+                       ELSE
+                           ADD 1 TO TR-KUNDE-UDELADT
+                       END-IF
                END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
            END-PERFORM
-           
+
+           PERFORM TRAILER
+           PERFORM WRITE-ORPHANS
+           PERFORM SKRIV-KOERSELSLOG
+
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           CLOSE OUTPUT-KONTO-FILE
+           CLOSE KONTAKT-FEJL-FILE
+           CLOSE KOERSELSLOG-FILE
+           CLOSE IO-ERROR-FILE
+
+      * RETURN-CODE sættes så en kaldende JCL-job-step kan betinge
+      * senere steps på om denne kørsel gik igennem uden I/O-fejl
+           IF WS-IO-ERROR-COUNT = ZERO
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF
            STOP RUN.
        
       *================================================================
@@ -119,11 +405,49 @@
       *****************************************************************
       * COPYFILD                                                      *
       * Formål: Skriver indholdet af NAVN-ADR til output fil og      *
-      *         rydder NAVN-ADR for næste linje                       *
+      *         rydder NAVN-ADR for næste linje. Holder styr på      *
+      *         linjetal pr. side og udløser sideskift ved behov.    *
       *****************************************************************
        COPYFILD.
            WRITE KUNDE-ADR
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"       TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           ADD 1 TO WS-LINE-COUNT
+           MOVE SPACES TO NAVN-ADR
+           IF WS-LINE-COUNT >= WS-PAGE-MAX
+               PERFORM PAGE-BREAK
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * PAGE-BREAK                                                    *
+      * Formål: Skriver formfeed til næste side og gentager          *
+      *         sidehovedet, så hver side kan læses for sig selv.    *
+      *****************************************************************
+       PAGE-BREAK.
+           MOVE SPACES TO NAVN-ADR
+           WRITE KUNDE-ADR AFTER ADVANCING PAGE
+           MOVE ZERO TO WS-LINE-COUNT
+           PERFORM REPORT-HEADER
+       EXIT.
+
+      *****************************************************************
+      * REPORT-HEADER                                                 *
+      * Formål: Skriver rapport-titel og sidetal øverst på hver side. *
+      *****************************************************************
+       REPORT-HEADER.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE SPACES TO NAVN-ADR
+           STRING "KUNDEOPLYSNINGER - SIDE " DELIMITED BY SIZE
+                   WS-PAGE-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           WRITE KUNDE-ADR
+           ADD 1 TO WS-LINE-COUNT
            MOVE SPACES TO NAVN-ADR
+           WRITE KUNDE-ADR
+           ADD 1 TO WS-LINE-COUNT
        EXIT.
 
       *================================================================
@@ -146,9 +470,9 @@
       * Formål: Kombinerer fornavn og efternavn til fuldt navn       *
       *****************************************************************
        FORMAT-NAVN.
-           STRING  FORNAVN     DELIMITED BY SPACE 
+           STRING  FORNAVN OF KUNDEOPL     DELIMITED BY SPACE 
                    " "         DELIMITED BY SIZE
-                   EFTERNAVN   DELIMITED BY SPACE
+                   EFTERNAVN OF KUNDEOPL   DELIMITED BY SPACE
                    INTO NAVN-ADR
            PERFORM COPYFILD.
        EXIT.
@@ -158,13 +482,13 @@
       * Formål: Formatter adresse med vejnavn, husnr, etage og side  *
       *****************************************************************
        FORMAT-ADRESSE.
-           STRING  VEJNAVN     DELIMITED BY SPACE 
+           STRING  VEJNAVN OF KUNDEOPL     DELIMITED BY SPACE 
                    " "         DELIMITED BY SIZE
-                   HUSNR       DELIMITED BY SPACE
+                   HUSNR OF KUNDEOPL       DELIMITED BY SPACE
                    ", "        DELIMITED BY SIZE
-                   ETAGE       DELIMITED BY SPACE
+                   ETAGE OF KUNDEOPL       DELIMITED BY SPACE
                    ". "        DELIMITED BY SIZE
-                   SIDE        DELIMITED BY SPACE
+                   SIDE OF KUNDEOPL        DELIMITED BY SPACE
                    INTO NAVN-ADR
            PERFORM COPYFILD.
        EXIT.
@@ -174,26 +498,87 @@
       * Formål: Formatter postnummer og by navn                       *
       *****************************************************************
        FORMAT-BY.
-           STRING  POSTNR      DELIMITED BY SPACE 
+           STRING  POSTNR OF KUNDEOPL      DELIMITED BY SPACE 
                    " "         DELIMITED BY SIZE
-                   CITY        DELIMITED BY SPACE
+                   CITY OF KUNDEOPL        DELIMITED BY SPACE
                    INTO NAVN-ADR
            PERFORM COPYFILD.
        EXIT.
 
+      *****************************************************************
+      * VALIDATE-KONTAKT                                              *
+      * Formål: Kontrollerer at TELEFON er 8 cifre og at EMAIL        *
+      *         indeholder et "@", så kundeservice får en            *
+      *         arbejdsliste over kontaktdata der skal rettes.        *
+      *****************************************************************
+       VALIDATE-KONTAKT.
+           MOVE "Y" TO WS-KONTAKT-VALID-FLAG
+           MOVE SPACES TO WS-KONTAKT-FEJL-AARSAG
+
+           IF TELEFON OF KUNDEOPL NOT NUMERIC
+               MOVE "N" TO WS-KONTAKT-VALID-FLAG
+               MOVE "TELEFON IKKE 8 CIFRE" TO WS-KONTAKT-FEJL-AARSAG
+           END-IF
+
+           MOVE ZERO TO WS-AT-TAELLER
+           INSPECT EMAIL OF KUNDEOPL TALLYING WS-AT-TAELLER FOR ALL "@"
+           IF WS-AT-TAELLER NOT = 1
+               MOVE "N" TO WS-KONTAKT-VALID-FLAG
+               IF WS-KONTAKT-FEJL-AARSAG = SPACES
+                   MOVE "EMAIL UDEN @" TO WS-KONTAKT-FEJL-AARSAG
+               ELSE
+                   STRING WS-KONTAKT-FEJL-AARSAG DELIMITED BY SPACE
+                           ", EMAIL UDEN @" DELIMITED BY SIZE
+                           INTO WS-KONTAKT-FEJL-AARSAG
+               END-IF
+           END-IF
+
+           IF WS-KONTAKT-VALID-FLAG = "N"
+               ADD 1 TO TR-KONTAKT-FEJL-COUNT
+               STRING  KUNDE-ID OF KUNDEOPL DELIMITED BY SIZE
+                       " - "       DELIMITED BY SIZE
+                       WS-KONTAKT-FEJL-AARSAG DELIMITED BY SIZE
+                       INTO KONTAKT-FEJL-LINE
+               WRITE KONTAKT-FEJL-LINE
+               MOVE "KONTAKT-FEJL-FILE" TO WS-IO-FILE-NAME
+               MOVE "WRITE"             TO WS-IO-OPERATION
+               MOVE KONTAKT-FEJL-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+               MOVE SPACES TO KONTAKT-FEJL-LINE
+           END-IF
+       EXIT.
+
       *****************************************************************
       * FORMAT-KONTAKT                                                *
       * Formål: Formatter telefon og email oplysninger               *
       *****************************************************************
        FORMAT-KONTAKT.
            STRING  "tlf. "     DELIMITED BY SIZE
-                   TELEFON     DELIMITED BY SPACE 
+                   TELEFON OF KUNDEOPL     DELIMITED BY SPACE 
                    " Email: "  DELIMITED BY SIZE
-                   EMAIL       DELIMITED BY SPACE
+                   EMAIL OF KUNDEOPL       DELIMITED BY SPACE
                    INTO NAVN-ADR
            PERFORM COPYFILD.
        EXIT.
 
+      *****************************************************************
+      * MARK-KONTO-MATCHED                                            *
+      * Formål: Markerer enhver konto i KONTO-ARRAY der tilhører      *
+      *         denne kunde som matchet, uanset om kunden selv er     *
+      *         inden for denne kørsels KUNDE-ID-interval eller       *
+      *         segment-filter. Køres for hver indlæst kunde, før     *
+      *         filtrene tjekkes, så WRITE-ORPHANS ikke fejlagtigt    *
+      *         rapporterer en konto som forældreløs, blot fordi      *
+      *         dens kunde blev filtreret fra selve rapporten.        *
+      *****************************************************************
+       MARK-KONTO-MATCHED.
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KONTO-COUNT
+               IF KUNDE-ID IN KONTO-ARRAY(IX) = KUNDE-ID IN KUNDEOPL
+                   MOVE "Y" TO KONTO-MATCHED(IX)
+               END-IF
+           END-PERFORM
+       EXIT.
+
       *****************************************************************
       * FORMAT-KONTO                                                  *
       * Formål: Finder og skriver alle konti der tilhører denne      *
@@ -202,41 +587,531 @@
       * Output: Formaterede konto linjer                              *
       *****************************************************************
        FORMAT-KONTO.
-           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 10
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KONTO-COUNT
                IF KUNDE-ID IN KONTO-ARRAY(IX) = KUNDE-ID in KUNDEOPL
-                   MOVE KONTO-ARRAY(IX) TO NAVN-ADR
+                   STRING RPT-INDENT-2 DELIMITED BY SIZE
+                           KONTO-ARRAY(IX) DELIMITED BY SIZE
+                           INTO NAVN-ADR
                    PERFORM COPYFILD
+                   MOVE "Y" TO TR-FOUND-FLAG
+                   MOVE "Y" TO KONTO-MATCHED(IX)
+                   PERFORM ACCUMULATE-VALUTA
                END-IF
            END-PERFORM
        EXIT.
 
+      *****************************************************************
+      * ACCUMULATE-VALUTA                                             *
+      * Formål: Lægger kontoens BALANCE til kontroltotalen for den    *
+      *         pågældende VALUTAKODE, til brug i TRAILER.            *
+      *****************************************************************
+       ACCUMULATE-VALUTA.
+           MOVE "N" TO TR-VFOUND-FLAG
+           PERFORM VARYING TR-VIX FROM 1 BY 1 UNTIL TR-VIX > TR-VCOUNT
+               IF TR-VKODE(TR-VIX) = VALUTAKODE IN KONTO-ARRAY(IX)
+                   ADD BALANCE IN KONTO-ARRAY(IX) TO TR-VTOTAL(TR-VIX)
+                   MOVE "Y" TO TR-VFOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF TR-VFOUND-FLAG = "N" AND TR-VCOUNT < 10
+               ADD 1 TO TR-VCOUNT
+               MOVE VALUTAKODE IN KONTO-ARRAY(IX) TO TR-VKODE(TR-VCOUNT)
+               ADD BALANCE IN KONTO-ARRAY(IX) TO TR-VTOTAL(TR-VCOUNT)
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * TRAILER                                                       *
+      * Formål: Skriver kontroltotaller sidst i KundeoplysningerOUT,  *
+      *         så driften kan afstemme outputtet mod dagens load.    *
+      *****************************************************************
+       TRAILER.
+           MOVE SPACES TO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "KONTROLTOTALER" DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal kunder behandlet.......: " DELIMITED BY SIZE
+                   TR-RECORD-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Kunder uden konti............: " DELIMITED BY SIZE
+                   TR-NO-ACCT-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Kunder med ugyldig kontakt...: " DELIMITED BY SIZE
+                   TR-KONTAKT-FEJL-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Konti udeladt pga. status....: " DELIMITED BY SIZE
+                   TR-STATUS-UDELADT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Kunder udeladt pga. KUNDE-ID..: " DELIMITED BY SIZE
+                   TR-KUNDE-UDELADT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Kunder udeladt pga. segment...: " DELIMITED BY SIZE
+                   TR-SEGMENT-UDELADT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           IF KONTO-OVERFLOW = "Y"
+               STRING "ADVARSEL: KontoOpl.txt har flere end "
+                       DELIMITED BY SIZE
+                       KONTO-MAX-KONTI DELIMITED BY SIZE
+                       " konti - overskydende konti er udeladt"
+                       DELIMITED BY SIZE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-IF
+           PERFORM VARYING TR-VIX FROM 1 BY 1 UNTIL TR-VIX > TR-VCOUNT
+               STRING "Balance i alt for " DELIMITED BY SIZE
+                       TR-VKODE(TR-VIX) DELIMITED BY SIZE
+                       ": " DELIMITED BY SIZE
+                       TR-VTOTAL(TR-VIX) DELIMITED BY SIZE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-PERFORM
+       EXIT.
+
       *================================================================
       * FILE HANDLING PROCEDURES - Fil håndtering
       *================================================================
       
+      *****************************************************************
+      * READ-STATUSFILTER                                             *
+      * Formål: Læser den ene kontrolrecord fra KontoStatusFilter.txt *
+      *         der styrer om frosne/lukkede konti skal medtages.     *
+      *         Mangler filen eller er den tom, medtages alle         *
+      *         statusser (uændret adfærd).                           *
+      *****************************************************************
+       READ-STATUSFILTER.
+           OPEN INPUT INPUT-STATUSFILTER-FILE
+           IF INPUT-STATUSFILTER-FILE-STATUS = "00"
+               READ INPUT-STATUSFILTER-FILE INTO KONTOSTATUSFILTEROPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE INKLUDER-FROSSET TO WS-INKLUDER-FROSSET
+                       MOVE INKLUDER-LUKKET  TO WS-INKLUDER-LUKKET
+               END-READ
+               CLOSE INPUT-STATUSFILTER-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * READ-KUNDEVALG                                                *
+      * Formål: Læser den ene kontrolrecord fra Opgave9-KundeValg.txt *
+      *         der afgrænser kørslen til et enkelt KUNDE-ID eller et *
+      *         interval. Er KV-KUNDE-ID-TIL blank, behandles         *
+      *         KV-KUNDE-ID-FRA som et enkelt KUNDE-ID. Mangler filen *
+      *         eller er den tom, medtages alle kunder (uændret       *
+      *         adfærd).                                              *
+      *****************************************************************
+       READ-KUNDEVALG.
+           OPEN INPUT INPUT-KUNDEVALG-FILE
+           IF INPUT-KUNDEVALG-FILE-STATUS = "00"
+               READ INPUT-KUNDEVALG-FILE INTO KUNDEVALGOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF KV-KUNDE-ID-FRA NOT = SPACES
+                           MOVE KV-KUNDE-ID-FRA TO WS-KUNDE-ID-FRA
+                           IF KV-KUNDE-ID-TIL = SPACES
+                               MOVE KV-KUNDE-ID-FRA TO WS-KUNDE-ID-TIL
+                           ELSE
+                               MOVE KV-KUNDE-ID-TIL TO WS-KUNDE-ID-TIL
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE INPUT-KUNDEVALG-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * READ-SEGMENTVALG                                              *
+      * Formål: Læser den ene kontrolrecord fra Opgave9-SegmentValg.  *
+      *         txt der afgrænser kørslen til et enkelt KUNDE-SEGMENT *
+      *         (f.eks. "E" for kun erhvervskunder). Mangler filen    *
+      *         eller er den tom, medtages alle segmenter (uændret    *
+      *         adfærd).                                              *
+      *****************************************************************
+       READ-SEGMENTVALG.
+           OPEN INPUT INPUT-SEGMENTVALG-FILE
+           IF INPUT-SEGMENTVALG-FILE-STATUS = "00"
+               READ INPUT-SEGMENTVALG-FILE INTO SEGMENTVALGOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF SV-KUNDE-SEGMENT NOT = SPACES
+                           MOVE SV-KUNDE-SEGMENT TO WS-KUNDE-SEGMENT
+                       END-IF
+               END-READ
+               CLOSE INPUT-SEGMENTVALG-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * VALIDATE-KONTO-FIL                                            *
+      * Formål: Skema-validering af KontoOpl.txt, før READ-KONTO      *
+      *         indlæser den i KONTO-ARRAY - tjekker at filen         *
+      *         indeholder mindst én post, og at nøglefelterne        *
+      *         KONTO-ID og KUNDE-ID er udfyldt på hver post, så en    *
+      *         afkortet eller forkert formateret fil stopper         *
+      *         kørslen med det samme i stedet for at blive indlæst   *
+      *         delvist eller forkert.                                *
+      * Output: WS-VALIDER-FEJL = "Y" og kørslen stoppes med          *
+      *         RETURN-CODE 8 hvis valideringen fejler.                *
+      *****************************************************************
+       VALIDATE-KONTO-FIL.
+           MOVE ZERO TO WS-VALIDER-ANTAL
+           OPEN INPUT INPUT-KONTO-FILE
+           MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           PERFORM UNTIL END-OF-VALIDER-FIL = "Y"
+               READ INPUT-KONTO-FILE INTO KONTOOPL
+                   AT END
+                       MOVE "Y" TO END-OF-VALIDER-FIL
+                   NOT AT END
+                       ADD 1 TO WS-VALIDER-ANTAL
+                       IF KONTO-ID OF KONTOOPL = SPACES
+                           OR KUNDE-ID OF KONTOOPL = SPACES
+                           MOVE "Y" TO WS-VALIDER-FEJL
+                           STRING "KontoOpl.txt post "
+                                       DELIMITED BY SIZE
+                                   WS-VALIDER-ANTAL
+                                       DELIMITED BY SIZE
+                                   " mangler KONTO-ID/KUNDE-ID"
+                                       DELIMITED BY SIZE
+                                   INTO WS-VALIDER-BESKED
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-KONTO-FILE
+           MOVE "N" TO END-OF-VALIDER-FIL
+           IF WS-VALIDER-ANTAL = ZERO
+               MOVE "Y" TO WS-VALIDER-FEJL
+               MOVE "KontoOpl.txt indeholder ingen poster"
+                   TO WS-VALIDER-BESKED
+           END-IF
+           IF WS-VALIDER-FEJL = "Y"
+               DISPLAY "SKEMAFEJL: " function trim(WS-VALIDER-BESKED)
+               DISPLAY "Kørsel afbrudt - KontoOpl.txt matcher ikke "
+                       "forventet layout (KONTOOPL.cpy)"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               PERFORM SKRIV-KOERSELSLOG
+               CLOSE KOERSELSLOG-FILE
+               CLOSE IO-ERROR-FILE
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+       EXIT.
+
       *****************************************************************
       * READ-KONTO                                                    *
       * Formål: Læser alle konto records fra KontoOpl.txt ind i      *
       *         KONTO-ARRAY for hurtig søgning senere                 *
       * Output: KONTO-ARRAY fyldt med alle konto records             *
-      * Note:   Kaldes kun én gang ved program start                  *
+      * Note:   Kaldes kun én gang ved program start. Konti ud over   *
+      *         KONTO-MAX-KONTI bliver talt i TR-RECORD-COUNT men     *
+      *         ikke lagt i arrayet - se KONTO-OVERFLOW i TRAILER.    *
+      *         Frosne/lukkede konti udelades hvis                    *
+      *         WS-INKLUDER-FROSSET/WS-INKLUDER-LUKKET er "N" - se    *
+      *         TR-STATUS-UDELADT i TRAILER.                          *
       *****************************************************************
        READ-KONTO.
            MOVE 1 TO IX                       *> Start ved array index 1
            OPEN INPUT INPUT-KONTO-FILE
+           MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"             TO WS-IO-OPERATION
+           MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
            PERFORM UNTIL END-OF-KONTO-FILE = "Y"
                READ INPUT-KONTO-FILE INTO KONTOOPL
                    AT END
                        MOVE "Y" TO END-OF-KONTO-FILE
                    NOT AT END
+                       IF (KONTO-FROSSET IN KONTOOPL
+                               AND WS-INKLUDER-FROSSET = "N")
+                          OR (KONTO-LUKKET IN KONTOOPL
+                               AND WS-INKLUDER-LUKKET = "N")
+                           ADD 1 TO TR-STATUS-UDELADT
+                       ELSE
+                       IF IX > KONTO-MAX-KONTI
+                           MOVE "Y" TO KONTO-OVERFLOW
+                       ELSE
       * Gem konto record i array
-                       MOVE KONTOOPL TO KONTO-ARRAY(IX)
+                           MOVE KONTOOPL TO KONTO-ARRAY(IX)
       * Gå til næste array position
-                       ADD 1 TO IX
+                           ADD 1 TO IX
+                       END-IF
+                       END-IF
                END-READ
+               MOVE "INPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"             TO WS-IO-OPERATION
+               MOVE INPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
            END-PERFORM
            CLOSE INPUT-KONTO-FILE
+           COMPUTE KONTO-COUNT = IX - 1
       * Reset flag for næste brug
            MOVE "N" TO END-OF-KONTO-FILE
        EXIT.
-           
+
+      *****************************************************************
+      * ACCOUNT-SUMMARY                                               *
+      * Formål: Beregner antal konti, balance i alt samt mindste og   *
+      *         største balance pr. VALUTAKODE over hele KONTO-ARRAY. *
+      *****************************************************************
+       ACCOUNT-SUMMARY.
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KONTO-COUNT
+               PERFORM ACCUMULATE-SUMMARY
+           END-PERFORM
+       EXIT.
+
+       ACCUMULATE-SUMMARY.
+           MOVE "N" TO SV-FOUND-FLAG
+           PERFORM VARYING SV-VIX FROM 1 BY 1 UNTIL SV-VIX > SV-COUNT
+               IF SV-KODE(SV-VIX) = VALUTAKODE IN KONTO-ARRAY(IX)
+                   ADD 1 TO SV-ANTAL(SV-VIX)
+                   ADD BALANCE IN KONTO-ARRAY(IX) TO SV-TOTAL(SV-VIX)
+                   IF BALANCE IN KONTO-ARRAY(IX) < SV-MIN(SV-VIX)
+                       MOVE BALANCE IN KONTO-ARRAY(IX) TO SV-MIN(SV-VIX)
+                   END-IF
+                   IF BALANCE IN KONTO-ARRAY(IX) > SV-MAX(SV-VIX)
+                       MOVE BALANCE IN KONTO-ARRAY(IX) TO SV-MAX(SV-VIX)
+                   END-IF
+                   MOVE "Y" TO SV-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF SV-FOUND-FLAG = "N" AND SV-COUNT < 10
+               ADD 1 TO SV-COUNT
+               MOVE VALUTAKODE IN KONTO-ARRAY(IX) TO SV-KODE(SV-COUNT)
+               MOVE 1 TO SV-ANTAL(SV-COUNT)
+               MOVE BALANCE IN KONTO-ARRAY(IX) TO SV-TOTAL(SV-COUNT)
+               MOVE BALANCE IN KONTO-ARRAY(IX) TO SV-MIN(SV-COUNT)
+               MOVE BALANCE IN KONTO-ARRAY(IX) TO SV-MAX(SV-COUNT)
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * WRITE-SUMMARY-REPORT                                          *
+      * Formål: Skriver konto-statistikken øverst i                   *
+      *         KundeoplysningerOUT.txt, før kundedetaljerne.         *
+      *****************************************************************
+       WRITE-SUMMARY-REPORT.
+           MOVE SPACES TO NAVN-ADR
+           STRING "KONTOSTATISTIK (" DELIMITED BY SIZE
+                   KONTO-COUNT DELIMITED BY SIZE
+                   " konti)" DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           PERFORM VARYING SV-VIX FROM 1 BY 1 UNTIL SV-VIX > SV-COUNT
+               STRING SV-KODE(SV-VIX)       DELIMITED BY SIZE
+                       " antal: "           DELIMITED BY SIZE
+                       SV-ANTAL(SV-VIX)     DELIMITED BY SIZE
+                       " total: "           DELIMITED BY SIZE
+                       SV-TOTAL(SV-VIX)     DELIMITED BY SIZE
+                       " min: "             DELIMITED BY SIZE
+                       SV-MIN(SV-VIX)       DELIMITED BY SIZE
+                       " max: "             DELIMITED BY SIZE
+                       SV-MAX(SV-VIX)       DELIMITED BY SIZE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-PERFORM
+           PERFORM COPYFILD
+       EXIT.
+
+      *****************************************************************
+      * WRITE-ORPHANS                                                 *
+      * Formål: Skriver en linje pr. KONTO-ARRAY post der ikke blev   *
+      *         matchet mod nogen kunde under FORMAT-KONTO scanningen,*
+      *         så forældreløse konti efter lukkede kunder kan fanges.*
+      * Output: KontooplysningerOUT.txt                               *
+      *****************************************************************
+       WRITE-ORPHANS.
+           MOVE "Konti uden tilhoerende kunde:" TO OUTPUT-TEXT
+           WRITE KUNDEKONTO
+           MOVE "OUTPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"             TO WS-IO-OPERATION
+           MOVE OUTPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KONTO-COUNT
+               IF KONTO-MATCHED(IX) = "N"
+                   MOVE SPACES TO OUTPUT-TEXT
+                   STRING "Konto uden kunde - KUNDE-ID: "
+                           DELIMITED BY SIZE
+                       KUNDE-ID IN KONTO-ARRAY(IX)
+                           DELIMITED BY SPACE
+                       " KONTONUMMER: "
+                           DELIMITED BY SIZE
+                       KONTONUMMER IN KONTO-ARRAY(IX)
+                           DELIMITED BY SPACE
+                       INTO OUTPUT-TEXT
+                   WRITE KUNDEKONTO
+                   MOVE "OUTPUT-KONTO-FILE" TO WS-IO-FILE-NAME
+                   MOVE "WRITE"             TO WS-IO-OPERATION
+                   MOVE OUTPUT-KONTO-FILE-STATUS TO WS-IO-STATUS
+                   PERFORM CHECK-IO-STATUS
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * STEMPEL-KOERSEL-START                                         *
+      * Formål: Gemmer kørslens starttidspunkt ("ÅÅÅÅ-MM-DD TT:MM:SS")*
+      *         til brug i SKRIV-KOERSELSLOG.                         *
+      *****************************************************************
+       STEMPEL-KOERSEL-START.
+           ACCEPT WS-KOERSEL-SYSDATO FROM DATE YYYYMMDD
+           ACCEPT WS-KOERSEL-SYSTID FROM TIME
+           STRING  WS-KOERSEL-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(7:2) DELIMITED BY SIZE
+                   " "                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(1:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(3:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(5:2)  DELIMITED BY SIZE
+                   INTO WS-KOERSEL-START
+       EXIT.
+
+      *****************************************************************
+      * STEMPEL-KOERSEL-SLUT                                          *
+      * Formål: Gemmer kørslens sluttidspunkt, samme format som       *
+      *         STEMPEL-KOERSEL-START.                                *
+      *****************************************************************
+       STEMPEL-KOERSEL-SLUT.
+           ACCEPT WS-KOERSEL-SYSDATO FROM DATE YYYYMMDD
+           ACCEPT WS-KOERSEL-SYSTID FROM TIME
+           STRING  WS-KOERSEL-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(7:2) DELIMITED BY SIZE
+                   " "                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(1:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(3:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(5:2)  DELIMITED BY SIZE
+                   INTO WS-KOERSEL-SLUT
+       EXIT.
+
+      *****************************************************************
+      * SKRIV-KOERSELSLOG                                             *
+      * Formål: Tilføjer kørslens run-log-linje til den fælles,       *
+      *         voksende Koerselslog.txt (program, start/slut,        *
+      *         antal læst, status), så en natlig kørsel kan          *
+      *         eftervises uden at nogen sad og så konsollen.         *
+      *         LAEST er alle kunder læst fra INPUT-FILE, uanset om   *
+      *         KUNDE-ID/segment-filtrene efterfølgende udelod dem.   *
+      *         Status er "FEJL" hvis CHECK-IO-STATUS har logget      *
+      *         mindst én I/O-fejl i denne kørsel, ellers "OK".       *
+      *****************************************************************
+       SKRIV-KOERSELSLOG.
+           PERFORM STEMPEL-KOERSEL-SLUT
+           IF WS-IO-ERROR-COUNT = ZERO
+               MOVE "OK"   TO WS-KOERSEL-STATUS
+           ELSE
+               MOVE "FEJL" TO WS-KOERSEL-STATUS
+           END-IF
+           MOVE SPACES TO KOERSELSLOG-LINE
+           STRING  "OPGAVE9"           DELIMITED BY SIZE
+                   " START="           DELIMITED BY SIZE
+                   WS-KOERSEL-START    DELIMITED BY SIZE
+                   " SLUT="            DELIMITED BY SIZE
+                   WS-KOERSEL-SLUT     DELIMITED BY SIZE
+                   " LAEST="           DELIMITED BY SIZE
+                   WS-KOERSEL-LAEST    DELIMITED BY SIZE
+                   " STATUS="          DELIMITED BY SIZE
+                   function trim(WS-KOERSEL-STATUS) DELIMITED BY SIZE
+                   INTO KOERSELSLOG-LINE
+           WRITE KOERSELSLOG-LINE
+           MOVE "KOERSELSLOG-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"            TO WS-IO-OPERATION
+           MOVE KOERSELSLOG-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger de daterede filnavne for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan genkøres isoleret uden at      *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges de oprindelige, udaterede filnavne.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "Kundeoplysninger.txt"     TO WS-KUNDE-FILNAVN
+               MOVE "KontoOpl.txt"             TO WS-KONTO-FILNAVN
+               MOVE "KundeoplysningerOUT.txt"  TO WS-KUNDEOUT-FILNAVN
+               MOVE "KontooplysningerOUT.txt"  TO WS-KONTOOUT-FILNAVN
+           ELSE
+               STRING "Kundeoplysninger." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KUNDE-FILNAVN
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+               STRING "KundeoplysningerOUT." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO    DELIMITED BY SIZE
+                       ".txt"                DELIMITED BY SIZE
+                       INTO WS-KUNDEOUT-FILNAVN
+               STRING "KontooplysningerOUT." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO    DELIMITED BY SIZE
+                       ".txt"                DELIMITED BY SIZE
+                       INTO WS-KONTOOUT-FILNAVN
+           END-IF
+       EXIT.
