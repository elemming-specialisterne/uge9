@@ -17,12 +17,30 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "Kundeoplysninger.txt"
+           SELECT INPUT-FILE ASSIGN TO WS-KUNDE-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL.
+           SELECT INPUT-KONTO-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KONTOOPL
+                   WITH DUPLICATES.
+           SELECT OUTPUT-FILE ASSIGN TO WS-KUNDEOUT-FILNAVN
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT INPUT-KONTO-FILE ASSIGN TO "KontoOpl.txt"
+           SELECT KONTAKT-FEJL-FILE ASSIGN TO "DB2-KontaktFejl.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "KundeoplysningerOUT.txt"
+           SELECT AFSTEMNING-FILE ASSIGN TO WS-AFSTEMNING-FILNAVN
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DB2PARM-FILE ASSIGN TO "DB2Forbindelse.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DB2PARM-FILE-STATUS.
+           SELECT KOERSELSLOG-FILE ASSIGN TO "Koerselslog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KOERSELSLOG-FILE-STATUS.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
 
       *================================================================
       * DATA DIVISION - Definerer alle filer og data strukturer
@@ -41,6 +59,23 @@
        01 KUNDE-ADR.
            02 NAVN-ADR     PIC X(100) VALUE SPACES.
 
+       FD KONTAKT-FEJL-FILE.
+       01 KONTAKT-FEJL-LINE PIC X(80) VALUE SPACES.
+
+       FD AFSTEMNING-FILE.
+       01 AFSTEMNING-LINE   PIC X(100) VALUE SPACES.
+
+       FD DB2PARM-FILE.
+       01 DB2PARMOPL.
+           COPY "DB2PARMOPL.cpy".
+
+       FD KOERSELSLOG-FILE.
+       01 KOERSELSLOG-LINE PIC X(100) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
       *================================================================
       * WORKING-STORAGE SECTION - Arbejdsvariable og arrays
       *================================================================
@@ -50,25 +85,106 @@
        01 END-OF-KONTO-FILE PIC X VALUE "N".   *> EOF for konto fil
 
       * Loop counters og indexer
-       01 IX               PIC 9(2) VALUE 1.   *> Array index counter
+       01 IX               PIC 9(3) VALUE 1.   *> Array index counter
 
       * Konto array - gemmer alle konti i hukommelse for hurtig søgning
-       01 KONTO-ARRAY OCCURS 12 TIMES.
+       01 KONTO-MAX-KONTI  PIC 9(3) VALUE 500.  *> Array kapacitet
+       01 KONTO-ARRAY OCCURS 500 TIMES.
            COPY "KONTOOPL.cpy".
-       
-       01 WS-COMMAND PIC X(1000).
-       01 WS-RETURN-CODE PIC S9(4) COMP.
+       01 KONTO-COUNT      PIC 9(3) VALUE ZERO.
+       01 KONTO-OVERFLOW   PIC X VALUE "N".
+
+      * Kontroltotaller til afslutningsblokken (se TRAILER)
+       01 TR-RECORD-COUNT  PIC 9(7) VALUE ZERO.
+       01 TR-NO-ACCT-COUNT PIC 9(7) VALUE ZERO.
+       01 TR-FOUND-FLAG    PIC X VALUE "N".
+       01 TR-VIX           PIC 9(2) VALUE 1.
+       01 TR-VCOUNT        PIC 9(2) VALUE ZERO.
+       01 TR-VFOUND-FLAG   PIC X VALUE "N".
+       01 TR-VALUTA-TABLE.
+           05 TR-VALUTA-ENTRY OCCURS 10 TIMES.
+               10 TR-VKODE  PIC X(3) VALUE SPACES.
+               10 TR-VTOTAL PIC 9(9)V99 VALUE ZERO.
+
+      * Validering af telefon og email (se VALIDATE-KONTAKT)
+       01 WS-KONTAKT-VALID-FLAG  PIC X VALUE "Y".
+       01 WS-KONTAKT-FEJL-AARSAG PIC X(40) VALUE SPACES.
+       01 WS-AT-TAELLER          PIC 9(2) VALUE ZERO.
+       01 TR-KONTAKT-FEJL-COUNT  PIC 9(7) VALUE ZERO.
+
+      * Standardværdier for DB2-forbindelsen, brugt hvis
+      * DB2Forbindelse.txt (se READ-DB2-PARM) mangler eller er tom,
+      * så en ukonfigureret kørsel stadig peger på samme database
+      * som før denne parametrisering blev indført.
        01 WS-HOSTNAME PIC X(60) VALUE 'localhost'.
        01 WS-PORT PIC 9(6) VALUE 50000.
        01 WS-USERNAME PIC X(10) VALUE 'db2inst1'.
        01 WS-PASSWORD PIC X(30) VALUE 'password'.
        01 WS-DBNAME PIC X(10) VALUE 'REPODB'.
-       01 WS-CUSTOMER-QUERY PIC X(60) VALUE 'SELECT * FROM KUNDER'.
-       
-      * DB2 Connection String
-       01 WS-CONNECTION-STRING PIC X(200) VALUE
-           'DATABASE=REPODB;HOSTNAME=localhost;PORT=50000;' &
-           'UID=db2inst1;PWD=password;PROTOCOL=TCPIP;'.
+       01 WS-CUSTOMER-QUERY PIC X(60) VALUE
+           'SELECT KUNDE_ID, FORNAVN, EFTERNAVN FROM KUNDER'.
+       01 DB2PARM-FILE-STATUS PIC XX VALUE "00".
+       01 KOERSELSLOG-FILE-STATUS PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags inddata køres isoleret
+      * via daterede filgenerationer i stedet for de udaterede
+      * Kundeoplysninger.txt/KontoOpl.txt/KundeoplysningerOUT.txt/
+      * DB2-Afstemning.txt. DB2Forbindelse.txt, Koerselslog.txt og
+      * DB2-KontaktFejl.txt forbliver udaterede. Forvalgt til nul,
+      * dvs. de udaterede navne, hvis BusinessDato.txt ikke findes
+      * eller er tom.
+       01 WS-FORRETNINGSDATO      PIC 9(8) VALUE ZERO.
+       01 WS-KUNDE-FILNAVN        PIC X(40)
+           VALUE "Kundeoplysninger.txt".
+       01 WS-KONTO-FILNAVN        PIC X(40) VALUE "KontoOpl.txt".
+       01 WS-KUNDEOUT-FILNAVN     PIC X(40)
+           VALUE "KundeoplysningerOUT.txt".
+       01 WS-AFSTEMNING-FILNAVN   PIC X(40)
+           VALUE "DB2-Afstemning.txt".
+
+      * Kørselslog - fælles run-log for hele batch-suiten (se
+      * STEMPEL-KOERSEL-START/STEMPEL-KOERSEL-SLUT/SKRIV-KOERSELSLOG).
+      * WS-KOERSEL-FEJL sættes "Y" hvis CONNECT eller KUNDE-CURSOR
+      * fejler, da denne programs fejlhåndtering er baseret på SQLCODE
+      * i stedet for den fælles WS-IO-ERROR-COUNT/CHECK-IO-STATUS.
+       01 WS-KOERSEL-SYSDATO   PIC 9(8) VALUE ZERO.
+       01 WS-KOERSEL-SYSTID    PIC 9(8) VALUE ZERO.
+       01 WS-KOERSEL-START     PIC X(19) VALUE SPACES.
+       01 WS-KOERSEL-SLUT      PIC X(19) VALUE SPACES.
+       01 WS-KOERSEL-STATUS    PIC X(4)  VALUE SPACES.
+       01 WS-KOERSEL-FEJL      PIC X VALUE "N".
+
+      * Afstemning af KUNDER-tabellen i DB2 mod Kundeoplysninger.txt
+      * (se RECONCILE-KUNDER) - hver kunde MAIN-PROCEDURE alligevel
+      * læser ind i KUNDEOPL gemmes her, så DB2-siden kan matches mod
+      * fil-siden uden at genlæse Kundeoplysninger.txt en gang til.
+       01 AF-KUNDE-MAX        PIC 9(4) VALUE 2000.
+       01 AF-KUNDE-COUNT      PIC 9(4) VALUE ZERO.
+       01 AF-KUNDE-OVERFLOW   PIC X VALUE "N".
+       01 AF-KUNDE-ARRAY OCCURS 2000 TIMES.
+           02 AF-KUNDE-ID      PIC X(10) VALUE SPACES.
+           02 AF-FORNAVN       PIC X(20) VALUE SPACES.
+           02 AF-EFTERNAVN     PIC X(20) VALUE SPACES.
+       01 AF-KUNDE-MATCHED OCCURS 2000 TIMES PIC X VALUE "N".
+       01 AF-IX               PIC 9(4) VALUE ZERO.
+       01 AF-FOUND-FLAG       PIC X VALUE "N".
+       01 TR-DB-COUNT         PIC 9(7) VALUE ZERO.
+       01 TR-AAFVIGELSE-COUNT PIC 9(7) VALUE ZERO.
+       01 TR-MANGLER-I-DB     PIC 9(7) VALUE ZERO.
+       01 TR-MANGLER-I-FIL    PIC 9(7) VALUE ZERO.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 HV-DBNAME           PIC X(10).
+       01 HV-USERNAME         PIC X(10).
+       01 HV-PASSWORD         PIC X(30).
+       01 HV-KUNDE-ID         PIC X(10).
+       01 HV-FORNAVN          PIC X(20).
+       01 HV-EFTERNAVN        PIC X(20).
+           EXEC SQL END DECLARE SECTION END-EXEC.
 
       *================================================================
       * PROCEDURE DIVISION - Hovedprogramlogik
@@ -85,11 +201,22 @@
       *         5. Lukker database forbindelse og filer               *
       *****************************************************************
        MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           PERFORM STEMPEL-KOERSEL-START
+           OPEN EXTEND KOERSELSLOG-FILE
+
+      * Læs forbindelsesparametre (hostname/port/bruger/kode/db) fra
+      * DB2Forbindelse.txt, hvis den findes
+           PERFORM READ-DB2-PARM
+
       * Connect to DB2 database
            PERFORM CONNECT-TO-DATABASE
 
            OPEN INPUT INPUT-FILE
            OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT KONTAKT-FEJL-FILE
+           OPEN OUTPUT AFSTEMNING-FILE
 
       * Læs alle konto records i hukommelse først
            PERFORM READ-KONTO
@@ -101,27 +228,60 @@
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
                        MOVE SPACES TO NAVN-ADR
+                       ADD 1 TO TR-RECORD-COUNT
+                       MOVE "N" TO TR-FOUND-FLAG
+
+      * Gem kunden i afstemningsarrayet, så RECONCILE-KUNDER kan
+      * matche hver DB2-række uden at genlæse Kundeoplysninger.txt
+                       IF AF-KUNDE-COUNT >= AF-KUNDE-MAX
+                           MOVE "Y" TO AF-KUNDE-OVERFLOW
+                       ELSE
+                           ADD 1 TO AF-KUNDE-COUNT
+                           MOVE KUNDE-ID OF KUNDEOPL TO
+                               AF-KUNDE-ID(AF-KUNDE-COUNT)
+                           MOVE FORNAVN OF KUNDEOPL TO
+                               AF-FORNAVN(AF-KUNDE-COUNT)
+                           MOVE EFTERNAVN OF KUNDEOPL TO
+                               AF-EFTERNAVN(AF-KUNDE-COUNT)
+                       END-IF
 
       * Format alle kunde oplysninger
                        PERFORM FORMAT-KUNDEID      *> Kunde ID
                        PERFORM FORMAT-NAVN         *> For- og efternavn
                        PERFORM FORMAT-ADRESSE      *> Gade og husnummer
                        PERFORM FORMAT-BY           *> Postnr og by
+                       PERFORM VALIDATE-KONTAKT    *> Tjek telefon/email
                        PERFORM FORMAT-KONTAKT      *> Telefon og email
 
       * Find og format kundens konti
                        PERFORM FORMAT-KONTO
 
+                       IF TR-FOUND-FLAG = "N"
+                           ADD 1 TO TR-NO-ACCT-COUNT
+                       END-IF
+
       * Skriv tom linje efter hver kunde
                        PERFORM COPYFILD
                END-READ
            END-PERFORM
-           
+
+           PERFORM TRAILER
+
+      * Afstem KUNDER-tabellen i DB2 mod Kundeoplysninger.txt
+           PERFORM RECONCILE-KUNDER
+           PERFORM REPORT-MANGLER-I-DB
+           PERFORM AFSTEMNING-TRAILER
+
       * Disconnect from database
            PERFORM DISCONNECT-FROM-DATABASE
-           
+
+           PERFORM SKRIV-KOERSELSLOG
+
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           CLOSE KONTAKT-FEJL-FILE
+           CLOSE AFSTEMNING-FILE
+           CLOSE KOERSELSLOG-FILE
            STOP RUN.
        
       *================================================================
@@ -193,6 +353,45 @@
            PERFORM COPYFILD.
        EXIT.
 
+      *****************************************************************
+      * VALIDATE-KONTAKT                                              *
+      * Formål: Kontrollerer at TELEFON er 8 cifre og at EMAIL        *
+      *         indeholder et "@", så kundeservice får en            *
+      *         arbejdsliste over kontaktdata der skal rettes.        *
+      *****************************************************************
+       VALIDATE-KONTAKT.
+           MOVE "Y" TO WS-KONTAKT-VALID-FLAG
+           MOVE SPACES TO WS-KONTAKT-FEJL-AARSAG
+
+           IF TELEFON NOT NUMERIC
+               MOVE "N" TO WS-KONTAKT-VALID-FLAG
+               MOVE "TELEFON IKKE 8 CIFRE" TO WS-KONTAKT-FEJL-AARSAG
+           END-IF
+
+           MOVE ZERO TO WS-AT-TAELLER
+           INSPECT EMAIL TALLYING WS-AT-TAELLER FOR ALL "@"
+           IF WS-AT-TAELLER NOT = 1
+               MOVE "N" TO WS-KONTAKT-VALID-FLAG
+               IF WS-KONTAKT-FEJL-AARSAG = SPACES
+                   MOVE "EMAIL UDEN @" TO WS-KONTAKT-FEJL-AARSAG
+               ELSE
+                   STRING WS-KONTAKT-FEJL-AARSAG DELIMITED BY SPACE
+                           ", EMAIL UDEN @" DELIMITED BY SIZE
+                           INTO WS-KONTAKT-FEJL-AARSAG
+               END-IF
+           END-IF
+
+           IF WS-KONTAKT-VALID-FLAG = "N"
+               ADD 1 TO TR-KONTAKT-FEJL-COUNT
+               STRING  KUNDE-ID OF KUNDEOPL DELIMITED BY SIZE
+                       " - "       DELIMITED BY SIZE
+                       WS-KONTAKT-FEJL-AARSAG DELIMITED BY SIZE
+                       INTO KONTAKT-FEJL-LINE
+               WRITE KONTAKT-FEJL-LINE
+               MOVE SPACES TO KONTAKT-FEJL-LINE
+           END-IF
+       EXIT.
+
       *****************************************************************
       * FORMAT-KONTAKT                                                *
       * Formål: Formatter telefon og email oplysninger                *
@@ -214,24 +413,115 @@
       * Output: Formaterede konto linjer                              *
       *****************************************************************
        FORMAT-KONTO.
-           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 10
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KONTO-COUNT
                IF KUNDE-ID IN KONTO-ARRAY(IX) = KUNDE-ID in KUNDEOPL
                    MOVE KONTO-ARRAY(IX) TO NAVN-ADR
                    PERFORM COPYFILD
+                   MOVE "Y" TO TR-FOUND-FLAG
+                   PERFORM ACCUMULATE-VALUTA
                END-IF
            END-PERFORM
        EXIT.
 
+      *****************************************************************
+      * ACCUMULATE-VALUTA                                             *
+      * Formål: Lægger kontoens BALANCE til kontroltotalen for den    *
+      *         pågældende VALUTAKODE, til brug i TRAILER.            *
+      *****************************************************************
+       ACCUMULATE-VALUTA.
+           MOVE "N" TO TR-VFOUND-FLAG
+           PERFORM VARYING TR-VIX FROM 1 BY 1 UNTIL TR-VIX > TR-VCOUNT
+               IF TR-VKODE(TR-VIX) = VALUTAKODE IN KONTO-ARRAY(IX)
+                   ADD BALANCE IN KONTO-ARRAY(IX) TO TR-VTOTAL(TR-VIX)
+                   MOVE "Y" TO TR-VFOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF TR-VFOUND-FLAG = "N" AND TR-VCOUNT < 10
+               ADD 1 TO TR-VCOUNT
+               MOVE VALUTAKODE IN KONTO-ARRAY(IX) TO TR-VKODE(TR-VCOUNT)
+               ADD BALANCE IN KONTO-ARRAY(IX) TO TR-VTOTAL(TR-VCOUNT)
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * TRAILER                                                       *
+      * Formål: Skriver kontroltotaller sidst i KundeoplysningerOUT,  *
+      *         så driften kan afstemme outputtet mod dagens load.    *
+      *****************************************************************
+       TRAILER.
+           MOVE SPACES TO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "KONTROLTOTALER" DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Antal kunder behandlet.......: " DELIMITED BY SIZE
+                   TR-RECORD-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Kunder uden konti............: " DELIMITED BY SIZE
+                   TR-NO-ACCT-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           STRING "Kunder med ugyldig kontakt...: " DELIMITED BY SIZE
+                   TR-KONTAKT-FEJL-COUNT DELIMITED BY SIZE
+                   INTO NAVN-ADR
+           PERFORM COPYFILD
+           IF KONTO-OVERFLOW = "Y"
+               STRING "ADVARSEL: KontoOpl.txt har flere end "
+                       DELIMITED BY SIZE
+                       KONTO-MAX-KONTI DELIMITED BY SIZE
+                       " konti - overskydende konti er udeladt"
+                       DELIMITED BY SIZE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-IF
+           PERFORM VARYING TR-VIX FROM 1 BY 1 UNTIL TR-VIX > TR-VCOUNT
+               STRING "Balance i alt for " DELIMITED BY SIZE
+                       TR-VKODE(TR-VIX) DELIMITED BY SIZE
+                       ": " DELIMITED BY SIZE
+                       TR-VTOTAL(TR-VIX) DELIMITED BY SIZE
+                       INTO NAVN-ADR
+               PERFORM COPYFILD
+           END-PERFORM
+       EXIT.
+
       *================================================================
       * FILE HANDLING PROCEDURES - Fil håndtering
       *================================================================
-      
+
+      *****************************************************************
+      * READ-DB2-PARM                                                 *
+      * Formål: Læser DB2-forbindelsesparametrene fra den ene         *
+      *         kontrolrecord i DB2Forbindelse.txt, så den samme      *
+      *         oversatte OpgaveDB2 kan pege på dev/test/produktion   *
+      *         uden genoversættelse. Mangler filen eller er den tom, *
+      *         beholdes standardværdierne sat i WORKING-STORAGE.     *
+      *****************************************************************
+       READ-DB2-PARM.
+           OPEN INPUT DB2PARM-FILE
+           IF DB2PARM-FILE-STATUS = "00"
+               READ DB2PARM-FILE INTO DB2PARMOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE DB2PARM-HOSTNAME TO WS-HOSTNAME
+                       MOVE DB2PARM-PORT     TO WS-PORT
+                       MOVE DB2PARM-USERNAME TO WS-USERNAME
+                       MOVE DB2PARM-PASSWORD TO WS-PASSWORD
+                       MOVE DB2PARM-DBNAME   TO WS-DBNAME
+               END-READ
+               CLOSE DB2PARM-FILE
+           END-IF
+       EXIT.
+
       *****************************************************************
       * READ-KONTO                                                    *
       * Formål: Læser alle konto records fra KontoOpl.txt ind i       *
       *         KONTO-ARRAY for hurtig søgning senere                 *
       * Output: KONTO-ARRAY fyldt med alle konto records              *
-      * Info:   Kaldes kun én gang ved program start                  *
+      * Info:   Kaldes kun én gang ved program start. Konti ud over   *
+      *         KONTO-MAX-KONTI bliver ikke lagt i arrayet - se       *
+      *         KONTO-OVERFLOW i TRAILER.                             *
       *****************************************************************
        READ-KONTO.
            MOVE 1 TO IX                       *> Start ved array index 1
@@ -241,13 +531,18 @@
                    AT END
                        MOVE "Y" TO END-OF-KONTO-FILE
                    NOT AT END
+                       IF IX > KONTO-MAX-KONTI
+                           MOVE "Y" TO KONTO-OVERFLOW
+                       ELSE
       * Gem konto record i array
-                       MOVE KONTOOPL TO KONTO-ARRAY(IX)
+                           MOVE KONTOOPL TO KONTO-ARRAY(IX)
       * Gå til næste array position
-                       ADD 1 TO IX
+                           ADD 1 TO IX
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE INPUT-KONTO-FILE
+           COMPUTE KONTO-COUNT = IX - 1
       * Reset flag for næste brug
            MOVE "N" TO END-OF-KONTO-FILE
        EXIT.
@@ -256,58 +551,30 @@
       * DATABASE PROCEDURES - Database forbindelse og håndtering
       *================================================================
       
-      *****************************************************************
-      * CALL-DATABASE                                                 *
-      * Formål: Udfører database kommando via system call            *
-      * Input:  WS-COMMAND - Kommando string                         *
-      * Output: WS-RETURN-CODE - Exit status (0=success)             *
-      *****************************************************************
-       CALL-DATABASE.
-      * Display command for debugging (optional)
-           DISPLAY "Executing: " WS-COMMAND
-           
-      * Simple system call - works everywhere
-           CALL "SYSTEM" USING WS-COMMAND
-           
-      * Set return code to success (no actual return code available)
-           MOVE 0 TO WS-RETURN-CODE
-                              
-      * Display result for debugging (optional)  
-           DISPLAY "Command executed"
-       EXIT.
-
       *****************************************************************
       * CONNECT-TO-DATABASE                                           *
-      * Formål: Etablerer forbindelse til DB2 database               *
+      * Formål: Etablerer forbindelse til DB2 database via embedded   *
+      *         SQL. En mislykket forbindelse stopper kørslen i       *
+      *         stedet for at blive rapporteret som en succes.        *
       * Input:  Connection parametre fra WORKING-STORAGE             *
       * Output: Database forbindelse eller fejlmeddelelse            *
       *****************************************************************
        CONNECT-TO-DATABASE.
-      * Method 1: Using embedded SQL (requires DB2 precompiler)
-      *    EXEC SQL
-      *        CONNECT TO :WS-DBNAME 
-      *        USER :WS-USERNAME 
-      *        USING :WS-PASSWORD
-      *    END-EXEC
-      *    
-      *    IF SQLCODE NOT = 0
-      *        DISPLAY "Database connection failed: " SQLCODE
-      *        STOP RUN
-      *    END-IF
-
-      * Method 2: Using Docker exec with correct DB2 command format
-           STRING "docker exec db2server su - db2inst1 -c " 
-                  DELIMITED BY SIZE
-                  '"db2 connect to ' DELIMITED BY SIZE
-                  WS-DBNAME DELIMITED BY SPACE
-                  '"' DELIMITED BY SIZE
-                  INTO WS-COMMAND
-           
-           PERFORM CALL-DATABASE
-           
-           IF WS-RETURN-CODE NOT = 0
-               DISPLAY "Database connection failed with code: " 
-                       WS-RETURN-CODE
+           MOVE WS-DBNAME   TO HV-DBNAME
+           MOVE WS-USERNAME TO HV-USERNAME
+           MOVE WS-PASSWORD TO HV-PASSWORD
+
+           EXEC SQL
+               CONNECT TO :HV-DBNAME
+                   USER :HV-USERNAME
+                   USING :HV-PASSWORD
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Database connection failed: " SQLCODE
+               MOVE "Y" TO WS-KOERSEL-FEJL
+               PERFORM SKRIV-KOERSELSLOG
+               CLOSE KOERSELSLOG-FILE
                STOP RUN
            ELSE
                DISPLAY "Successfully connected to database: " WS-DBNAME
@@ -316,21 +583,296 @@
 
       *****************************************************************
       * DISCONNECT-FROM-DATABASE                                      *
-      * Formål: Lukker forbindelse til database                      *
+      * Formål: Lukker forbindelse til database via embedded SQL.     *
       *****************************************************************
        DISCONNECT-FROM-DATABASE.
-      * Method 1: Using embedded SQL
-      *    EXEC SQL
-      *        DISCONNECT
-      *    END-EXEC
-
-      * Method 2: Using Docker exec for disconnect
-           MOVE "docker exec db2server su - db2inst1 -c " &
-                '"db2 disconnect all"' TO WS-COMMAND
-           PERFORM CALL-DATABASE
-           
-           IF WS-RETURN-CODE = 0
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC
+
+           IF SQLCODE = 0
                DISPLAY "Database disconnected successfully"
+           ELSE
+               DISPLAY "Database disconnect failed: " SQLCODE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * RECONCILE-KUNDER                                              *
+      * Formål: Udsteder WS-CUSTOMER-QUERY mod KUNDER-tabellen i DB2  *
+      *         og afstemmer hver hentede række mod AF-KUNDE-ARRAY    *
+      *         (Kundeoplysninger.txt) via FETCH-KUNDE-RAEKKE, indtil *
+      *         cursoren er udtømt (SQLCODE = 100). Forberedes som    *
+      *         dynamisk SQL ud fra WS-CUSTOMER-QUERY, så en ændring  *
+      *         af søgningen (f.eks. flere kolonner eller et WHERE-   *
+      *         led) ikke kræver en programrettelse her.              *
+      *****************************************************************
+       RECONCILE-KUNDER.
+           EXEC SQL
+               PREPARE KUNDE-STMT FROM :WS-CUSTOMER-QUERY
+           END-EXEC
+
+           EXEC SQL
+               DECLARE KUNDE-CURSOR CURSOR FOR KUNDE-STMT
+           END-EXEC
+
+           EXEC SQL
+               OPEN KUNDE-CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Kunne ikke aabne KUNDE-CURSOR: " SQLCODE
+               MOVE "Y" TO WS-KOERSEL-FEJL
+           ELSE
+               PERFORM FETCH-KUNDE-RAEKKE UNTIL SQLCODE = 100
+
+               EXEC SQL
+                   CLOSE KUNDE-CURSOR
+               END-EXEC
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * FETCH-KUNDE-RAEKKE                                            *
+      * Formål: Henter én række fra KUNDE-CURSOR og sammenligner den  *
+      *         mod AF-KUNDE-ARRAY via SAMMENLIGN-DB-RAEKKE.          *
+      *****************************************************************
+       FETCH-KUNDE-RAEKKE.
+           EXEC SQL
+               FETCH KUNDE-CURSOR
+                   INTO :HV-KUNDE-ID, :HV-FORNAVN, :HV-EFTERNAVN
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO TR-DB-COUNT
+               PERFORM SAMMENLIGN-DB-RAEKKE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAMMENLIGN-DB-RAEKKE                                          *
+      * Formål: Slår den hentede DB2-rækkes KUNDE-ID op i             *
+      *         AF-KUNDE-ARRAY og skriver en afstemningslinje hvis    *
+      *         rækken enten mangler i filen, eller FORNAVN/EFTERNAVN *
+      *         ikke stemmer overens med filen.                       *
+      *****************************************************************
+       SAMMENLIGN-DB-RAEKKE.
+           MOVE "N" TO AF-FOUND-FLAG
+           PERFORM VARYING AF-IX FROM 1 BY 1
+                   UNTIL AF-IX > AF-KUNDE-COUNT
+               IF AF-KUNDE-ID(AF-IX) = HV-KUNDE-ID
+                   MOVE "Y" TO AF-FOUND-FLAG
+                   MOVE "Y" TO AF-KUNDE-MATCHED(AF-IX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF AF-FOUND-FLAG = "N"
+               ADD 1 TO TR-MANGLER-I-FIL
+               STRING "I DB2 MEN IKKE I FIL: " DELIMITED BY SIZE
+                       HV-KUNDE-ID DELIMITED BY SPACE
+                       INTO AFSTEMNING-LINE
+               WRITE AFSTEMNING-LINE
+           ELSE
+               IF AF-FORNAVN(AF-IX) NOT = HV-FORNAVN
+                   OR AF-EFTERNAVN(AF-IX) NOT = HV-EFTERNAVN
+                   ADD 1 TO TR-AAFVIGELSE-COUNT
+                   STRING "AFVIGELSE - KUNDE-ID: " DELIMITED BY SIZE
+                           HV-KUNDE-ID DELIMITED BY SPACE
+                           " FIL=" DELIMITED BY SIZE
+                           AF-FORNAVN(AF-IX) DELIMITED BY SPACE
+                           " " DELIMITED BY SIZE
+                           AF-EFTERNAVN(AF-IX) DELIMITED BY SPACE
+                           " DB2=" DELIMITED BY SIZE
+                           HV-FORNAVN DELIMITED BY SPACE
+                           " " DELIMITED BY SIZE
+                           HV-EFTERNAVN DELIMITED BY SPACE
+                           INTO AFSTEMNING-LINE
+                   WRITE AFSTEMNING-LINE
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * REPORT-MANGLER-I-DB                                           *
+      * Formål: Skriver en linje for hver AF-KUNDE-ARRAY-post der     *
+      *         aldrig blev matchet af en DB2-række, dvs. findes i    *
+      *         filen, men ikke i databasen.                          *
+      *****************************************************************
+       REPORT-MANGLER-I-DB.
+           PERFORM VARYING AF-IX FROM 1 BY 1
+                   UNTIL AF-IX > AF-KUNDE-COUNT
+               IF AF-KUNDE-MATCHED(AF-IX) = "N"
+                   ADD 1 TO TR-MANGLER-I-DB
+                   STRING "I FIL MEN IKKE I DB2: " DELIMITED BY SIZE
+                           AF-KUNDE-ID(AF-IX) DELIMITED BY SPACE
+                           INTO AFSTEMNING-LINE
+                   WRITE AFSTEMNING-LINE
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * AFSTEMNING-TRAILER                                            *
+      * Formål: Skriver kontroltotaller sidst i afstemningsrapporten. *
+      *****************************************************************
+       AFSTEMNING-TRAILER.
+           MOVE SPACES TO AFSTEMNING-LINE
+           WRITE AFSTEMNING-LINE
+           STRING "Antal kunder i filen.........: " DELIMITED BY SIZE
+                   AF-KUNDE-COUNT DELIMITED BY SIZE
+                   INTO AFSTEMNING-LINE
+           WRITE AFSTEMNING-LINE
+           STRING "Antal kunder i DB2...........: " DELIMITED BY SIZE
+                   TR-DB-COUNT DELIMITED BY SIZE
+                   INTO AFSTEMNING-LINE
+           WRITE AFSTEMNING-LINE
+           STRING "Antal afvigelser.............: " DELIMITED BY SIZE
+                   TR-AAFVIGELSE-COUNT DELIMITED BY SIZE
+                   INTO AFSTEMNING-LINE
+           WRITE AFSTEMNING-LINE
+           STRING "I fil men ikke i DB2.........: " DELIMITED BY SIZE
+                   TR-MANGLER-I-DB DELIMITED BY SIZE
+                   INTO AFSTEMNING-LINE
+           WRITE AFSTEMNING-LINE
+           STRING "I DB2 men ikke i fil.........: " DELIMITED BY SIZE
+                   TR-MANGLER-I-FIL DELIMITED BY SIZE
+                   INTO AFSTEMNING-LINE
+           WRITE AFSTEMNING-LINE
+           IF AF-KUNDE-OVERFLOW = "Y"
+               STRING "ADVARSEL: FLERE KUNDER END ARRAYET KAN RUMME"
+                   DELIMITED BY SIZE INTO AFSTEMNING-LINE
+               WRITE AFSTEMNING-LINE
+           END-IF
+       EXIT.
+
+
+      *****************************************************************
+      * STEMPEL-KOERSEL-START                                         *
+      * Formål: Gemmer kørslens starttidspunkt ("ÅÅÅÅ-MM-DD TT:MM:SS")*
+      *         til brug i SKRIV-KOERSELSLOG.                         *
+      *****************************************************************
+       STEMPEL-KOERSEL-START.
+           ACCEPT WS-KOERSEL-SYSDATO FROM DATE YYYYMMDD
+           ACCEPT WS-KOERSEL-SYSTID FROM TIME
+           STRING  WS-KOERSEL-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(7:2) DELIMITED BY SIZE
+                   " "                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(1:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(3:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(5:2)  DELIMITED BY SIZE
+                   INTO WS-KOERSEL-START
+       EXIT.
+
+      *****************************************************************
+      * STEMPEL-KOERSEL-SLUT                                          *
+      * Formål: Gemmer kørslens sluttidspunkt, samme format som       *
+      *         STEMPEL-KOERSEL-START.                                *
+      *****************************************************************
+       STEMPEL-KOERSEL-SLUT.
+           ACCEPT WS-KOERSEL-SYSDATO FROM DATE YYYYMMDD
+           ACCEPT WS-KOERSEL-SYSTID FROM TIME
+           STRING  WS-KOERSEL-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSDATO(7:2) DELIMITED BY SIZE
+                   " "                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(1:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(3:2)  DELIMITED BY SIZE
+                   ":"                     DELIMITED BY SIZE
+                   WS-KOERSEL-SYSTID(5:2)  DELIMITED BY SIZE
+                   INTO WS-KOERSEL-SLUT
+       EXIT.
+
+      *****************************************************************
+      * SKRIV-KOERSELSLOG                                             *
+      * Formål: Tilføjer kørslens run-log-linje til den fælles,       *
+      *         voksende Koerselslog.txt (program, start/slut,        *
+      *         antal behandlet, status), så en natlig kørsel kan     *
+      *         eftervises uden at nogen sad og så konsollen.         *
+      *         Status er "FEJL" hvis CONNECT-TO-DATABASE eller       *
+      *         RECONCILE-KUNDER's cursor-åbning fejlede (SQLCODE),   *
+      *         ellers "OK".                                          *
+      *****************************************************************
+       SKRIV-KOERSELSLOG.
+           PERFORM STEMPEL-KOERSEL-SLUT
+           IF WS-KOERSEL-FEJL = "N"
+               MOVE "OK"   TO WS-KOERSEL-STATUS
+           ELSE
+               MOVE "FEJL" TO WS-KOERSEL-STATUS
+           END-IF
+           MOVE SPACES TO KOERSELSLOG-LINE
+           STRING  "OPGAVEDB2"         DELIMITED BY SIZE
+                   " START="           DELIMITED BY SIZE
+                   WS-KOERSEL-START    DELIMITED BY SIZE
+                   " SLUT="            DELIMITED BY SIZE
+                   WS-KOERSEL-SLUT     DELIMITED BY SIZE
+                   " LAEST="           DELIMITED BY SIZE
+                   TR-RECORD-COUNT     DELIMITED BY SIZE
+                   " STATUS="          DELIMITED BY SIZE
+                   function trim(WS-KOERSEL-STATUS) DELIMITED BY SIZE
+                   INTO KOERSELSLOG-LINE
+           WRITE KOERSELSLOG-LINE
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger de udaterede filnavne.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Udleder de faktiske filnavne for denne kørsel ud fra  *
+      *         WS-FORRETNINGSDATO - enten de udaterede standardnavne *
+      *         eller en daglig fil-generation "<navn>.ÅÅÅÅMMDD.txt". *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "Kundeoplysninger.txt" TO WS-KUNDE-FILNAVN
+               MOVE "KontoOpl.txt" TO WS-KONTO-FILNAVN
+               MOVE "KundeoplysningerOUT.txt" TO WS-KUNDEOUT-FILNAVN
+               MOVE "DB2-Afstemning.txt" TO WS-AFSTEMNING-FILNAVN
+           ELSE
+               STRING "Kundeoplysninger." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KUNDE-FILNAVN
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+               STRING "KundeoplysningerOUT." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO      DELIMITED BY SIZE
+                       ".txt"                  DELIMITED BY SIZE
+                       INTO WS-KUNDEOUT-FILNAVN
+               STRING "DB2-Afstemning." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-AFSTEMNING-FILNAVN
            END-IF
        EXIT.
-           
