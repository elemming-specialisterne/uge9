@@ -0,0 +1,559 @@
+      *****************************************************************
+      * PROGRAM-ID: OPGAVEKONTOVEDLIGEHOLD                            *
+      * FORFATTER:  SPAC-23                                           *
+      * DATO:       2026-03-02                                        *
+      * FORMÅL:     Vedligeholder KontoOpl.txt ud fra en transaktions-*
+      *             fil med tilføj/ret/slet-koder pr. KONTO-ID, så    *
+      *             nye konti oprettes med en ensartet stemplet       *
+      *             oprettelsesdato i stedet for håndredigering af    *
+      *             den flade fil. Samme opbygning som                *
+      *             OpgaveVedligehold, der gør det samme for          *
+      *             Kundeoplysninger.txt.                             *
+      * INPUT:      KontoOpl.txt - Eksisterende konto stamdata        *
+      *             KontoOplVedligehold.txt - Transaktioner           *
+      * OUTPUT:     KontoOpl.NY - Opdateret konto stamdata            *
+      *             KontoVedligehold-Fejl.txt - Afviste transaktioner *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OpgaveKontoVedligehold.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO WS-KONTO-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOOPL
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "KontoOplVedligehold.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO "KontoOpl.NY"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOOPL-UD
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT TRANS-REJECT-FILE ASSIGN TO
+               "KontoVedligehold-Fejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-REJECT-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "KontoVedligehold-IOFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+
+      *================================================================
+      * DATA DIVISION - Definerer alle filer og data strukturer
+      *================================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 KONTOOPL.
+           COPY "KONTOOPL.cpy".
+
+       FD TRANS-FILE.
+       01 TRANS-RECORD.
+           02 TRANS-KODE        PIC X(01).
+               88 TRANS-TILFOEJ        VALUE "A".
+               88 TRANS-RET            VALUE "U".
+               88 TRANS-SLET            VALUE "D".
+           02 TRANS-KONTO-ID    PIC X(10).
+           02 TRANS-KUNDE-ID    PIC X(10).
+           02 TRANS-KONTONUMMER PIC X(20).
+           02 TRANS-BALANCE     PIC 9(7)V99.
+           02 TRANS-VALUTAKODE  PIC X(03).
+
+       FD OUTPUT-FILE.
+       01 KONTOOPL-UD.
+           COPY "KONTOOPL.cpy".
+
+       FD TRANS-REJECT-FILE.
+       01 TRANS-REJECT-LINE  PIC X(80) VALUE SPACES.
+
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE      PIC X(80) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
+      *================================================================
+      * WORKING-STORAGE SECTION - Arbejdsvariable og arrays
+      *================================================================
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE        PIC X VALUE "N".    *> EOF for konto fil
+       01 END-OF-TRANS-FILE  PIC X VALUE "N".    *> EOF for trans fil
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 INPUT-FILE-STATUS         PIC XX VALUE "00".
+       01 TRANS-FILE-STATUS         PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS        PIC XX VALUE "00".
+       01 TRANS-REJECT-FILE-STATUS  PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME           PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION           PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS              PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT         PIC 9(5) VALUE ZERO.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags KontoOpl.txt-generation
+      * vedligeholdes isoleret. KontoOpl.NY forbliver udateret, som et
+      * engangs-arbejdsprodukt der ikke selv er en dateret generation
+      * (samme beslutning som OpgaveVedligehold træffer for
+      * Kundeoplysninger.NY). Forvalgt til nul, dvs. det udaterede
+      * navn, hvis BusinessDato.txt ikke findes eller er tom.
+       01 WS-FORRETNINGSDATO        PIC 9(8) VALUE ZERO.
+       01 WS-KONTO-FILNAVN          PIC X(40) VALUE "KontoOpl.txt".
+
+      * Loop counters og indeks
+       01 IX                 PIC 9(4) VALUE 1.   *> Array index counter
+       01 WS-FOUND-FLAG      PIC X VALUE "N".
+
+      * Konto array - hele KontoOpl.txt loades i hukommelse så
+      * transaktionerne kan matches mod KONTO-ID
+       01 KONTO-MAX-KONTI    PIC 9(4) VALUE 2000. *> Array kapacitet
+       01 KONTO-COUNT        PIC 9(4) VALUE ZERO.
+       01 KONTO-OVERFLOW     PIC X VALUE "N".
+       01 KONTO-ARRAY OCCURS 2000 TIMES.
+           COPY "KONTOOPL.cpy".
+
+      * Tællere til den afsluttende statusmeddelelse
+       01 WS-TILFOEJ-COUNT   PIC 9(5) VALUE ZERO.
+       01 WS-RET-COUNT       PIC 9(5) VALUE ZERO.
+       01 WS-SLET-COUNT      PIC 9(5) VALUE ZERO.
+       01 WS-AFVIST-COUNT    PIC 9(5) VALUE ZERO.
+
+      * Dags dato, stemplet på KONTO-OPRETTET-DATO for hver ny konto
+      * (se STEMPEL-OPRETTET-DATO)
+       01 WS-SYSDATO                PIC 9(8) VALUE ZERO.
+       01 WS-OPRETTET-DATO          PIC X(10) VALUE SPACES.
+
+      * Arbejdsfelter til check-ciffer (mod-10) validering af
+      * KONTONUMMER - se VALIDATE-TRANS-KONTONUMMER
+       01 WS-KONTONR-VALID-FLAG  PIC X VALUE "Y".
+       01 WS-CD-CHAR             PIC X VALUE SPACE.
+       01 WS-CD-DOUBLE-FLAG      PIC X VALUE "N".
+       01 WS-CD-DIGIT-COUNT      PIC 9(2) VALUE ZERO.
+       01 WS-CD-DIGIT-ARRAY.
+           02 WS-CD-DIGIT        PIC 9 OCCURS 20 TIMES.
+       01 WS-CD-VALUE            PIC 9(2) VALUE ZERO.
+       01 WS-CD-SUM              PIC 9(4) VALUE ZERO.
+       01 WS-CD-KVOTIENT         PIC 9(4) VALUE ZERO.
+       01 WS-CD-REST             PIC 9(1) VALUE ZERO.
+       01 WS-CD-IX               PIC 9(2) VALUE ZERO.
+
+      *================================================================
+      * PROCEDURE DIVISION - Hovedprogramlogik
+      *================================================================
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * MAIN-PROCEDURE                                                *
+      * Formål: Hovedprocedure der koordinerer hele programmet        *
+      * Flow:   1. Loader KontoOpl.txt i KONTO-ARRAY                  *
+      *         2. Anvender hver transaktion fra vedligeholdelsesfilen*
+      *         3. Skriver det opdaterede kontokartotek til en ny fil *
+      *****************************************************************
+       MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           OPEN OUTPUT IO-ERROR-FILE
+
+           PERFORM STEMPEL-OPRETTET-DATO
+           PERFORM LOAD-KONTI
+           PERFORM PROCESS-TRANSAKTIONER
+           PERFORM WRITE-KONTO-ARRAY
+
+           DISPLAY "OpgaveKontoVedligehold: " WS-TILFOEJ-COUNT
+               " tilfoejet, " WS-RET-COUNT " rettet, "
+               WS-SLET-COUNT " slettet, " WS-AFVIST-COUNT " afvist"
+
+           CLOSE IO-ERROR-FILE
+           STOP RUN.
+
+      *****************************************************************
+      * STEMPEL-OPRETTET-DATO                                         *
+      * Formål: Henter dags dato én gang ved programstart og          *
+      *         formaterer den til "ÅÅÅÅ-MM-DD" (samme format som     *
+      *         ARKIV-GRAENSE-DATO/GYLDIG-FRA), så alle konti der     *
+      *         tilføjes i dette program stemples ens. Er               *
+      *         WS-FORRETNINGSDATO sat (se LAES-FORRETNINGSDATO),      *
+      *         bruges den i stedet for dags dato, så et genkørt       *
+      *         batch-vindue stempler konti med den replayede dato.   *
+      *****************************************************************
+       STEMPEL-OPRETTET-DATO.
+           IF WS-FORRETNINGSDATO = ZERO
+               ACCEPT WS-SYSDATO FROM DATE YYYYMMDD
+           ELSE
+               MOVE WS-FORRETNINGSDATO TO WS-SYSDATO
+           END-IF
+           MOVE SPACES TO WS-OPRETTET-DATO
+           STRING  WS-SYSDATO(1:4) DELIMITED BY SIZE
+                   "-"             DELIMITED BY SIZE
+                   WS-SYSDATO(5:2) DELIMITED BY SIZE
+                   "-"             DELIMITED BY SIZE
+                   WS-SYSDATO(7:2) DELIMITED BY SIZE
+                   INTO WS-OPRETTET-DATO
+       EXIT.
+
+      *****************************************************************
+      * LOAD-KONTI                                                    *
+      * Formål: Læser hele KontoOpl.txt ind i KONTO-ARRAY             *
+      *****************************************************************
+       LOAD-KONTI.
+           MOVE 1 TO IX
+           OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ INPUT-FILE INTO KONTOOPL
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF IX > KONTO-MAX-KONTI
+                           MOVE "Y" TO KONTO-OVERFLOW
+                       ELSE
+                           MOVE KONTOOPL TO KONTO-ARRAY(IX)
+                           ADD 1 TO IX
+                       END-IF
+               END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+           CLOSE INPUT-FILE
+           COMPUTE KONTO-COUNT = IX - 1
+           MOVE "N" TO END-OF-FILE
+       EXIT.
+
+      *****************************************************************
+      * PROCESS-TRANSAKTIONER                                         *
+      * Formål: Læser KontoOplVedligehold.txt transaktion for         *
+      *         transaktion og anvender hver af dem på arrayet        *
+      *****************************************************************
+       PROCESS-TRANSAKTIONER.
+           OPEN INPUT TRANS-FILE
+           MOVE "TRANS-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE TRANS-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT TRANS-REJECT-FILE
+           MOVE "TRANS-REJECT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"              TO WS-IO-OPERATION
+           MOVE TRANS-REJECT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM UNTIL END-OF-TRANS-FILE = "Y"
+               READ TRANS-FILE INTO TRANS-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-TRANS-FILE
+                   NOT AT END
+                       PERFORM APPLY-TRANSAKTION
+               END-READ
+               MOVE "TRANS-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE TRANS-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+           CLOSE TRANS-REJECT-FILE
+       EXIT.
+
+      *****************************************************************
+      * APPLY-TRANSAKTION                                             *
+      * Formål: Anvender én transaktion (A/U/D) på KONTO-ARRAY         *
+      *****************************************************************
+       APPLY-TRANSAKTION.
+           EVALUATE TRUE
+               WHEN TRANS-TILFOEJ
+                   PERFORM TILFOEJ-KONTO
+               WHEN TRANS-RET
+                   PERFORM RET-KONTO
+               WHEN TRANS-SLET
+                   PERFORM SLET-KONTO
+               WHEN OTHER
+                   MOVE "UKENDT TRANS-KODE" TO TRANS-REJECT-LINE
+                   PERFORM WRITE-TRANS-REJECT
+           END-EVALUATE
+       EXIT.
+
+      *****************************************************************
+      * FIND-KONTO                                                    *
+      * Formål: Søger KONTO-ARRAY for TRANS-KONTO-ID og sætter         *
+      *         WS-FOUND-FLAG og IX til den fundne position            *
+      *****************************************************************
+       FIND-KONTO.
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KONTO-COUNT
+               IF KONTO-ID IN KONTO-ARRAY(IX) = TRANS-KONTO-ID
+                   MOVE "Y" TO WS-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * TILFOEJ-KONTO                                                 *
+      * Formål: Tilføjer en ny konto sidst i KONTO-ARRAY, stemplet    *
+      *         med dags dato i KONTO-OPRETTET-DATO                   *
+      *****************************************************************
+       TILFOEJ-KONTO.
+           PERFORM FIND-KONTO
+           IF WS-FOUND-FLAG = "Y"
+               STRING "KONTO-ID FINDES ALLEREDE: " DELIMITED BY SIZE
+                       TRANS-KONTO-ID DELIMITED BY SPACE
+                       INTO TRANS-REJECT-LINE
+               PERFORM WRITE-TRANS-REJECT
+           ELSE
+               IF KONTO-COUNT >= KONTO-MAX-KONTI
+                   MOVE "Y" TO KONTO-OVERFLOW
+                   STRING "KONTO-ARRAY FULD - KONTO-ID: "
+                           DELIMITED BY SIZE
+                       TRANS-KONTO-ID DELIMITED BY SPACE
+                       INTO TRANS-REJECT-LINE
+                   PERFORM WRITE-TRANS-REJECT
+               ELSE
+                   PERFORM VALIDATE-TRANS-KONTONUMMER
+                   IF WS-KONTONR-VALID-FLAG = "N"
+                       STRING "UGYLDIGT KONTONUMMER (CHECK-CIFFER) "
+                               DELIMITED BY SIZE
+                           "VED TILFOEJ: " DELIMITED BY SIZE
+                           TRANS-KONTO-ID DELIMITED BY SPACE
+                           INTO TRANS-REJECT-LINE
+                       PERFORM WRITE-TRANS-REJECT
+                   ELSE
+                       ADD 1 TO KONTO-COUNT
+                       MOVE KONTO-COUNT TO IX
+                       MOVE TRANS-KONTO-ID
+                           TO KONTO-ID IN KONTO-ARRAY(IX)
+                       PERFORM FLYT-TRANS-FELTER-IX
+                       MOVE WS-OPRETTET-DATO
+                           TO KONTO-OPRETTET-DATO IN KONTO-ARRAY(IX)
+                       ADD 1 TO WS-TILFOEJ-COUNT
+                   END-IF
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * RET-KONTO                                                     *
+      * Formål: Retter en eksisterende kontos oplysninger - rører     *
+      *         ikke ved KONTO-OPRETTET-DATO, som er sat permanent    *
+      *         ved oprettelsen                                       *
+      *****************************************************************
+       RET-KONTO.
+           PERFORM FIND-KONTO
+           IF WS-FOUND-FLAG = "N"
+               STRING "KONTO-ID IKKE FUNDET VED RET: " DELIMITED BY SIZE
+                       TRANS-KONTO-ID DELIMITED BY SPACE
+                       INTO TRANS-REJECT-LINE
+               PERFORM WRITE-TRANS-REJECT
+           ELSE
+               PERFORM VALIDATE-TRANS-KONTONUMMER
+               IF WS-KONTONR-VALID-FLAG = "N"
+                   STRING "UGYLDIGT KONTONUMMER (CHECK-CIFFER) "
+                           DELIMITED BY SIZE
+                       "VED RET: " DELIMITED BY SIZE
+                       TRANS-KONTO-ID DELIMITED BY SPACE
+                       INTO TRANS-REJECT-LINE
+                   PERFORM WRITE-TRANS-REJECT
+               ELSE
+                   PERFORM FLYT-TRANS-FELTER-IX
+                   ADD 1 TO WS-RET-COUNT
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SLET-KONTO                                                    *
+      * Formål: Lukker en konto logisk (KONTO-STATUS sættes til       *
+      *         KONTO-LUKKET) i stedet for at fjerne posten fra       *
+      *         kartoteket, så der - ligesom ved SLET-KUNDE i         *
+      *         OpgaveVedligehold - bevares et revisionsspor for      *
+      *         lukkede konti.                                        *
+      *****************************************************************
+       SLET-KONTO.
+           PERFORM FIND-KONTO
+           IF WS-FOUND-FLAG = "N"
+               STRING "KONTO-ID IKKE FUNDET VED SLET: "
+                       DELIMITED BY SIZE
+                       TRANS-KONTO-ID DELIMITED BY SPACE
+                       INTO TRANS-REJECT-LINE
+               PERFORM WRITE-TRANS-REJECT
+           ELSE
+               SET KONTO-LUKKET IN KONTO-ARRAY(IX) TO TRUE
+               ADD 1 TO WS-SLET-COUNT
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * VALIDATE-TRANS-BALANCE (reserveret - se VALIDATE i            *
+      * OpgaveVedligehold for samme mønster, hvis balance-validering  *
+      * senere skal tilføjes her)                                     *
+      *****************************************************************
+      *
+      *****************************************************************
+      * VALIDATE-TRANS-KONTONUMMER                                    *
+      * Formål: Afviser en transaktion hvis de numeriske cifre i      *
+      *         TRANS-KONTONUMMER ikke overholder et mod-10 (Luhn)    *
+      *         check-ciffer, så en transponeret ciffer i et          *
+      *         kontonummer fanges ved indlæsning. Samme algoritme    *
+      *         som VALIDATE-TRANS-KONTONUMMER i OpgaveVedligehold.   *
+      *****************************************************************
+       VALIDATE-TRANS-KONTONUMMER.
+           MOVE "Y" TO WS-KONTONR-VALID-FLAG
+           MOVE ZERO TO WS-CD-DIGIT-COUNT
+           PERFORM VARYING WS-CD-IX FROM 1 BY 1 UNTIL WS-CD-IX > 20
+               MOVE TRANS-KONTONUMMER(WS-CD-IX:1) TO WS-CD-CHAR
+               IF WS-CD-CHAR IS NUMERIC
+                   ADD 1 TO WS-CD-DIGIT-COUNT
+                   MOVE WS-CD-CHAR TO WS-CD-DIGIT(WS-CD-DIGIT-COUNT)
+               END-IF
+           END-PERFORM
+           IF WS-CD-DIGIT-COUNT < 2
+               MOVE "N" TO WS-KONTONR-VALID-FLAG
+           ELSE
+               MOVE ZERO TO WS-CD-SUM
+               MOVE "N" TO WS-CD-DOUBLE-FLAG
+               PERFORM VARYING WS-CD-IX FROM WS-CD-DIGIT-COUNT BY -1
+                       UNTIL WS-CD-IX < 1
+                   MOVE WS-CD-DIGIT(WS-CD-IX) TO WS-CD-VALUE
+                   IF WS-CD-DOUBLE-FLAG = "Y"
+                       MULTIPLY 2 BY WS-CD-VALUE
+                       IF WS-CD-VALUE > 9
+                           SUBTRACT 9 FROM WS-CD-VALUE
+                       END-IF
+                       MOVE "N" TO WS-CD-DOUBLE-FLAG
+                   ELSE
+                       MOVE "Y" TO WS-CD-DOUBLE-FLAG
+                   END-IF
+                   ADD WS-CD-VALUE TO WS-CD-SUM
+               END-PERFORM
+               DIVIDE WS-CD-SUM BY 10 GIVING WS-CD-KVOTIENT
+                   REMAINDER WS-CD-REST
+               IF WS-CD-REST NOT = ZERO
+                   MOVE "N" TO WS-KONTONR-VALID-FLAG
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * FLYT-TRANS-FELTER-IX                                          *
+      * Formål: Fælles feltkopiering fra TRANS-RECORD til             *
+      *         KONTO-ARRAY(IX) for både TILFOEJ og RET                *
+      *****************************************************************
+       FLYT-TRANS-FELTER-IX.
+           MOVE TRANS-KUNDE-ID    TO KUNDE-ID    IN KONTO-ARRAY(IX)
+           MOVE TRANS-KONTONUMMER TO KONTONUMMER IN KONTO-ARRAY(IX)
+           MOVE TRANS-BALANCE     TO BALANCE     IN KONTO-ARRAY(IX)
+           MOVE TRANS-VALUTAKODE  TO VALUTAKODE  IN KONTO-ARRAY(IX)
+       EXIT.
+
+      *****************************************************************
+      * WRITE-TRANS-REJECT                                            *
+      * Formål: Skriver en afvist transaktion til fejlrapporten        *
+      *****************************************************************
+       WRITE-TRANS-REJECT.
+           WRITE TRANS-REJECT-LINE
+           MOVE "TRANS-REJECT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"             TO WS-IO-OPERATION
+           MOVE TRANS-REJECT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO TRANS-REJECT-LINE
+           ADD 1 TO WS-AFVIST-COUNT
+       EXIT.
+
+      *****************************************************************
+      * WRITE-KONTO-ARRAY                                             *
+      * Formål: Skriver hele KONTO-ARRAY til KontoOpl.NY              *
+      *****************************************************************
+       WRITE-KONTO-ARRAY.
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KONTO-COUNT
+               MOVE KONTO-ARRAY(IX) TO KONTOOPL-UD
+               WRITE KONTOOPL-UD
+               MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "WRITE"       TO WS-IO-OPERATION
+               MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+
+           IF KONTO-OVERFLOW = "Y"
+               DISPLAY "ADVARSEL: KONTO-ARRAY kapacitet overskredet"
+           END-IF
+
+           CLOSE OUTPUT-FILE
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger det udaterede filnavn.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger det daterede filnavn for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan vedligeholdes isoleret uden at *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges det oprindelige, udaterede filnavn.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "KontoOpl.txt" TO WS-KONTO-FILNAVN
+           ELSE
+               STRING "KontoOpl." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KONTO-FILNAVN
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
