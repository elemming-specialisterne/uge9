@@ -0,0 +1,580 @@
+      *****************************************************************
+      * PROGRAM-ID: OPGAVEVEDLIGEHOLD                                 *
+      * FORFATTER:  SPAC-23                                           *
+      * DATO:       2026-02-02                                        *
+      * FORMÅL:     Vedligeholder Kundeoplysninger.txt ud fra en      *
+      *             transaktionsfil med tilføj/ret/slet-koder pr.     *
+      *             KUNDE-ID, så enkeltrettelser ikke længere kræver  *
+      *             håndredigering af den flade fil                  *
+      * INPUT:      Kundeoplysninger.txt - Eksisterende kunde stamdata*
+      *             KundeoplysningerVedligehold.txt - Transaktioner   *
+      * OUTPUT:     Kundeoplysninger.NY - Opdateret kunde stamdata    *
+      *             OpgaveVedligehold-Fejl.txt - Afviste transaktioner*
+      * NOTER:      Kunderne loades i hukommelse som i Opgave9, så    *
+      *             transaktionerne kan matches mod KUNDE-ID uden at  *
+      *             filen skal være i indekseret organisation         *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OpgaveVedligehold.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO WS-KUNDE-FILNAVN
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "KundeoplysningerVedligehold.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO "Kundeoplysninger.NY"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KUNDE-ID OF KUNDEOPL-UD
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT TRANS-REJECT-FILE ASSIGN TO "Vedligehold-Fejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-REJECT-FILE-STATUS.
+           SELECT IO-ERROR-FILE ASSIGN TO "Vedligehold-IOFejl.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INPUT-FORRETNINGSDATO-FILE
+               ASSIGN TO "BusinessDato.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FORRETNINGSDATO-FILE-STATUS.
+
+      *================================================================
+      * DATA DIVISION - Definerer alle filer og data strukturer
+      *================================================================
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 KUNDEOPL.
+           COPY "KUNDER.cpy".
+
+       FD TRANS-FILE.
+       01 TRANS-RECORD.
+           02 TRANS-KODE        PIC X(01).
+               88 TRANS-TILFOEJ        VALUE "A".
+               88 TRANS-RET            VALUE "U".
+               88 TRANS-SLET            VALUE "D".
+           02 TRANS-KUNDE-ID    PIC X(10).
+           02 TRANS-FORNAVN     PIC X(20).
+           02 TRANS-EFTERNAVN   PIC X(20).
+           02 TRANS-KONTONUMMER PIC X(20).
+           02 TRANS-BALANCE     PIC 9(7)V99.
+           02 TRANS-VALUTAKODE  PIC X(03).
+           02 TRANS-VEJNAVN     PIC X(30).
+           02 TRANS-HUSNR       PIC X(05).
+           02 TRANS-ETAGE       PIC X(05).
+           02 TRANS-SIDE        PIC X(05).
+           02 TRANS-CITY        PIC X(20).
+           02 TRANS-POSTNR      PIC X(04).
+           02 TRANS-LANDE-KODE  PIC X(02).
+           02 TRANS-TELEFON     PIC X(08).
+           02 TRANS-EMAIL       PIC X(50).
+
+       FD OUTPUT-FILE.
+       01 KUNDEOPL-UD.
+           COPY "KUNDER.cpy".
+
+       FD TRANS-REJECT-FILE.
+       01 TRANS-REJECT-LINE  PIC X(80) VALUE SPACES.
+
+       FD IO-ERROR-FILE.
+       01 IO-ERROR-LINE      PIC X(80) VALUE SPACES.
+
+       FD INPUT-FORRETNINGSDATO-FILE.
+       01 BUSINESSDATOOPL.
+           COPY "BUSINESSDATOOPL.cpy".
+
+      *================================================================
+      * WORKING-STORAGE SECTION - Arbejdsvariable og arrays
+      *================================================================
+       WORKING-STORAGE SECTION.
+      * Fil status flags
+       01 END-OF-FILE        PIC X VALUE "N".    *> EOF for kunde fil
+       01 END-OF-TRANS-FILE  PIC X VALUE "N".    *> EOF for trans fil
+
+      * FILE STATUS pr. fil og fælles felter til I/O-fejlrapporten
+      * (se CHECK-IO-STATUS)
+       01 INPUT-FILE-STATUS         PIC XX VALUE "00".
+       01 TRANS-FILE-STATUS         PIC XX VALUE "00".
+       01 OUTPUT-FILE-STATUS        PIC XX VALUE "00".
+       01 TRANS-REJECT-FILE-STATUS  PIC XX VALUE "00".
+       01 INPUT-FORRETNINGSDATO-FILE-STATUS PIC XX VALUE "00".
+       01 WS-IO-FILE-NAME           PIC X(20) VALUE SPACES.
+       01 WS-IO-OPERATION           PIC X(10) VALUE SPACES.
+       01 WS-IO-STATUS              PIC XX VALUE "00".
+       01 WS-IO-ERROR-COUNT         PIC 9(5) VALUE ZERO.
+
+      * Forretningsdato for batch-vinduet (se LAES-FORRETNINGSDATO og
+      * SAET-FILNAVNE) - lader en given dags Kundeoplysninger.txt-
+      * generation vedligeholdes isoleret. Kundeoplysninger.NY forbliver
+      * udateret, som et engangs-arbejdsprodukt der ikke selv er en
+      * dateret generation (samme beslutning som for Opgave19's
+      * tilsvarende .NY-output). Forvalgt til nul, dvs. det udaterede
+      * navn, hvis BusinessDato.txt ikke findes eller er tom.
+       01 WS-FORRETNINGSDATO        PIC 9(8) VALUE ZERO.
+       01 WS-KUNDE-FILNAVN          PIC X(40)
+           VALUE "Kundeoplysninger.txt".
+
+      * Loop counters og indeks
+       01 IX                 PIC 9(4) VALUE 1.   *> Array index counter
+       01 WS-FOUND-FLAG      PIC X VALUE "N".
+
+      * Kunde array - hele Kundeoplysninger.txt loades i hukommelse så
+      * transaktionerne kan matches mod KUNDE-ID
+       01 KUNDE-MAX-KUNDER   PIC 9(4) VALUE 2000. *> Array kapacitet
+       01 KUNDE-COUNT        PIC 9(4) VALUE ZERO.
+       01 KUNDE-OVERFLOW     PIC X VALUE "N".
+       01 KUNDE-ARRAY OCCURS 2000 TIMES.
+           COPY "KUNDER.cpy".
+
+      * Tællere til den afsluttende statusmeddelelse
+       01 WS-TILFOEJ-COUNT   PIC 9(5) VALUE ZERO.
+       01 WS-RET-COUNT       PIC 9(5) VALUE ZERO.
+       01 WS-SLET-COUNT      PIC 9(5) VALUE ZERO.
+       01 WS-AFVIST-COUNT    PIC 9(5) VALUE ZERO.
+
+      * Graensevaerdi for BALANCE-validering (se VALIDATE-TRANS-BALANCE)
+       01 WS-BALANCE-MAX-GRAENSE PIC 9(7)V99 VALUE 1000000.00.
+       01 WS-BALANCE-VALID-FLAG  PIC X VALUE "Y".
+
+      * Arbejdsfelter til check-ciffer (mod-10) validering af
+      * KONTONUMMER - se VALIDATE-TRANS-KONTONUMMER
+       01 WS-KONTONR-VALID-FLAG  PIC X VALUE "Y".
+       01 WS-CD-CHAR             PIC X VALUE SPACE.
+       01 WS-CD-DOUBLE-FLAG      PIC X VALUE "N".
+       01 WS-CD-DIGIT-COUNT      PIC 9(2) VALUE ZERO.
+       01 WS-CD-DIGIT-ARRAY.
+           02 WS-CD-DIGIT        PIC 9 OCCURS 20 TIMES.
+       01 WS-CD-VALUE            PIC 9(2) VALUE ZERO.
+       01 WS-CD-SUM              PIC 9(4) VALUE ZERO.
+       01 WS-CD-KVOTIENT         PIC 9(4) VALUE ZERO.
+       01 WS-CD-REST             PIC 9(1) VALUE ZERO.
+       01 WS-CD-IX               PIC 9(2) VALUE ZERO.
+
+      *================================================================
+      * PROCEDURE DIVISION - Hovedprogramlogik
+      *================================================================
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * MAIN-PROCEDURE                                                *
+      * Formål: Hovedprocedure der koordinerer hele programmet        *
+      * Flow:   1. Loader Kundeoplysninger.txt i KUNDE-ARRAY          *
+      *         2. Anvender hver transaktion fra vedligeholdelsesfilen*
+      *         3. Skriver det opdaterede kundekartotek til en ny fil *
+      *****************************************************************
+       MAIN-PROCEDURE.
+           PERFORM LAES-FORRETNINGSDATO
+           PERFORM SAET-FILNAVNE
+           OPEN OUTPUT IO-ERROR-FILE
+
+           PERFORM LOAD-KUNDER
+           PERFORM PROCESS-TRANSAKTIONER
+           PERFORM WRITE-KUNDE-ARRAY
+
+           DISPLAY "OpgaveVedligehold: " WS-TILFOEJ-COUNT " tilfoejet, "
+               WS-RET-COUNT " rettet, " WS-SLET-COUNT " slettet, "
+               WS-AFVIST-COUNT " afvist"
+
+           CLOSE IO-ERROR-FILE
+           STOP RUN.
+
+      *****************************************************************
+      * LOAD-KUNDER                                                   *
+      * Formål: Læser hele Kundeoplysninger.txt ind i KUNDE-ARRAY     *
+      *****************************************************************
+       LOAD-KUNDER.
+           MOVE 1 TO IX
+           OPEN INPUT INPUT-FILE
+           MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ INPUT-FILE INTO KUNDEOPL
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       IF IX > KUNDE-MAX-KUNDER
+                           MOVE "Y" TO KUNDE-OVERFLOW
+                       ELSE
+                           MOVE KUNDEOPL TO KUNDE-ARRAY(IX)
+                           ADD 1 TO IX
+                       END-IF
+               END-READ
+               MOVE "INPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE INPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+           CLOSE INPUT-FILE
+           COMPUTE KUNDE-COUNT = IX - 1
+           MOVE "N" TO END-OF-FILE
+       EXIT.
+
+      *****************************************************************
+      * PROCESS-TRANSAKTIONER                                         *
+      * Formål: Læser KundeoplysningerVedligehold.txt transaktion     *
+      *         for transaktion og anvender hver af dem på arrayet    *
+      *****************************************************************
+       PROCESS-TRANSAKTIONER.
+           OPEN INPUT TRANS-FILE
+           MOVE "TRANS-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"       TO WS-IO-OPERATION
+           MOVE TRANS-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           OPEN OUTPUT TRANS-REJECT-FILE
+           MOVE "TRANS-REJECT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"              TO WS-IO-OPERATION
+           MOVE TRANS-REJECT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM UNTIL END-OF-TRANS-FILE = "Y"
+               READ TRANS-FILE INTO TRANS-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-TRANS-FILE
+                   NOT AT END
+                       PERFORM APPLY-TRANSAKTION
+               END-READ
+               MOVE "TRANS-FILE" TO WS-IO-FILE-NAME
+               MOVE "READ"       TO WS-IO-OPERATION
+               MOVE TRANS-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+           CLOSE TRANS-REJECT-FILE
+       EXIT.
+
+      *****************************************************************
+      * APPLY-TRANSAKTION                                             *
+      * Formål: Anvender én transaktion (A/U/D) på KUNDE-ARRAY         *
+      *****************************************************************
+       APPLY-TRANSAKTION.
+           EVALUATE TRUE
+               WHEN TRANS-TILFOEJ
+                   PERFORM TILFOEJ-KUNDE
+               WHEN TRANS-RET
+                   PERFORM RET-KUNDE
+               WHEN TRANS-SLET
+                   PERFORM SLET-KUNDE
+               WHEN OTHER
+                   MOVE "UKENDT TRANS-KODE" TO TRANS-REJECT-LINE
+                   PERFORM WRITE-TRANS-REJECT
+           END-EVALUATE
+       EXIT.
+
+      *****************************************************************
+      * FIND-KUNDE                                                    *
+      * Formål: Søger KUNDE-ARRAY for TRANS-KUNDE-ID og sætter         *
+      *         WS-FOUND-FLAG og IX til den fundne position            *
+      *****************************************************************
+       FIND-KUNDE.
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KUNDE-COUNT
+               IF KUNDE-ID IN KUNDE-ARRAY(IX) = TRANS-KUNDE-ID
+                   MOVE "Y" TO WS-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+       EXIT.
+
+      *****************************************************************
+      * TILFOEJ-KUNDE                                                 *
+      * Formål: Tilføjer en ny kunde sidst i KUNDE-ARRAY               *
+      *****************************************************************
+       TILFOEJ-KUNDE.
+           PERFORM FIND-KUNDE
+           IF WS-FOUND-FLAG = "Y"
+               STRING "KUNDE-ID FINDES ALLEREDE: " DELIMITED BY SIZE
+                       TRANS-KUNDE-ID DELIMITED BY SPACE
+                       INTO TRANS-REJECT-LINE
+               PERFORM WRITE-TRANS-REJECT
+           ELSE
+               IF KUNDE-COUNT >= KUNDE-MAX-KUNDER
+                   MOVE "Y" TO KUNDE-OVERFLOW
+                   STRING "KUNDE-ARRAY FULD - KUNDE-ID: "
+                           DELIMITED BY SIZE
+                       TRANS-KUNDE-ID DELIMITED BY SPACE
+                       INTO TRANS-REJECT-LINE
+                   PERFORM WRITE-TRANS-REJECT
+               ELSE
+                   PERFORM VALIDATE-TRANS-BALANCE
+                   PERFORM VALIDATE-TRANS-KONTONUMMER
+                   IF WS-BALANCE-VALID-FLAG = "N"
+                       STRING "UGYLDIG BALANCE VED TILFOEJ: "
+                               DELIMITED BY SIZE
+                           TRANS-KUNDE-ID DELIMITED BY SPACE
+                           INTO TRANS-REJECT-LINE
+                       PERFORM WRITE-TRANS-REJECT
+                   ELSE
+                       IF WS-KONTONR-VALID-FLAG = "N"
+                           STRING "UGYLDIGT KONTONUMMER (CHECK-CIFFER) "
+                                   DELIMITED BY SIZE
+                               "VED TILFOEJ: " DELIMITED BY SIZE
+                               TRANS-KUNDE-ID DELIMITED BY SPACE
+                               INTO TRANS-REJECT-LINE
+                           PERFORM WRITE-TRANS-REJECT
+                       ELSE
+                           ADD 1 TO KUNDE-COUNT
+                           MOVE KUNDE-COUNT TO IX
+                           MOVE TRANS-KUNDE-ID
+                               TO KUNDE-ID IN KUNDE-ARRAY(IX)
+                           PERFORM FLYT-TRANS-FELTER-IX
+                           MOVE "A" TO KUNDE-STATUS IN KUNDE-ARRAY(IX)
+                           ADD 1 TO WS-TILFOEJ-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * RET-KUNDE                                                     *
+      * Formål: Retter en eksisterende kundes oplysninger              *
+      *****************************************************************
+       RET-KUNDE.
+           PERFORM FIND-KUNDE
+           IF WS-FOUND-FLAG = "N"
+               STRING "KUNDE-ID IKKE FUNDET VED RET: " DELIMITED BY SIZE
+                       TRANS-KUNDE-ID DELIMITED BY SPACE
+                       INTO TRANS-REJECT-LINE
+               PERFORM WRITE-TRANS-REJECT
+           ELSE
+               PERFORM VALIDATE-TRANS-BALANCE
+               PERFORM VALIDATE-TRANS-KONTONUMMER
+               IF WS-BALANCE-VALID-FLAG = "N"
+                   STRING "UGYLDIG BALANCE VED RET: " DELIMITED BY SIZE
+                       TRANS-KUNDE-ID DELIMITED BY SPACE
+                       INTO TRANS-REJECT-LINE
+                   PERFORM WRITE-TRANS-REJECT
+               ELSE
+                   IF WS-KONTONR-VALID-FLAG = "N"
+                       STRING "UGYLDIGT KONTONUMMER (CHECK-CIFFER) "
+                               DELIMITED BY SIZE
+                           "VED RET: " DELIMITED BY SIZE
+                           TRANS-KUNDE-ID DELIMITED BY SPACE
+                           INTO TRANS-REJECT-LINE
+                       PERFORM WRITE-TRANS-REJECT
+                   ELSE
+                       PERFORM FLYT-TRANS-FELTER-IX
+                       ADD 1 TO WS-RET-COUNT
+                   END-IF
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SLET-KUNDE                                                    *
+      * Formål: Logisk sletning - sætter KUNDE-STATUS til "S" i       *
+      *         stedet for at fjerne posten fra filen                 *
+      *****************************************************************
+       SLET-KUNDE.
+           PERFORM FIND-KUNDE
+           IF WS-FOUND-FLAG = "N"
+               STRING "KUNDE-ID IKKE FUNDET VED SLET: "
+                       DELIMITED BY SIZE
+                       TRANS-KUNDE-ID DELIMITED BY SPACE
+                       INTO TRANS-REJECT-LINE
+               PERFORM WRITE-TRANS-REJECT
+           ELSE
+               MOVE "S" TO KUNDE-STATUS IN KUNDE-ARRAY(IX)
+               ADD 1 TO WS-SLET-COUNT
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * VALIDATE-TRANS-BALANCE                                        *
+      * Formål: Afviser en transaktion hvis TRANS-BALANCE er nul,     *
+      *         negativ (som for Opgave6 falder sammen med "nul" da   *
+      *         feltet er et usigneret PIC 9) eller urimeligt stort,  *
+      *         før værdien når at blive skrevet til Kundeoplysninger *
+      *         .NY.                                                  *
+      *****************************************************************
+       VALIDATE-TRANS-BALANCE.
+           MOVE "Y" TO WS-BALANCE-VALID-FLAG
+           IF TRANS-BALANCE NOT > ZERO
+               MOVE "N" TO WS-BALANCE-VALID-FLAG
+           ELSE
+               IF TRANS-BALANCE > WS-BALANCE-MAX-GRAENSE
+                   MOVE "N" TO WS-BALANCE-VALID-FLAG
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * VALIDATE-TRANS-KONTONUMMER                                    *
+      * Formål: Afviser en transaktion hvis de numeriske cifre i      *
+      *         TRANS-KONTONUMMER ikke overholder et mod-10 (Luhn)    *
+      *         check-ciffer, så en transponeret ciffer i et          *
+      *         kontonummer fanges ved indlæsning frem for senere at  *
+      *         give en fejlrettet kontoudskrift. KONTONUMMER er      *
+      *         frit format (bogstaver tilladt, jf. IBAN-agtigt       *
+      *         "DK1234..."), så kun de numeriske cifre indgår i      *
+      *         beregningen.                                          *
+      *****************************************************************
+       VALIDATE-TRANS-KONTONUMMER.
+           MOVE "Y" TO WS-KONTONR-VALID-FLAG
+           MOVE ZERO TO WS-CD-DIGIT-COUNT
+           PERFORM VARYING WS-CD-IX FROM 1 BY 1 UNTIL WS-CD-IX > 20
+               MOVE TRANS-KONTONUMMER(WS-CD-IX:1) TO WS-CD-CHAR
+               IF WS-CD-CHAR IS NUMERIC
+                   ADD 1 TO WS-CD-DIGIT-COUNT
+                   MOVE WS-CD-CHAR TO WS-CD-DIGIT(WS-CD-DIGIT-COUNT)
+               END-IF
+           END-PERFORM
+           IF WS-CD-DIGIT-COUNT < 2
+               MOVE "N" TO WS-KONTONR-VALID-FLAG
+           ELSE
+               MOVE ZERO TO WS-CD-SUM
+               MOVE "N" TO WS-CD-DOUBLE-FLAG
+               PERFORM VARYING WS-CD-IX FROM WS-CD-DIGIT-COUNT BY -1
+                       UNTIL WS-CD-IX < 1
+                   MOVE WS-CD-DIGIT(WS-CD-IX) TO WS-CD-VALUE
+                   IF WS-CD-DOUBLE-FLAG = "Y"
+                       MULTIPLY 2 BY WS-CD-VALUE
+                       IF WS-CD-VALUE > 9
+                           SUBTRACT 9 FROM WS-CD-VALUE
+                       END-IF
+                       MOVE "N" TO WS-CD-DOUBLE-FLAG
+                   ELSE
+                       MOVE "Y" TO WS-CD-DOUBLE-FLAG
+                   END-IF
+                   ADD WS-CD-VALUE TO WS-CD-SUM
+               END-PERFORM
+               DIVIDE WS-CD-SUM BY 10 GIVING WS-CD-KVOTIENT
+                   REMAINDER WS-CD-REST
+               IF WS-CD-REST NOT = ZERO
+                   MOVE "N" TO WS-KONTONR-VALID-FLAG
+               END-IF
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * FLYT-TRANS-FELTER-IX                                          *
+      * Formål: Fælles feltkopiering fra TRANS-RECORD til             *
+      *         KUNDE-ARRAY(IX) for både TILFOEJ og RET                *
+      *****************************************************************
+       FLYT-TRANS-FELTER-IX.
+           MOVE TRANS-FORNAVN     TO FORNAVN     IN KUNDE-ARRAY(IX)
+           MOVE TRANS-EFTERNAVN   TO EFTERNAVN   IN KUNDE-ARRAY(IX)
+           MOVE TRANS-KONTONUMMER TO KONTONUMMER IN KUNDE-ARRAY(IX)
+           MOVE TRANS-BALANCE     TO BALANCE     IN KUNDE-ARRAY(IX)
+           MOVE TRANS-VALUTAKODE  TO VALUTAKODE  IN KUNDE-ARRAY(IX)
+           MOVE TRANS-VEJNAVN     TO VEJNAVN     IN KUNDE-ARRAY(IX)
+           MOVE TRANS-HUSNR       TO HUSNR       IN KUNDE-ARRAY(IX)
+           MOVE TRANS-ETAGE       TO ETAGE       IN KUNDE-ARRAY(IX)
+           MOVE TRANS-SIDE        TO SIDE        IN KUNDE-ARRAY(IX)
+           MOVE TRANS-CITY        TO CITY        IN KUNDE-ARRAY(IX)
+           MOVE TRANS-POSTNR      TO POSTNR      IN KUNDE-ARRAY(IX)
+           MOVE TRANS-LANDE-KODE  TO LANDE-KODE  IN KUNDE-ARRAY(IX)
+           MOVE TRANS-TELEFON     TO TELEFON     IN KUNDE-ARRAY(IX)
+           MOVE TRANS-EMAIL       TO EMAIL       IN KUNDE-ARRAY(IX)
+       EXIT.
+
+      *****************************************************************
+      * WRITE-TRANS-REJECT                                            *
+      * Formål: Skriver en afvist transaktion til fejlrapporten        *
+      *****************************************************************
+       WRITE-TRANS-REJECT.
+           WRITE TRANS-REJECT-LINE
+           MOVE "TRANS-REJECT-FILE" TO WS-IO-FILE-NAME
+           MOVE "WRITE"             TO WS-IO-OPERATION
+           MOVE TRANS-REJECT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+           MOVE SPACES TO TRANS-REJECT-LINE
+           ADD 1 TO WS-AFVIST-COUNT
+       EXIT.
+
+      *****************************************************************
+      * WRITE-KUNDE-ARRAY                                             *
+      * Formål: Skriver hele KUNDE-ARRAY (inkl. logisk slettede       *
+      *         poster) til Kundeoplysninger.NY                       *
+      *****************************************************************
+       WRITE-KUNDE-ARRAY.
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+           MOVE "OPEN"        TO WS-IO-OPERATION
+           MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+           PERFORM CHECK-IO-STATUS
+
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > KUNDE-COUNT
+               MOVE KUNDE-ARRAY(IX) TO KUNDEOPL-UD
+               WRITE KUNDEOPL-UD
+               MOVE "OUTPUT-FILE" TO WS-IO-FILE-NAME
+               MOVE "WRITE"       TO WS-IO-OPERATION
+               MOVE OUTPUT-FILE-STATUS TO WS-IO-STATUS
+               PERFORM CHECK-IO-STATUS
+           END-PERFORM
+
+           IF KUNDE-OVERFLOW = "Y"
+               DISPLAY "ADVARSEL: KUNDE-ARRAY kapacitet overskredet"
+           END-IF
+
+           CLOSE OUTPUT-FILE
+       EXIT.
+
+      *****************************************************************
+      * LAES-FORRETNINGSDATO                                          *
+      * Formål: Læser kontrolrecorden i BusinessDato.txt der angiver  *
+      *         hvilken dags batch-vindue denne kørsel gælder for.    *
+      *         Findes filen ikke, eller er den tom, eller er datoen  *
+      *         sat til nul, forbliver WS-FORRETNINGSDATO nul og      *
+      *         SAET-FILNAVNE bruger det udaterede filnavn.           *
+      *****************************************************************
+       LAES-FORRETNINGSDATO.
+           OPEN INPUT INPUT-FORRETNINGSDATO-FILE
+           IF INPUT-FORRETNINGSDATO-FILE-STATUS = "00"
+               READ INPUT-FORRETNINGSDATO-FILE INTO BUSINESSDATOOPL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF BUSINESS-DATO > ZERO
+                           MOVE BUSINESS-DATO TO WS-FORRETNINGSDATO
+                       END-IF
+               END-READ
+               CLOSE INPUT-FORRETNINGSDATO-FILE
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * SAET-FILNAVNE                                                 *
+      * Formål: Bygger det daterede filnavn for denne kørsels         *
+      *         forretningsdato (se LAES-FORRETNINGSDATO), så et      *
+      *         givet batch-vindue kan vedligeholdes isoleret uden at *
+      *         overskrive andre dages generationer. Er datoen nul,   *
+      *         bruges det oprindelige, udaterede filnavn.            *
+      *****************************************************************
+       SAET-FILNAVNE.
+           IF WS-FORRETNINGSDATO = ZERO
+               MOVE "Kundeoplysninger.txt" TO WS-KUNDE-FILNAVN
+           ELSE
+               STRING "Kundeoplysninger." DELIMITED BY SIZE
+                       WS-FORRETNINGSDATO DELIMITED BY SIZE
+                       ".txt"             DELIMITED BY SIZE
+                       INTO WS-KUNDE-FILNAVN
+           END-IF
+       EXIT.
+
+      *****************************************************************
+      * CHECK-IO-STATUS                                               *
+      * Formål: Fælles kontrol af FILE STATUS efter en I/O-operation. *
+      *         "00" er normalt, "10" er normal AT END ved READ -     *
+      *         alt andet skrives til den strukturerede fejlrapport.  *
+      *****************************************************************
+       CHECK-IO-STATUS.
+           IF WS-IO-STATUS NOT = "00" AND WS-IO-STATUS NOT = "10"
+               ADD 1 TO WS-IO-ERROR-COUNT
+               MOVE SPACES TO IO-ERROR-LINE
+               STRING WS-IO-FILE-NAME  DELIMITED BY SPACE
+                       " "             DELIMITED BY SIZE
+                       WS-IO-OPERATION DELIMITED BY SPACE
+                       " STATUS="      DELIMITED BY SIZE
+                       WS-IO-STATUS    DELIMITED BY SIZE
+                       INTO IO-ERROR-LINE
+               WRITE IO-ERROR-LINE
+           END-IF
+       EXIT.
