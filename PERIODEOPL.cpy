@@ -0,0 +1,10 @@
+      *****************************************************************
+      * PERIODEOPL.cpy                                                *
+      * Formål: Rekordlayout for StatementPeriode.txt - en enkelt     *
+      *         kontrolrecord med start- og slutdato for den          *
+      *         kontoperiode Opgave10 skal køre kontoudskrifter for,  *
+      *         så TIDSPUNKT kan filtreres mod en måneds periode i    *
+      *         stedet for at processere hele Transaktioner.txt.      *
+      *****************************************************************
+           02 PERIODE-START       PIC X(10) VALUE SPACES.
+           02 PERIODE-SLUT        PIC X(10) VALUE SPACES.
