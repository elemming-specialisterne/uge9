@@ -0,0 +1,11 @@
+
+      *****************************************************************
+      * POSTNROPL.cpy                                                 *
+      * Formål: Rekordlayout for Postnumre.txt - det danske postnum-  *
+      *         mersystems opslagstabel (postnr -> byzone), så         *
+      *         Opgave6 kan kontrollere at en kundes POSTNR og CITY    *
+      *         reelt hører sammen ved indlæsning, i stedet for blot   *
+      *         at gemme hvad der nu engang står i kildefilen.        *
+      *****************************************************************
+           02 POSTNR-REF          PIC X(04) VALUE SPACES.
+           02 CITY-REF            PIC X(20) VALUE SPACES.
