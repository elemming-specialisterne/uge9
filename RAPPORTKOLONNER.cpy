@@ -0,0 +1,9 @@
+
+      * Fælles kolonneopsætning for rapporternes FORMAT-* afsnit, så
+      * under-linjer (konti under en kunde, bankinfo under en konto)
+      * indrykkes ens i stedet for at hvert program bygger sin egen
+      * blanktegns-literal.
+           05 RPT-INDENT-0         PIC X(01) VALUE SPACE.
+           05 RPT-INDENT-1         PIC X(66) VALUE SPACES.
+           05 RPT-INDENT-2         PIC X(04) VALUE SPACES.
+           05 RPT-LABEL-BREDDE     PIC 9(02) VALUE 30.
