@@ -0,0 +1,9 @@
+      *****************************************************************
+      * RENTESATSOPL.cpy                                              *
+      * Formål: Rekordlayout for Rentesatser.txt - en rentesats pr.   *
+      *         valutakode, så Opgave13's månedlige rentetilskrivning *
+      *         kan slå den gældende sats op pr. konto uden at satsen *
+      *         skal genkompileres ind i programmet.                 *
+      *****************************************************************
+           02 RENTE-VALUTAKODE   PIC X(03) VALUE SPACES.
+           02 RENTESATS          PIC 9(01)V9999 VALUE ZERO.
