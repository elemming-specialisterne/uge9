@@ -0,0 +1,9 @@
+      *****************************************************************
+      * SEGMENTVALGOPL.cpy                                             *
+      * Formål: Rekordlayout for Opgave9-SegmentValg.txt - en enkelt   *
+      *         kontrolrecord der afgrænser Opgave9's kørsel til et    *
+      *         enkelt KUNDE-SEGMENT (se KUNDE-SEGMENT i KUNDER.cpy),  *
+      *         så f.eks. erhvervsteamet kan få en rapport kun for     *
+      *         segment "E" uden at røre retail-kundernes kørsel.      *
+      *****************************************************************
+           02 SV-KUNDE-SEGMENT     PIC X(01) VALUE SPACES.
