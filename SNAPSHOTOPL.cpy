@@ -0,0 +1,15 @@
+
+      *****************************************************************
+      * SNAPSHOTOPL.cpy                                               *
+      * Formål: Rekordlayout for Opgave18-SnapshotSchema.txt - en     *
+      *         enkelt kontrolrecord der styrer hvor ofte Opgave18    *
+      *         tager en arkivsnapshot af KontoOpl.txt: "M" kun ved   *
+      *         månedsskifte, "Y" kun ved årsskifte, "D" (default,    *
+      *         også når filen mangler eller er tom) hver kørsel, så  *
+      *         revisorer kan få saldoen rekonstrueret for en         *
+      *         vilkårlig dato uden at grave i transaktionshistorik.  *
+      *****************************************************************
+           02 SNAP-FREKVENS       PIC X(01) VALUE "D".
+               88 SNAP-MAANEDLIG          VALUE "M".
+               88 SNAP-AARLIG             VALUE "Y".
+               88 SNAP-ALTID              VALUE "D".
