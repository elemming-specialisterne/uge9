@@ -0,0 +1,10 @@
+
+           02 REG-NR               PIC X(6) VALUE SPACES.
+           02 KONTO-ID             PIC X(10) VALUE SPACES.
+           02 NAVN                 PIC X(40) VALUE SPACES.
+           02 ADRESSE              PIC X(50) VALUE SPACES.
+           02 TIDSPUNKT            PIC X(19) VALUE SPACES.
+           02 TRANSAKTIONSTYPE     PIC X(15) VALUE SPACES.
+           02 BELØB                PIC X(12) VALUE SPACES.
+           02 VALUTA               PIC X(3) VALUE SPACES.
+           02 BUTIK                PIC X(30) VALUE SPACES.
