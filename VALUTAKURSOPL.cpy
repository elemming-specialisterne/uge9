@@ -0,0 +1,10 @@
+      *****************************************************************
+      * VALUTAKURSOPL.cpy                                             *
+      * Formål: Rekordlayout for Valutakurser.txt - en historisk      *
+      *         kursliste pr. valuta og ikrafttrædelsesdato, så en    *
+      *         transaktion kan omregnes til den kurs der reelt var   *
+      *         gældende på TIDSPUNKT, i stedet for dagens kurs.      *
+      *****************************************************************
+           02 VALUTA-KODE        PIC X(03) VALUE SPACES.
+           02 GYLDIG-FRA         PIC X(10) VALUE SPACES.
+           02 KURS               PIC 9(03)V9999 VALUE ZERO.
